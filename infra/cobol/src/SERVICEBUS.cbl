@@ -10,22 +10,43 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       
+           SELECT SB-STATUS-FILE ASSIGN TO "servicebus_status.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTH-HEADER-FILE ASSIGN TO "servicebus_auth.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-       
+       FD  SB-STATUS-FILE.
+       01  SB-STATUS-RECORD                PIC X(8).
+
+       FD  AUTH-HEADER-FILE.
+       01  AUTH-HEADER-RECORD              PIC X(1056).
+
        WORKING-STORAGE SECTION.
        COPY AZURECONFIG.
        COPY HTTPCLIENT.
-       
+
+       01  WS-EOF-FLAG                     PIC X VALUE 'N'.
+       01  WS-ARM-BASE-URL                 PIC X(40)
+               VALUE 'https://management.azure.com'.
+
        01  WS-SERVICE-BUS.
-           05  SB-NAME                     PIC X(64).
-           05  SB-CAPACITY-UNITS           PIC 9(2).
+           05  WS-SB-NAME                  PIC X(64).
            05  SB-NAMESPACE-URL            PIC X(256).
-           05  SB-QUEUE-COUNT              PIC 9(2).
-           05  SB-TOPIC-COUNT              PIC 9(2).
            05  SB-ENDPOINT-NAME            PIC X(64).
            05  SB-PRIVATE-LINK-ID          PIC X(128).
+           05  SB-DLQ-ALERT-URL            PIC X(512).
+
+      *> Per-entity maxSizeInMegabytes ceiling derived from the
+      *> namespace's Premium capacity (messaging units): each unit
+      *> supports roughly 1GB of entity storage, up to the 80GB cap
+      *> Azure enforces regardless of capacity
+       01  WS-CAPACITY-MAX-SIZE-MB         PIC 9(6).
+
+       01  WS-QUEUE-INDEX                  PIC 9(2).
+       01  WS-TOPIC-INDEX                  PIC 9(2).
+       01  WS-SUB-INDEX                    PIC 9(2).
        
        01  WS-QUEUE-DETAILS.
            05  QUEUE-NAME                  PIC X(64).
@@ -58,35 +79,68 @@
        01  WS-SUBSCRIPTION-ID              PIC X(36).
        01  WS-RESOURCE-GROUP               PIC X(64).
        01  WS-LOCATION                     PIC X(32).
+       01  WS-JSON-TAG-COST-CENTER         PIC X(32).
+       01  WS-JSON-TAG-OWNER               PIC X(64).
        01  WS-API-VERSION                  PIC X(10) VALUE '2021-06-01'.
+       01  WS-BASE-URL-LENGTH              PIC 9(4).
+       01  WS-RETRY-COUNT                  PIC 9(2).
+       01  WS-RETRY-MAX                    PIC 9(2) VALUE 3.
+       01  WS-RETRY-DONE                   PIC X.
+       01  WS-BACKOFF-SECS                 PIC 9(2).
        
        LINKAGE SECTION.
        01  LS-AZURE-CONFIG                 PIC X ANY LENGTH.
        01  LS-AZURE-AUTH-TOKEN             PIC X ANY LENGTH.
        01  LS-RETURN-CODE                  PIC 9(2).
-       
-       PROCEDURE DIVISION USING LS-AZURE-CONFIG, 
-                                LS-AZURE-AUTH-TOKEN, 
-                                LS-RETURN-CODE.
+
+      *> When LS-DRYRUN-FLAG is 'Y' (set by AZUREDEPLOY's what-if
+      *> preview), the name/URL/JSON are generated as usual but the
+      *> ARM API is never called - the caller gets the URL and JSON
+      *> body back instead
+       01  LS-DRYRUN-FLAG                  PIC X(1).
+       01  LS-DRYRUN-URL                   PIC X(512).
+       01  LS-DRYRUN-JSON                  PIC X(8192).
+
+       PROCEDURE DIVISION USING LS-AZURE-CONFIG,
+                                LS-AZURE-AUTH-TOKEN,
+                                LS-RETURN-CODE,
+                                LS-DRYRUN-FLAG,
+                                LS-DRYRUN-URL,
+                                LS-DRYRUN-JSON.
        MAIN-PROCEDURE.
            PERFORM INITIALIZE-DEPLOYMENT
-           
+
            IF LS-RETURN-CODE = 0
                PERFORM CREATE-SERVICE-BUS-NAMESPACE
            END-IF
-           
-           IF LS-RETURN-CODE = 0
-               PERFORM CREATE-QUEUES
-           END-IF
-           
-           IF LS-RETURN-CODE = 0
-               PERFORM CREATE-TOPICS
+
+      *> Queues, topics, the dead-letter alert and the private
+      *> endpoint all operate on a namespace a dry run never actually
+      *> created, so they are skipped while previewing
+           IF LS-DRYRUN-FLAG NOT = 'Y'
+               PERFORM COMPUTE-CAPACITY-MAX-SIZE
+
+               IF LS-RETURN-CODE = 0
+                   PERFORM CREATE-QUEUES
+               END-IF
+
+               IF LS-RETURN-CODE = 0
+                   PERFORM CREATE-TOPICS
+               END-IF
+
+               IF LS-RETURN-CODE = 0
+                   PERFORM CONFIGURE-DEAD-LETTER-ALERT
+               END-IF
+
+               IF LS-RETURN-CODE = 0
+                   PERFORM CONFIGURE-PRIVATE-ENDPOINT
+               END-IF
+
+               IF LS-RETURN-CODE = 0
+                   PERFORM CONFIGURE-DIAGNOSTIC-SETTINGS
+               END-IF
            END-IF
-           
-           IF LS-RETURN-CODE = 0
-               PERFORM CONFIGURE-PRIVATE-ENDPOINT
-           END-IF
-           
+
            GOBACK.
        
        INITIALIZE-DEPLOYMENT.
@@ -96,22 +150,37 @@
            MOVE SUBSCRIPTION-ID TO WS-SUBSCRIPTION-ID
            MOVE RG-NAME TO WS-RESOURCE-GROUP
            MOVE RG-LOCATION TO WS-LOCATION
-           
+
+      *> Tag every resource with its cost center and owner
+           IF TAG-COST-CENTER = SPACES
+               MOVE 'unassigned' TO WS-JSON-TAG-COST-CENTER
+           ELSE
+               MOVE TAG-COST-CENTER TO WS-JSON-TAG-COST-CENTER
+           END-IF
+
+           IF TAG-OWNER = SPACES
+               MOVE 'unassigned' TO WS-JSON-TAG-OWNER
+           ELSE
+               MOVE TAG-OWNER TO WS-JSON-TAG-OWNER
+           END-IF
+
            DISPLAY "Initializing Service Bus Namespace deployment..."
            DISPLAY "  Subscription: " WS-SUBSCRIPTION-ID
            DISPLAY "  Resource Group: " WS-RESOURCE-GROUP
            DISPLAY "  Location: " WS-LOCATION
            
            PERFORM GENERATE-SERVICE-BUS-NAME
-           
-           DISPLAY "  Service Bus Namespace: " SB-NAME
-           
-           STRING 'https://management.azure.com/subscriptions/'
+           PERFORM DETERMINE-CLOUD-ENDPOINT
+
+           DISPLAY "  Service Bus Namespace: " WS-SB-NAME
+
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
                   WS-SUBSCRIPTION-ID
                   '/resourceGroups/'
                   WS-RESOURCE-GROUP
                   '/providers/Microsoft.ServiceBus/namespaces/'
-                  SB-NAME
+                  WS-SB-NAME
                   '?api-version='
                   WS-API-VERSION
                DELIMITED BY SIZE INTO SB-NAMESPACE-URL
@@ -124,10 +193,10 @@
                   ENV-NAME
                   '-'
                   SUFFIX
-               DELIMITED BY SIZE INTO SB-NAME
+               DELIMITED BY SIZE INTO WS-SB-NAME
            END-STRING
            
-           INSPECT SB-NAME CONVERTING 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           INSPECT WS-SB-NAME CONVERTING 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
                                   TO 'abcdefghijklmnopqrstuvwxyz'.
            
            STRING 'sbns-'
@@ -135,7 +204,21 @@
                   '-pe'
                DELIMITED BY SIZE INTO SB-ENDPOINT-NAME
            END-STRING.
-       
+
+      *> defaults to the public cloud when CLOUD-ENVIRONMENT is blank
+       DETERMINE-CLOUD-ENDPOINT.
+           EVALUATE CLOUD-ENVIRONMENT
+               WHEN 'USGOVERNMENT'
+                   MOVE 'https://management.usgovcloudapi.net'
+                       TO WS-ARM-BASE-URL
+               WHEN 'CHINA'
+                   MOVE 'https://management.chinacloudapi.cn'
+                       TO WS-ARM-BASE-URL
+               WHEN OTHER
+                   MOVE 'https://management.azure.com'
+                       TO WS-ARM-BASE-URL
+           END-EVALUATE.
+
        CREATE-SERVICE-BUS-NAMESPACE.
            DISPLAY "Creating Service Bus Namespace..."
            
@@ -147,31 +230,96 @@
            STRING 'Bearer ' ACCESS-TOKEN
                DELIMITED BY SIZE INTO AUTHORIZATION
            END-STRING
-           
+           PERFORM WRITE-AUTH-HEADER-FILE
+
            PERFORM GENERATE-NAMESPACE-JSON-PAYLOAD
            MOVE JSON-PAYLOAD TO HTTP-BODY
            MOVE JSON-LENGTH TO CONTENT-LENGTH
-           
-           DISPLAY "  API URL: " HTTP-URL
-           DISPLAY "  Calling ARM API to create Service Bus namespace..."
-           
-           CALL "C$SYSTEM" USING 
-               "curl -s -X PUT -H \"Authorization: ******" 
-               ACCESS-TOKEN "\" -H \"Content-Type: application/json\" "
-               "-d '" HTTP-BODY "' \"" HTTP-URL "\" > sb_response.json"
-           END-CALL
-           
-           DISPLAY "  Service Bus Namespace creation initiated"
-           MOVE 'Y' TO STATUS-SUCCESS
-           
-           IF STATUS-SUCCESS = 'Y'
-               DISPLAY "  Service Bus Namespace creation successful"
+
+           IF LS-DRYRUN-FLAG = 'Y'
+               MOVE HTTP-URL TO LS-DRYRUN-URL
+               MOVE JSON-PAYLOAD TO LS-DRYRUN-JSON
+               MOVE 'Y' TO STATUS-SUCCESS
            ELSE
-               DISPLAY "  Service Bus Namespace creation failed: " 
-                   STATUS-MESSAGE
-               MOVE 8 TO LS-RETURN-CODE
+               DISPLAY "  API URL: " HTTP-URL
+               DISPLAY "  Calling ARM API to create Service Bus "
+                       "namespace"
+
+               MOVE 0 TO WS-RETRY-COUNT
+               MOVE 'N' TO WS-RETRY-DONE
+               PERFORM UNTIL WS-RETRY-DONE = 'Y'
+                   CALL "C$SYSTEM" USING
+                       "curl -s -o sb_response.json -w '%{http_code}' "
+                       "-X PUT -H @servicebus_auth.txt "
+                       "-H 'Content-Type: application/json' "
+                       "-d '" HTTP-BODY "' '" HTTP-URL
+                       "' > servicebus_status.txt"
+                   END-CALL
+
+                   PERFORM READ-SB-STATUS
+                   PERFORM EVALUATE-RETRY-STATUS
+               END-PERFORM
+
+               IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+                   MOVE 'Y' TO STATUS-SUCCESS
+                   DISPLAY "  Service Bus Namespace creation successful"
+               ELSE
+                   MOVE 'N' TO STATUS-SUCCESS
+                   DISPLAY "  Service Bus Namespace creation failed. "
+                       "Status: " HTTP-STATUS-CODE
+                   MOVE 8 TO LS-RETURN-CODE
+               END-IF
            END-IF.
-       
+
+       READ-SB-STATUS.
+           MOVE 0 TO HTTP-STATUS-CODE
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT SB-STATUS-FILE
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ SB-STATUS-FILE INTO SB-STATUS-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(SB-STATUS-RECORD)
+                           TO HTTP-STATUS-CODE
+               END-READ
+           END-PERFORM
+           CLOSE SB-STATUS-FILE.
+
+      *> Azure throttles ARM calls (429) and occasionally returns a
+      *> transient 5xx; back off and retry those rather than failing
+      *> the whole deployment on a blip. Anything else is a real
+      *> failure and is left for the caller to report.
+       EVALUATE-RETRY-STATUS.
+           IF HTTP-STATUS-CODE = 408 OR HTTP-STATUS-CODE = 429
+                   OR HTTP-STATUS-CODE = 500 OR HTTP-STATUS-CODE = 502
+                   OR HTTP-STATUS-CODE = 503 OR HTTP-STATUS-CODE = 504
+               ADD 1 TO WS-RETRY-COUNT
+               IF WS-RETRY-COUNT >= WS-RETRY-MAX
+                   MOVE 'Y' TO WS-RETRY-DONE
+               ELSE
+                   COMPUTE WS-BACKOFF-SECS = 2 ** WS-RETRY-COUNT
+                   DISPLAY "  Transient error (status "
+                           HTTP-STATUS-CODE "), retrying in "
+                           WS-BACKOFF-SECS " seconds..."
+                   CALL "C$SYSTEM" USING "sleep " WS-BACKOFF-SECS
+                   END-CALL
+               END-IF
+           ELSE
+               MOVE 'Y' TO WS-RETRY-DONE
+           END-IF.
+
+      *> Write the bearer token to a file curl reads with -H @file
+      *> instead of passing it on the command line, where it would
+      *> be visible to anyone on the box running ps
+       WRITE-AUTH-HEADER-FILE.
+           MOVE SPACES TO AUTH-HEADER-RECORD
+           STRING 'Authorization: ' AUTHORIZATION
+               DELIMITED BY SIZE INTO AUTH-HEADER-RECORD
+           END-STRING
+           OPEN OUTPUT AUTH-HEADER-FILE
+           WRITE AUTH-HEADER-RECORD
+           CLOSE AUTH-HEADER-FILE.
+
        GENERATE-NAMESPACE-JSON-PAYLOAD.
            MOVE SPACES TO JSON-PAYLOAD
            
@@ -188,48 +336,74 @@
                '  "minimumTlsVersion": "1.2"'
                '},'
                '"tags": {'
-               '  "environment": "' ENV-NAME '"'
+               '  "environment": "' ENV-NAME '",'
+               '  "costCenter": "' WS-JSON-TAG-COST-CENTER '",'
+               '  "owner": "' WS-JSON-TAG-OWNER '"'
                '}'
                '}'
                DELIMITED BY SIZE INTO JSON-PAYLOAD
            END-STRING
-           
+
            COMPUTE JSON-LENGTH = FUNCTION LENGTH(JSON-PAYLOAD)
            DISPLAY "  Generated JSON payload for Service Bus namespace".
        
+       COMPUTE-CAPACITY-MAX-SIZE.
+           IF SB-CAPACITY-UNITS > 0
+               COMPUTE WS-CAPACITY-MAX-SIZE-MB =
+                   SB-CAPACITY-UNITS * 1024
+           ELSE
+               MOVE 1024 TO WS-CAPACITY-MAX-SIZE-MB
+           END-IF
+
+           IF WS-CAPACITY-MAX-SIZE-MB > 81920
+               MOVE 81920 TO WS-CAPACITY-MAX-SIZE-MB
+           END-IF
+
+           DISPLAY "  Capacity tier " SB-CAPACITY-UNITS
+                   " allows up to " WS-CAPACITY-MAX-SIZE-MB
+                   " MB per queue/topic".
+
        CREATE-QUEUES.
            DISPLAY "Creating Service Bus Queues..."
-           MOVE 1 TO SB-QUEUE-COUNT
-           
-           PERFORM VARYING SB-QUEUE-COUNT FROM 1 BY 1 
-                   UNTIL SB-QUEUE-COUNT > 2
+
+           PERFORM VARYING WS-QUEUE-INDEX FROM 1 BY 1
+                   UNTIL WS-QUEUE-INDEX > SB-QUEUE-COUNT
                PERFORM CREATE-SINGLE-QUEUE
            END-PERFORM
-           
+
            DISPLAY "  Service Bus queues created".
-       
+
        CREATE-SINGLE-QUEUE.
-           EVALUATE SB-QUEUE-COUNT
-               WHEN 1
-                   MOVE "orders-queue" TO QUEUE-NAME
-                   MOVE 1024 TO MAX-SIZE-MEGABYTES
-                   MOVE "P14D" TO DEFAULT-TTL
-                   MOVE 10 TO MAX-DELIVERY-COUNT
-                   MOVE "N" TO REQUIRES-SESSION
-                   MOVE "N" TO DEAD-LETTER-ON-EXPIRATION
-               WHEN 2
-                   MOVE "notifications-queue" TO QUEUE-NAME
-                   MOVE 1024 TO MAX-SIZE-MEGABYTES
-                   MOVE "P7D" TO DEFAULT-TTL
-                   MOVE 5 TO MAX-DELIVERY-COUNT
-                   MOVE "Y" TO REQUIRES-SESSION
-                   MOVE "Y" TO DEAD-LETTER-ON-EXPIRATION
-           END-EVALUATE
-           
+           MOVE SB-QUEUE-NAME(WS-QUEUE-INDEX) TO QUEUE-NAME
+           MOVE SB-QUEUE-SIZE-MB(WS-QUEUE-INDEX)
+               TO MAX-SIZE-MEGABYTES OF WS-QUEUE-DETAILS
+
+      *> An unset size picks up the capacity tier's ceiling; an
+      *> explicit size that exceeds what the tier allows is clamped
+      *> down rather than sent to Azure to be rejected
+           IF MAX-SIZE-MEGABYTES OF WS-QUEUE-DETAILS = 0
+               MOVE WS-CAPACITY-MAX-SIZE-MB
+                   TO MAX-SIZE-MEGABYTES OF WS-QUEUE-DETAILS
+           ELSE
+               IF MAX-SIZE-MEGABYTES OF WS-QUEUE-DETAILS
+                       > WS-CAPACITY-MAX-SIZE-MB
+                   MOVE WS-CAPACITY-MAX-SIZE-MB
+                       TO MAX-SIZE-MEGABYTES OF WS-QUEUE-DETAILS
+               END-IF
+           END-IF
+
+           MOVE SB-QUEUE-TTL(WS-QUEUE-INDEX)
+               TO DEFAULT-TTL OF WS-QUEUE-DETAILS
+           MOVE SB-QUEUE-DELIVERY(WS-QUEUE-INDEX) TO MAX-DELIVERY-COUNT
+           MOVE "N" TO REQUIRES-SESSION
+           MOVE "N" TO DEAD-LETTER-ON-EXPIRATION
+
            MOVE 'PUT' TO HTTP-METHOD
            MOVE SPACES TO HTTP-URL
-           STRING SB-NAMESPACE-URL(1:(FUNCTION LENGTH(SB-NAMESPACE-URL) - 
-                   (FUNCTION LENGTH(WS-API-VERSION) + 13)))
+           COMPUTE WS-BASE-URL-LENGTH =
+               FUNCTION LENGTH(SB-NAMESPACE-URL)
+               - FUNCTION LENGTH(WS-API-VERSION) - 13
+           STRING SB-NAMESPACE-URL(1:WS-BASE-URL-LENGTH)
                   '/queues/'
                   QUEUE-NAME
                   '?api-version='
@@ -241,27 +415,49 @@
            PERFORM GENERATE-QUEUE-JSON-PAYLOAD
            MOVE JSON-PAYLOAD TO HTTP-BODY
            MOVE JSON-LENGTH TO CONTENT-LENGTH
-           
-           CALL "C$SYSTEM" USING 
-               "curl -s -X PUT -H \"Authorization: ******" 
-               ACCESS-TOKEN "\" -H \"Content-Type: application/json\" "
-               "-d '" HTTP-BODY "' \"" HTTP-URL "\" > queue_response.json"
-           END-CALL
-           
-           DISPLAY "  Created queue: " QUEUE-NAME.
+
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o queue_response.json -w '%{http_code}' "
+                   "-X PUT -H @servicebus_auth.txt "
+                   "-H 'Content-Type: application/json' "
+                   "-d '" HTTP-BODY "' '" HTTP-URL
+                   "' > servicebus_status.txt"
+               END-CALL
+
+               PERFORM READ-SB-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "  Created queue: " QUEUE-NAME
+           ELSE
+               DISPLAY "  Failed to create queue: " QUEUE-NAME
+                   " Status: " HTTP-STATUS-CODE
+               MOVE 8 TO LS-RETURN-CODE
+           END-IF.
        
        GENERATE-QUEUE-JSON-PAYLOAD.
            MOVE SPACES TO JSON-PAYLOAD
            
            STRING '{'
                '"properties": {'
-               '  "maxSizeInMegabytes": ' MAX-SIZE-MEGABYTES ','
+               '  "maxSizeInMegabytes": '
+                   MAX-SIZE-MEGABYTES OF WS-QUEUE-DETAILS ','
            DELIMITED BY SIZE INTO JSON-PAYLOAD
            END-STRING
-           
-           IF DEFAULT-TTL NOT = SPACES
+
+           IF DEFAULT-TTL OF WS-QUEUE-DETAILS NOT = SPACES
                STRING JSON-PAYLOAD
-                   '  "defaultMessageTimeToLive": "' DEFAULT-TTL '",'
+                   '  "defaultMessageTimeToLive": "'
+                       DEFAULT-TTL OF WS-QUEUE-DETAILS '",'
                    DELIMITED BY SIZE INTO JSON-PAYLOAD
                END-STRING
            END-IF
@@ -305,54 +501,94 @@
        
        CREATE-TOPICS.
            DISPLAY "Creating Service Bus Topics and Subscriptions..."
-           MOVE 1 TO SB-TOPIC-COUNT
-           
-           PERFORM CREATE-SINGLE-TOPIC
-           
+
+           PERFORM VARYING WS-TOPIC-INDEX FROM 1 BY 1
+                   UNTIL WS-TOPIC-INDEX > SB-TOPIC-COUNT
+               PERFORM CREATE-SINGLE-TOPIC
+           END-PERFORM
+
            DISPLAY "  Service Bus topics and subscriptions created".
-       
+
        CREATE-SINGLE-TOPIC.
-           MOVE "events" TO TOPIC-NAME
-           MOVE 1024 TO MAX-SIZE-MEGABYTES
-           MOVE "P14D" TO DEFAULT-TTL
-           MOVE 2 TO SUBSCRIPTION-COUNT
-           
-           MOVE "all-events" TO SUB-NAME(1)
-           MOVE 10 TO SUB-MAX-DELIVERY-COUNT(1)
-           MOVE SPACES TO SUB-DEFAULT-TTL(1)
-           MOVE "N" TO SUB-REQUIRES-SESSION(1)
-           
-           MOVE "critical-events" TO SUB-NAME(2)
-           MOVE 20 TO SUB-MAX-DELIVERY-COUNT(2)
-           MOVE "P7D" TO SUB-DEFAULT-TTL(2)
-           MOVE "Y" TO SUB-REQUIRES-SESSION(2)
-           
+           MOVE SB-TOPIC-NAME(WS-TOPIC-INDEX) TO TOPIC-NAME
+           MOVE SB-TOPIC-SIZE-MB(WS-TOPIC-INDEX)
+               TO MAX-SIZE-MEGABYTES OF WS-TOPIC-DETAILS
+
+           IF MAX-SIZE-MEGABYTES OF WS-TOPIC-DETAILS = 0
+               MOVE WS-CAPACITY-MAX-SIZE-MB
+                   TO MAX-SIZE-MEGABYTES OF WS-TOPIC-DETAILS
+           ELSE
+               IF MAX-SIZE-MEGABYTES OF WS-TOPIC-DETAILS
+                       > WS-CAPACITY-MAX-SIZE-MB
+                   MOVE WS-CAPACITY-MAX-SIZE-MB
+                       TO MAX-SIZE-MEGABYTES OF WS-TOPIC-DETAILS
+               END-IF
+           END-IF
+
+           MOVE SB-TOPIC-TTL(WS-TOPIC-INDEX)
+               TO DEFAULT-TTL OF WS-TOPIC-DETAILS
+           MOVE SB-SUB-COUNT(WS-TOPIC-INDEX) TO SUBSCRIPTION-COUNT
+
+           PERFORM VARYING WS-SUB-INDEX FROM 1 BY 1
+                   UNTIL WS-SUB-INDEX > SUBSCRIPTION-COUNT
+               MOVE SB-SUB-NAME(WS-TOPIC-INDEX, WS-SUB-INDEX)
+                   TO SUB-NAME(WS-SUB-INDEX)
+               MOVE SB-SUB-MAX-DELIVERY(WS-TOPIC-INDEX, WS-SUB-INDEX)
+                   TO SUB-MAX-DELIVERY-COUNT(WS-SUB-INDEX)
+               MOVE SB-SUB-TTL(WS-TOPIC-INDEX, WS-SUB-INDEX)
+                   TO SUB-DEFAULT-TTL(WS-SUB-INDEX)
+               MOVE SB-SUB-REQUIRES-SESSION(WS-TOPIC-INDEX,
+                   WS-SUB-INDEX) TO SUB-REQUIRES-SESSION(WS-SUB-INDEX)
+           END-PERFORM
+
            MOVE 'PUT' TO HTTP-METHOD
            MOVE SPACES TO HTTP-URL
-           STRING SB-NAMESPACE-URL(1:(FUNCTION LENGTH(SB-NAMESPACE-URL) - 
-                   (FUNCTION LENGTH(WS-API-VERSION) + 13)))
+           COMPUTE WS-BASE-URL-LENGTH =
+               FUNCTION LENGTH(SB-NAMESPACE-URL)
+               - FUNCTION LENGTH(WS-API-VERSION) - 13
+           STRING SB-NAMESPACE-URL(1:WS-BASE-URL-LENGTH)
                   '/topics/'
                   TOPIC-NAME
                   '?api-version='
                   WS-API-VERSION
                DELIMITED BY SIZE INTO HTTP-URL
            END-STRING
-           
+
            MOVE SPACES TO HTTP-BODY
            PERFORM GENERATE-TOPIC-JSON-PAYLOAD
            MOVE JSON-PAYLOAD TO HTTP-BODY
            MOVE JSON-LENGTH TO CONTENT-LENGTH
-           
-           CALL "C$SYSTEM" USING 
-               "curl -s -X PUT -H \"Authorization: ******" 
-               ACCESS-TOKEN "\" -H \"Content-Type: application/json\" "
-               "-d '" HTTP-BODY "' \"" HTTP-URL "\" > topic_response.json"
-           END-CALL
-           
-           DISPLAY "  Created topic: " TOPIC-NAME
-           
-           PERFORM VARYING SB-QUEUE-COUNT FROM 1 BY 1 
-                   UNTIL SB-QUEUE-COUNT > SUBSCRIPTION-COUNT
+
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o topic_response.json -w '%{http_code}' "
+                   "-X PUT -H @servicebus_auth.txt "
+                   "-H 'Content-Type: application/json' "
+                   "-d '" HTTP-BODY "' '" HTTP-URL
+                   "' > servicebus_status.txt"
+               END-CALL
+
+               PERFORM READ-SB-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "  Created topic: " TOPIC-NAME
+           ELSE
+               DISPLAY "  Failed to create topic: " TOPIC-NAME
+                   " Status: " HTTP-STATUS-CODE
+               MOVE 8 TO LS-RETURN-CODE
+           END-IF
+
+           PERFORM VARYING WS-SUB-INDEX FROM 1 BY 1
+                   UNTIL WS-SUB-INDEX > SUBSCRIPTION-COUNT
                PERFORM CREATE-TOPIC-SUBSCRIPTION
            END-PERFORM.
        
@@ -361,8 +597,10 @@
            
            STRING '{'
                '"properties": {'
-               '  "maxSizeInMegabytes": ' MAX-SIZE-MEGABYTES ','
-               '  "defaultMessageTimeToLive": "' DEFAULT-TTL '"'
+               '  "maxSizeInMegabytes": '
+                   MAX-SIZE-MEGABYTES OF WS-TOPIC-DETAILS ','
+               '  "defaultMessageTimeToLive": "'
+                   DEFAULT-TTL OF WS-TOPIC-DETAILS '"'
                '}'
                '}'
                DELIMITED BY SIZE INTO JSON-PAYLOAD
@@ -373,12 +611,14 @@
        CREATE-TOPIC-SUBSCRIPTION.
            MOVE 'PUT' TO HTTP-METHOD
            MOVE SPACES TO HTTP-URL
-           STRING SB-NAMESPACE-URL(1:(FUNCTION LENGTH(SB-NAMESPACE-URL) - 
-                   (FUNCTION LENGTH(WS-API-VERSION) + 13)))
+           COMPUTE WS-BASE-URL-LENGTH =
+               FUNCTION LENGTH(SB-NAMESPACE-URL)
+               - FUNCTION LENGTH(WS-API-VERSION) - 13
+           STRING SB-NAMESPACE-URL(1:WS-BASE-URL-LENGTH)
                   '/topics/'
                   TOPIC-NAME
                   '/subscriptions/'
-                  SUB-NAME(SB-QUEUE-COUNT)
+                  SUB-NAME(WS-SUB-INDEX)
                   '?api-version='
                   WS-API-VERSION
                DELIMITED BY SIZE INTO HTTP-URL
@@ -388,15 +628,35 @@
            PERFORM GENERATE-SUBSCRIPTION-JSON-PAYLOAD
            MOVE JSON-PAYLOAD TO HTTP-BODY
            MOVE JSON-LENGTH TO CONTENT-LENGTH
-           
-           CALL "C$SYSTEM" USING 
-               "curl -s -X PUT -H \"Authorization: ******" 
-               ACCESS-TOKEN "\" -H \"Content-Type: application/json\" "
-               "-d '" HTTP-BODY "' \"" HTTP-URL "\" > sub_response.json"
-           END-CALL
-           
-           DISPLAY "    Created subscription: " 
-               SUB-NAME(SB-QUEUE-COUNT).
+
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o sub_response.json -w '%{http_code}' "
+                   "-X PUT -H @servicebus_auth.txt "
+                   "-H 'Content-Type: application/json' "
+                   "-d '" HTTP-BODY "' '" HTTP-URL
+                   "' > servicebus_status.txt"
+               END-CALL
+
+               PERFORM READ-SB-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "    Created subscription: "
+                   SUB-NAME(WS-SUB-INDEX)
+           ELSE
+               DISPLAY "    Failed to create subscription: "
+                   SUB-NAME(WS-SUB-INDEX) " Status: " HTTP-STATUS-CODE
+               MOVE 8 TO LS-RETURN-CODE
+           END-IF.
        
        GENERATE-SUBSCRIPTION-JSON-PAYLOAD.
            MOVE SPACES TO JSON-PAYLOAD
@@ -404,20 +664,20 @@
            STRING '{'
                '"properties": {'
                '  "maxDeliveryCount": ' 
-                   SUB-MAX-DELIVERY-COUNT(SB-QUEUE-COUNT)
+                   SUB-MAX-DELIVERY-COUNT(WS-SUB-INDEX)
                DELIMITED BY SIZE INTO JSON-PAYLOAD
            END-STRING
            
-           IF SUB-DEFAULT-TTL(SB-QUEUE-COUNT) NOT = SPACES
+           IF SUB-DEFAULT-TTL(WS-SUB-INDEX) NOT = SPACES
                STRING JSON-PAYLOAD
                    ','
                    '  "defaultMessageTimeToLive": "' 
-                       SUB-DEFAULT-TTL(SB-QUEUE-COUNT) '"'
+                       SUB-DEFAULT-TTL(WS-SUB-INDEX) '"'
                    DELIMITED BY SIZE INTO JSON-PAYLOAD
                END-STRING
            END-IF
            
-           IF SUB-REQUIRES-SESSION(SB-QUEUE-COUNT) = 'Y'
+           IF SUB-REQUIRES-SESSION(WS-SUB-INDEX) = 'Y'
                STRING JSON-PAYLOAD
                    ','
                    '  "requiresSession": true'
@@ -432,14 +692,115 @@
            END-STRING
            
            COMPUTE JSON-LENGTH = FUNCTION LENGTH(JSON-PAYLOAD).
-       
+
+      *> A queue or subscription's dead-letter queue fills silently -
+      *> nothing downstream reads DEAD-LETTER-ON-EXPIRATION back out of
+      *> Azure, so without this alert the first sign of trouble is a
+      *> support ticket. Wires the namespace's DeadletteredMessages
+      *> metric (aggregated across every queue and subscription) into a
+      *> static-threshold metric alert so a backing-up DLQ is flagged
+      *> in Azure Monitor instead.
+       CONFIGURE-DEAD-LETTER-ALERT.
+           DISPLAY "Configuring dead-letter queue alert rule..."
+
+           MOVE 'PUT' TO HTTP-METHOD
+           MOVE SPACES TO HTTP-URL
+
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  WS-SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  WS-RESOURCE-GROUP
+                  '/providers/Microsoft.Insights/metricAlerts/'
+                  'alert-dlq-' WS-SB-NAME
+                  '?api-version=2018-03-01'
+               DELIMITED BY SIZE INTO SB-DLQ-ALERT-URL
+           END-STRING
+           MOVE SB-DLQ-ALERT-URL TO HTTP-URL
+
+           MOVE SPACES TO HTTP-BODY
+           PERFORM GENERATE-DEAD-LETTER-ALERT-JSON
+           MOVE JSON-PAYLOAD TO HTTP-BODY
+           MOVE JSON-LENGTH TO CONTENT-LENGTH
+
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o dlq_alert_response.json "
+                   "-w '%{http_code}' "
+                   "-X PUT -H @servicebus_auth.txt "
+                   "-H 'Content-Type: application/json' "
+                   "-d '" HTTP-BODY "' '" HTTP-URL
+                   "' > servicebus_status.txt"
+               END-CALL
+
+               PERFORM READ-SB-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "  Dead-letter queue alert rule configured"
+           ELSE
+               DISPLAY "  Failed to configure dead-letter alert. "
+                   "Status: " HTTP-STATUS-CODE
+               MOVE 8 TO LS-RETURN-CODE
+           END-IF.
+
+       GENERATE-DEAD-LETTER-ALERT-JSON.
+           MOVE SPACES TO JSON-PAYLOAD
+
+           STRING '{'
+               '"location": "global",'
+               '"properties": {'
+               '  "description": '
+                   '"Alerts when Service Bus messages are '
+                   'dead-lettered",'
+               '  "severity": 2,'
+               '  "enabled": true,'
+               '  "scopes": ["/subscriptions/'
+                   WS-SUBSCRIPTION-ID
+                   '/resourceGroups/'
+                   WS-RESOURCE-GROUP
+                   '/providers/Microsoft.ServiceBus/namespaces/'
+                   WS-SB-NAME '"],'
+               '  "evaluationFrequency": "PT5M",'
+               '  "windowSize": "PT15M",'
+               '  "criteria": {'
+               '    "odata.type": '
+                   '"Microsoft.Azure.Monitor.SingleResourceMultiple'
+                   'MetricCriteria",'
+               '    "allOf": [{'
+               '      "name": "DeadLetteredMessagesCriterion",'
+               '      "metricName": "DeadletteredMessages",'
+               '      "metricNamespace": "Microsoft.ServiceBus/'
+                   'namespaces",'
+               '      "operator": "GreaterThan",'
+               '      "threshold": 0,'
+               '      "timeAggregation": "Total"'
+               '    }]'
+               '  },'
+               '  "autoMitigate": true'
+               '}'
+               '}'
+               DELIMITED BY SIZE INTO JSON-PAYLOAD
+           END-STRING
+
+           COMPUTE JSON-LENGTH = FUNCTION LENGTH(JSON-PAYLOAD).
+
        CONFIGURE-PRIVATE-ENDPOINT.
            DISPLAY "Configuring Private Endpoint for Service Bus..."
            
            MOVE 'PUT' TO HTTP-METHOD
            MOVE SPACES TO HTTP-URL
            
-           STRING 'https://management.azure.com/subscriptions/'
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
                   WS-SUBSCRIPTION-ID
                   '/resourceGroups/'
                   WS-RESOURCE-GROUP
@@ -453,21 +814,43 @@
            PERFORM GENERATE-PRIVATE-ENDPOINT-JSON
            MOVE JSON-PAYLOAD TO HTTP-BODY
            MOVE JSON-LENGTH TO CONTENT-LENGTH
-           
-           CALL "C$SYSTEM" USING 
-               "curl -s -X PUT -H \"Authorization: ******" 
-               ACCESS-TOKEN "\" -H \"Content-Type: application/json\" "
-               "-d '" HTTP-BODY "' \"" HTTP-URL "\" > pe_response.json"
-           END-CALL
-           
-           DISPLAY "  Private Endpoint configuration completed".
+
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o pe_response.json -w '%{http_code}' "
+                   "-X PUT -H @servicebus_auth.txt "
+                   "-H 'Content-Type: application/json' "
+                   "-d '" HTTP-BODY "' '" HTTP-URL
+                   "' > servicebus_status.txt"
+               END-CALL
+
+               PERFORM READ-SB-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "  Private Endpoint configuration completed"
+           ELSE
+               DISPLAY "  Failed to configure Private Endpoint. "
+                   "Status: " HTTP-STATUS-CODE
+               MOVE 8 TO LS-RETURN-CODE
+           END-IF.
        
        GENERATE-PRIVATE-ENDPOINT-JSON.
            MOVE SPACES TO JSON-PAYLOAD
            
            MOVE SPACES TO SB-PRIVATE-LINK-ID
-           STRING SB-NAMESPACE-URL(1:(FUNCTION LENGTH(SB-NAMESPACE-URL) - 
-                   (FUNCTION LENGTH(WS-API-VERSION) + 13)))
+           COMPUTE WS-BASE-URL-LENGTH =
+               FUNCTION LENGTH(SB-NAMESPACE-URL)
+               - FUNCTION LENGTH(WS-API-VERSION) - 13
+           STRING SB-NAMESPACE-URL(1:WS-BASE-URL-LENGTH)
                DELIMITED BY SIZE INTO SB-PRIVATE-LINK-ID
            END-STRING
            
@@ -492,12 +875,90 @@
                '  }]'
                '},'
                '"tags": {'
-               '  "environment": "' ENV-NAME '"'
+               '  "environment": "' ENV-NAME '",'
+               '  "costCenter": "' WS-JSON-TAG-COST-CENTER '",'
+               '  "owner": "' WS-JSON-TAG-OWNER '"'
                '}'
                '}'
                DELIMITED BY SIZE INTO JSON-PAYLOAD
            END-STRING
-           
+
            COMPUTE JSON-LENGTH = FUNCTION LENGTH(JSON-PAYLOAD).
-       
+
+       CONFIGURE-DIAGNOSTIC-SETTINGS.
+           DISPLAY "Configuring diagnostic settings for Service Bus..."
+
+           MOVE 'PUT' TO HTTP-METHOD
+           MOVE SPACES TO HTTP-URL
+
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  WS-SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  WS-RESOURCE-GROUP
+                  '/providers/Microsoft.ServiceBus/namespaces/'
+                  WS-SB-NAME
+                  '/providers/microsoft.insights/diagnosticSettings/'
+                  'diag-' WS-SB-NAME
+                  '?api-version=2021-05-01'
+               DELIMITED BY SIZE INTO HTTP-URL
+           END-STRING
+
+           MOVE SPACES TO HTTP-BODY
+           PERFORM GENERATE-DIAGNOSTIC-SETTINGS-JSON
+           MOVE JSON-PAYLOAD TO HTTP-BODY
+           MOVE JSON-LENGTH TO CONTENT-LENGTH
+
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o diag_response.json -w '%{http_code}' "
+                   "-X PUT -H @servicebus_auth.txt "
+                   "-H 'Content-Type: application/json' "
+                   "-d '" HTTP-BODY "' '" HTTP-URL
+                   "' > servicebus_status.txt"
+               END-CALL
+
+               PERFORM READ-SB-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "  Diagnostic settings configuration completed"
+           ELSE
+               DISPLAY "  Failed to configure diagnostic settings. "
+                   "Status: " HTTP-STATUS-CODE
+               MOVE 8 TO LS-RETURN-CODE
+           END-IF.
+
+       GENERATE-DIAGNOSTIC-SETTINGS-JSON.
+           MOVE SPACES TO JSON-PAYLOAD
+
+           STRING '{'
+               '"properties": {'
+               '  "workspaceId": "/subscriptions/'
+                   WS-SUBSCRIPTION-ID
+                   '/resourceGroups/'
+                   WS-RESOURCE-GROUP
+                   '/providers/Microsoft.OperationalInsights/'
+                   'workspaces/'
+                   LA-WORKSPACE-NAME
+                   '",'
+               '  "logs": [{"categoryGroup": "allLogs", '
+               '"enabled": true}],'
+               '  "metrics": [{"category": "AllMetrics", '
+               '"enabled": true}]'
+               '}'
+               '}'
+               DELIMITED BY SIZE INTO JSON-PAYLOAD
+           END-STRING
+
+           COMPUTE JSON-LENGTH = FUNCTION LENGTH(JSON-PAYLOAD).
+
        END PROGRAM SERVICEBUS.
\ No newline at end of file
