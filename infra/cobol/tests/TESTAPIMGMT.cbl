@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTAPIMGMT.
+       AUTHOR. Azure Integration Landing Zone Team.
+       DATE-WRITTEN. 2026.
+
+      *> Unit tests for API Management deployment module
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AZURECONFIG.
+       COPY HTTPCLIENT.
+
+       01  TEST-COUNTER                PIC 9(3) VALUE 0.
+       01  PASSED-TESTS                PIC 9(3) VALUE 0.
+       01  FAILED-TESTS                PIC 9(3) VALUE 0.
+       01  WS-TEST-RESULT              PIC X(6).
+       01  WS-APIM-NAME                PIC X(64).
+       01  WS-APIM-URL                 PIC X(512).
+       01  WS-ARM-BASE-URL             PIC X(40).
+       01  WS-EXPECTED-NAME            PIC X(64).
+       01  WS-APIM-SUBNET-NAME         PIC X(32).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "API Management Unit Tests"
+           DISPLAY "=========================="
+
+           PERFORM TEST-APIM-NAME-GENERATION
+           PERFORM TEST-CLOUD-ENDPOINT-SELECTION
+           PERFORM TEST-SUBNET-DEFAULTING
+
+           PERFORM DISPLAY-TEST-SUMMARY
+
+           STOP RUN.
+
+       TEST-APIM-NAME-GENERATION.
+           ADD 1 TO TEST-COUNTER
+           DISPLAY "Test " TEST-COUNTER ": APIM Name Generation"
+
+      *> Set up test data
+           MOVE 'dev' TO ENV-NAME
+           MOVE 'lz-tf' TO SUFFIX
+
+      *> Simulate name generation logic
+           STRING 'apim-'
+                  ENV-NAME
+                  '-'
+                  SUFFIX
+               DELIMITED BY SIZE INTO WS-APIM-NAME
+           END-STRING
+
+      *> Convert to lowercase
+           INSPECT WS-APIM-NAME CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+               'abcdefghijklmnopqrstuvwxyz'
+
+           MOVE 'apim-dev-lz-tf' TO WS-EXPECTED-NAME
+
+           IF WS-APIM-NAME = WS-EXPECTED-NAME
+               MOVE 'PASS' TO WS-TEST-RESULT
+               ADD 1 TO PASSED-TESTS
+           ELSE
+               MOVE 'FAIL' TO WS-TEST-RESULT
+               ADD 1 TO FAILED-TESTS
+               DISPLAY "  Expected: " WS-EXPECTED-NAME
+               DISPLAY "  Got: " WS-APIM-NAME
+           END-IF
+
+           DISPLAY "  Result: " WS-TEST-RESULT.
+
+       TEST-CLOUD-ENDPOINT-SELECTION.
+           ADD 1 TO TEST-COUNTER
+           DISPLAY "Test " TEST-COUNTER ": Cloud Endpoint Selection"
+
+      *> Simulate DETERMINE-CLOUD-ENDPOINT logic for public cloud
+           MOVE SPACES TO CLOUD-ENVIRONMENT
+
+           EVALUATE CLOUD-ENVIRONMENT
+               WHEN 'USGOVERNMENT'
+                   MOVE 'https://management.usgovcloudapi.net'
+                       TO WS-ARM-BASE-URL
+               WHEN 'CHINA'
+                   MOVE 'https://management.chinacloudapi.cn'
+                       TO WS-ARM-BASE-URL
+               WHEN OTHER
+                   MOVE 'https://management.azure.com'
+                       TO WS-ARM-BASE-URL
+           END-EVALUATE
+
+           IF WS-ARM-BASE-URL = 'https://management.azure.com'
+               MOVE 'PASS' TO WS-TEST-RESULT
+               ADD 1 TO PASSED-TESTS
+           ELSE
+               MOVE 'FAIL' TO WS-TEST-RESULT
+               ADD 1 TO FAILED-TESTS
+               DISPLAY "  Expected: public cloud endpoint"
+               DISPLAY "  Got: " WS-ARM-BASE-URL
+           END-IF
+
+           DISPLAY "  Result: " WS-TEST-RESULT.
+
+       TEST-SUBNET-DEFAULTING.
+           ADD 1 TO TEST-COUNTER
+           DISPLAY "Test " TEST-COUNTER ": Subnet Defaulting Logic"
+
+      *> Set up test data - blank subnet name should default
+           MOVE SPACES TO APIM-SUBNET-NAME
+
+           IF APIM-SUBNET-NAME = SPACES
+               MOVE 'apim-subnet' TO WS-APIM-SUBNET-NAME
+           ELSE
+               MOVE APIM-SUBNET-NAME TO WS-APIM-SUBNET-NAME
+           END-IF
+
+           IF WS-APIM-SUBNET-NAME = 'apim-subnet'
+               MOVE 'PASS' TO WS-TEST-RESULT
+               ADD 1 TO PASSED-TESTS
+           ELSE
+               MOVE 'FAIL' TO WS-TEST-RESULT
+               ADD 1 TO FAILED-TESTS
+           END-IF
+
+           DISPLAY "  Result: " WS-TEST-RESULT.
+
+       DISPLAY-TEST-SUMMARY.
+           DISPLAY " "
+           DISPLAY "Test Summary"
+           DISPLAY "============"
+           DISPLAY "Total Tests: " TEST-COUNTER
+           DISPLAY "Passed: " PASSED-TESTS
+           DISPLAY "Failed: " FAILED-TESTS
+
+           IF FAILED-TESTS = 0
+               DISPLAY "All tests passed!"
+           ELSE
+               DISPLAY "Some tests failed. Please review."
+           END-IF.
+
+       END PROGRAM TESTAPIMGMT.
