@@ -10,25 +10,41 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       
+           SELECT DF-STATUS-FILE ASSIGN TO "datafactory_status.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTH-HEADER-FILE ASSIGN TO "datafactory_auth.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-       
+       FD  DF-STATUS-FILE.
+       01  DF-STATUS-RECORD                PIC X(8).
+
+       FD  AUTH-HEADER-FILE.
+       01  AUTH-HEADER-RECORD              PIC X(1056).
+
        WORKING-STORAGE SECTION.
        COPY AZURECONFIG.
        COPY HTTPCLIENT.
+
+       01  WS-EOF-FLAG                     PIC X VALUE 'N'.
+       01  WS-ARM-BASE-URL                 PIC X(40)
+               VALUE 'https://management.azure.com'.
        
        01  WS-DATA-FACTORY.
            05  ADF-NAME                     PIC X(64).
            05  ADF-URL                      PIC X(256).
            05  ADF-MVN-NAME                 PIC X(64).
            05  ADF-ENDPOINT-NAME            PIC X(64).
-           05  ADF-IDENTITY-TYPE            PIC X(16) VALUE 'SystemAssigned'.
+           05  ADF-IDENTITY-TYPE            PIC X(16)
+                                             VALUE 'SystemAssigned'.
            05  ADF-PUBLIC-NETWORK           PIC X(1)   VALUE 'N'.
            05  ADF-PRIVATE-LINK-ID          PIC X(128).
-           05  ADF-MANAGED-PE-COUNT         PIC 9(2).
            05  ADF-GIT-CONFIG-ENABLED       PIC X(1)   VALUE 'N'.
-       
+           05  ADF-SHIR-NAME                PIC X(64).
+
+       01  WS-PE-INDEX                      PIC 9(2).
+
        01  WS-MANAGED-PE.
            05  MANAGED-PE-NAME              PIC X(64).
            05  MANAGED-PE-TARGET-ID         PIC X(256).
@@ -46,36 +62,68 @@
        01  WS-SUBSCRIPTION-ID              PIC X(36).
        01  WS-RESOURCE-GROUP               PIC X(64).
        01  WS-LOCATION                     PIC X(32).
+       01  WS-JSON-TAG-COST-CENTER         PIC X(32).
+       01  WS-JSON-TAG-OWNER               PIC X(64).
        01  WS-API-VERSION                  PIC X(10) VALUE '2018-06-01'.
        01  WS-NETWORK-API-VERSION          PIC X(10) VALUE '2022-05-01'.
+       01  WS-BASE-URL-LENGTH              PIC 9(4).
+       01  WS-RETRY-COUNT                  PIC 9(2).
+       01  WS-RETRY-MAX                    PIC 9(2) VALUE 3.
+       01  WS-RETRY-DONE                   PIC X.
+       01  WS-BACKOFF-SECS                 PIC 9(2).
        
        LINKAGE SECTION.
        01  LS-AZURE-CONFIG                 PIC X ANY LENGTH.
        01  LS-AZURE-AUTH-TOKEN             PIC X ANY LENGTH.
        01  LS-RETURN-CODE                  PIC 9(2).
-       
-       PROCEDURE DIVISION USING LS-AZURE-CONFIG, 
-                                LS-AZURE-AUTH-TOKEN, 
-                                LS-RETURN-CODE.
+
+      *> When LS-DRYRUN-FLAG is 'Y' (set by AZUREDEPLOY's what-if
+      *> preview), the name/URL/JSON are generated as usual but the
+      *> ARM API is never called - the caller gets the URL and JSON
+      *> body back instead
+       01  LS-DRYRUN-FLAG                  PIC X(1).
+       01  LS-DRYRUN-URL                   PIC X(512).
+       01  LS-DRYRUN-JSON                  PIC X(8192).
+
+       PROCEDURE DIVISION USING LS-AZURE-CONFIG,
+                                LS-AZURE-AUTH-TOKEN,
+                                LS-RETURN-CODE,
+                                LS-DRYRUN-FLAG,
+                                LS-DRYRUN-URL,
+                                LS-DRYRUN-JSON.
        MAIN-PROCEDURE.
            PERFORM INITIALIZE-DEPLOYMENT
-           
+
            IF LS-RETURN-CODE = 0
                PERFORM CREATE-DATA-FACTORY
            END-IF
-           
-           IF LS-RETURN-CODE = 0
-               PERFORM CREATE-MANAGED-VNET
-           END-IF
-           
-           IF LS-RETURN-CODE = 0
-               PERFORM CONFIGURE-PRIVATE-ENDPOINT
-           END-IF
-           
-           IF LS-RETURN-CODE = 0
-               PERFORM CREATE-MANAGED-PRIVATE-ENDPOINTS
+
+      *> The managed VNet, private endpoints, diagnostics and
+      *> self-hosted IR registration all operate on a factory a dry
+      *> run never actually created, so they are skipped while
+      *> previewing
+           IF LS-DRYRUN-FLAG NOT = 'Y'
+               IF LS-RETURN-CODE = 0
+                   PERFORM CREATE-MANAGED-VNET
+               END-IF
+
+               IF LS-RETURN-CODE = 0
+                   PERFORM CONFIGURE-PRIVATE-ENDPOINT
+               END-IF
+
+               IF LS-RETURN-CODE = 0
+                   PERFORM CREATE-MANAGED-PRIVATE-ENDPOINTS
+               END-IF
+
+               IF LS-RETURN-CODE = 0
+                   PERFORM CONFIGURE-DIAGNOSTIC-SETTINGS
+               END-IF
+
+               IF LS-RETURN-CODE = 0 AND DF-SHIR-ENABLED = 'Y'
+                   PERFORM REGISTER-SELF-HOSTED-IR
+               END-IF
            END-IF
-           
+
            GOBACK.
        
        INITIALIZE-DEPLOYMENT.
@@ -85,19 +133,41 @@
            MOVE SUBSCRIPTION-ID TO WS-SUBSCRIPTION-ID
            MOVE RG-NAME TO WS-RESOURCE-GROUP
            MOVE RG-LOCATION TO WS-LOCATION
-           
+
+           IF DF-IDENTITY-TYPE = SPACES
+               MOVE 'SystemAssigned' TO ADF-IDENTITY-TYPE
+           ELSE
+               MOVE DF-IDENTITY-TYPE TO ADF-IDENTITY-TYPE
+           END-IF
+
+      *> Tag every resource with its cost center and owner
+           IF TAG-COST-CENTER = SPACES
+               MOVE 'unassigned' TO WS-JSON-TAG-COST-CENTER
+           ELSE
+               MOVE TAG-COST-CENTER TO WS-JSON-TAG-COST-CENTER
+           END-IF
+
+           IF TAG-OWNER = SPACES
+               MOVE 'unassigned' TO WS-JSON-TAG-OWNER
+           ELSE
+               MOVE TAG-OWNER TO WS-JSON-TAG-OWNER
+           END-IF
+
            DISPLAY "Initializing Data Factory deployment..."
            DISPLAY "  Subscription: " WS-SUBSCRIPTION-ID
            DISPLAY "  Resource Group: " WS-RESOURCE-GROUP
            DISPLAY "  Location: " WS-LOCATION
-           
+           DISPLAY "  Identity Type: " ADF-IDENTITY-TYPE
+
            PERFORM GENERATE-DATA-FACTORY-NAME
-           
+           PERFORM DETERMINE-CLOUD-ENDPOINT
+
            DISPLAY "  Data Factory Name: " ADF-NAME
            DISPLAY "  Managed Virtual Network Name: " ADF-MVN-NAME
            DISPLAY "  Private Endpoint Name: " ADF-ENDPOINT-NAME
-           
-           STRING 'https://management.azure.com/subscriptions/'
+
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
                   WS-SUBSCRIPTION-ID
                   '/resourceGroups/'
                   WS-RESOURCE-GROUP
@@ -129,8 +199,31 @@
            STRING 'pe-'
                   ADF-NAME
                DELIMITED BY SIZE INTO ADF-ENDPOINT-NAME
-           END-STRING.
-       
+           END-STRING
+
+           IF DF-SHIR-NAME = SPACES
+               STRING 'shir-'
+                      ADF-NAME
+                  DELIMITED BY SIZE INTO ADF-SHIR-NAME
+               END-STRING
+           ELSE
+               MOVE DF-SHIR-NAME TO ADF-SHIR-NAME
+           END-IF.
+
+      *> defaults to the public cloud when CLOUD-ENVIRONMENT is blank
+       DETERMINE-CLOUD-ENDPOINT.
+           EVALUATE CLOUD-ENVIRONMENT
+               WHEN 'USGOVERNMENT'
+                   MOVE 'https://management.usgovcloudapi.net'
+                       TO WS-ARM-BASE-URL
+               WHEN 'CHINA'
+                   MOVE 'https://management.chinacloudapi.cn'
+                       TO WS-ARM-BASE-URL
+               WHEN OTHER
+                   MOVE 'https://management.azure.com'
+                       TO WS-ARM-BASE-URL
+           END-EVALUATE.
+
        CREATE-DATA-FACTORY.
            DISPLAY "Creating Azure Data Factory..."
            
@@ -142,31 +235,95 @@
            STRING 'Bearer ' ACCESS-TOKEN
                DELIMITED BY SIZE INTO AUTHORIZATION
            END-STRING
-           
+           PERFORM WRITE-AUTH-HEADER-FILE
+
            PERFORM GENERATE-DATAFACTORY-JSON-PAYLOAD
            MOVE JSON-PAYLOAD TO HTTP-BODY
            MOVE JSON-LENGTH TO CONTENT-LENGTH
-           
-           DISPLAY "  API URL: " HTTP-URL
-           DISPLAY "  Calling ARM API to create Data Factory..."
-           
-           CALL "C$SYSTEM" USING 
-               "curl -s -X PUT -H \"Authorization: ******" 
-               ACCESS-TOKEN "\" -H \"Content-Type: application/json\" "
-               "-d '" HTTP-BODY "' \"" HTTP-URL "\" > df_response.json"
-           END-CALL
-           
-           DISPLAY "  Data Factory creation initiated"
-           MOVE 'Y' TO STATUS-SUCCESS
-           
-           IF STATUS-SUCCESS = 'Y'
-               DISPLAY "  Data Factory creation successful"
+
+           IF LS-DRYRUN-FLAG = 'Y'
+               MOVE HTTP-URL TO LS-DRYRUN-URL
+               MOVE JSON-PAYLOAD TO LS-DRYRUN-JSON
+               MOVE 'Y' TO STATUS-SUCCESS
            ELSE
-               DISPLAY "  Data Factory creation failed: " 
-                   STATUS-MESSAGE
-               MOVE 8 TO LS-RETURN-CODE
+               DISPLAY "  API URL: " HTTP-URL
+               DISPLAY "  Calling ARM API to create Data Factory..."
+
+               MOVE 0 TO WS-RETRY-COUNT
+               MOVE 'N' TO WS-RETRY-DONE
+               PERFORM UNTIL WS-RETRY-DONE = 'Y'
+                   CALL "C$SYSTEM" USING
+                       "curl -s -o df_response.json -w '%{http_code}' "
+                       "-X PUT -H @datafactory_auth.txt "
+                       "-H 'Content-Type: application/json' "
+                       "-d '" HTTP-BODY "' '" HTTP-URL
+                       "' > datafactory_status.txt"
+                   END-CALL
+
+                   PERFORM READ-DF-STATUS
+                   PERFORM EVALUATE-RETRY-STATUS
+               END-PERFORM
+
+               IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+                   MOVE 'Y' TO STATUS-SUCCESS
+                   DISPLAY "  Data Factory creation successful"
+               ELSE
+                   MOVE 'N' TO STATUS-SUCCESS
+                   DISPLAY "  Data Factory creation failed. Status: "
+                       HTTP-STATUS-CODE
+                   MOVE 8 TO LS-RETURN-CODE
+               END-IF
            END-IF.
-       
+
+       READ-DF-STATUS.
+           MOVE 0 TO HTTP-STATUS-CODE
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT DF-STATUS-FILE
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ DF-STATUS-FILE INTO DF-STATUS-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(DF-STATUS-RECORD)
+                           TO HTTP-STATUS-CODE
+               END-READ
+           END-PERFORM
+           CLOSE DF-STATUS-FILE.
+
+      *> Azure throttles ARM calls (429) and occasionally returns a
+      *> transient 5xx; back off and retry those rather than failing
+      *> the whole deployment on a blip. Anything else is a real
+      *> failure and is left for the caller to report.
+       EVALUATE-RETRY-STATUS.
+           IF HTTP-STATUS-CODE = 408 OR HTTP-STATUS-CODE = 429
+                   OR HTTP-STATUS-CODE = 500 OR HTTP-STATUS-CODE = 502
+                   OR HTTP-STATUS-CODE = 503 OR HTTP-STATUS-CODE = 504
+               ADD 1 TO WS-RETRY-COUNT
+               IF WS-RETRY-COUNT >= WS-RETRY-MAX
+                   MOVE 'Y' TO WS-RETRY-DONE
+               ELSE
+                   COMPUTE WS-BACKOFF-SECS = 2 ** WS-RETRY-COUNT
+                   DISPLAY "  Transient error (status "
+                           HTTP-STATUS-CODE "), retrying in "
+                           WS-BACKOFF-SECS " seconds..."
+                   CALL "C$SYSTEM" USING "sleep " WS-BACKOFF-SECS
+                   END-CALL
+               END-IF
+           ELSE
+               MOVE 'Y' TO WS-RETRY-DONE
+           END-IF.
+
+      *> Write the bearer token to a file curl reads with -H @file
+      *> instead of passing it on the command line, where it would
+      *> be visible to anyone on the box running ps
+       WRITE-AUTH-HEADER-FILE.
+           MOVE SPACES TO AUTH-HEADER-RECORD
+           STRING 'Authorization: ' AUTHORIZATION
+               DELIMITED BY SIZE INTO AUTH-HEADER-RECORD
+           END-STRING
+           OPEN OUTPUT AUTH-HEADER-FILE
+           WRITE AUTH-HEADER-RECORD
+           CLOSE AUTH-HEADER-FILE.
+
        GENERATE-DATAFACTORY-JSON-PAYLOAD.
            MOVE SPACES TO JSON-PAYLOAD
            
@@ -191,31 +348,56 @@
                    DELIMITED BY SIZE INTO JSON-PAYLOAD
                END-STRING
            END-IF
-           
+
            STRING JSON-PAYLOAD
                ','
                '  "purviewConfiguration": {'
                '    "purviewResourceId": null'
                '  }'
+               DELIMITED BY SIZE INTO JSON-PAYLOAD
+           END-STRING
+
+           IF DF-GIT-ENABLED = 'Y'
+               PERFORM APPEND-GIT-CONFIGURATION
+           END-IF
+
+           STRING JSON-PAYLOAD
                '},'
                '"tags": {'
                '  "environment": "' ENV-NAME '",'
-               '  "project": "ais-landing-zone"'
+               '  "project": "ais-landing-zone",'
+               '  "costCenter": "' WS-JSON-TAG-COST-CENTER '",'
+               '  "owner": "' WS-JSON-TAG-OWNER '"'
                '}'
                '}'
                DELIMITED BY SIZE INTO JSON-PAYLOAD
            END-STRING
-           
+
            COMPUTE JSON-LENGTH = FUNCTION LENGTH(JSON-PAYLOAD)
            DISPLAY "  Generated JSON payload for Data Factory".
-       
+
+       APPEND-GIT-CONFIGURATION.
+           STRING JSON-PAYLOAD
+               ','
+               '  "repoConfiguration": {'
+               '    "type": "FactoryVSTSConfiguration",'
+               '    "accountName": "' DF-GIT-ACCOUNT-NAME '",'
+               '    "repositoryName": "' DF-GIT-REPOSITORY-NAME '",'
+               '    "collaborationBranch": "' DF-GIT-COLLAB-BRANCH '",'
+               '    "rootFolder": "' DF-GIT-ROOT-FOLDER '"'
+               '  }'
+               DELIMITED BY SIZE INTO JSON-PAYLOAD
+           END-STRING.
+
        CREATE-MANAGED-VNET.
-           DISPLAY "Creating Managed Virtual Network for Data Factory..."
+           DISPLAY "Creating Managed Virtual Network for Data Factory"
            
            MOVE 'PUT' TO HTTP-METHOD
            MOVE SPACES TO HTTP-URL
-           STRING ADF-URL(1:(FUNCTION LENGTH(ADF-URL) - 
-                   (FUNCTION LENGTH(WS-API-VERSION) + 13)))
+           COMPUTE WS-BASE-URL-LENGTH =
+               FUNCTION LENGTH(ADF-URL)
+               - FUNCTION LENGTH(WS-API-VERSION) - 13
+           STRING ADF-URL(1:WS-BASE-URL-LENGTH)
                   '/managedVirtualNetworks/'
                   ADF-MVN-NAME
                   '?api-version='
@@ -227,21 +409,34 @@
            MOVE '{"properties": {}}' TO HTTP-BODY
            COMPUTE JSON-LENGTH = FUNCTION LENGTH(HTTP-BODY)
            MOVE JSON-LENGTH TO CONTENT-LENGTH
-           
-           CALL "C$SYSTEM" USING 
-               "curl -s -X PUT -H \"Authorization: ******" 
-               ACCESS-TOKEN "\" -H \"Content-Type: application/json\" "
-               "-d '" HTTP-BODY "' \"" HTTP-URL "\" > mvnet_response.json"
-           END-CALL
-           
-           DISPLAY "  Managed Virtual Network creation initiated"
-           MOVE 'Y' TO STATUS-SUCCESS
-           
-           IF STATUS-SUCCESS = 'Y'
+
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o mvnet_response.json -w '%{http_code}' "
+                   "-X PUT -H @datafactory_auth.txt "
+                   "-H 'Content-Type: application/json' "
+                   "-d '" HTTP-BODY "' '" HTTP-URL
+                   "' > datafactory_status.txt"
+               END-CALL
+
+               PERFORM READ-DF-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               MOVE 'Y' TO STATUS-SUCCESS
                DISPLAY "  Managed Virtual Network creation successful"
            ELSE
-               DISPLAY "  Managed Virtual Network creation failed: " 
-                   STATUS-MESSAGE
+               MOVE 'N' TO STATUS-SUCCESS
+               DISPLAY "  Managed Virtual Network creation failed. "
+                   "Status: " HTTP-STATUS-CODE
                MOVE 8 TO LS-RETURN-CODE
            END-IF.
        
@@ -251,7 +446,8 @@
            MOVE 'PUT' TO HTTP-METHOD
            MOVE SPACES TO HTTP-URL
            
-           STRING 'https://management.azure.com/subscriptions/'
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
                   WS-SUBSCRIPTION-ID
                   '/resourceGroups/'
                   WS-RESOURCE-GROUP
@@ -266,21 +462,43 @@
            PERFORM GENERATE-PRIVATE-ENDPOINT-JSON
            MOVE JSON-PAYLOAD TO HTTP-BODY
            MOVE JSON-LENGTH TO CONTENT-LENGTH
-           
-           CALL "C$SYSTEM" USING 
-               "curl -s -X PUT -H \"Authorization: ******" 
-               ACCESS-TOKEN "\" -H \"Content-Type: application/json\" "
-               "-d '" HTTP-BODY "' \"" HTTP-URL "\" > pe_response.json"
-           END-CALL
-           
-           DISPLAY "  Private Endpoint configuration completed".
+
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o pe_response.json -w '%{http_code}' "
+                   "-X PUT -H @datafactory_auth.txt "
+                   "-H 'Content-Type: application/json' "
+                   "-d '" HTTP-BODY "' '" HTTP-URL
+                   "' > datafactory_status.txt"
+               END-CALL
+
+               PERFORM READ-DF-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "  Private Endpoint configuration completed"
+           ELSE
+               DISPLAY "  Failed to configure Private Endpoint. "
+                   "Status: " HTTP-STATUS-CODE
+               MOVE 8 TO LS-RETURN-CODE
+           END-IF.
        
        GENERATE-PRIVATE-ENDPOINT-JSON.
            MOVE SPACES TO JSON-PAYLOAD
            
            MOVE SPACES TO ADF-PRIVATE-LINK-ID
-           STRING ADF-URL(1:(FUNCTION LENGTH(ADF-URL) - 
-                   (FUNCTION LENGTH(WS-API-VERSION) + 13)))
+           COMPUTE WS-BASE-URL-LENGTH =
+               FUNCTION LENGTH(ADF-URL)
+               - FUNCTION LENGTH(WS-API-VERSION) - 13
+           STRING ADF-URL(1:WS-BASE-URL-LENGTH)
                DELIMITED BY SIZE INTO ADF-PRIVATE-LINK-ID
            END-STRING
            
@@ -299,61 +517,44 @@
                '  "privateLinkServiceConnections": [{'
                '    "name": "' ADF-ENDPOINT-NAME '",'
                '    "properties": {'
-               '      "privateLinkServiceId": "' ADF-PRIVATE-LINK-ID '",'
+               '      "privateLinkServiceId": "'
+                   ADF-PRIVATE-LINK-ID '",'
                '      "groupIds": ["dataFactory"]'
                '    }'
                '  }]'
                '},'
                '"tags": {'
-               '  "environment": "' ENV-NAME '"'
+               '  "environment": "' ENV-NAME '",'
+               '  "costCenter": "' WS-JSON-TAG-COST-CENTER '",'
+               '  "owner": "' WS-JSON-TAG-OWNER '"'
                '}'
                '}'
                DELIMITED BY SIZE INTO JSON-PAYLOAD
            END-STRING
-           
+
            COMPUTE JSON-LENGTH = FUNCTION LENGTH(JSON-PAYLOAD).
-       
+
        CREATE-MANAGED-PRIVATE-ENDPOINTS.
            DISPLAY "Creating Managed Private Endpoints..."
-           
-           MOVE 2 TO ADF-MANAGED-PE-COUNT
-           PERFORM VARYING ADF-MANAGED-PE-COUNT FROM 1 BY 1 
-                   UNTIL ADF-MANAGED-PE-COUNT > 2
+
+           PERFORM VARYING WS-PE-INDEX FROM 1 BY 1
+                   UNTIL WS-PE-INDEX > DF-MANAGED-PE-COUNT
                PERFORM CREATE-SINGLE-MANAGED-PE
            END-PERFORM
-           
+
            DISPLAY "  Managed Private Endpoints completed".
-       
+
        CREATE-SINGLE-MANAGED-PE.
-           EVALUATE ADF-MANAGED-PE-COUNT
-               WHEN 1
-                   MOVE "sql-server-endpoint" TO MANAGED-PE-NAME
-                   MOVE "/subscriptions/" TO MANAGED-PE-TARGET-ID
-                   STRING MANAGED-PE-TARGET-ID
-                       WS-SUBSCRIPTION-ID
-                       "/resourceGroups/"
-                       WS-RESOURCE-GROUP
-                       "/providers/Microsoft.Sql/servers/sql-server"
-                       DELIMITED BY SIZE INTO MANAGED-PE-TARGET-ID
-                   END-STRING
-                   MOVE "sqlServer" TO MANAGED-PE-SUBRESOURCE
-               WHEN 2
-                   MOVE "storage-endpoint" TO MANAGED-PE-NAME
-                   MOVE "/subscriptions/" TO MANAGED-PE-TARGET-ID
-                   STRING MANAGED-PE-TARGET-ID
-                       WS-SUBSCRIPTION-ID
-                       "/resourceGroups/"
-                       WS-RESOURCE-GROUP
-                       "/providers/Microsoft.Storage/storageAccounts/storage"
-                       DELIMITED BY SIZE INTO MANAGED-PE-TARGET-ID
-                   END-STRING
-                   MOVE "blob" TO MANAGED-PE-SUBRESOURCE
-           END-EVALUATE
-           
+           MOVE DF-PE-NAME(WS-PE-INDEX) TO MANAGED-PE-NAME
+           MOVE DF-PE-TARGET-ID(WS-PE-INDEX) TO MANAGED-PE-TARGET-ID
+           MOVE DF-PE-SUBRESOURCE(WS-PE-INDEX) TO MANAGED-PE-SUBRESOURCE
+
            MOVE 'PUT' TO HTTP-METHOD
            MOVE SPACES TO HTTP-URL
-           STRING ADF-URL(1:(FUNCTION LENGTH(ADF-URL) - 
-                   (FUNCTION LENGTH(WS-API-VERSION) + 13)))
+           COMPUTE WS-BASE-URL-LENGTH =
+               FUNCTION LENGTH(ADF-URL)
+               - FUNCTION LENGTH(WS-API-VERSION) - 13
+           STRING ADF-URL(1:WS-BASE-URL-LENGTH)
                   '/managedVirtualNetworks/'
                   ADF-MVN-NAME
                   '/managedPrivateEndpoints/'
@@ -367,15 +568,35 @@
            PERFORM GENERATE-MANAGED-PE-JSON
            MOVE JSON-PAYLOAD TO HTTP-BODY
            MOVE JSON-LENGTH TO CONTENT-LENGTH
-           
-           CALL "C$SYSTEM" USING 
-               "curl -s -X PUT -H \"Authorization: ******" 
-               ACCESS-TOKEN "\" -H \"Content-Type: application/json\" "
-               "-d '" HTTP-BODY "' \"" HTTP-URL "\" > managed_pe_response.json"
-           END-CALL
-           
-           DISPLAY "  Created managed private endpoint: " 
-               MANAGED-PE-NAME.
+
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o managed_pe.json -w '%{http_code}' "
+                   "-X PUT -H @datafactory_auth.txt "
+                   "-H 'Content-Type: application/json' "
+                   "-d '" HTTP-BODY "' '" HTTP-URL
+                   "' > datafactory_status.txt"
+               END-CALL
+
+               PERFORM READ-DF-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "  Created managed private endpoint: "
+                   MANAGED-PE-NAME
+           ELSE
+               DISPLAY "  Failed to create managed private endpoint: "
+                   MANAGED-PE-NAME " Status: " HTTP-STATUS-CODE
+               MOVE 8 TO LS-RETURN-CODE
+           END-IF.
        
        GENERATE-MANAGED-PE-JSON.
            MOVE SPACES TO JSON-PAYLOAD
@@ -390,5 +611,158 @@
            END-STRING
            
            COMPUTE JSON-LENGTH = FUNCTION LENGTH(JSON-PAYLOAD).
-       
+
+       CONFIGURE-DIAGNOSTIC-SETTINGS.
+           DISPLAY "Configuring diagnostic settings for Data Factory..."
+
+           MOVE 'PUT' TO HTTP-METHOD
+           MOVE SPACES TO HTTP-URL
+
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  WS-SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  WS-RESOURCE-GROUP
+                  '/providers/Microsoft.DataFactory/factories/'
+                  ADF-NAME
+                  '/providers/microsoft.insights/diagnosticSettings/'
+                  'diag-' ADF-NAME
+                  '?api-version=2021-05-01'
+               DELIMITED BY SIZE INTO HTTP-URL
+           END-STRING
+
+           MOVE SPACES TO HTTP-BODY
+           PERFORM GENERATE-DIAGNOSTIC-SETTINGS-JSON
+           MOVE JSON-PAYLOAD TO HTTP-BODY
+           MOVE JSON-LENGTH TO CONTENT-LENGTH
+
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o diag.json -w '%{http_code}' "
+                   "-X PUT -H @datafactory_auth.txt "
+                   "-H 'Content-Type: application/json' "
+                   "-d '" HTTP-BODY "' '" HTTP-URL
+                   "' > datafactory_status.txt"
+               END-CALL
+
+               PERFORM READ-DF-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "  Diagnostic settings configuration completed"
+           ELSE
+               DISPLAY "  Failed to configure diagnostic settings. "
+                   "Status: " HTTP-STATUS-CODE
+               MOVE 8 TO LS-RETURN-CODE
+           END-IF.
+
+       GENERATE-DIAGNOSTIC-SETTINGS-JSON.
+           MOVE SPACES TO JSON-PAYLOAD
+
+           STRING '{'
+               '"properties": {'
+               '  "workspaceId": "/subscriptions/'
+                   WS-SUBSCRIPTION-ID
+                   '/resourceGroups/'
+                   WS-RESOURCE-GROUP
+                   '/providers/Microsoft.OperationalInsights/'
+                   'workspaces/'
+                   LA-WORKSPACE-NAME
+                   '",'
+               '  "logs": [{"categoryGroup": "allLogs", '
+               '"enabled": true}],'
+               '  "metrics": [{"category": "AllMetrics", '
+               '"enabled": true}]'
+               '}'
+               '}'
+               DELIMITED BY SIZE INTO JSON-PAYLOAD
+           END-STRING
+
+           COMPUTE JSON-LENGTH = FUNCTION LENGTH(JSON-PAYLOAD).
+
+       REGISTER-SELF-HOSTED-IR.
+           DISPLAY "Registering Self-Hosted Integration Runtime..."
+
+           MOVE 'PUT' TO HTTP-METHOD
+           MOVE SPACES TO HTTP-URL
+           COMPUTE WS-BASE-URL-LENGTH =
+               FUNCTION LENGTH(ADF-URL)
+               - FUNCTION LENGTH(WS-API-VERSION) - 13
+           STRING ADF-URL(1:WS-BASE-URL-LENGTH)
+                  '/integrationRuntimes/'
+                  ADF-SHIR-NAME
+                  '?api-version='
+                  WS-API-VERSION
+               DELIMITED BY SIZE INTO HTTP-URL
+           END-STRING
+
+           MOVE SPACES TO HTTP-BODY
+           PERFORM GENERATE-SELF-HOSTED-IR-JSON
+           MOVE JSON-PAYLOAD TO HTTP-BODY
+           MOVE JSON-LENGTH TO CONTENT-LENGTH
+
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o shir.json -w '%{http_code}' "
+                   "-X PUT -H @datafactory_auth.txt "
+                   "-H 'Content-Type: application/json' "
+                   "-d '" HTTP-BODY "' '" HTTP-URL
+                   "' > datafactory_status.txt"
+               END-CALL
+
+               PERFORM READ-DF-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "  Registered Self-Hosted Integration Runtime: "
+                   ADF-SHIR-NAME
+               DISPLAY "  Install the runtime on-premises and "
+                   "activate it with the key from the portal "
+                   "or the regenerateAuthKey API before use"
+           ELSE
+               DISPLAY "  Failed to register Self-Hosted Integration "
+                   "Runtime. Status: " HTTP-STATUS-CODE
+               MOVE 8 TO LS-RETURN-CODE
+           END-IF.
+
+       GENERATE-SELF-HOSTED-IR-JSON.
+           MOVE SPACES TO JSON-PAYLOAD
+
+           IF DF-SHIR-DESCRIPTION = SPACES
+               STRING '{'
+                   '"properties": {'
+                   '  "type": "SelfHosted"'
+                   '}'
+                   '}'
+                   DELIMITED BY SIZE INTO JSON-PAYLOAD
+               END-STRING
+           ELSE
+               STRING '{'
+                   '"properties": {'
+                   '  "type": "SelfHosted",'
+                   '  "description": "' DF-SHIR-DESCRIPTION '"'
+                   '}'
+                   '}'
+                   DELIMITED BY SIZE INTO JSON-PAYLOAD
+               END-STRING
+           END-IF
+
+           COMPUTE JSON-LENGTH = FUNCTION LENGTH(JSON-PAYLOAD).
+
        END PROGRAM DATAFACTORY.
\ No newline at end of file
