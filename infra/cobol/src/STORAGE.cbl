@@ -5,27 +5,65 @@
        
       *> Storage Account deployment module
       *> Creates Azure Storage Accounts using ARM REST API
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STORAGE-STATUS-FILE ASSIGN TO "storage_status.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTH-HEADER-FILE ASSIGN TO "storage_auth.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-       LINKAGE SECTION.
-       01  LS-AZURE-CONFIG.
-           COPY AZURECONFIG.
-       01  LS-AUTH-TOKEN.
-           COPY HTTPCLIENT REPLACING AZURE-AUTH-TOKEN BY LS-AUTH-TOKEN.
-       01  LS-RETURN-CODE              PIC 9(2).
-       
+       FILE SECTION.
+       FD  STORAGE-STATUS-FILE.
+       01  STORAGE-STATUS-RECORD       PIC X(8).
+
+       FD  AUTH-HEADER-FILE.
+       01  AUTH-HEADER-RECORD          PIC X(1056).
+
        WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                 PIC X VALUE 'N'.
        01  WS-STORAGE-URL              PIC X(512).
+       01  WS-ARM-BASE-URL             PIC X(40)
+               VALUE 'https://management.azure.com'.
        01  WS-STORAGE-NAME             PIC X(64).
+       01  WS-STORAGE-NAME-LEN         PIC 9(2).
+       01  WS-STORAGE-NAME-TRUNC       PIC X(22).
+       01  WS-STORAGE-NAME-SUFFIX      PIC 9(2).
        01  WS-API-VERSION              PIC X(16) VALUE '2023-01-01'.
+       01  WS-NETWORK-API-VERSION      PIC X(16) VALUE '2022-05-01'.
+       01  WS-DIAG-API-VERSION         PIC X(16) VALUE '2021-05-01'.
        01  WS-COUNTER                  PIC 9(2).
-       
+       01  WS-PE-NAME                  PIC X(64).
+       01  WS-PE-URL                   PIC X(512).
+       01  WS-DIAG-NAME                PIC X(64).
+       01  WS-DIAG-URL                 PIC X(512).
+       01  WS-DIAG-WORKSPACE-ID        PIC X(256).
+       01  WS-RETRY-COUNT              PIC 9(2).
+       01  WS-RETRY-MAX                PIC 9(2) VALUE 3.
+       01  WS-RETRY-DONE               PIC X.
+       01  WS-BACKOFF-SECS             PIC 9(2).
+
+       01  WS-BLOB-API-VERSION         PIC X(16) VALUE '2023-01-01'.
+       01  WS-CONTAINER-INDEX          PIC 9(2).
+       01  WS-CONTAINER-NAME           PIC X(63).
+       01  WS-CONTAINER-URL            PIC X(512).
+       01  WS-LIFECYCLE-URL            PIC X(512).
+       01  WS-LIFECYCLE-JSON           PIC X(1024).
+
        01  WS-JSON-TEMPLATE.
            05  FILLER                  PIC X(50) VALUE
                '{"location":"'.
            05  JSON-LOCATION           PIC X(32).
-           05  FILLER                  PIC X(50) VALUE
-               '","sku":{"name":"'.
+           05  FILLER                  PIC X(30) VALUE
+               '","tags":{"costCenter":"'.
+           05  JSON-TAG-COST-CENTER    PIC X(32).
+           05  FILLER                  PIC X(20) VALUE
+               '","owner":"'.
+           05  JSON-TAG-OWNER          PIC X(64).
+           05  FILLER                  PIC X(20) VALUE
+               '"},"sku":{"name":"'.
            05  JSON-SKU-NAME           PIC X(16).
            05  FILLER                  PIC X(50) VALUE
                '"},"kind":"'.
@@ -39,52 +77,132 @@
                '"allowBlobPublicAccess":false,'.
            05  FILLER                  PIC X(50) VALUE
                '"publicNetworkAccess":"Disabled"}}'.
-       
+
        01  WS-REQUEST-JSON             PIC X(1024).
-       
+
+       01  WS-PE-JSON-TEMPLATE.
+           05  FILLER                  PIC X(16) VALUE
+               '{"location":"'.
+           05  JSON-PE-LOCATION        PIC X(32).
+           05  FILLER                  PIC X(30) VALUE
+               '","properties":{"subnet":{"id'.
+           05  FILLER                  PIC X(8) VALUE
+               '":"'.
+           05  JSON-PE-SUBNET-ID       PIC X(256).
+           05  FILLER                  PIC X(60) VALUE
+               '"},"privateLinkServiceConnections":[{"name":"'.
+           05  JSON-PE-NAME            PIC X(64).
+           05  FILLER                  PIC X(40) VALUE
+               '","properties":{"privateLinkServiceId":"'.
+           05  JSON-PE-TARGET-ID       PIC X(256).
+           05  FILLER                  PIC X(60) VALUE
+               '","groupIds":["blob"]}}]}}'.
+
+       01  WS-PE-REQUEST-JSON          PIC X(1024).
+
+       01  WS-DIAG-JSON-TEMPLATE.
+           05  FILLER                  PIC X(40) VALUE
+               '{"properties":{"workspaceId":"'.
+           05  JSON-DIAG-WORKSPACE-ID  PIC X(256).
+           05  FILLER                  PIC X(50) VALUE
+               '","logs":[{"categoryGroup":"allLogs",'.
+           05  FILLER                  PIC X(50) VALUE
+               '"enabled":true}],'.
+           05  FILLER                  PIC X(50) VALUE
+               '"metrics":[{"category":"AllMetrics",'.
+           05  FILLER                  PIC X(20) VALUE
+               '"enabled":true}]}}'.
+
+       01  WS-DIAG-REQUEST-JSON        PIC X(1024).
+
+       LINKAGE SECTION.
+       COPY AZURECONFIG REPLACING AZURE-CONFIG BY LS-AZURE-CONFIG.
+       COPY HTTPCLIENT REPLACING AZURE-AUTH-TOKEN BY LS-AUTH-TOKEN.
+       01  LS-RETURN-CODE              PIC 9(2).
+
+      *> When LS-DRYRUN-FLAG is 'Y' (set by AZUREDEPLOY's what-if
+      *> preview), the name/URL/JSON are generated as usual but the
+      *> ARM API is never called - the caller gets the URL and JSON
+      *> body back instead. Only the first configured storage account
+      *> is previewed, the same way CHECK-STORAGE-DRIFT in AZUREDRIFT
+      *> keeps its reconciliation to one representative account.
+       01  LS-DRYRUN-FLAG              PIC X(1).
+       01  LS-DRYRUN-URL               PIC X(512).
+       01  LS-DRYRUN-JSON              PIC X(8192).
+
        PROCEDURE DIVISION USING LS-AZURE-CONFIG
-                               LS-AUTH-TOKEN  
-                               LS-RETURN-CODE.
-       
+                               LS-AUTH-TOKEN
+                               LS-RETURN-CODE
+                               LS-DRYRUN-FLAG
+                               LS-DRYRUN-URL
+                               LS-DRYRUN-JSON.
+
        MAIN-PROCEDURE.
            DISPLAY "Storage Account deployment module starting..."
            MOVE ZERO TO LS-RETURN-CODE
-           
-           PERFORM VARYING WS-COUNTER FROM 1 BY 1
-               UNTIL WS-COUNTER > STORAGE-COUNT
+           PERFORM DETERMINE-CLOUD-ENDPOINT
+
+           IF LS-DRYRUN-FLAG = 'Y'
+               MOVE 1 TO WS-COUNTER
                PERFORM DEPLOY-STORAGE-ACCOUNT
-           END-PERFORM
-           
+           ELSE
+               PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                   UNTIL WS-COUNTER > STORAGE-COUNT
+                   PERFORM DEPLOY-STORAGE-ACCOUNT
+               END-PERFORM
+           END-IF
+
            GOBACK.
-       
+
        DEPLOY-STORAGE-ACCOUNT.
            DISPLAY "Deploying storage account " WS-COUNTER "..."
-           
+
       *> Generate storage account name using naming convention
            PERFORM GENERATE-STORAGE-NAME
-           
+
       *> Build ARM API URL
            PERFORM BUILD-STORAGE-URL
-           
+
       *> Prepare JSON payload
            PERFORM PREPARE-JSON-PAYLOAD
-           
-      *> Make ARM API call
-           PERFORM MAKE-API-CALL
-           
-           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
-               DISPLAY "Storage account created successfully: " WS-STORAGE-NAME
+
+           IF LS-DRYRUN-FLAG = 'Y'
+               MOVE WS-STORAGE-URL TO LS-DRYRUN-URL
+               MOVE WS-REQUEST-JSON TO LS-DRYRUN-JSON
+               MOVE 0 TO LS-RETURN-CODE
            ELSE
-               DISPLAY "Failed to create storage account. Status: " 
-                       HTTP-STATUS-CODE
-               MOVE 1 TO LS-RETURN-CODE
+      *> Make ARM API call
+               PERFORM MAKE-API-CALL
+
+               IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+                   DISPLAY "Storage account created successfully: "
+                           WS-STORAGE-NAME
+                   PERFORM CONFIGURE-STORAGE-PRIVATE-ENDPOINT
+
+                   IF LS-RETURN-CODE = 0
+                       PERFORM CONFIGURE-DIAGNOSTIC-SETTINGS
+                   END-IF
+
+                   IF LS-RETURN-CODE = 0
+                       PERFORM CREATE-BLOB-CONTAINERS
+                   END-IF
+
+                   IF LS-RETURN-CODE = 0
+                           AND SA-LIFECYCLE-ENABLED(WS-COUNTER) = 'Y'
+                       PERFORM CONFIGURE-LIFECYCLE-POLICY
+                   END-IF
+               ELSE
+                   DISPLAY "Failed to create storage account. Status: "
+                           HTTP-STATUS-CODE
+                   MOVE 1 TO LS-RETURN-CODE
+               END-IF
            END-IF.
-       
+
        GENERATE-STORAGE-NAME.
       *> Create unique storage account name using prefix + suffix + environment
            STRING 'sa'
                   SA-NAME-PREFIX(WS-COUNTER)
-                  ENVIRONMENT
+                  ENV-NAME
                   SUFFIX
                DELIMITED BY SPACE INTO WS-STORAGE-NAME
            END-STRING
@@ -97,11 +215,45 @@
       *> Remove any special characters (only alphanumeric allowed)
            INSPECT WS-STORAGE-NAME REPLACING ALL '-' BY SPACE
            INSPECT WS-STORAGE-NAME REPLACING ALL '_' BY SPACE
-           MOVE FUNCTION SUBSTITUTE(WS-STORAGE-NAME, ' ', '') 
-               TO WS-STORAGE-NAME.
-       
+           MOVE FUNCTION SUBSTITUTE(WS-STORAGE-NAME, ' ', '')
+               TO WS-STORAGE-NAME
+
+      *> Azure storage account names are capped at 24 characters. Left
+      *> unchecked, a long prefix/environment/suffix combination runs
+      *> past that limit and whatever is holding the name downstream
+      *> cuts it off silently - and two differently-configured accounts
+      *> that only differ after character 24 would collide on the same
+      *> truncated name. Cut it ourselves, leaving room for this
+      *> account's own position in STORAGE-ACCOUNTS so the result
+      *> always stays unique.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-STORAGE-NAME))
+               TO WS-STORAGE-NAME-LEN
+           IF WS-STORAGE-NAME-LEN > 24
+               MOVE WS-STORAGE-NAME(1:22) TO WS-STORAGE-NAME-TRUNC
+               MOVE WS-COUNTER TO WS-STORAGE-NAME-SUFFIX
+               MOVE SPACES TO WS-STORAGE-NAME
+               STRING WS-STORAGE-NAME-TRUNC WS-STORAGE-NAME-SUFFIX
+                   DELIMITED BY SIZE INTO WS-STORAGE-NAME
+               END-STRING
+           END-IF.
+
+      *> defaults to the public cloud when CLOUD-ENVIRONMENT is blank
+       DETERMINE-CLOUD-ENDPOINT.
+           EVALUATE CLOUD-ENVIRONMENT
+               WHEN 'USGOVERNMENT'
+                   MOVE 'https://management.usgovcloudapi.net'
+                       TO WS-ARM-BASE-URL
+               WHEN 'CHINA'
+                   MOVE 'https://management.chinacloudapi.cn'
+                       TO WS-ARM-BASE-URL
+               WHEN OTHER
+                   MOVE 'https://management.azure.com'
+                       TO WS-ARM-BASE-URL
+           END-EVALUATE.
+
        BUILD-STORAGE-URL.
-           STRING 'https://management.azure.com/subscriptions/'
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
                   SUBSCRIPTION-ID
                   '/resourceGroups/'
                   RG-NAME
@@ -115,6 +267,20 @@
        PREPARE-JSON-PAYLOAD.
       *> Fill in the JSON template with actual values
            MOVE RG-LOCATION TO JSON-LOCATION
+
+      *> Tag every resource with its cost center and owner
+           IF TAG-COST-CENTER = SPACES
+               MOVE 'unassigned' TO JSON-TAG-COST-CENTER
+           ELSE
+               MOVE TAG-COST-CENTER TO JSON-TAG-COST-CENTER
+           END-IF
+
+           IF TAG-OWNER = SPACES
+               MOVE 'unassigned' TO JSON-TAG-OWNER
+           ELSE
+               MOVE TAG-OWNER TO JSON-TAG-OWNER
+           END-IF
+
            MOVE SA-SKU-NAME(WS-COUNTER) TO JSON-SKU-NAME
            MOVE SA-ACCOUNT-KIND(WS-COUNTER) TO JSON-KIND
            MOVE SA-ACCESS-TIER(WS-COUNTER) TO JSON-ACCESS-TIER
@@ -131,25 +297,386 @@
            MOVE 'application/json' TO CONTENT-TYPE
            
       *> Set authorization header with bearer token
-           STRING 'Bearer ' ACCESS-TOKEN(LS-AUTH-TOKEN)
+           STRING 'Bearer ' ACCESS-TOKEN
                DELIMITED BY SIZE INTO AUTHORIZATION
            END-STRING
-           
+           PERFORM WRITE-AUTH-HEADER-FILE
+
            MOVE WS-REQUEST-JSON TO HTTP-BODY
            MOVE FUNCTION LENGTH(WS-REQUEST-JSON) TO CONTENT-LENGTH
            
-      *> Make the HTTP call (simulated for demonstration)
-           PERFORM SIMULATE-HTTP-CALL.
-       
-       SIMULATE-HTTP-CALL.
-      *> In a real implementation, this would call external HTTP library
-      *> For demonstration, we simulate a successful creation
-           MOVE 201 TO HTTP-STATUS-CODE
-           MOVE 'Created' TO HTTP-STATUS-TEXT
-           
-           DISPLAY "API Call simulated:"
-           DISPLAY "  Method: " HTTP-METHOD
-           DISPLAY "  URL: " WS-STORAGE-URL
-           DISPLAY "  Body: " WS-REQUEST-JSON(1:200) "...".
-       
+      *> Make the ARM API call and capture the real HTTP status code,
+      *> retrying transient failures with a backing-off delay
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o storage_response.json -w '%{http_code}' "
+                   "-X " HTTP-METHOD " -H @storage_auth.txt "
+                   "-H 'Content-Type: application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > storage_status.txt"
+               END-CALL
+
+               PERFORM READ-STORAGE-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM.
+
+       READ-STORAGE-STATUS.
+           MOVE 0 TO HTTP-STATUS-CODE
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT STORAGE-STATUS-FILE
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ STORAGE-STATUS-FILE INTO STORAGE-STATUS-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(STORAGE-STATUS-RECORD)
+                           TO HTTP-STATUS-CODE
+               END-READ
+           END-PERFORM
+           CLOSE STORAGE-STATUS-FILE.
+
+      *> Azure throttles ARM calls (429) and occasionally returns a
+      *> transient 5xx; back off and retry those rather than failing
+      *> the whole deployment on a blip. Anything else is a real
+      *> failure and is left for the caller to report.
+       EVALUATE-RETRY-STATUS.
+           IF HTTP-STATUS-CODE = 408 OR HTTP-STATUS-CODE = 429
+                   OR HTTP-STATUS-CODE = 500 OR HTTP-STATUS-CODE = 502
+                   OR HTTP-STATUS-CODE = 503 OR HTTP-STATUS-CODE = 504
+               ADD 1 TO WS-RETRY-COUNT
+               IF WS-RETRY-COUNT >= WS-RETRY-MAX
+                   MOVE 'Y' TO WS-RETRY-DONE
+               ELSE
+                   COMPUTE WS-BACKOFF-SECS = 2 ** WS-RETRY-COUNT
+                   DISPLAY "  Transient error (status "
+                           HTTP-STATUS-CODE "), retrying in "
+                           WS-BACKOFF-SECS " seconds..."
+                   CALL "C$SYSTEM" USING "sleep " WS-BACKOFF-SECS
+                   END-CALL
+               END-IF
+           ELSE
+               MOVE 'Y' TO WS-RETRY-DONE
+           END-IF.
+
+      *> Write the bearer token to a file curl reads with -H @file
+      *> instead of passing it on the command line, where it would
+      *> be visible to anyone on the box running ps
+       WRITE-AUTH-HEADER-FILE.
+           MOVE SPACES TO AUTH-HEADER-RECORD
+           STRING 'Authorization: ' AUTHORIZATION
+               DELIMITED BY SIZE INTO AUTH-HEADER-RECORD
+           END-STRING
+           OPEN OUTPUT AUTH-HEADER-FILE
+           WRITE AUTH-HEADER-RECORD
+           CLOSE AUTH-HEADER-FILE.
+
+       CONFIGURE-STORAGE-PRIVATE-ENDPOINT.
+           DISPLAY "Configuring Private Endpoint for storage account "
+                   WS-STORAGE-NAME "..."
+
+      *> Generate Private Endpoint name using naming convention
+           STRING 'pe-' WS-STORAGE-NAME
+               DELIMITED BY SIZE INTO WS-PE-NAME
+           END-STRING
+
+      *> Build ARM API URL for the private endpoint
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.Network/privateEndpoints/'
+                  WS-PE-NAME
+                  '?api-version='
+                  WS-NETWORK-API-VERSION
+               DELIMITED BY SIZE INTO WS-PE-URL
+           END-STRING
+
+           PERFORM PREPARE-PE-JSON-PAYLOAD
+           PERFORM MAKE-PE-API-CALL
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "Private Endpoint created successfully: "
+                       WS-PE-NAME
+           ELSE
+               DISPLAY "Failed to create Private Endpoint. Status: "
+                       HTTP-STATUS-CODE
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF.
+
+       PREPARE-PE-JSON-PAYLOAD.
+      *> Fill in the Private Endpoint JSON template with actual values
+           MOVE RG-LOCATION TO JSON-PE-LOCATION
+           MOVE WS-PE-NAME TO JSON-PE-NAME
+
+           STRING '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.Network/virtualNetworks/'
+                  VNET-NAME
+                  '/subnets/private-endpoints'
+               DELIMITED BY SIZE INTO JSON-PE-SUBNET-ID
+           END-STRING
+
+           STRING '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.Storage/storageAccounts/'
+                  WS-STORAGE-NAME
+               DELIMITED BY SIZE INTO JSON-PE-TARGET-ID
+           END-STRING
+
+      *> Convert template to actual JSON string
+           STRING WS-PE-JSON-TEMPLATE DELIMITED BY LOW-VALUE
+               INTO WS-PE-REQUEST-JSON
+           END-STRING.
+
+       MAKE-PE-API-CALL.
+      *> Set up HTTP request for ARM API
+           MOVE 'PUT' TO HTTP-METHOD
+           MOVE WS-PE-URL TO HTTP-URL
+           MOVE 'application/json' TO CONTENT-TYPE
+
+      *> Set authorization header with bearer token
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+
+           MOVE WS-PE-REQUEST-JSON TO HTTP-BODY
+           MOVE FUNCTION LENGTH(WS-PE-REQUEST-JSON) TO CONTENT-LENGTH
+
+      *> Make the ARM API call and capture the real HTTP status code,
+      *> retrying transient failures with a backing-off delay
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o storage_response.json -w '%{http_code}' "
+                   "-X " HTTP-METHOD " -H @storage_auth.txt "
+                   "-H 'Content-Type: application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > storage_status.txt"
+               END-CALL
+
+               PERFORM READ-STORAGE-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM.
+
+       CONFIGURE-DIAGNOSTIC-SETTINGS.
+           DISPLAY "Configuring diagnostic settings for "
+                   WS-STORAGE-NAME "..."
+
+           STRING 'diag-' WS-STORAGE-NAME
+               DELIMITED BY SIZE INTO WS-DIAG-NAME
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.Storage/storageAccounts/'
+                  WS-STORAGE-NAME
+                  '/providers/microsoft.insights/diagnosticSettings/'
+                  WS-DIAG-NAME
+                  '?api-version='
+                  WS-DIAG-API-VERSION
+               DELIMITED BY SIZE INTO WS-DIAG-URL
+           END-STRING
+
+           STRING '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.OperationalInsights/workspaces/'
+                  LA-WORKSPACE-NAME
+               DELIMITED BY SIZE INTO WS-DIAG-WORKSPACE-ID
+           END-STRING
+
+           MOVE WS-DIAG-WORKSPACE-ID TO JSON-DIAG-WORKSPACE-ID
+           STRING WS-DIAG-JSON-TEMPLATE DELIMITED BY LOW-VALUE
+               INTO WS-DIAG-REQUEST-JSON
+           END-STRING
+
+           MOVE 'PUT' TO HTTP-METHOD
+           MOVE WS-DIAG-URL TO HTTP-URL
+           MOVE 'application/json' TO CONTENT-TYPE
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+           MOVE WS-DIAG-REQUEST-JSON TO HTTP-BODY
+           MOVE FUNCTION LENGTH(WS-DIAG-REQUEST-JSON) TO CONTENT-LENGTH
+
+      *> Make the ARM API call and capture the real HTTP status code,
+      *> retrying transient failures with a backing-off delay
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o storage_response.json -w '%{http_code}' "
+                   "-X " HTTP-METHOD " -H @storage_auth.txt "
+                   "-H 'Content-Type: application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > storage_status.txt"
+               END-CALL
+
+               PERFORM READ-STORAGE-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "Diagnostic settings configured successfully: "
+                       WS-DIAG-NAME
+           ELSE
+               DISPLAY "Failed to configure diagnostic settings. "
+                       "Status: " HTTP-STATUS-CODE
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF.
+
+      *> Create each blob container configured for this storage
+      *> account so dependent workloads have somewhere to land data
+      *> as soon as the account comes up.
+       CREATE-BLOB-CONTAINERS.
+           IF SA-CONTAINER-COUNT(WS-COUNTER) NOT = ZERO
+               DISPLAY "Creating blob containers for " WS-STORAGE-NAME
+                       "..."
+
+               PERFORM VARYING WS-CONTAINER-INDEX FROM 1 BY 1
+                   UNTIL WS-CONTAINER-INDEX >
+                       SA-CONTAINER-COUNT(WS-COUNTER)
+                   PERFORM CREATE-SINGLE-CONTAINER
+               END-PERFORM
+           END-IF.
+
+       CREATE-SINGLE-CONTAINER.
+           MOVE SA-CONTAINER-NAME(WS-COUNTER, WS-CONTAINER-INDEX)
+               TO WS-CONTAINER-NAME
+           IF WS-CONTAINER-NAME NOT = SPACES
+               STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                      SUBSCRIPTION-ID
+                      '/resourceGroups/'
+                      RG-NAME
+                      '/providers/Microsoft.Storage/storageAccounts/'
+                      WS-STORAGE-NAME
+                      '/blobServices/default/containers/'
+                      FUNCTION TRIM(WS-CONTAINER-NAME)
+                      '?api-version='
+                      WS-BLOB-API-VERSION
+                   DELIMITED BY SIZE INTO WS-CONTAINER-URL
+               END-STRING
+
+               MOVE 'PUT' TO HTTP-METHOD
+               MOVE WS-CONTAINER-URL TO HTTP-URL
+               MOVE 'application/json' TO CONTENT-TYPE
+               STRING 'Bearer ' ACCESS-TOKEN
+                   DELIMITED BY SIZE INTO AUTHORIZATION
+               END-STRING
+               PERFORM WRITE-AUTH-HEADER-FILE
+               MOVE '{"properties":{"publicAccess":"None"}}'
+                   TO HTTP-BODY
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(HTTP-BODY))
+                   TO CONTENT-LENGTH
+
+               MOVE 0 TO WS-RETRY-COUNT
+               MOVE 'N' TO WS-RETRY-DONE
+               PERFORM UNTIL WS-RETRY-DONE = 'Y'
+                   CALL "C$SYSTEM" USING
+                       "curl -s -o storage_response.json "
+                       "-w '%{http_code}' "
+                       "-X " HTTP-METHOD " -H @storage_auth.txt "
+                       "-H 'Content-Type: application/json' -d '"
+                       HTTP-BODY
+                       "' '" HTTP-URL "' > storage_status.txt"
+                   END-CALL
+
+                   PERFORM READ-STORAGE-STATUS
+                   PERFORM EVALUATE-RETRY-STATUS
+               END-PERFORM
+
+               IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+                   DISPLAY "  Container created: "
+                       FUNCTION TRIM(WS-CONTAINER-NAME)
+               ELSE
+                   DISPLAY "  Failed to create container: "
+                       FUNCTION TRIM(WS-CONTAINER-NAME)
+                       " Status: " HTTP-STATUS-CODE
+                   MOVE 1 TO LS-RETURN-CODE
+               END-IF
+           END-IF.
+
+      *> Apply a blob lifecycle management policy so data ages through
+      *> cool/archive tiers and is eventually purged without someone
+      *> having to clean it up by hand.
+       CONFIGURE-LIFECYCLE-POLICY.
+           DISPLAY "Configuring lifecycle policy for " WS-STORAGE-NAME
+                   "..."
+
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.Storage/storageAccounts/'
+                  WS-STORAGE-NAME
+                  '/managementPolicies/default?api-version='
+                  WS-BLOB-API-VERSION
+               DELIMITED BY SIZE INTO WS-LIFECYCLE-URL
+           END-STRING
+
+           STRING '{"properties":{"policy":{"rules":[{"enabled":'
+                  'true,"name":"default","type":"Lifecycle",'
+                  '"definition":{"filters":{"blobTypes":'
+                  '["blockBlob"]},"actions":{"baseBlob":{'
+                  '"tierToCool":{"daysAfterModificationGreaterThan":'
+                  SA-LIFECYCLE-COOL-DAYS(WS-COUNTER)
+                  '},"tierToArchive":{'
+                  '"daysAfterModificationGreaterThan":'
+                  SA-LIFECYCLE-ARCHIVE-DAYS(WS-COUNTER)
+                  '},"delete":{"daysAfterModificationGreaterThan":'
+                  SA-LIFECYCLE-DELETE-DAYS(WS-COUNTER)
+                  '}}}}}]}}'
+               DELIMITED BY SIZE INTO WS-LIFECYCLE-JSON
+           END-STRING
+
+           MOVE 'PUT' TO HTTP-METHOD
+           MOVE WS-LIFECYCLE-URL TO HTTP-URL
+           MOVE 'application/json' TO CONTENT-TYPE
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+           MOVE WS-LIFECYCLE-JSON TO HTTP-BODY
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LIFECYCLE-JSON))
+               TO CONTENT-LENGTH
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o storage_response.json -w '%{http_code}' "
+                   "-X " HTTP-METHOD " -H @storage_auth.txt "
+                   "-H 'Content-Type: application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > storage_status.txt"
+               END-CALL
+
+               PERFORM READ-STORAGE-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "Lifecycle policy configured successfully: "
+                       WS-STORAGE-NAME
+           ELSE
+               DISPLAY "Failed to configure lifecycle policy. "
+                       "Status: " HTTP-STATUS-CODE
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF.
+
        END PROGRAM STORAGE.
\ No newline at end of file
