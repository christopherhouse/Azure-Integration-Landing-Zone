@@ -0,0 +1,421 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRIVATELINK.
+       AUTHOR. Azure Integration Landing Zone Team.
+       DATE-WRITTEN. 2026.
+
+      *> Azure Monitor Private Link Scope deployment module
+      *> Ties the Log Analytics workspace into a Private Link Scope
+      *> (AMPLS) and exposes it through a private endpoint, so
+      *> agents/services on the hub network reach Log Analytics
+      *> without traversing the public endpoint. Key Vault and
+      *> Storage already have their own dedicated private endpoints
+      *> (see KEYVAULT.cbl / STORAGE.cbl) - Azure Private Link Scopes
+      *> only accept Azure Monitor resources as scoped resources, so
+      *> they cannot be joined to this same scope.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLS-STATUS-FILE ASSIGN TO "privatelink_status.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTH-HEADER-FILE ASSIGN TO "privatelink_auth.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLS-STATUS-FILE.
+       01  PLS-STATUS-RECORD           PIC X(8).
+
+       FD  AUTH-HEADER-FILE.
+       01  AUTH-HEADER-RECORD          PIC X(1056).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                 PIC X VALUE 'N'.
+       01  WS-ARM-BASE-URL             PIC X(40) VALUE
+               'https://management.azure.com'.
+       01  WS-PLS-NAME                 PIC X(64).
+       01  WS-PLS-URL                  PIC X(512).
+       01  WS-PLS-ID                   PIC X(256).
+       01  WS-API-VERSION              PIC X(20) VALUE
+           '2021-07-01-preview'.
+       01  WS-NETWORK-API-VERSION      PIC X(16) VALUE '2022-05-01'.
+       01  WS-SCOPED-RESOURCE-URL      PIC X(512).
+       01  WS-SCOPED-RESOURCE-JSON     PIC X(512).
+       01  WS-LA-WORKSPACE-ID          PIC X(256).
+       01  WS-PE-NAME                  PIC X(64).
+       01  WS-PE-URL                   PIC X(512).
+       01  WS-RETRY-COUNT              PIC 9(2).
+       01  WS-RETRY-MAX                PIC 9(2) VALUE 3.
+       01  WS-RETRY-DONE               PIC X.
+       01  WS-BACKOFF-SECS             PIC 9(2).
+
+       01  WS-PLS-JSON-TEMPLATE.
+           05  FILLER                  PIC X(40) VALUE
+               '{"location":"Global","properties":{'.
+           05  FILLER                  PIC X(30) VALUE
+               '"accessModeSettings":{'.
+      *> This module only runs when the scope is actually being
+      *> deployed (see PLS-DEPLOY-FLAG in AZUREDEPLOY), so access is
+      *> always restricted to the scope's private endpoint
+           05  FILLER                  PIC X(32) VALUE
+               '"queryAccessMode":"PrivateOnly",'.
+           05  FILLER                  PIC X(38) VALUE
+               '"ingestionAccessMode":"PrivateOnly"}}}'.
+
+       01  WS-PLS-REQUEST-JSON         PIC X(256).
+
+       01  WS-PE-JSON-TEMPLATE.
+           05  FILLER                  PIC X(16) VALUE
+               '{"location":"'.
+           05  JSON-PE-LOCATION        PIC X(32).
+           05  FILLER                  PIC X(30) VALUE
+               '","properties":{"subnet":{"id'.
+           05  FILLER                  PIC X(8) VALUE
+               '":"'.
+           05  JSON-PE-SUBNET-ID       PIC X(256).
+           05  FILLER                  PIC X(60) VALUE
+               '"},"privateLinkServiceConnections":[{"name":"'.
+           05  JSON-PE-NAME            PIC X(64).
+           05  FILLER                  PIC X(40) VALUE
+               '","properties":{"privateLinkServiceId":"'.
+           05  JSON-PE-TARGET-ID       PIC X(256).
+           05  FILLER                  PIC X(70) VALUE
+               '","groupIds":["azuremonitor"]}}]}}'.
+
+       01  WS-PE-REQUEST-JSON          PIC X(1024).
+
+       LINKAGE SECTION.
+       COPY AZURECONFIG REPLACING AZURE-CONFIG BY LS-AZURE-CONFIG.
+       COPY HTTPCLIENT REPLACING AZURE-AUTH-TOKEN BY LS-AUTH-TOKEN.
+       01  LS-RETURN-CODE              PIC 9(2).
+
+      *> When LS-DRYRUN-FLAG is 'Y' (set by AZUREDEPLOY's what-if
+      *> preview), the name/URL/JSON are generated as usual but the
+      *> ARM API is never called - the caller gets the URL and JSON
+      *> body back instead
+       01  LS-DRYRUN-FLAG              PIC X(1).
+       01  LS-DRYRUN-URL               PIC X(512).
+       01  LS-DRYRUN-JSON              PIC X(8192).
+
+       PROCEDURE DIVISION USING LS-AZURE-CONFIG
+                               LS-AUTH-TOKEN
+                               LS-RETURN-CODE
+                               LS-DRYRUN-FLAG
+                               LS-DRYRUN-URL
+                               LS-DRYRUN-JSON.
+
+       MAIN-PROCEDURE.
+           DISPLAY "Private Link Scope deployment module starting..."
+           MOVE ZERO TO LS-RETURN-CODE
+
+           PERFORM DETERMINE-CLOUD-ENDPOINT
+           PERFORM DEPLOY-PRIVATE-LINK-SCOPE
+
+      *> Scoping the workspace and creating the private endpoint both
+      *> operate on a scope a dry run never actually created, so they
+      *> are skipped while previewing
+           IF LS-DRYRUN-FLAG NOT = 'Y'
+               IF LS-RETURN-CODE = ZERO
+                   PERFORM SCOPE-LOG-ANALYTICS-WORKSPACE
+               END-IF
+
+               IF LS-RETURN-CODE = ZERO
+                   PERFORM CONFIGURE-PLS-PRIVATE-ENDPOINT
+               END-IF
+           END-IF
+
+           GOBACK.
+
+       DEPLOY-PRIVATE-LINK-SCOPE.
+           DISPLAY "Deploying Azure Monitor Private Link Scope..."
+
+           PERFORM GENERATE-PLS-NAME
+           PERFORM BUILD-PLS-URL
+
+           STRING WS-PLS-JSON-TEMPLATE DELIMITED BY LOW-VALUE
+               INTO WS-PLS-REQUEST-JSON
+           END-STRING
+
+           IF LS-DRYRUN-FLAG = 'Y'
+               MOVE WS-PLS-URL TO LS-DRYRUN-URL
+               MOVE WS-PLS-REQUEST-JSON TO LS-DRYRUN-JSON
+               MOVE 0 TO LS-RETURN-CODE
+           ELSE
+               PERFORM MAKE-PLS-API-CALL
+
+               IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+                   DISPLAY "Private Link Scope created successfully: "
+                           WS-PLS-NAME
+               ELSE
+                   DISPLAY "Failed to create Private Link Scope. "
+                           "Status: " HTTP-STATUS-CODE
+                   MOVE 1 TO LS-RETURN-CODE
+               END-IF
+           END-IF.
+
+      *> Selects the ARM base URL for the configured sovereign cloud;
+      *> defaults to the public cloud when CLOUD-ENVIRONMENT is blank
+       DETERMINE-CLOUD-ENDPOINT.
+           EVALUATE CLOUD-ENVIRONMENT
+               WHEN 'USGOVERNMENT'
+                   MOVE 'https://management.usgovcloudapi.net'
+                       TO WS-ARM-BASE-URL
+               WHEN 'CHINA'
+                   MOVE 'https://management.chinacloudapi.cn'
+                       TO WS-ARM-BASE-URL
+               WHEN OTHER
+                   MOVE 'https://management.azure.com'
+                       TO WS-ARM-BASE-URL
+           END-EVALUATE.
+
+       GENERATE-PLS-NAME.
+           IF PLS-NAME = SPACES
+               STRING 'ampls-' ENV-NAME '-' SUFFIX
+                   DELIMITED BY SIZE INTO WS-PLS-NAME
+               END-STRING
+               INSPECT WS-PLS-NAME CONVERTING
+                   'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+                   'abcdefghijklmnopqrstuvwxyz'
+           ELSE
+               MOVE PLS-NAME TO WS-PLS-NAME
+           END-IF.
+
+       BUILD-PLS-URL.
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.Insights/privateLinkScopes/'
+                  FUNCTION TRIM(WS-PLS-NAME)
+                  '?api-version='
+                  WS-API-VERSION
+               DELIMITED BY SIZE INTO WS-PLS-URL
+           END-STRING
+
+           STRING '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.Insights/privateLinkScopes/'
+                  FUNCTION TRIM(WS-PLS-NAME)
+               DELIMITED BY SIZE INTO WS-PLS-ID
+           END-STRING.
+
+       MAKE-PLS-API-CALL.
+           MOVE 'PUT' TO HTTP-METHOD
+           MOVE WS-PLS-URL TO HTTP-URL
+           MOVE 'application/json' TO CONTENT-TYPE
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+           MOVE WS-PLS-REQUEST-JSON TO HTTP-BODY
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PLS-REQUEST-JSON))
+               TO CONTENT-LENGTH
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o privatelink_response.json "
+                   "-w '%{http_code}' -X " HTTP-METHOD
+                   " -H @privatelink_auth.txt -H 'Content-Type: "
+                   "application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > privatelink_status.txt"
+               END-CALL
+
+               PERFORM READ-PLS-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM.
+
+       READ-PLS-STATUS.
+           MOVE 0 TO HTTP-STATUS-CODE
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT PLS-STATUS-FILE
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ PLS-STATUS-FILE INTO PLS-STATUS-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(PLS-STATUS-RECORD)
+                           TO HTTP-STATUS-CODE
+               END-READ
+           END-PERFORM
+           CLOSE PLS-STATUS-FILE.
+
+      *> Azure throttles ARM calls (429) and occasionally returns a
+      *> transient 5xx; back off and retry those rather than failing
+      *> the whole deployment on a blip. Anything else is a real
+      *> failure and is left for the caller to report.
+       EVALUATE-RETRY-STATUS.
+           IF HTTP-STATUS-CODE = 408 OR HTTP-STATUS-CODE = 429
+                   OR HTTP-STATUS-CODE = 500 OR HTTP-STATUS-CODE = 502
+                   OR HTTP-STATUS-CODE = 503 OR HTTP-STATUS-CODE = 504
+               ADD 1 TO WS-RETRY-COUNT
+               IF WS-RETRY-COUNT >= WS-RETRY-MAX
+                   MOVE 'Y' TO WS-RETRY-DONE
+               ELSE
+                   COMPUTE WS-BACKOFF-SECS = 2 ** WS-RETRY-COUNT
+                   DISPLAY "  Transient error (status "
+                           HTTP-STATUS-CODE "), retrying in "
+                           WS-BACKOFF-SECS " seconds..."
+                   CALL "C$SYSTEM" USING "sleep " WS-BACKOFF-SECS
+                   END-CALL
+               END-IF
+           ELSE
+               MOVE 'Y' TO WS-RETRY-DONE
+           END-IF.
+
+      *> Write the bearer token to a file curl reads with -H @file
+      *> instead of passing it on the command line, where it would
+      *> be visible to anyone on the box running ps
+       WRITE-AUTH-HEADER-FILE.
+           MOVE SPACES TO AUTH-HEADER-RECORD
+           STRING 'Authorization: ' AUTHORIZATION
+               DELIMITED BY SIZE INTO AUTH-HEADER-RECORD
+           END-STRING
+           OPEN OUTPUT AUTH-HEADER-FILE
+           WRITE AUTH-HEADER-RECORD
+           CLOSE AUTH-HEADER-FILE.
+
+      *> Link the Log Analytics workspace into the scope as a scoped
+      *> resource. Once linked, Azure Monitor traffic for that
+      *> workspace can flow over the scope's private endpoint.
+       SCOPE-LOG-ANALYTICS-WORKSPACE.
+           DISPLAY "Linking Log Analytics workspace into scope..."
+
+           STRING '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.OperationalInsights/workspaces/'
+                  LA-WORKSPACE-NAME
+               DELIMITED BY SIZE INTO WS-LA-WORKSPACE-ID
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  FUNCTION TRIM(WS-PLS-ID)
+                  '/scopedResources/'
+                  FUNCTION TRIM(LA-WORKSPACE-NAME)
+                  '?api-version='
+                  WS-API-VERSION
+               DELIMITED BY SIZE INTO WS-SCOPED-RESOURCE-URL
+           END-STRING
+
+           STRING '{"properties":{"linkedResourceId":"'
+                  FUNCTION TRIM(WS-LA-WORKSPACE-ID)
+                  '"}}'
+               DELIMITED BY SIZE INTO WS-SCOPED-RESOURCE-JSON
+           END-STRING
+
+           MOVE 'PUT' TO HTTP-METHOD
+           MOVE WS-SCOPED-RESOURCE-URL TO HTTP-URL
+           MOVE 'application/json' TO CONTENT-TYPE
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+           MOVE WS-SCOPED-RESOURCE-JSON TO HTTP-BODY
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SCOPED-RESOURCE-JSON))
+               TO CONTENT-LENGTH
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o privatelink_response.json "
+                   "-w '%{http_code}' -X " HTTP-METHOD
+                   " -H @privatelink_auth.txt -H 'Content-Type: "
+                   "application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > privatelink_status.txt"
+               END-CALL
+
+               PERFORM READ-PLS-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "  Log Analytics workspace scoped: "
+                       FUNCTION TRIM(LA-WORKSPACE-NAME)
+           ELSE
+               DISPLAY "  Failed to scope Log Analytics workspace. "
+                       "Status: " HTTP-STATUS-CODE
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF.
+
+       CONFIGURE-PLS-PRIVATE-ENDPOINT.
+           DISPLAY "Configuring Private Endpoint for the scope..."
+
+           STRING 'pe-' WS-PLS-NAME
+               DELIMITED BY SIZE INTO WS-PE-NAME
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.Network/privateEndpoints/'
+                  WS-PE-NAME
+                  '?api-version='
+                  WS-NETWORK-API-VERSION
+               DELIMITED BY SIZE INTO WS-PE-URL
+           END-STRING
+
+           MOVE RG-LOCATION TO JSON-PE-LOCATION
+           MOVE WS-PE-NAME TO JSON-PE-NAME
+
+           STRING '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.Network/virtualNetworks/'
+                  VNET-NAME
+                  '/subnets/private-endpoints'
+               DELIMITED BY SIZE INTO JSON-PE-SUBNET-ID
+           END-STRING
+
+           MOVE WS-PLS-ID TO JSON-PE-TARGET-ID
+
+           STRING WS-PE-JSON-TEMPLATE DELIMITED BY LOW-VALUE
+               INTO WS-PE-REQUEST-JSON
+           END-STRING
+
+           MOVE 'PUT' TO HTTP-METHOD
+           MOVE WS-PE-URL TO HTTP-URL
+           MOVE 'application/json' TO CONTENT-TYPE
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+           MOVE WS-PE-REQUEST-JSON TO HTTP-BODY
+           MOVE FUNCTION LENGTH(WS-PE-REQUEST-JSON) TO CONTENT-LENGTH
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o privatelink_response.json "
+                   "-w '%{http_code}' -X " HTTP-METHOD
+                   " -H @privatelink_auth.txt -H 'Content-Type: "
+                   "application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > privatelink_status.txt"
+               END-CALL
+
+               PERFORM READ-PLS-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "Private Endpoint created successfully: "
+                       WS-PE-NAME
+           ELSE
+               DISPLAY "Failed to create Private Endpoint. Status: "
+                       HTTP-STATUS-CODE
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF.
+
+       END PROGRAM PRIVATELINK.
