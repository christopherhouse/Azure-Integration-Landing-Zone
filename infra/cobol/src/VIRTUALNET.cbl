@@ -5,51 +5,112 @@
        
       *> Virtual Network deployment module
       *> Creates Azure Virtual Network and subnets using ARM REST API
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VNET-STATUS-FILE ASSIGN TO "vnet_status.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTH-HEADER-FILE ASSIGN TO "vnet_auth.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-       LINKAGE SECTION.
-       01  LS-AZURE-CONFIG.
-           COPY AZURECONFIG.
-       01  LS-AUTH-TOKEN.
-           COPY HTTPCLIENT REPLACING AZURE-AUTH-TOKEN BY LS-AUTH-TOKEN.
-       01  LS-RETURN-CODE              PIC 9(2).
-       
+       FILE SECTION.
+       FD  VNET-STATUS-FILE.
+       01  VNET-STATUS-RECORD          PIC X(8).
+
+       FD  AUTH-HEADER-FILE.
+       01  AUTH-HEADER-RECORD          PIC X(1056).
+
        WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                 PIC X VALUE 'N'.
        01  WS-VNET-URL                 PIC X(512).
+       01  WS-ARM-BASE-URL             PIC X(40) VALUE
+               'https://management.azure.com'.
        01  WS-VNET-NAME                PIC X(64).
        01  WS-API-VERSION              PIC X(16) VALUE '2023-11-01'.
+       01  WS-DIAG-API-VERSION         PIC X(16) VALUE '2021-05-01'.
        01  WS-SUBNET-COUNTER           PIC 9(2).
-       
+       01  WS-DIAG-NAME                PIC X(64).
+       01  WS-DIAG-URL                 PIC X(512).
+       01  WS-DIAG-BASE-URL            PIC X(512).
+       01  WS-DIAG-WORKSPACE-ID        PIC X(256).
+       01  WS-RETRY-COUNT              PIC 9(2).
+       01  WS-RETRY-MAX                PIC 9(2) VALUE 3.
+       01  WS-RETRY-DONE               PIC X.
+       01  WS-BACKOFF-SECS             PIC 9(2).
+
        01  WS-JSON-TEMPLATE.
            05  FILLER                  PIC X(30) VALUE
                '{"location":"'.
            05  JSON-LOCATION           PIC X(32).
            05  FILLER                  PIC X(30) VALUE
-               '","properties":{"addressSpace":{"addressPrefixes":["'.
+               '","tags":{"costCenter":"'.
+           05  JSON-TAG-COST-CENTER    PIC X(32).
+           05  FILLER                  PIC X(20) VALUE
+               '","owner":"'.
+           05  JSON-TAG-OWNER          PIC X(64).
+           05  FILLER                  PIC X(60) VALUE
+               '"},"properties":{"addressSpace":{"addressPrefixes":["'.
            05  JSON-ADDRESS-SPACE      PIC X(32).
            05  FILLER                  PIC X(30) VALUE
                '"]},"subnets":['.
-           05  JSON-SUBNETS            PIC X(2048).
+           05  JSON-SUBNETS            PIC X(8192).
            05  FILLER                  PIC X(5) VALUE
                ']}}'.
-       
-       01  WS-SUBNET-JSON.
-           05  FILLER                  PIC X(20) VALUE
-               '{"name":"'.
-           05  SUBNET-JSON-NAME        PIC X(32).
-           05  FILLER                  PIC X(30) VALUE
-               '","properties":{"addressPrefix":"'.
-           05  SUBNET-JSON-PREFIX      PIC X(32).
-           05  FILLER                  PIC X(5) VALUE
-               '"}}'.
-       
-       01  WS-REQUEST-JSON             PIC X(4096).
-       01  WS-TEMP-SUBNETS             PIC X(2048).
-       
+
+       01  WS-SUBNET-JSON              PIC X(900).
+
+      *> Ten subnets, each carrying an NSG and route table reference,
+      *> can run to roughly 7KB of JSON - sized with headroom above
+      *> that so STRINGing the full subnet list never truncates it.
+       01  WS-REQUEST-JSON             PIC X(8192).
+       01  WS-TEMP-SUBNETS             PIC X(8192).
+
+       01  WS-DIAG-JSON-TEMPLATE.
+           05  FILLER                  PIC X(40) VALUE
+               '{"properties":{"workspaceId":"'.
+           05  JSON-DIAG-WORKSPACE-ID  PIC X(256).
+           05  FILLER                  PIC X(50) VALUE
+               '","logs":[{"categoryGroup":"allLogs",'.
+           05  FILLER                  PIC X(50) VALUE
+               '"enabled":true}],'.
+           05  FILLER                  PIC X(50) VALUE
+               '"metrics":[{"category":"AllMetrics",'.
+           05  FILLER                  PIC X(10) VALUE
+               '"enabled"'.
+           05  FILLER                  PIC X(10) VALUE
+               ':true}]}}'.
+
+       01  WS-DIAG-REQUEST-JSON        PIC X(1024).
+
+       01  WS-PEERING-API-VERSION      PIC X(16) VALUE '2023-11-01'.
+       01  WS-LZ-VNET-ID               PIC X(300).
+       01  WS-LZ-TO-HUB-URL            PIC X(512).
+       01  WS-HUB-TO-LZ-URL            PIC X(512).
+       01  WS-PEERING-JSON             PIC X(512).
+       01  WS-PEERING-URL-SELECT       PIC 9.
+
+       LINKAGE SECTION.
+       COPY AZURECONFIG REPLACING AZURE-CONFIG BY LS-AZURE-CONFIG.
+       COPY HTTPCLIENT REPLACING AZURE-AUTH-TOKEN BY LS-AUTH-TOKEN.
+       01  LS-RETURN-CODE              PIC 9(2).
+
+      *> When LS-DRYRUN-FLAG is 'Y' (set by AZUREDEPLOY's what-if
+      *> preview), the name/URL/JSON are generated as usual but the
+      *> ARM API is never called - the caller gets the URL and JSON
+      *> body back instead
+       01  LS-DRYRUN-FLAG              PIC X(1).
+       01  LS-DRYRUN-URL               PIC X(512).
+       01  LS-DRYRUN-JSON              PIC X(8192).
+
        PROCEDURE DIVISION USING LS-AZURE-CONFIG
-                               LS-AUTH-TOKEN  
-                               LS-RETURN-CODE.
-       
+                               LS-AUTH-TOKEN
+                               LS-RETURN-CODE
+                               LS-DRYRUN-FLAG
+                               LS-DRYRUN-URL
+                               LS-DRYRUN-JSON.
+
        MAIN-PROCEDURE.
            DISPLAY "Virtual Network deployment module starting..."
            MOVE ZERO TO LS-RETURN-CODE
@@ -60,7 +121,9 @@
        
        DEPLOY-VIRTUAL-NETWORK.
            DISPLAY "Deploying Azure Virtual Network..."
-           
+
+           PERFORM DETERMINE-CLOUD-ENDPOINT
+
       *> Generate VNet name using naming convention
            PERFORM GENERATE-VNET-NAME
            
@@ -69,22 +132,35 @@
            
       *> Prepare JSON payload
            PERFORM PREPARE-JSON-PAYLOAD
-           
-      *> Make ARM API call
-           PERFORM MAKE-API-CALL
-           
-           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
-               DISPLAY "Virtual Network created successfully: " WS-VNET-NAME
+
+           IF LS-DRYRUN-FLAG = 'Y'
+               MOVE WS-VNET-URL TO LS-DRYRUN-URL
+               MOVE WS-REQUEST-JSON TO LS-DRYRUN-JSON
+               MOVE 0 TO LS-RETURN-CODE
            ELSE
-               DISPLAY "Failed to create Virtual Network. Status: " 
-                       HTTP-STATUS-CODE
-               MOVE 1 TO LS-RETURN-CODE
+      *> Make ARM API call
+               PERFORM MAKE-API-CALL
+
+               IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+                   DISPLAY "Virtual Network created successfully: "
+                           WS-VNET-NAME
+                   PERFORM CONFIGURE-DIAGNOSTIC-SETTINGS
+
+                   IF LS-RETURN-CODE = 0
+                           AND HUB-VNET-RESOURCE-ID NOT = SPACES
+                       PERFORM PEER-TO-HUB-NETWORK
+                   END-IF
+               ELSE
+                   DISPLAY "Failed to create Virtual Network. Status: "
+                           HTTP-STATUS-CODE
+                   MOVE 1 TO LS-RETURN-CODE
+               END-IF
            END-IF.
-       
+
        GENERATE-VNET-NAME.
       *> Create VNet name using naming convention
            STRING 'vnet-'
-                  ENVIRONMENT
+                  ENV-NAME
                   '-'
                   SUFFIX
                DELIMITED BY SIZE INTO WS-VNET-NAME
@@ -95,8 +171,24 @@
                'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO 
                'abcdefghijklmnopqrstuvwxyz'.
        
+      *> Selects the ARM base URL for the configured sovereign cloud;
+      *> defaults to the public cloud when CLOUD-ENVIRONMENT is blank
+       DETERMINE-CLOUD-ENDPOINT.
+           EVALUATE CLOUD-ENVIRONMENT
+               WHEN 'USGOVERNMENT'
+                   MOVE 'https://management.usgovcloudapi.net'
+                       TO WS-ARM-BASE-URL
+               WHEN 'CHINA'
+                   MOVE 'https://management.chinacloudapi.cn'
+                       TO WS-ARM-BASE-URL
+               WHEN OTHER
+                   MOVE 'https://management.azure.com'
+                       TO WS-ARM-BASE-URL
+           END-EVALUATE.
+
        BUILD-VNET-URL.
-           STRING 'https://management.azure.com/subscriptions/'
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
                   SUBSCRIPTION-ID
                   '/resourceGroups/'
                   RG-NAME
@@ -110,6 +202,20 @@
        PREPARE-JSON-PAYLOAD.
       *> Fill in the JSON template with actual values
            MOVE RG-LOCATION TO JSON-LOCATION
+
+      *> Tag every resource with its cost center and owner
+           IF TAG-COST-CENTER = SPACES
+               MOVE 'unassigned' TO JSON-TAG-COST-CENTER
+           ELSE
+               MOVE TAG-COST-CENTER TO JSON-TAG-COST-CENTER
+           END-IF
+
+           IF TAG-OWNER = SPACES
+               MOVE 'unassigned' TO JSON-TAG-OWNER
+           ELSE
+               MOVE TAG-OWNER TO JSON-TAG-OWNER
+           END-IF
+
            MOVE VNET-ADDRESS-SPACE TO JSON-ADDRESS-SPACE
            
       *> Build subnets JSON array
@@ -122,25 +228,60 @@
        
        BUILD-SUBNETS-JSON.
            MOVE SPACES TO WS-TEMP-SUBNETS
-           
+
            PERFORM VARYING WS-SUBNET-COUNTER FROM 1 BY 1
                UNTIL WS-SUBNET-COUNTER > SUBNET-COUNT
-               
-               MOVE SUBNET-NAME(WS-SUBNET-COUNTER) TO SUBNET-JSON-NAME
-               MOVE SUBNET-PREFIX(WS-SUBNET-COUNTER) TO SUBNET-JSON-PREFIX
-               
+
+               PERFORM BUILD-SINGLE-SUBNET-JSON
+
                IF WS-SUBNET-COUNTER > 1
-                   STRING WS-TEMP-SUBNETS
+                   STRING FUNCTION TRIM(WS-TEMP-SUBNETS)
                           ','
-                          WS-SUBNET-JSON
+                          FUNCTION TRIM(WS-SUBNET-JSON)
                        DELIMITED BY SIZE INTO WS-TEMP-SUBNETS
                    END-STRING
                ELSE
                    MOVE WS-SUBNET-JSON TO WS-TEMP-SUBNETS
                END-IF
            END-PERFORM
-           
+
            MOVE WS-TEMP-SUBNETS TO JSON-SUBNETS.
+
+      *> Builds one subnet's JSON, adding an optional
+      *> networkSecurityGroup/routeTable reference when the config
+      *> carries one, so subnets that need either don't have to be
+      *> wired up by hand in the portal after every deployment
+       BUILD-SINGLE-SUBNET-JSON.
+           STRING '{"name":"'
+                  FUNCTION TRIM(SUBNET-NAME(WS-SUBNET-COUNTER))
+                  '","properties":{"addressPrefix":"'
+                  FUNCTION TRIM(SUBNET-PREFIX(WS-SUBNET-COUNTER))
+                  '"'
+               DELIMITED BY SIZE INTO WS-SUBNET-JSON
+           END-STRING
+
+           IF SUBNET-NSG-ID(WS-SUBNET-COUNTER) NOT = SPACES
+               STRING FUNCTION TRIM(WS-SUBNET-JSON)
+                      ',"networkSecurityGroup":{"id":"'
+                      FUNCTION TRIM(SUBNET-NSG-ID(WS-SUBNET-COUNTER))
+                      '"}'
+                   DELIMITED BY SIZE INTO WS-SUBNET-JSON
+               END-STRING
+           END-IF
+
+           IF SUBNET-ROUTE-TABLE-ID(WS-SUBNET-COUNTER) NOT = SPACES
+               STRING FUNCTION TRIM(WS-SUBNET-JSON)
+                      ',"routeTable":{"id":"'
+                      FUNCTION TRIM(
+                          SUBNET-ROUTE-TABLE-ID(WS-SUBNET-COUNTER))
+                      '"}'
+                   DELIMITED BY SIZE INTO WS-SUBNET-JSON
+               END-STRING
+           END-IF
+
+           STRING FUNCTION TRIM(WS-SUBNET-JSON) '}}'
+               DELIMITED BY SIZE INTO WS-SUBNET-JSON
+           END-STRING.
        
        MAKE-API-CALL.
       *> Set up HTTP request for ARM API
@@ -149,25 +290,251 @@
            MOVE 'application/json' TO CONTENT-TYPE
            
       *> Set authorization header with bearer token
-           STRING 'Bearer ' ACCESS-TOKEN(LS-AUTH-TOKEN)
+           STRING 'Bearer ' ACCESS-TOKEN
                DELIMITED BY SIZE INTO AUTHORIZATION
            END-STRING
-           
+           PERFORM WRITE-AUTH-HEADER-FILE
+
            MOVE WS-REQUEST-JSON TO HTTP-BODY
            MOVE FUNCTION LENGTH(WS-REQUEST-JSON) TO CONTENT-LENGTH
            
-      *> Make the HTTP call (simulated for demonstration)
-           PERFORM SIMULATE-HTTP-CALL.
-       
-       SIMULATE-HTTP-CALL.
-      *> In a real implementation, this would call external HTTP library
-      *> For demonstration, we simulate a successful creation
-           MOVE 201 TO HTTP-STATUS-CODE
-           MOVE 'Created' TO HTTP-STATUS-TEXT
-           
-           DISPLAY "API Call simulated:"
-           DISPLAY "  Method: " HTTP-METHOD
-           DISPLAY "  URL: " WS-VNET-URL
-           DISPLAY "  Body: " WS-REQUEST-JSON(1:200) "...".
-       
+      *> Make the ARM API call and capture the real HTTP status code,
+      *> retrying transient failures with a backing-off delay
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o vnet_response.json -w '%{http_code}' "
+                   "-X " HTTP-METHOD " -H @vnet_auth.txt "
+                   "-H 'Content-Type: application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > vnet_status.txt"
+               END-CALL
+
+               PERFORM READ-VNET-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM.
+
+       READ-VNET-STATUS.
+           MOVE 0 TO HTTP-STATUS-CODE
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT VNET-STATUS-FILE
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ VNET-STATUS-FILE INTO VNET-STATUS-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(VNET-STATUS-RECORD)
+                           TO HTTP-STATUS-CODE
+               END-READ
+           END-PERFORM
+           CLOSE VNET-STATUS-FILE.
+
+      *> Azure throttles ARM calls (429) and occasionally returns a
+      *> transient 5xx; back off and retry those rather than failing
+      *> the whole deployment on a blip. Anything else is a real
+      *> failure and is left for the caller to report.
+       EVALUATE-RETRY-STATUS.
+           IF HTTP-STATUS-CODE = 408 OR HTTP-STATUS-CODE = 429
+                   OR HTTP-STATUS-CODE = 500 OR HTTP-STATUS-CODE = 502
+                   OR HTTP-STATUS-CODE = 503 OR HTTP-STATUS-CODE = 504
+               ADD 1 TO WS-RETRY-COUNT
+               IF WS-RETRY-COUNT >= WS-RETRY-MAX
+                   MOVE 'Y' TO WS-RETRY-DONE
+               ELSE
+                   COMPUTE WS-BACKOFF-SECS = 2 ** WS-RETRY-COUNT
+                   DISPLAY "  Transient error (status "
+                           HTTP-STATUS-CODE "), retrying in "
+                           WS-BACKOFF-SECS " seconds..."
+                   CALL "C$SYSTEM" USING "sleep " WS-BACKOFF-SECS
+                   END-CALL
+               END-IF
+           ELSE
+               MOVE 'Y' TO WS-RETRY-DONE
+           END-IF.
+
+      *> Write the bearer token to a file curl reads with -H @file
+      *> instead of passing it on the command line, where it would
+      *> be visible to anyone on the box running ps
+       WRITE-AUTH-HEADER-FILE.
+           MOVE SPACES TO AUTH-HEADER-RECORD
+           STRING 'Authorization: ' AUTHORIZATION
+               DELIMITED BY SIZE INTO AUTH-HEADER-RECORD
+           END-STRING
+           OPEN OUTPUT AUTH-HEADER-FILE
+           WRITE AUTH-HEADER-RECORD
+           CLOSE AUTH-HEADER-FILE.
+
+       CONFIGURE-DIAGNOSTIC-SETTINGS.
+           DISPLAY "Configuring diagnostic settings for "
+                   WS-VNET-NAME "..."
+
+           STRING 'diag-' WS-VNET-NAME
+               DELIMITED BY SIZE INTO WS-DIAG-NAME
+           END-STRING
+
+           STRING WS-VNET-URL
+               DELIMITED BY '?api-version=' INTO WS-DIAG-BASE-URL
+           END-STRING
+
+           STRING WS-DIAG-BASE-URL
+                  '/providers/microsoft.insights/diagnosticSettings/'
+                  WS-DIAG-NAME
+                  '?api-version='
+                  WS-DIAG-API-VERSION
+               DELIMITED BY SIZE INTO WS-DIAG-URL
+           END-STRING
+
+           STRING '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.OperationalInsights/workspaces/'
+                  LA-WORKSPACE-NAME
+               DELIMITED BY SIZE INTO WS-DIAG-WORKSPACE-ID
+           END-STRING
+
+           MOVE WS-DIAG-WORKSPACE-ID TO JSON-DIAG-WORKSPACE-ID
+           STRING WS-DIAG-JSON-TEMPLATE DELIMITED BY LOW-VALUE
+               INTO WS-DIAG-REQUEST-JSON
+           END-STRING
+
+           MOVE 'PUT' TO HTTP-METHOD
+           MOVE WS-DIAG-URL TO HTTP-URL
+           MOVE 'application/json' TO CONTENT-TYPE
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+           MOVE WS-DIAG-REQUEST-JSON TO HTTP-BODY
+           MOVE FUNCTION LENGTH(WS-DIAG-REQUEST-JSON) TO CONTENT-LENGTH
+
+      *> Make the ARM API call and capture the real HTTP status code,
+      *> retrying transient failures with a backing-off delay
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o vnet_response.json -w '%{http_code}' "
+                   "-X " HTTP-METHOD " -H @vnet_auth.txt "
+                   "-H 'Content-Type: application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > vnet_status.txt"
+               END-CALL
+
+               PERFORM READ-VNET-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "Diagnostic settings configured successfully: "
+                       WS-DIAG-NAME
+           ELSE
+               DISPLAY "Failed to configure diagnostic settings. "
+                       "Status: " HTTP-STATUS-CODE
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF.
+
+      *> Peers this landing zone's VNet to the shared hub VNet in both
+      *> directions, so newly deployed environments can reach shared
+      *> services (DNS, firewall, etc.) without a manual portal step
+      *> afterward. HUB-VNET-RESOURCE-ID is the hub VNet's full ARM
+      *> resource ID, which already carries its subscription and
+      *> resource group, so no separate hub config fields are needed.
+       PEER-TO-HUB-NETWORK.
+           DISPLAY "Peering " WS-VNET-NAME " to the hub network..."
+
+           STRING '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.Network/virtualNetworks/'
+                  WS-VNET-NAME
+               DELIMITED BY SIZE INTO WS-LZ-VNET-ID
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  FUNCTION TRIM(WS-LZ-VNET-ID)
+                  '/virtualNetworkPeerings/peer-to-hub'
+                  '?api-version=' WS-PEERING-API-VERSION
+               DELIMITED BY SIZE INTO WS-LZ-TO-HUB-URL
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  FUNCTION TRIM(HUB-VNET-RESOURCE-ID)
+                  '/virtualNetworkPeerings/peer-from-' ENV-NAME
+                  '?api-version=' WS-PEERING-API-VERSION
+               DELIMITED BY SIZE INTO WS-HUB-TO-LZ-URL
+           END-STRING
+
+      *> Peering from the landing zone VNet to the hub
+           STRING '{"properties":{'
+                  '"allowVirtualNetworkAccess":true,'
+                  '"allowForwardedTraffic":true,'
+                  '"allowGatewayTransit":false,'
+                  '"useRemoteGateways":false,'
+                  '"remoteVirtualNetwork":{"id":"'
+                  FUNCTION TRIM(HUB-VNET-RESOURCE-ID)
+                  '"}}}'
+               DELIMITED BY SIZE INTO WS-PEERING-JSON
+           END-STRING
+           MOVE 1 TO WS-PEERING-URL-SELECT
+           PERFORM MAKE-PEERING-CALL
+
+      *> Peering from the hub back to the landing zone VNet
+           STRING '{"properties":{'
+                  '"allowVirtualNetworkAccess":true,'
+                  '"allowForwardedTraffic":true,'
+                  '"allowGatewayTransit":true,'
+                  '"useRemoteGateways":false,'
+                  '"remoteVirtualNetwork":{"id":"'
+                  FUNCTION TRIM(WS-LZ-VNET-ID)
+                  '"}}}'
+               DELIMITED BY SIZE INTO WS-PEERING-JSON
+           END-STRING
+           ADD 1 TO WS-PEERING-URL-SELECT
+           PERFORM MAKE-PEERING-CALL.
+
+      *> Issues the PUT for whichever peering direction the caller
+      *> just built the JSON body for; WS-PEERING-URL-SELECT picks
+      *> the landing-zone-to-hub URL on its first pass and the
+      *> hub-to-landing-zone URL on its second
+       MAKE-PEERING-CALL.
+           MOVE 'PUT' TO HTTP-METHOD
+           IF WS-PEERING-URL-SELECT = 1
+               MOVE WS-LZ-TO-HUB-URL TO HTTP-URL
+           ELSE
+               MOVE WS-HUB-TO-LZ-URL TO HTTP-URL
+           END-IF
+           MOVE 'application/json' TO CONTENT-TYPE
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+           MOVE WS-PEERING-JSON TO HTTP-BODY
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PEERING-JSON))
+               TO CONTENT-LENGTH
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o peering_response.json "
+                   "-w '%{http_code}' -X PUT -H @vnet_auth.txt "
+                   "-H 'Content-Type: application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > vnet_status.txt"
+               END-CALL
+
+               PERFORM READ-VNET-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "  Peering configured successfully"
+           ELSE
+               DISPLAY "  Peering configuration failed. Status: "
+                       HTTP-STATUS-CODE
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF.
+
        END PROGRAM VIRTUALNET.
\ No newline at end of file
