@@ -0,0 +1,733 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AZUREDESTROY.
+       AUTHOR. Azure Integration Landing Zone Team.
+       DATE-WRITTEN. 2024.
+
+      *> Tears down an Azure Integration Landing Zone environment by
+      *> walking DEPLOYMENT-FLAGS in the reverse of the order
+      *> AZUREDEPLOY built the environment in, issuing a DELETE
+      *> against the same ARM URL each resource module built to
+      *> create it - including each resource's private endpoint,
+      *> where one exists. A resource whose checkpoint flag never
+      *> went to 'Y' (including when no checkpoint file exists) is
+      *> left alone rather than guessed at.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "teardown.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TEARDOWN-STATUS-FILE ASSIGN TO "teardown_status.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTH-HEADER-FILE ASSIGN TO "teardown_auth.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "deployment.checkpoint"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-RECORD                  PIC X(120).
+
+       FD  TEARDOWN-STATUS-FILE.
+       01  TEARDOWN-STATUS-RECORD      PIC X(8).
+
+       FD  AUTH-HEADER-FILE.
+       01  AUTH-HEADER-RECORD          PIC X(1056).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD           PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       COPY AZURECONFIG.
+       COPY HTTPCLIENT.
+
+       01  WS-RETURN-CODE              PIC 9(2).
+       01  WS-TIMESTAMP                PIC X(19).
+       01  WS-LOG-MESSAGE              PIC X(120).
+       01  WS-CONFIRM-RESPONSE         PIC X(8).
+       01  WS-RG-URL                   PIC X(512).
+       01  WS-RG-API-VERSION           PIC X(16) VALUE '2021-04-01'.
+       01  WS-EOF-FLAG                 PIC X VALUE 'N'.
+       01  WS-RETRY-COUNT              PIC 9(2).
+       01  WS-RETRY-MAX                PIC 9(2) VALUE 3.
+       01  WS-RETRY-DONE               PIC X.
+       01  WS-BACKOFF-SECS             PIC 9(2).
+       01  WS-SAVED-RG-NAME            PIC X(64).
+       01  WS-ARM-BASE-URL             PIC X(40) VALUE
+               'https://management.azure.com'.
+
+       01  WS-CKPT-STATUS              PIC XX.
+       01  WS-CKPT-KEY                 PIC X(24).
+       01  WS-CKPT-VALUE               PIC X(16).
+
+       01  DEPLOYMENT-FLAGS.
+           05  LOG-ANALYTICS-DEPLOYED      PIC X VALUE 'Y'.
+           05  VNET-DEPLOYED               PIC X VALUE 'Y'.
+           05  KEY-VAULT-DEPLOYED          PIC X VALUE 'Y'.
+           05  STORAGE-DEPLOYED            PIC X VALUE 'Y'.
+           05  APIM-DEPLOYED               PIC X VALUE 'Y'.
+           05  SERVICE-BUS-DEPLOYED        PIC X VALUE 'Y'.
+           05  DATA-FACTORY-DEPLOYED       PIC X VALUE 'Y'.
+           05  PRIVATE-LINK-SCOPE-DEPLOYED PIC X VALUE 'Y'.
+           05  DR-REPLICA-DEPLOYED         PIC X VALUE 'Y'.
+
+       01  WS-ORDER-IDX                PIC 9(2).
+       01  WS-SA-IDX                   PIC 9(2).
+       01  WS-DESTROY-RESOURCE-TYPE    PIC X(24).
+       01  WS-DESTROY-RESOURCE-NAME    PIC X(64).
+       01  WS-DESTROY-PARENT-NAME      PIC X(64).
+       01  WS-DESTROY-URL              PIC X(512).
+       01  WS-DESTROY-NAME-LEN         PIC 9(2).
+       01  WS-DESTROY-NAME-TRUNC       PIC X(22).
+       01  WS-DESTROY-NAME-SUFFIX      PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-TEARDOWN
+           PERFORM AUTHENTICATE-AZURE
+
+           IF WS-RETURN-CODE = 0
+               PERFORM DETERMINE-CLOUD-ENDPOINT
+               PERFORM CONFIRM-TEARDOWN
+               IF WS-CONFIRM-RESPONSE = 'YES'
+                   PERFORM LOAD-CHECKPOINT-FLAGS
+                   PERFORM DETERMINE-DESTROY-ORDER
+                   PERFORM DESTROY-RESOURCES-IN-ORDER
+                   IF DR-DEPLOY-FLAG = 'Y'
+                       PERFORM DESTROY-DR-RESOURCE-GROUP
+                   END-IF
+               ELSE
+                   DISPLAY "Teardown cancelled by operator"
+                   STRING 'Teardown cancelled by operator'
+                       DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+                   END-STRING
+                   WRITE LOG-RECORD FROM WS-LOG-MESSAGE
+               END-IF
+           ELSE
+               DISPLAY "Azure authentication failed, aborting teardown"
+           END-IF
+
+           PERFORM FINALIZE-TEARDOWN
+
+           STOP RUN.
+
+       INITIALIZE-TEARDOWN.
+           DISPLAY "Azure Integration Landing Zone Teardown Starting"
+           ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+           MOVE SPACES TO WS-CONFIRM-RESPONSE
+
+           OPEN OUTPUT LOG-FILE
+           STRING 'Teardown started at ' WS-TIMESTAMP
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           END-STRING
+           WRITE LOG-RECORD FROM WS-LOG-MESSAGE
+
+           CALL 'AZUREAUTH' USING BY REFERENCE AZURE-CONFIG
+                                               AZURE-AUTH-TOKEN
+                                               WS-RETURN-CODE.
+
+       AUTHENTICATE-AZURE.
+           IF WS-RETURN-CODE = 0
+               DISPLAY "Azure authentication successful"
+           ELSE
+               DISPLAY "Azure authentication failed"
+               STRING 'Authentication failed with code: '
+                      WS-RETURN-CODE
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               END-STRING
+               WRITE LOG-RECORD FROM WS-LOG-MESSAGE
+           END-IF.
+
+       CONFIRM-TEARDOWN.
+           DISPLAY "WARNING: this permanently deletes every resource "
+                   "this tool deployed into resource group " RG-NAME
+           DISPLAY "Environment: " ENV-NAME
+           DISPLAY "Type YES (all capitals) to confirm teardown:"
+           ACCEPT WS-CONFIRM-RESPONSE FROM CONSOLE.
+
+      *> Reads back the same deployment.checkpoint file AZUREDEPLOY's
+      *> SAVE-CHECKPOINT writes, so teardown only deletes what this
+      *> tool actually deployed. No checkpoint file means no run ever
+      *> recorded one - leave every flag at its 'Y' default so a
+      *> never-checkpointed environment still gets a full teardown
+      *> attempt, the same blast radius a whole-group delete carried.
+       LOAD-CHECKPOINT-FLAGS.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               DISPLAY "Checkpoint file found - limiting teardown to "
+                       "resources it recorded as deployed"
+               MOVE 'N' TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                   READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                       AT END MOVE 'Y' TO WS-EOF-FLAG
+                       NOT AT END PERFORM APPLY-CHECKPOINT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "No checkpoint file found - attempting "
+                       "teardown of every resource type"
+           END-IF.
+
+       APPLY-CHECKPOINT-RECORD.
+           MOVE SPACES TO WS-CKPT-KEY WS-CKPT-VALUE
+           UNSTRING CHECKPOINT-RECORD DELIMITED BY '='
+               INTO WS-CKPT-KEY WS-CKPT-VALUE
+           END-UNSTRING
+           EVALUATE WS-CKPT-KEY
+               WHEN 'LOG_ANALYTICS_DEPLOYED'
+                   MOVE WS-CKPT-VALUE(1:1) TO LOG-ANALYTICS-DEPLOYED
+               WHEN 'VNET_DEPLOYED'
+                   MOVE WS-CKPT-VALUE(1:1) TO VNET-DEPLOYED
+               WHEN 'KEY_VAULT_DEPLOYED'
+                   MOVE WS-CKPT-VALUE(1:1) TO KEY-VAULT-DEPLOYED
+               WHEN 'STORAGE_DEPLOYED'
+                   MOVE WS-CKPT-VALUE(1:1) TO STORAGE-DEPLOYED
+               WHEN 'APIM_DEPLOYED'
+                   MOVE WS-CKPT-VALUE(1:1) TO APIM-DEPLOYED
+               WHEN 'SERVICE_BUS_DEPLOYED'
+                   MOVE WS-CKPT-VALUE(1:1) TO SERVICE-BUS-DEPLOYED
+               WHEN 'DATA_FACTORY_DEPLOYED'
+                   MOVE WS-CKPT-VALUE(1:1) TO DATA-FACTORY-DEPLOYED
+               WHEN 'PRIVATE_LINK_SCOPE_DEPLOYED'
+                   MOVE WS-CKPT-VALUE(1:1)
+                       TO PRIVATE-LINK-SCOPE-DEPLOYED
+               WHEN 'DR_REPLICA_DEPLOYED'
+                   MOVE WS-CKPT-VALUE(1:1) TO DR-REPLICA-DEPLOYED
+           END-EVALUATE.
+
+      *> DEPLOY_ORDER isn't carried in AZURE-CONFIG unless the config
+      *> file sets it explicitly - mirror AZUREDEPLOY's own default
+      *> table here so a default-order environment tears down in the
+      *> exact reverse of how it was built.
+       DETERMINE-DESTROY-ORDER.
+           IF DEPLOY-ORDER-COUNT = 0
+               PERFORM SET-DEFAULT-DESTROY-ORDER
+           END-IF.
+
+       SET-DEFAULT-DESTROY-ORDER.
+           MOVE 9 TO DEPLOY-ORDER-COUNT
+           MOVE 'LOGANALYTICS' TO DEPLOY-ORDER-CODE(1)
+           MOVE 'PLSCOPE'      TO DEPLOY-ORDER-CODE(2)
+           MOVE 'VNET'         TO DEPLOY-ORDER-CODE(3)
+           MOVE 'KEYVAULT'     TO DEPLOY-ORDER-CODE(4)
+           MOVE 'STORAGE'      TO DEPLOY-ORDER-CODE(5)
+           MOVE 'APIM'         TO DEPLOY-ORDER-CODE(6)
+           MOVE 'SERVICEBUS'   TO DEPLOY-ORDER-CODE(7)
+           MOVE 'DATAFACTORY'  TO DEPLOY-ORDER-CODE(8)
+           MOVE 'DRREPLICA'    TO DEPLOY-ORDER-CODE(9).
+
+       DESTROY-RESOURCES-IN-ORDER.
+           PERFORM VARYING WS-ORDER-IDX FROM DEPLOY-ORDER-COUNT
+                   BY -1 UNTIL WS-ORDER-IDX < 1
+               PERFORM DISPATCH-RESOURCE-DESTRUCTION
+           END-PERFORM.
+
+      *> DRREPLICA isn't a single ARM resource - it is a whole second
+      *> resource group - so it is torn down separately by
+      *> DESTROY-DR-RESOURCE-GROUP rather than through this dispatch.
+       DISPATCH-RESOURCE-DESTRUCTION.
+           EVALUATE DEPLOY-ORDER-CODE(WS-ORDER-IDX)
+               WHEN 'LOGANALYTICS'
+                   IF LOG-ANALYTICS-DEPLOYED = 'Y'
+                       PERFORM DESTROY-LOG-ANALYTICS
+                   END-IF
+               WHEN 'PLSCOPE'
+                   IF PRIVATE-LINK-SCOPE-DEPLOYED = 'Y'
+                       PERFORM DESTROY-PRIVATE-LINK-SCOPE
+                   END-IF
+               WHEN 'VNET'
+                   IF VNET-DEPLOYED = 'Y'
+                       PERFORM DESTROY-VIRTUAL-NETWORK
+                   END-IF
+               WHEN 'KEYVAULT'
+                   IF KEY-VAULT-DEPLOYED = 'Y'
+                       PERFORM DESTROY-KEY-VAULT
+                   END-IF
+               WHEN 'STORAGE'
+                   IF STORAGE-DEPLOYED = 'Y'
+                       PERFORM DESTROY-STORAGE-ACCOUNTS
+                   END-IF
+               WHEN 'APIM'
+                   IF APIM-DEPLOYED = 'Y' AND APIM-DEPLOY-FLAG = 'Y'
+                       PERFORM DESTROY-API-MANAGEMENT
+                   END-IF
+               WHEN 'SERVICEBUS'
+                   IF SERVICE-BUS-DEPLOYED = 'Y'
+                           AND SB-DEPLOY-FLAG = 'Y'
+                       PERFORM DESTROY-SERVICE-BUS
+                   END-IF
+               WHEN 'DATAFACTORY'
+                   IF DATA-FACTORY-DEPLOYED = 'Y'
+                           AND DF-DEPLOY-FLAG = 'Y'
+                       PERFORM DESTROY-DATA-FACTORY
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *> Selects the ARM base URL for the configured sovereign cloud;
+      *> defaults to the public cloud when CLOUD-ENVIRONMENT is blank
+       DETERMINE-CLOUD-ENDPOINT.
+           EVALUATE CLOUD-ENVIRONMENT
+               WHEN 'USGOVERNMENT'
+                   MOVE 'https://management.usgovcloudapi.net'
+                       TO WS-ARM-BASE-URL
+               WHEN 'CHINA'
+                   MOVE 'https://management.chinacloudapi.cn'
+                       TO WS-ARM-BASE-URL
+               WHEN OTHER
+                   MOVE 'https://management.azure.com'
+                       TO WS-ARM-BASE-URL
+           END-EVALUATE.
+
+       DESTROY-LOG-ANALYTICS.
+           MOVE 'Log Analytics' TO WS-DESTROY-RESOURCE-TYPE
+           STRING 'law-' ENV-NAME '-' SUFFIX
+               DELIMITED BY SIZE INTO WS-DESTROY-RESOURCE-NAME
+           END-STRING
+           INSPECT WS-DESTROY-RESOURCE-NAME CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+               'abcdefghijklmnopqrstuvwxyz'
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.OperationalInsights/'
+                  'workspaces/' FUNCTION TRIM(WS-DESTROY-RESOURCE-NAME)
+                  '?api-version=2023-09-01'
+               DELIMITED BY SIZE INTO WS-DESTROY-URL
+           END-STRING
+           PERFORM DELETE-ARM-RESOURCE.
+
+      *> PLS-NAME is an optional config override in the same way
+      *> PRIVATELINK.cbl's GENERATE-PLS-NAME honors it.
+       DESTROY-PRIVATE-LINK-SCOPE.
+           IF PLS-NAME = SPACES
+               STRING 'ampls-' ENV-NAME '-' SUFFIX
+                   DELIMITED BY SIZE INTO WS-DESTROY-PARENT-NAME
+               END-STRING
+               INSPECT WS-DESTROY-PARENT-NAME CONVERTING
+                   'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+                   'abcdefghijklmnopqrstuvwxyz'
+           ELSE
+               MOVE PLS-NAME TO WS-DESTROY-PARENT-NAME
+           END-IF
+
+           MOVE 'Private Endpoint' TO WS-DESTROY-RESOURCE-TYPE
+           STRING 'pe-' FUNCTION TRIM(WS-DESTROY-PARENT-NAME)
+               DELIMITED BY SIZE INTO WS-DESTROY-RESOURCE-NAME
+           END-STRING
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.Network/privateEndpoints/'
+                  FUNCTION TRIM(WS-DESTROY-RESOURCE-NAME)
+                  '?api-version=2022-05-01'
+               DELIMITED BY SIZE INTO WS-DESTROY-URL
+           END-STRING
+           PERFORM DELETE-ARM-RESOURCE
+
+           MOVE 'Private Link Scope' TO WS-DESTROY-RESOURCE-TYPE
+           MOVE WS-DESTROY-PARENT-NAME TO WS-DESTROY-RESOURCE-NAME
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.Insights/privateLinkScopes/'
+                  FUNCTION TRIM(WS-DESTROY-RESOURCE-NAME)
+                  '?api-version=2021-07-01-preview'
+               DELIMITED BY SIZE INTO WS-DESTROY-URL
+           END-STRING
+           PERFORM DELETE-ARM-RESOURCE.
+
+       DESTROY-VIRTUAL-NETWORK.
+           MOVE 'Virtual Network' TO WS-DESTROY-RESOURCE-TYPE
+           STRING 'vnet-' ENV-NAME '-' SUFFIX
+               DELIMITED BY SIZE INTO WS-DESTROY-RESOURCE-NAME
+           END-STRING
+           INSPECT WS-DESTROY-RESOURCE-NAME CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+               'abcdefghijklmnopqrstuvwxyz'
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.Network/virtualNetworks/'
+                  FUNCTION TRIM(WS-DESTROY-RESOURCE-NAME)
+                  '?api-version=2023-11-01'
+               DELIMITED BY SIZE INTO WS-DESTROY-URL
+           END-STRING
+           PERFORM DELETE-ARM-RESOURCE.
+
+       DESTROY-KEY-VAULT.
+           STRING 'kv-' ENV-NAME '-' SUFFIX
+               DELIMITED BY SIZE INTO WS-DESTROY-PARENT-NAME
+           END-STRING
+           INSPECT WS-DESTROY-PARENT-NAME CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+               'abcdefghijklmnopqrstuvwxyz'
+
+           MOVE 'Private Endpoint' TO WS-DESTROY-RESOURCE-TYPE
+           STRING 'pe-' FUNCTION TRIM(WS-DESTROY-PARENT-NAME)
+               DELIMITED BY SIZE INTO WS-DESTROY-RESOURCE-NAME
+           END-STRING
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.Network/privateEndpoints/'
+                  FUNCTION TRIM(WS-DESTROY-RESOURCE-NAME)
+                  '?api-version=2022-05-01'
+               DELIMITED BY SIZE INTO WS-DESTROY-URL
+           END-STRING
+           PERFORM DELETE-ARM-RESOURCE
+
+           MOVE 'Key Vault' TO WS-DESTROY-RESOURCE-TYPE
+           MOVE WS-DESTROY-PARENT-NAME TO WS-DESTROY-RESOURCE-NAME
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.KeyVault/vaults/'
+                  FUNCTION TRIM(WS-DESTROY-RESOURCE-NAME)
+                  '?api-version=2023-07-01'
+               DELIMITED BY SIZE INTO WS-DESTROY-URL
+           END-STRING
+           PERFORM DELETE-ARM-RESOURCE.
+
+      *> Mirrors STORAGE.cbl's own loop over every configured account
+      *> and its name-generation/truncation rules exactly, so the
+      *> names deleted here are the names that were actually created.
+       DESTROY-STORAGE-ACCOUNTS.
+           PERFORM VARYING WS-SA-IDX FROM 1 BY 1
+                   UNTIL WS-SA-IDX > STORAGE-COUNT
+               PERFORM DESTROY-ONE-STORAGE-ACCOUNT
+           END-PERFORM.
+
+       DESTROY-ONE-STORAGE-ACCOUNT.
+           STRING 'sa' SA-NAME-PREFIX(WS-SA-IDX) ENV-NAME SUFFIX
+               DELIMITED BY SPACE INTO WS-DESTROY-PARENT-NAME
+           END-STRING
+           INSPECT WS-DESTROY-PARENT-NAME CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+               'abcdefghijklmnopqrstuvwxyz'
+           INSPECT WS-DESTROY-PARENT-NAME REPLACING ALL '-' BY SPACE
+           INSPECT WS-DESTROY-PARENT-NAME REPLACING ALL '_' BY SPACE
+           MOVE FUNCTION SUBSTITUTE(WS-DESTROY-PARENT-NAME, ' ', '')
+               TO WS-DESTROY-PARENT-NAME
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DESTROY-PARENT-NAME))
+               TO WS-DESTROY-NAME-LEN
+           IF WS-DESTROY-NAME-LEN > 24
+               MOVE WS-DESTROY-PARENT-NAME(1:22)
+                   TO WS-DESTROY-NAME-TRUNC
+               MOVE WS-SA-IDX TO WS-DESTROY-NAME-SUFFIX
+               MOVE SPACES TO WS-DESTROY-PARENT-NAME
+               STRING WS-DESTROY-NAME-TRUNC WS-DESTROY-NAME-SUFFIX
+                   DELIMITED BY SIZE INTO WS-DESTROY-PARENT-NAME
+               END-STRING
+           END-IF
+
+           MOVE 'Private Endpoint' TO WS-DESTROY-RESOURCE-TYPE
+           STRING 'pe-' FUNCTION TRIM(WS-DESTROY-PARENT-NAME)
+               DELIMITED BY SIZE INTO WS-DESTROY-RESOURCE-NAME
+           END-STRING
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.Network/privateEndpoints/'
+                  FUNCTION TRIM(WS-DESTROY-RESOURCE-NAME)
+                  '?api-version=2022-05-01'
+               DELIMITED BY SIZE INTO WS-DESTROY-URL
+           END-STRING
+           PERFORM DELETE-ARM-RESOURCE
+
+           MOVE 'Storage Account' TO WS-DESTROY-RESOURCE-TYPE
+           MOVE WS-DESTROY-PARENT-NAME TO WS-DESTROY-RESOURCE-NAME
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.Storage/storageAccounts/'
+                  FUNCTION TRIM(WS-DESTROY-RESOURCE-NAME)
+                  '?api-version=2023-01-01'
+               DELIMITED BY SIZE INTO WS-DESTROY-URL
+           END-STRING
+           PERFORM DELETE-ARM-RESOURCE.
+
+       DESTROY-API-MANAGEMENT.
+           MOVE 'API Management' TO WS-DESTROY-RESOURCE-TYPE
+           STRING 'apim-' ENV-NAME '-' SUFFIX
+               DELIMITED BY SIZE INTO WS-DESTROY-RESOURCE-NAME
+           END-STRING
+           INSPECT WS-DESTROY-RESOURCE-NAME CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+               'abcdefghijklmnopqrstuvwxyz'
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.ApiManagement/service/'
+                  FUNCTION TRIM(WS-DESTROY-RESOURCE-NAME)
+                  '?api-version=2023-05-01-preview'
+               DELIMITED BY SIZE INTO WS-DESTROY-URL
+           END-STRING
+           PERFORM DELETE-ARM-RESOURCE.
+
+      *> SERVICEBUS.cbl names its private endpoint off the environment
+      *> directly ("sbns-<env>-pe"), not off the namespace name the
+      *> way the other modules do - mirror that exactly.
+       DESTROY-SERVICE-BUS.
+           STRING 'sb-' ENV-NAME '-' SUFFIX
+               DELIMITED BY SIZE INTO WS-DESTROY-PARENT-NAME
+           END-STRING
+           INSPECT WS-DESTROY-PARENT-NAME CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+               'abcdefghijklmnopqrstuvwxyz'
+
+           MOVE 'Private Endpoint' TO WS-DESTROY-RESOURCE-TYPE
+           STRING 'sbns-' ENV-NAME '-pe'
+               DELIMITED BY SIZE INTO WS-DESTROY-RESOURCE-NAME
+           END-STRING
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.Network/privateEndpoints/'
+                  FUNCTION TRIM(WS-DESTROY-RESOURCE-NAME)
+                  '?api-version=2022-05-01'
+               DELIMITED BY SIZE INTO WS-DESTROY-URL
+           END-STRING
+           PERFORM DELETE-ARM-RESOURCE
+
+           MOVE 'Service Bus' TO WS-DESTROY-RESOURCE-TYPE
+           MOVE WS-DESTROY-PARENT-NAME TO WS-DESTROY-RESOURCE-NAME
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.ServiceBus/namespaces/'
+                  FUNCTION TRIM(WS-DESTROY-RESOURCE-NAME)
+                  '?api-version=2021-06-01'
+               DELIMITED BY SIZE INTO WS-DESTROY-URL
+           END-STRING
+           PERFORM DELETE-ARM-RESOURCE.
+
+      *> The Managed Virtual Network sub-resource Data Factory can
+      *> optionally create is a child of the factory resource and is
+      *> removed by Azure when the factory itself is deleted, so only
+      *> the factory and its private endpoint are deleted directly
+      *> here.
+       DESTROY-DATA-FACTORY.
+           STRING 'df-' ENV-NAME '-' SUFFIX
+               DELIMITED BY SIZE INTO WS-DESTROY-PARENT-NAME
+           END-STRING
+           INSPECT WS-DESTROY-PARENT-NAME CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+               'abcdefghijklmnopqrstuvwxyz'
+
+           MOVE 'Private Endpoint' TO WS-DESTROY-RESOURCE-TYPE
+           STRING 'pe-' FUNCTION TRIM(WS-DESTROY-PARENT-NAME)
+               DELIMITED BY SIZE INTO WS-DESTROY-RESOURCE-NAME
+           END-STRING
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.Network/privateEndpoints/'
+                  FUNCTION TRIM(WS-DESTROY-RESOURCE-NAME)
+                  '?api-version=2022-05-01'
+               DELIMITED BY SIZE INTO WS-DESTROY-URL
+           END-STRING
+           PERFORM DELETE-ARM-RESOURCE
+
+           MOVE 'Data Factory' TO WS-DESTROY-RESOURCE-TYPE
+           MOVE WS-DESTROY-PARENT-NAME TO WS-DESTROY-RESOURCE-NAME
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.DataFactory/factories/'
+                  FUNCTION TRIM(WS-DESTROY-RESOURCE-NAME)
+                  '?api-version=2018-06-01'
+               DELIMITED BY SIZE INTO WS-DESTROY-URL
+           END-STRING
+           PERFORM DELETE-ARM-RESOURCE.
+
+      *> Makes the ARM DELETE call for whatever WS-DESTROY-URL/
+      *> WS-DESTROY-RESOURCE-TYPE/WS-DESTROY-RESOURCE-NAME currently
+      *> hold, retrying transient failures with a backing-off delay.
+      *> A 404 is treated as success - the resource is already gone,
+      *> which is the desired end state either way.
+       DELETE-ARM-RESOURCE.
+           DISPLAY "Deleting " WS-DESTROY-RESOURCE-TYPE ": "
+                   FUNCTION TRIM(WS-DESTROY-RESOURCE-NAME) "..."
+
+           MOVE 'DELETE' TO HTTP-METHOD
+           MOVE WS-DESTROY-URL TO HTTP-URL
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o teardown_response.json "
+                   "-w '%{http_code}' -X DELETE "
+                   "-H @teardown_auth.txt '"
+                   WS-DESTROY-URL "' > teardown_status.txt"
+               END-CALL
+
+               PERFORM READ-TEARDOWN-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 202
+                   OR HTTP-STATUS-CODE = 204 OR HTTP-STATUS-CODE = 404
+               STRING 'Deleted ' WS-DESTROY-RESOURCE-TYPE ' '
+                      WS-DESTROY-RESOURCE-NAME
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               END-STRING
+               WRITE LOG-RECORD FROM WS-LOG-MESSAGE
+               DISPLAY "  Deleted"
+           ELSE
+               STRING WS-DESTROY-RESOURCE-TYPE ' deletion failed for '
+                      WS-DESTROY-RESOURCE-NAME '. Status: '
+                      HTTP-STATUS-CODE
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               END-STRING
+               WRITE LOG-RECORD FROM WS-LOG-MESSAGE
+               DISPLAY "  Failed. Status: " HTTP-STATUS-CODE
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF.
+
+      *> A DR-enabled environment has a second resource group holding
+      *> the DR replica's Key Vault and Storage account - this is a
+      *> full mirrored resource group rather than a single resource,
+      *> so it is torn down as a group the same way AZUREDEPLOYONE
+      *> deploys into it: swap RG-NAME for DR-RESOURCE-GROUP-NAME,
+      *> delete the whole group, then restore RG-NAME.
+       DESTROY-DR-RESOURCE-GROUP.
+           MOVE RG-NAME TO WS-SAVED-RG-NAME
+           MOVE DR-RESOURCE-GROUP-NAME TO RG-NAME
+
+           DISPLAY "Deleting DR resource group " RG-NAME "..."
+
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '?api-version='
+                  WS-RG-API-VERSION
+               DELIMITED BY SIZE INTO WS-RG-URL
+           END-STRING
+
+           MOVE 'DELETE' TO HTTP-METHOD
+           MOVE WS-RG-URL TO HTTP-URL
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o teardown_response.json "
+                   "-w '%{http_code}' -X DELETE "
+                   "-H @teardown_auth.txt '"
+                   WS-RG-URL "' > teardown_status.txt"
+               END-CALL
+
+               PERFORM READ-TEARDOWN-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 202
+                   OR HTTP-STATUS-CODE = 204
+               STRING 'DR resource group deletion requested for '
+                      RG-NAME
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               END-STRING
+               WRITE LOG-RECORD FROM WS-LOG-MESSAGE
+               DISPLAY "DR resource group deletion request submitted "
+                       "(this is an asynchronous operation in Azure)"
+           ELSE
+               STRING 'DR resource group deletion failed. Status: '
+                      HTTP-STATUS-CODE
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               END-STRING
+               WRITE LOG-RECORD FROM WS-LOG-MESSAGE
+               DISPLAY "Failed to delete DR resource group. Status: "
+                       HTTP-STATUS-CODE
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF
+
+           MOVE WS-SAVED-RG-NAME TO RG-NAME.
+
+       READ-TEARDOWN-STATUS.
+           MOVE 0 TO HTTP-STATUS-CODE
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT TEARDOWN-STATUS-FILE
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ TEARDOWN-STATUS-FILE INTO TEARDOWN-STATUS-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(TEARDOWN-STATUS-RECORD)
+                           TO HTTP-STATUS-CODE
+               END-READ
+           END-PERFORM
+           CLOSE TEARDOWN-STATUS-FILE.
+
+      *> Azure throttles ARM calls (429) and occasionally returns a
+      *> transient 5xx; back off and retry those rather than failing
+      *> the whole teardown on a blip. Anything else is a real
+      *> failure and is left for the caller to report.
+       EVALUATE-RETRY-STATUS.
+           IF HTTP-STATUS-CODE = 408 OR HTTP-STATUS-CODE = 429
+                   OR HTTP-STATUS-CODE = 500 OR HTTP-STATUS-CODE = 502
+                   OR HTTP-STATUS-CODE = 503 OR HTTP-STATUS-CODE = 504
+               ADD 1 TO WS-RETRY-COUNT
+               IF WS-RETRY-COUNT >= WS-RETRY-MAX
+                   MOVE 'Y' TO WS-RETRY-DONE
+               ELSE
+                   COMPUTE WS-BACKOFF-SECS = 2 ** WS-RETRY-COUNT
+                   DISPLAY "  Transient error (status "
+                           HTTP-STATUS-CODE "), retrying in "
+                           WS-BACKOFF-SECS " seconds..."
+                   CALL "C$SYSTEM" USING "sleep " WS-BACKOFF-SECS
+                   END-CALL
+               END-IF
+           ELSE
+               MOVE 'Y' TO WS-RETRY-DONE
+           END-IF.
+
+      *> Write the bearer token to a file curl reads with -H @file
+      *> instead of passing it on the command line, where it would
+      *> be visible to anyone on the box running ps
+       WRITE-AUTH-HEADER-FILE.
+           MOVE SPACES TO AUTH-HEADER-RECORD
+           STRING 'Authorization: ' AUTHORIZATION
+               DELIMITED BY SIZE INTO AUTH-HEADER-RECORD
+           END-STRING
+           OPEN OUTPUT AUTH-HEADER-FILE
+           WRITE AUTH-HEADER-RECORD
+           CLOSE AUTH-HEADER-FILE.
+
+       FINALIZE-TEARDOWN.
+           DISPLAY "Teardown process complete"
+           STRING 'Teardown process complete'
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           END-STRING
+           WRITE LOG-RECORD FROM WS-LOG-MESSAGE
+           CLOSE LOG-FILE.
+
+       END PROGRAM AZUREDESTROY.
