@@ -6,19 +6,42 @@
                10  TENANT-ID              PIC X(36).
                10  CLIENT-ID              PIC X(36).
                10  CLIENT-SECRET          PIC X(256).
+               10  CLIENT-OBJECT-ID       PIC X(36).
+           05  AUTH-METHOD-INFO.
+               10  AUTH-METHOD            PIC X(16).
+               10  CERT-PATH              PIC X(256).
+               10  CERT-KEY-PATH          PIC X(256).
            05  RESOURCE-GROUP-INFO.
                10  RG-NAME                PIC X(64).
                10  RG-LOCATION            PIC X(32).
+           05  DISASTER-RECOVERY-INFO.
+               10  DR-DEPLOY-FLAG         PIC X(1).
+               10  DR-LOCATION            PIC X(32).
+               10  DR-RESOURCE-GROUP-NAME PIC X(64).
+               10  DR-SUFFIX              PIC X(16).
+           05  DEPLOYMENT-ORDER-INFO.
+               10  DEPLOY-ORDER-COUNT     PIC 9(2).
+               10  DEPLOY-ORDER-LIST OCCURS 10 TIMES.
+                   15  DEPLOY-ORDER-CODE  PIC X(12).
+           05  NOTIFICATION-INFO.
+               10  NOTIFY-WEBHOOK-URL     PIC X(256).
+           05  TAGGING-INFO.
+               10  TAG-COST-CENTER        PIC X(32).
+               10  TAG-OWNER              PIC X(64).
            05  ENVIRONMENT-INFO.
                10  ENV-NAME               PIC X(16).
                10  SUFFIX                 PIC X(16).
+               10  CLOUD-ENVIRONMENT      PIC X(16).
            05  NETWORKING-INFO.
                10  VNET-NAME              PIC X(64).
                10  VNET-ADDRESS-SPACE     PIC X(32).
+               10  HUB-VNET-RESOURCE-ID   PIC X(256).
                10  SUBNET-COUNT           PIC 9(2).
                10  SUBNET-INFO OCCURS 10 TIMES.
                    15  SUBNET-NAME        PIC X(32).
                    15  SUBNET-PREFIX      PIC X(32).
+                   15  SUBNET-NSG-ID      PIC X(256).
+                   15  SUBNET-ROUTE-TABLE-ID PIC X(256).
            05  STORAGE-INFO.
                10  STORAGE-COUNT          PIC 9(2).
                10  STORAGE-ACCOUNTS OCCURS 5 TIMES.
@@ -26,12 +49,31 @@
                    15  SA-SKU-NAME        PIC X(16).
                    15  SA-ACCOUNT-KIND    PIC X(16).
                    15  SA-ACCESS-TIER     PIC X(8).
+                   15  SA-CONTAINER-COUNT PIC 9(2).
+                   15  SA-CONTAINERS OCCURS 5 TIMES.
+                       20  SA-CONTAINER-NAME PIC X(63).
+                   15  SA-LIFECYCLE-ENABLED PIC X(1).
+                   15  SA-LIFECYCLE-COOL-DAYS PIC 9(4).
+                   15  SA-LIFECYCLE-ARCHIVE-DAYS PIC 9(4).
+                   15  SA-LIFECYCLE-DELETE-DAYS PIC 9(4).
            05  KEY-VAULT-INFO.
                10  KV-NAME                PIC X(64).
                10  KV-PURGE-PROTECTION    PIC X(1).
                10  KV-SOFT-DELETE-DAYS    PIC 9(3).
+               10  KV-RBAC-PRINCIPAL-COUNT PIC 9(2).
+               10  KV-RBAC-PRINCIPAL-INFO OCCURS 5 TIMES.
+                   15  KV-RBAC-PRINCIPAL-ID PIC X(36).
+               10  KV-SECRET-COUNT        PIC 9(2).
+               10  KV-SEED-SECRETS OCCURS 10 TIMES.
+                   15  KV-SECRET-NAME     PIC X(64).
+                   15  KV-SECRET-VALUE    PIC X(256).
            05  LOG-ANALYTICS-INFO.
                10  LA-WORKSPACE-NAME      PIC X(64).
+               10  LA-RETENTION-DAYS      PIC 9(3).
+               10  LA-DAILY-QUOTA-GB      PIC S9(5).
+           05  PRIVATE-LINK-SCOPE-INFO.
+               10  PLS-DEPLOY-FLAG        PIC X(1).
+               10  PLS-NAME               PIC X(64).
            05  API-MGMT-INFO.
                10  APIM-DEPLOY-FLAG       PIC X(1).
                10  APIM-NAME              PIC X(64).
@@ -39,6 +81,14 @@
                10  APIM-SKU-CAPACITY      PIC 9(2).
                10  APIM-PUBLISHER-NAME    PIC X(64).
                10  APIM-PUBLISHER-EMAIL   PIC X(128).
+               10  APIM-SUBNET-NAME       PIC X(32).
+               10  APIM-PRODUCT-NAME      PIC X(64).
+               10  APIM-PRODUCT-DISPLAY-NAME PIC X(64).
+               10  APIM-NAMED-VALUE-COUNT PIC 9(2).
+               10  APIM-NAMED-VALUES OCCURS 10 TIMES.
+                   15  APIM-NV-NAME       PIC X(64).
+                   15  APIM-NV-VALUE      PIC X(256).
+                   15  APIM-NV-SECRET     PIC X(1).
            05  SERVICE-BUS-INFO.
                10  SB-DEPLOY-FLAG         PIC X(1).
                10  SB-NAME                PIC X(64).
@@ -54,6 +104,12 @@
                    15  SB-TOPIC-NAME      PIC X(32).
                    15  SB-TOPIC-SIZE-MB   PIC 9(6).
                    15  SB-TOPIC-TTL       PIC X(16).
+                   15  SB-SUB-COUNT       PIC 9(2).
+                   15  SB-SUB-INFO OCCURS 5 TIMES.
+                       20  SB-SUB-NAME              PIC X(32).
+                       20  SB-SUB-MAX-DELIVERY      PIC 9(3).
+                       20  SB-SUB-TTL               PIC X(16).
+                       20  SB-SUB-REQUIRES-SESSION  PIC X(1).
            05  DATA-FACTORY-INFO.
                10  DF-DEPLOY-FLAG         PIC X(1).
                10  DF-NAME                PIC X(64).
@@ -61,8 +117,15 @@
                10  DF-MANAGED-VNET        PIC X(1).
                10  DF-IDENTITY-TYPE       PIC X(16).
                10  DF-GIT-ENABLED         PIC X(1).
+               10  DF-GIT-ACCOUNT-NAME    PIC X(64).
+               10  DF-GIT-REPOSITORY-NAME PIC X(64).
+               10  DF-GIT-COLLAB-BRANCH   PIC X(32).
+               10  DF-GIT-ROOT-FOLDER     PIC X(64).
                10  DF-MANAGED-PE-COUNT    PIC 9(2).
                10  DF-MANAGED-PE-INFO OCCURS 5 TIMES.
                    15  DF-PE-NAME         PIC X(32).
                    15  DF-PE-TARGET-ID    PIC X(128).
                    15  DF-PE-SUBRESOURCE  PIC X(16).
+               10  DF-SHIR-ENABLED        PIC X(1).
+               10  DF-SHIR-NAME           PIC X(64).
+               10  DF-SHIR-DESCRIPTION    PIC X(128).
