@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTVIRTUALNET.
+       AUTHOR. Azure Integration Landing Zone Team.
+       DATE-WRITTEN. 2026.
+
+      *> Unit tests for Virtual Network deployment module
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AZURECONFIG.
+       COPY HTTPCLIENT.
+
+       01  TEST-COUNTER                PIC 9(3) VALUE 0.
+       01  PASSED-TESTS                PIC 9(3) VALUE 0.
+       01  FAILED-TESTS                PIC 9(3) VALUE 0.
+       01  WS-RETURN-CODE              PIC 9(2).
+       01  WS-TEST-RESULT              PIC X(6).
+       01  WS-VNET-NAME                PIC X(64).
+       01  WS-VNET-URL                 PIC X(512).
+       01  WS-ARM-BASE-URL             PIC X(40).
+       01  WS-EXPECTED-NAME            PIC X(64).
+       01  WS-EXPECTED-URL             PIC X(512).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Virtual Network Unit Tests"
+           DISPLAY "=========================="
+
+           PERFORM TEST-VNET-NAME-GENERATION
+           PERFORM TEST-CLOUD-ENDPOINT-SELECTION
+           PERFORM TEST-API-URL-BUILDING
+
+           PERFORM DISPLAY-TEST-SUMMARY
+
+           STOP RUN.
+
+       TEST-VNET-NAME-GENERATION.
+           ADD 1 TO TEST-COUNTER
+           DISPLAY "Test " TEST-COUNTER ": VNet Name Generation"
+
+      *> Set up test data
+           MOVE 'dev' TO ENV-NAME
+           MOVE 'lz-tf' TO SUFFIX
+
+      *> Simulate name generation logic
+           STRING 'vnet-'
+                  ENV-NAME
+                  '-'
+                  SUFFIX
+               DELIMITED BY SIZE INTO WS-VNET-NAME
+           END-STRING
+
+      *> Convert to lowercase
+           INSPECT WS-VNET-NAME CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+               'abcdefghijklmnopqrstuvwxyz'
+
+           MOVE 'vnet-dev-lz-tf' TO WS-EXPECTED-NAME
+
+           IF WS-VNET-NAME = WS-EXPECTED-NAME
+               MOVE 'PASS' TO WS-TEST-RESULT
+               ADD 1 TO PASSED-TESTS
+           ELSE
+               MOVE 'FAIL' TO WS-TEST-RESULT
+               ADD 1 TO FAILED-TESTS
+               DISPLAY "  Expected: " WS-EXPECTED-NAME
+               DISPLAY "  Got: " WS-VNET-NAME
+           END-IF
+
+           DISPLAY "  Result: " WS-TEST-RESULT.
+
+       TEST-CLOUD-ENDPOINT-SELECTION.
+           ADD 1 TO TEST-COUNTER
+           DISPLAY "Test " TEST-COUNTER ": Cloud Endpoint Selection"
+
+      *> Simulate DETERMINE-CLOUD-ENDPOINT logic for Gov Cloud
+           MOVE 'USGOVERNMENT' TO CLOUD-ENVIRONMENT
+
+           EVALUATE CLOUD-ENVIRONMENT
+               WHEN 'USGOVERNMENT'
+                   MOVE 'https://management.usgovcloudapi.net'
+                       TO WS-ARM-BASE-URL
+               WHEN 'CHINA'
+                   MOVE 'https://management.chinacloudapi.cn'
+                       TO WS-ARM-BASE-URL
+               WHEN OTHER
+                   MOVE 'https://management.azure.com'
+                       TO WS-ARM-BASE-URL
+           END-EVALUATE
+
+           IF WS-ARM-BASE-URL = 'https://management.usgovcloudapi.net'
+               MOVE 'PASS' TO WS-TEST-RESULT
+               ADD 1 TO PASSED-TESTS
+           ELSE
+               MOVE 'FAIL' TO WS-TEST-RESULT
+               ADD 1 TO FAILED-TESTS
+               DISPLAY "  Expected: usgovcloudapi endpoint"
+               DISPLAY "  Got: " WS-ARM-BASE-URL
+           END-IF
+
+           DISPLAY "  Result: " WS-TEST-RESULT.
+
+       TEST-API-URL-BUILDING.
+           ADD 1 TO TEST-COUNTER
+           DISPLAY "Test " TEST-COUNTER ": API URL Building"
+
+      *> Set up test data
+           MOVE 'c5d4a6e8-69bf-4148-be25-cb362f83c370' TO
+               SUBSCRIPTION-ID
+           MOVE 'RG-AIS-LZ-TF' TO RG-NAME
+
+      *> Verify URL components are available
+           IF SUBSCRIPTION-ID NOT = SPACES
+               AND RG-NAME NOT = SPACES
+               MOVE 'PASS' TO WS-TEST-RESULT
+               ADD 1 TO PASSED-TESTS
+           ELSE
+               MOVE 'FAIL' TO WS-TEST-RESULT
+               ADD 1 TO FAILED-TESTS
+           END-IF
+
+           DISPLAY "  Result: " WS-TEST-RESULT.
+
+       DISPLAY-TEST-SUMMARY.
+           DISPLAY " "
+           DISPLAY "Test Summary"
+           DISPLAY "============"
+           DISPLAY "Total Tests: " TEST-COUNTER
+           DISPLAY "Passed: " PASSED-TESTS
+           DISPLAY "Failed: " FAILED-TESTS
+
+           IF FAILED-TESTS = 0
+               DISPLAY "All tests passed!"
+           ELSE
+               DISPLAY "Some tests failed. Please review."
+           END-IF.
+
+       END PROGRAM TESTVIRTUALNET.
