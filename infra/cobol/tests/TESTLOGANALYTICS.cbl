@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTLOGANALYTICS.
+       AUTHOR. Azure Integration Landing Zone Team.
+       DATE-WRITTEN. 2026.
+
+      *> Unit tests for Log Analytics deployment module
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AZURECONFIG.
+       COPY HTTPCLIENT.
+
+       01  TEST-COUNTER                PIC 9(3) VALUE 0.
+       01  PASSED-TESTS                PIC 9(3) VALUE 0.
+       01  FAILED-TESTS                PIC 9(3) VALUE 0.
+       01  WS-TEST-RESULT              PIC X(6).
+       01  WS-LA-NAME                  PIC X(64).
+       01  WS-LA-URL                   PIC X(512).
+       01  WS-EXPECTED-NAME            PIC X(64).
+       01  WS-JSON-RETENTION-DAYS      PIC 9(3).
+       01  WS-JSON-DAILY-QUOTA-GB      PIC S9(5).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Log Analytics Unit Tests"
+           DISPLAY "========================="
+
+           PERFORM TEST-LA-NAME-GENERATION
+           PERFORM TEST-API-URL-BUILDING
+           PERFORM TEST-RETENTION-DEFAULTING
+
+           PERFORM DISPLAY-TEST-SUMMARY
+
+           STOP RUN.
+
+       TEST-LA-NAME-GENERATION.
+           ADD 1 TO TEST-COUNTER
+           DISPLAY "Test " TEST-COUNTER ": LA Name Generation"
+
+      *> Set up test data
+           MOVE 'dev' TO ENV-NAME
+           MOVE 'lz-tf' TO SUFFIX
+
+      *> Simulate name generation logic
+           STRING 'law-'
+                  ENV-NAME
+                  '-'
+                  SUFFIX
+               DELIMITED BY SIZE INTO WS-LA-NAME
+           END-STRING
+
+      *> Convert to lowercase
+           INSPECT WS-LA-NAME CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+               'abcdefghijklmnopqrstuvwxyz'
+
+           MOVE 'law-dev-lz-tf' TO WS-EXPECTED-NAME
+
+           IF WS-LA-NAME = WS-EXPECTED-NAME
+               MOVE 'PASS' TO WS-TEST-RESULT
+               ADD 1 TO PASSED-TESTS
+           ELSE
+               MOVE 'FAIL' TO WS-TEST-RESULT
+               ADD 1 TO FAILED-TESTS
+               DISPLAY "  Expected: " WS-EXPECTED-NAME
+               DISPLAY "  Got: " WS-LA-NAME
+           END-IF
+
+           DISPLAY "  Result: " WS-TEST-RESULT.
+
+       TEST-API-URL-BUILDING.
+           ADD 1 TO TEST-COUNTER
+           DISPLAY "Test " TEST-COUNTER ": API URL Building"
+
+      *> Set up test data
+           MOVE 'c5d4a6e8-69bf-4148-be25-cb362f83c370' TO
+               SUBSCRIPTION-ID
+           MOVE 'RG-AIS-LZ-TF' TO RG-NAME
+
+      *> Verify URL components are available
+           IF SUBSCRIPTION-ID NOT = SPACES
+               AND RG-NAME NOT = SPACES
+               MOVE 'PASS' TO WS-TEST-RESULT
+               ADD 1 TO PASSED-TESTS
+           ELSE
+               MOVE 'FAIL' TO WS-TEST-RESULT
+               ADD 1 TO FAILED-TESTS
+           END-IF
+
+           DISPLAY "  Result: " WS-TEST-RESULT.
+
+       TEST-RETENTION-DEFAULTING.
+           ADD 1 TO TEST-COUNTER
+           DISPLAY "Test " TEST-COUNTER ": Retention/Quota Defaulting"
+
+      *> Set up test data - zero values should default
+           MOVE ZERO TO LA-RETENTION-DAYS
+           MOVE ZERO TO LA-DAILY-QUOTA-GB
+
+           IF LA-RETENTION-DAYS = ZERO
+               MOVE 30 TO WS-JSON-RETENTION-DAYS
+           ELSE
+               MOVE LA-RETENTION-DAYS TO WS-JSON-RETENTION-DAYS
+           END-IF
+
+           IF LA-DAILY-QUOTA-GB = ZERO
+               MOVE -1 TO WS-JSON-DAILY-QUOTA-GB
+           ELSE
+               MOVE LA-DAILY-QUOTA-GB TO WS-JSON-DAILY-QUOTA-GB
+           END-IF
+
+           IF WS-JSON-RETENTION-DAYS = 30
+               AND WS-JSON-DAILY-QUOTA-GB = -1
+               MOVE 'PASS' TO WS-TEST-RESULT
+               ADD 1 TO PASSED-TESTS
+           ELSE
+               MOVE 'FAIL' TO WS-TEST-RESULT
+               ADD 1 TO FAILED-TESTS
+           END-IF
+
+           DISPLAY "  Result: " WS-TEST-RESULT.
+
+       DISPLAY-TEST-SUMMARY.
+           DISPLAY " "
+           DISPLAY "Test Summary"
+           DISPLAY "============"
+           DISPLAY "Total Tests: " TEST-COUNTER
+           DISPLAY "Passed: " PASSED-TESTS
+           DISPLAY "Failed: " FAILED-TESTS
+
+           IF FAILED-TESTS = 0
+               DISPLAY "All tests passed!"
+           ELSE
+               DISPLAY "Some tests failed. Please review."
+           END-IF.
+
+       END PROGRAM TESTLOGANALYTICS.
