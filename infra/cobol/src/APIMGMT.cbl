@@ -5,26 +5,63 @@
        
       *> API Management deployment module
       *> Creates Azure API Management using ARM REST API
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APIM-STATUS-FILE ASSIGN TO "apim_status.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTH-HEADER-FILE ASSIGN TO "apim_auth.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-       LINKAGE SECTION.
-       01  LS-AZURE-CONFIG.
-           COPY AZURECONFIG.
-       01  LS-AUTH-TOKEN.
-           COPY HTTPCLIENT REPLACING AZURE-AUTH-TOKEN BY LS-AUTH-TOKEN.
-       01  LS-RETURN-CODE              PIC 9(2).
-       
+       FILE SECTION.
+       FD  APIM-STATUS-FILE.
+       01  APIM-STATUS-RECORD          PIC X(8).
+
+       FD  AUTH-HEADER-FILE.
+       01  AUTH-HEADER-RECORD          PIC X(1056).
+
        WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                 PIC X VALUE 'N'.
        01  WS-APIM-URL                 PIC X(512).
+       01  WS-ARM-BASE-URL             PIC X(40)
+               VALUE 'https://management.azure.com'.
        01  WS-APIM-NAME                PIC X(64).
-       01  WS-API-VERSION              PIC X(16) VALUE '2023-05-01-preview'.
-       
+       01  WS-API-VERSION              PIC X(20) VALUE
+               '2023-05-01-preview'.
+       01  WS-DIAG-API-VERSION         PIC X(16) VALUE '2021-05-01'.
+       01  WS-DIAG-NAME                PIC X(64).
+       01  WS-DIAG-URL                 PIC X(512).
+       01  WS-DIAG-WORKSPACE-ID        PIC X(256).
+       01  WS-APIM-SUBNET-NAME         PIC X(32).
+       01  WS-RETRY-COUNT              PIC 9(2).
+       01  WS-RETRY-MAX                PIC 9(2) VALUE 3.
+       01  WS-RETRY-DONE               PIC X.
+       01  WS-BACKOFF-SECS             PIC 9(2).
+
+       01  WS-PRODUCT-ID               PIC X(64).
+       01  WS-PRODUCT-URL              PIC X(512).
+       01  WS-PRODUCT-JSON             PIC X(512).
+       01  WS-POLICY-URL               PIC X(512).
+       01  WS-POLICY-JSON              PIC X(1024).
+       01  WS-NV-INDEX                 PIC 9(2).
+       01  WS-NV-URL                   PIC X(512).
+       01  WS-NV-JSON                  PIC X(512).
+       01  WS-NV-SECRET-FLAG           PIC X(5).
+
        01  WS-JSON-TEMPLATE.
            05  FILLER                  PIC X(30) VALUE
                '{"location":"'.
            05  JSON-LOCATION           PIC X(32).
            05  FILLER                  PIC X(30) VALUE
-               '","sku":{"name":"'.
+               '","tags":{"costCenter":"'.
+           05  JSON-TAG-COST-CENTER    PIC X(32).
+           05  FILLER                  PIC X(20) VALUE
+               '","owner":"'.
+           05  JSON-TAG-OWNER          PIC X(64).
+           05  FILLER                  PIC X(20) VALUE
+               '"},"sku":{"name":"'.
            05  JSON-SKU-NAME           PIC X(16).
            05  FILLER                  PIC X(30) VALUE
                '","capacity":'.
@@ -38,53 +75,109 @@
            05  FILLER                  PIC X(50) VALUE
                '","virtualNetworkType":"Internal",'.
            05  FILLER                  PIC X(50) VALUE
-               '"publicNetworkAccess":"Disabled"}}'. 
-       
+               '"publicNetworkAccess":"Disabled",'.
+           05  FILLER                  PIC X(40) VALUE
+               '"virtualNetworkConfiguration":{'.
+           05  FILLER                  PIC X(20) VALUE
+               '"subnetResourceId":"'.
+           05  JSON-VNET-SUBNET-ID     PIC X(256).
+           05  FILLER                  PIC X(5) VALUE
+               '"}}}'.
+
        01  WS-REQUEST-JSON             PIC X(2048).
-       
+
+       01  WS-DIAG-JSON-TEMPLATE.
+           05  FILLER                  PIC X(40) VALUE
+               '{"properties":{"workspaceId":"'.
+           05  JSON-DIAG-WORKSPACE-ID  PIC X(256).
+           05  FILLER                  PIC X(50) VALUE
+               '","logs":[{"categoryGroup":"allLogs",'.
+           05  FILLER                  PIC X(50) VALUE
+               '"enabled":true}],'.
+           05  FILLER                  PIC X(50) VALUE
+               '"metrics":[{"category":"AllMetrics",'.
+           05  FILLER                  PIC X(20) VALUE
+               '"enabled":true}]}}'.
+
+       01  WS-DIAG-REQUEST-JSON        PIC X(1024).
+
+       LINKAGE SECTION.
+       COPY AZURECONFIG REPLACING AZURE-CONFIG BY LS-AZURE-CONFIG.
+       COPY HTTPCLIENT REPLACING AZURE-AUTH-TOKEN BY LS-AUTH-TOKEN.
+       01  LS-RETURN-CODE              PIC 9(2).
+
+      *> When LS-DRYRUN-FLAG is 'Y' (set by AZUREDEPLOY's what-if
+      *> preview), the name/URL/JSON are generated as usual but the
+      *> ARM API is never called - the caller gets the URL and JSON
+      *> body back instead
+       01  LS-DRYRUN-FLAG              PIC X(1).
+       01  LS-DRYRUN-URL               PIC X(512).
+       01  LS-DRYRUN-JSON              PIC X(8192).
+
        PROCEDURE DIVISION USING LS-AZURE-CONFIG
-                               LS-AUTH-TOKEN  
-                               LS-RETURN-CODE.
-       
+                               LS-AUTH-TOKEN
+                               LS-RETURN-CODE
+                               LS-DRYRUN-FLAG
+                               LS-DRYRUN-URL
+                               LS-DRYRUN-JSON.
+
        MAIN-PROCEDURE.
            DISPLAY "API Management deployment module starting..."
            MOVE ZERO TO LS-RETURN-CODE
-           
+           PERFORM DETERMINE-CLOUD-ENDPOINT
+
            IF APIM-DEPLOY-FLAG = 'Y'
                PERFORM DEPLOY-API-MANAGEMENT
            ELSE
-               DISPLAY "API Management deployment skipped (APIM_DEPLOY=N)"
+               DISPLAY "API Management deployment skipped "
+                       "(APIM_DEPLOY=N)"
            END-IF
-           
+
            GOBACK.
-       
+
        DEPLOY-API-MANAGEMENT.
            DISPLAY "Deploying Azure API Management..."
-           
+
       *> Generate APIM name using naming convention
            PERFORM GENERATE-APIM-NAME
-           
+
       *> Build ARM API URL
            PERFORM BUILD-APIM-URL
-           
+
       *> Prepare JSON payload
            PERFORM PREPARE-JSON-PAYLOAD
-           
-      *> Make ARM API call
-           PERFORM MAKE-API-CALL
-           
-           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
-               DISPLAY "API Management created successfully: " WS-APIM-NAME
+
+           IF LS-DRYRUN-FLAG = 'Y'
+               MOVE WS-APIM-URL TO LS-DRYRUN-URL
+               MOVE WS-REQUEST-JSON TO LS-DRYRUN-JSON
+               MOVE 0 TO LS-RETURN-CODE
            ELSE
-               DISPLAY "Failed to create API Management. Status: " 
-                       HTTP-STATUS-CODE
-               MOVE 1 TO LS-RETURN-CODE
+      *> Make ARM API call
+               PERFORM MAKE-API-CALL
+
+               IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+                   DISPLAY "API Management created successfully: "
+                           WS-APIM-NAME
+                   PERFORM CONFIGURE-DIAGNOSTIC-SETTINGS
+
+                   IF LS-RETURN-CODE = 0
+                       PERFORM CREATE-STARTER-PRODUCT
+                   END-IF
+
+                   IF LS-RETURN-CODE = 0
+                       PERFORM CREATE-NAMED-VALUES
+                   END-IF
+               ELSE
+                   DISPLAY "Failed to create API Management. Status: "
+                           HTTP-STATUS-CODE
+                   MOVE 1 TO LS-RETURN-CODE
+               END-IF
            END-IF.
-       
+
        GENERATE-APIM-NAME.
       *> Create APIM name using naming convention
            STRING 'apim-'
-                  ENVIRONMENT
+                  ENV-NAME
                   '-'
                   SUFFIX
                DELIMITED BY SIZE INTO WS-APIM-NAME
@@ -95,8 +188,23 @@
                'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO 
                'abcdefghijklmnopqrstuvwxyz'.
        
+      *> defaults to the public cloud when CLOUD-ENVIRONMENT is blank
+       DETERMINE-CLOUD-ENDPOINT.
+           EVALUATE CLOUD-ENVIRONMENT
+               WHEN 'USGOVERNMENT'
+                   MOVE 'https://management.usgovcloudapi.net'
+                       TO WS-ARM-BASE-URL
+               WHEN 'CHINA'
+                   MOVE 'https://management.chinacloudapi.cn'
+                       TO WS-ARM-BASE-URL
+               WHEN OTHER
+                   MOVE 'https://management.azure.com'
+                       TO WS-ARM-BASE-URL
+           END-EVALUATE.
+
        BUILD-APIM-URL.
-           STRING 'https://management.azure.com/subscriptions/'
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
                   SUBSCRIPTION-ID
                   '/resourceGroups/'
                   RG-NAME
@@ -110,11 +218,43 @@
        PREPARE-JSON-PAYLOAD.
       *> Fill in the JSON template with actual values
            MOVE RG-LOCATION TO JSON-LOCATION
+
+      *> Tag every resource with its cost center and owner
+           IF TAG-COST-CENTER = SPACES
+               MOVE 'unassigned' TO JSON-TAG-COST-CENTER
+           ELSE
+               MOVE TAG-COST-CENTER TO JSON-TAG-COST-CENTER
+           END-IF
+
+           IF TAG-OWNER = SPACES
+               MOVE 'unassigned' TO JSON-TAG-OWNER
+           ELSE
+               MOVE TAG-OWNER TO JSON-TAG-OWNER
+           END-IF
+
            MOVE APIM-SKU-NAME TO JSON-SKU-NAME
            MOVE APIM-SKU-CAPACITY TO JSON-SKU-CAPACITY
            MOVE APIM-PUBLISHER-NAME TO JSON-PUBLISHER-NAME
            MOVE APIM-PUBLISHER-EMAIL TO JSON-PUBLISHER-EMAIL
-           
+
+      *> Attach APIM to the VNet subnet reserved for it
+           IF APIM-SUBNET-NAME = SPACES
+               MOVE 'apim-subnet' TO WS-APIM-SUBNET-NAME
+           ELSE
+               MOVE APIM-SUBNET-NAME TO WS-APIM-SUBNET-NAME
+           END-IF
+
+           STRING '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.Network/virtualNetworks/'
+                  VNET-NAME
+                  '/subnets/'
+                  WS-APIM-SUBNET-NAME
+               DELIMITED BY SIZE INTO JSON-VNET-SUBNET-ID
+           END-STRING
+
       *> Convert template to actual JSON string
            STRING WS-JSON-TEMPLATE DELIMITED BY LOW-VALUE
                INTO WS-REQUEST-JSON
@@ -127,25 +267,367 @@
            MOVE 'application/json' TO CONTENT-TYPE
            
       *> Set authorization header with bearer token
-           STRING 'Bearer ' ACCESS-TOKEN(LS-AUTH-TOKEN)
+           STRING 'Bearer ' ACCESS-TOKEN
                DELIMITED BY SIZE INTO AUTHORIZATION
            END-STRING
-           
+           PERFORM WRITE-AUTH-HEADER-FILE
+
            MOVE WS-REQUEST-JSON TO HTTP-BODY
            MOVE FUNCTION LENGTH(WS-REQUEST-JSON) TO CONTENT-LENGTH
            
-      *> Make the HTTP call (simulated for demonstration)
-           PERFORM SIMULATE-HTTP-CALL.
-       
-       SIMULATE-HTTP-CALL.
-      *> In a real implementation, this would call external HTTP library
-      *> For demonstration, we simulate a successful creation
-           MOVE 201 TO HTTP-STATUS-CODE
-           MOVE 'Created' TO HTTP-STATUS-TEXT
-           
-           DISPLAY "API Call simulated:"
-           DISPLAY "  Method: " HTTP-METHOD
-           DISPLAY "  URL: " WS-APIM-URL
-           DISPLAY "  Body: " WS-REQUEST-JSON(1:200) "...".
-       
+      *> Make the ARM API call and capture the real HTTP status code,
+      *> retrying transient failures with a backing-off delay
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o apim_response.json "
+                   "-w '%{http_code}' -X " HTTP-METHOD
+                   " -H @apim_auth.txt -H 'Content-Type: "
+                   "application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > apim_status.txt"
+               END-CALL
+
+               PERFORM READ-APIM-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM.
+
+       READ-APIM-STATUS.
+           MOVE 0 TO HTTP-STATUS-CODE
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT APIM-STATUS-FILE
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ APIM-STATUS-FILE INTO APIM-STATUS-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(APIM-STATUS-RECORD)
+                           TO HTTP-STATUS-CODE
+               END-READ
+           END-PERFORM
+           CLOSE APIM-STATUS-FILE.
+
+      *> Azure throttles ARM calls (429) and occasionally returns a
+      *> transient 5xx; back off and retry those rather than failing
+      *> the whole deployment on a blip. Anything else is a real
+      *> failure and is left for the caller to report.
+       EVALUATE-RETRY-STATUS.
+           IF HTTP-STATUS-CODE = 408 OR HTTP-STATUS-CODE = 429
+                   OR HTTP-STATUS-CODE = 500 OR HTTP-STATUS-CODE = 502
+                   OR HTTP-STATUS-CODE = 503 OR HTTP-STATUS-CODE = 504
+               ADD 1 TO WS-RETRY-COUNT
+               IF WS-RETRY-COUNT >= WS-RETRY-MAX
+                   MOVE 'Y' TO WS-RETRY-DONE
+               ELSE
+                   COMPUTE WS-BACKOFF-SECS = 2 ** WS-RETRY-COUNT
+                   DISPLAY "  Transient error (status "
+                           HTTP-STATUS-CODE "), retrying in "
+                           WS-BACKOFF-SECS " seconds..."
+                   CALL "C$SYSTEM" USING "sleep " WS-BACKOFF-SECS
+                   END-CALL
+               END-IF
+           ELSE
+               MOVE 'Y' TO WS-RETRY-DONE
+           END-IF.
+
+      *> Write the bearer token to a file curl reads with -H @file
+      *> instead of passing it on the command line, where it would
+      *> be visible to anyone on the box running ps
+       WRITE-AUTH-HEADER-FILE.
+           MOVE SPACES TO AUTH-HEADER-RECORD
+           STRING 'Authorization: ' AUTHORIZATION
+               DELIMITED BY SIZE INTO AUTH-HEADER-RECORD
+           END-STRING
+           OPEN OUTPUT AUTH-HEADER-FILE
+           WRITE AUTH-HEADER-RECORD
+           CLOSE AUTH-HEADER-FILE.
+
+       CONFIGURE-DIAGNOSTIC-SETTINGS.
+           DISPLAY "Configuring diagnostic settings for " WS-APIM-NAME
+                   "..."
+
+           STRING 'diag-' WS-APIM-NAME
+               DELIMITED BY SIZE INTO WS-DIAG-NAME
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.ApiManagement/service/'
+                  WS-APIM-NAME
+                  '/providers/microsoft.insights/diagnosticSettings/'
+                  WS-DIAG-NAME
+                  '?api-version='
+                  WS-DIAG-API-VERSION
+               DELIMITED BY SIZE INTO WS-DIAG-URL
+           END-STRING
+
+           STRING '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.OperationalInsights/workspaces/'
+                  LA-WORKSPACE-NAME
+               DELIMITED BY SIZE INTO WS-DIAG-WORKSPACE-ID
+           END-STRING
+
+           MOVE WS-DIAG-WORKSPACE-ID TO JSON-DIAG-WORKSPACE-ID
+           STRING WS-DIAG-JSON-TEMPLATE DELIMITED BY LOW-VALUE
+               INTO WS-DIAG-REQUEST-JSON
+           END-STRING
+
+           MOVE 'PUT' TO HTTP-METHOD
+           MOVE WS-DIAG-URL TO HTTP-URL
+           MOVE 'application/json' TO CONTENT-TYPE
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+           MOVE WS-DIAG-REQUEST-JSON TO HTTP-BODY
+           MOVE FUNCTION LENGTH(WS-DIAG-REQUEST-JSON) TO CONTENT-LENGTH
+
+      *> Make the ARM API call and capture the real HTTP status code,
+      *> retrying transient failures with a backing-off delay
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o apim_response.json "
+                   "-w '%{http_code}' -X " HTTP-METHOD
+                   " -H @apim_auth.txt -H 'Content-Type: "
+                   "application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > apim_status.txt"
+               END-CALL
+
+               PERFORM READ-APIM-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "Diagnostic settings configured successfully: "
+                       WS-DIAG-NAME
+           ELSE
+               DISPLAY "Failed to configure diagnostic settings. "
+                       "Status: " HTTP-STATUS-CODE
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF.
+
+      *> Create a starter product with an open default policy so the
+      *> instance has something publishable as soon as it comes up.
+       CREATE-STARTER-PRODUCT.
+           IF APIM-PRODUCT-NAME = SPACES
+               MOVE 'starter' TO WS-PRODUCT-ID
+           ELSE
+               MOVE APIM-PRODUCT-NAME TO WS-PRODUCT-ID
+           END-IF
+
+           DISPLAY "Creating starter product " WS-PRODUCT-ID "..."
+
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.ApiManagement/service/'
+                  WS-APIM-NAME
+                  '/products/'
+                  FUNCTION TRIM(WS-PRODUCT-ID)
+                  '?api-version='
+                  WS-API-VERSION
+               DELIMITED BY SIZE INTO WS-PRODUCT-URL
+           END-STRING
+
+           STRING '{"properties":{"displayName":"'
+                  FUNCTION TRIM(APIM-PRODUCT-DISPLAY-NAME)
+                  '","description":"Starter product",'
+                  '"subscriptionRequired":true,'
+                  '"approvalRequired":false,"state":"published"}}'
+               DELIMITED BY SIZE INTO WS-PRODUCT-JSON
+           END-STRING
+
+           MOVE 'PUT' TO HTTP-METHOD
+           MOVE WS-PRODUCT-URL TO HTTP-URL
+           MOVE 'application/json' TO CONTENT-TYPE
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+           MOVE WS-PRODUCT-JSON TO HTTP-BODY
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PRODUCT-JSON))
+               TO CONTENT-LENGTH
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o apim_response.json "
+                   "-w '%{http_code}' -X " HTTP-METHOD
+                   " -H @apim_auth.txt -H 'Content-Type: "
+                   "application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > apim_status.txt"
+               END-CALL
+
+               PERFORM READ-APIM-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "Starter product created successfully: "
+                       WS-PRODUCT-ID
+               PERFORM CONFIGURE-PRODUCT-POLICY
+           ELSE
+               DISPLAY "Failed to create starter product. Status: "
+                       HTTP-STATUS-CODE
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF.
+
+       CONFIGURE-PRODUCT-POLICY.
+           DISPLAY "Configuring policy for product " WS-PRODUCT-ID
+                   "..."
+
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.ApiManagement/service/'
+                  WS-APIM-NAME
+                  '/products/'
+                  FUNCTION TRIM(WS-PRODUCT-ID)
+                  '/policies/policy?api-version='
+                  WS-API-VERSION
+               DELIMITED BY SIZE INTO WS-POLICY-URL
+           END-STRING
+
+           STRING '{"properties":{"format":"xml","value":"'
+                  '<policies><inbound><base /></inbound>'
+                  '<backend><base /></backend>'
+                  '<outbound><base /></outbound>'
+                  '<on-error><base /></on-error></policies>"}}'
+               DELIMITED BY SIZE INTO WS-POLICY-JSON
+           END-STRING
+
+           MOVE 'PUT' TO HTTP-METHOD
+           MOVE WS-POLICY-URL TO HTTP-URL
+           MOVE 'application/json' TO CONTENT-TYPE
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+           MOVE WS-POLICY-JSON TO HTTP-BODY
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-POLICY-JSON))
+               TO CONTENT-LENGTH
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o apim_response.json "
+                   "-w '%{http_code}' -X " HTTP-METHOD
+                   " -H @apim_auth.txt -H 'Content-Type: "
+                   "application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > apim_status.txt"
+               END-CALL
+
+               PERFORM READ-APIM-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "Product policy configured successfully: "
+                       WS-PRODUCT-ID
+           ELSE
+               DISPLAY "Failed to configure product policy. Status: "
+                       HTTP-STATUS-CODE
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF.
+
+      *> Create the named values listed in the configuration so
+      *> policies and backends have somewhere to pull shared settings
+      *> and secrets from without hardcoding them.
+       CREATE-NAMED-VALUES.
+           IF APIM-NAMED-VALUE-COUNT NOT = ZERO
+               DISPLAY "Creating named values for " WS-APIM-NAME "..."
+
+               PERFORM VARYING WS-NV-INDEX FROM 1 BY 1
+                   UNTIL WS-NV-INDEX > APIM-NAMED-VALUE-COUNT
+                   PERFORM CREATE-SINGLE-NAMED-VALUE
+               END-PERFORM
+           END-IF.
+
+       CREATE-SINGLE-NAMED-VALUE.
+           IF APIM-NV-NAME(WS-NV-INDEX) NOT = SPACES
+               STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                      SUBSCRIPTION-ID
+                      '/resourceGroups/'
+                      RG-NAME
+                      '/providers/Microsoft.ApiManagement/service/'
+                      WS-APIM-NAME
+                      '/namedValues/'
+                      FUNCTION TRIM(APIM-NV-NAME(WS-NV-INDEX))
+                      '?api-version='
+                      WS-API-VERSION
+                   DELIMITED BY SIZE INTO WS-NV-URL
+               END-STRING
+
+               IF APIM-NV-SECRET(WS-NV-INDEX) = 'Y'
+                   MOVE 'true' TO WS-NV-SECRET-FLAG
+               ELSE
+                   MOVE 'false' TO WS-NV-SECRET-FLAG
+               END-IF
+
+               STRING '{"properties":{"displayName":"'
+                      FUNCTION TRIM(APIM-NV-NAME(WS-NV-INDEX))
+                      '","value":"'
+                      FUNCTION TRIM(APIM-NV-VALUE(WS-NV-INDEX))
+                      '","secret":'
+                      FUNCTION TRIM(WS-NV-SECRET-FLAG)
+                      '}}'
+                   DELIMITED BY SIZE INTO WS-NV-JSON
+               END-STRING
+
+               MOVE 'PUT' TO HTTP-METHOD
+               MOVE WS-NV-URL TO HTTP-URL
+               MOVE 'application/json' TO CONTENT-TYPE
+               STRING 'Bearer ' ACCESS-TOKEN
+                   DELIMITED BY SIZE INTO AUTHORIZATION
+               END-STRING
+               PERFORM WRITE-AUTH-HEADER-FILE
+               MOVE WS-NV-JSON TO HTTP-BODY
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NV-JSON))
+                   TO CONTENT-LENGTH
+
+               MOVE 0 TO WS-RETRY-COUNT
+               MOVE 'N' TO WS-RETRY-DONE
+               PERFORM UNTIL WS-RETRY-DONE = 'Y'
+                   CALL "C$SYSTEM" USING
+                       "curl -s -o apim_response.json "
+                       "-w '%{http_code}' -X " HTTP-METHOD
+                       " -H @apim_auth.txt -H 'Content-Type: "
+                       "application/json' -d '"
+                       HTTP-BODY
+                       "' '" HTTP-URL "' > apim_status.txt"
+                   END-CALL
+
+                   PERFORM READ-APIM-STATUS
+                   PERFORM EVALUATE-RETRY-STATUS
+               END-PERFORM
+
+               IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+                   DISPLAY "  Named value created: "
+                       FUNCTION TRIM(APIM-NV-NAME(WS-NV-INDEX))
+               ELSE
+                   DISPLAY "  Failed to create named value: "
+                       FUNCTION TRIM(APIM-NV-NAME(WS-NV-INDEX))
+                       " Status: " HTTP-STATUS-CODE
+                   MOVE 1 TO LS-RETURN-CODE
+               END-IF
+           END-IF.
+
        END PROGRAM APIMGMT.
\ No newline at end of file
