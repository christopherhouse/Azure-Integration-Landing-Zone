@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AZUREDEPLOYALL.
+       AUTHOR. Azure Integration Landing Zone Team.
+       DATE-WRITTEN. 2026.
+
+      *> Runs AZUREDEPLOY's full sequence once per environment listed
+      *> in an environment list file, one environment name per line
+      *> (e.g. "dev", "test", "prod" - the same names AZURE_ENVIRONMENT
+      *> already expects when it picks config/azure-config-<name>.conf),
+      *> so standing up several environments in one change window no
+      *> longer means an operator swapping config files and re-invoking
+      *> AZUREDEPLOY by hand between each one. Each environment's own
+      *> deployment-summary.txt is folded into a single consolidated
+      *> report once every environment has run.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENV-LIST-FILE ASSIGN TO WS-ENV-LIST-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ENV-SUMMARY-FILE ASSIGN TO "deployment-summary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONSOLIDATED-REPORT-FILE ASSIGN TO
+               "deployment-summary-all.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENV-LIST-FILE.
+       01  ENV-LIST-RECORD              PIC X(32).
+
+       FD  ENV-SUMMARY-FILE.
+       01  ENV-SUMMARY-RECORD           PIC X(80).
+
+       FD  CONSOLIDATED-REPORT-FILE.
+       01  CONSOLIDATED-REPORT-RECORD   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ENV-LIST-FILENAME        PIC X(40) VALUE
+               'environments.txt'.
+       01  WS-ENV-LIST-EOF             PIC X VALUE 'N'.
+       01  WS-ENV-SUMMARY-EOF          PIC X VALUE 'N'.
+       01  WS-ENV-NAME                 PIC X(16).
+       01  WS-DEPLOY-CMD               PIC X(80).
+       01  WS-ENVIRONMENT-COUNT        PIC 9(3) VALUE 0.
+       01  WS-SUCCESS-COUNT            PIC 9(3) VALUE 0.
+       01  WS-FAILURE-COUNT            PIC 9(3) VALUE 0.
+       01  WS-ENV-STATUS-LINE          PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Azure Integration Landing Zone - Multi-Environment "
+                   "Deployment"
+
+           PERFORM DETERMINE-ENV-LIST-FILENAME
+
+           OPEN OUTPUT CONSOLIDATED-REPORT-FILE
+           MOVE 'Azure Integration Landing Zone - Consolidated '
+               TO CONSOLIDATED-REPORT-RECORD
+           WRITE CONSOLIDATED-REPORT-RECORD
+           MOVE 'Multi-Environment Deployment Summary'
+               TO CONSOLIDATED-REPORT-RECORD
+           WRITE CONSOLIDATED-REPORT-RECORD
+           MOVE SPACES TO CONSOLIDATED-REPORT-RECORD
+           WRITE CONSOLIDATED-REPORT-RECORD
+
+           OPEN INPUT ENV-LIST-FILE
+           PERFORM UNTIL WS-ENV-LIST-EOF = 'Y'
+               READ ENV-LIST-FILE INTO ENV-LIST-RECORD
+                   AT END MOVE 'Y' TO WS-ENV-LIST-EOF
+                   NOT AT END PERFORM RUN-ONE-ENVIRONMENT
+               END-READ
+           END-PERFORM
+           CLOSE ENV-LIST-FILE
+
+           PERFORM WRITE-CONSOLIDATED-TOTALS
+           CLOSE CONSOLIDATED-REPORT-FILE
+
+           DISPLAY "Multi-environment deployment complete - "
+                   WS-SUCCESS-COUNT " succeeded, "
+                   WS-FAILURE-COUNT " failed out of "
+                   WS-ENVIRONMENT-COUNT " environment(s)"
+
+           IF WS-FAILURE-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+      *> AZURE_ENVIRONMENT_LIST picks the list file, mirroring how
+      *> AZURE_ENVIRONMENT already picks a per-environment config file
+       DETERMINE-ENV-LIST-FILENAME.
+           ACCEPT WS-ENV-LIST-FILENAME FROM ENVIRONMENT
+               'AZURE_ENVIRONMENT_LIST'
+           IF WS-ENV-LIST-FILENAME = SPACES
+               MOVE 'environments.txt' TO WS-ENV-LIST-FILENAME
+           END-IF.
+
+       RUN-ONE-ENVIRONMENT.
+           MOVE SPACES TO WS-ENV-NAME
+           MOVE ENV-LIST-RECORD TO WS-ENV-NAME
+
+           IF FUNCTION TRIM(WS-ENV-NAME) NOT = SPACES
+               ADD 1 TO WS-ENVIRONMENT-COUNT
+               DISPLAY " "
+               DISPLAY "=== Deploying environment: "
+                       FUNCTION TRIM(WS-ENV-NAME) " ==="
+
+               MOVE SPACES TO WS-DEPLOY-CMD
+               STRING 'AZURE_ENVIRONMENT='
+                      FUNCTION TRIM(WS-ENV-NAME)
+                      ' ./AZUREDEPLOY'
+                   DELIMITED BY SIZE INTO WS-DEPLOY-CMD
+               END-STRING
+
+               CALL "C$SYSTEM" USING WS-DEPLOY-CMD
+
+               PERFORM APPEND-ENVIRONMENT-SUMMARY
+           END-IF.
+
+      *> Folds the environment's own deployment-summary.txt (written by
+      *> AZUREDEPLOY's PRODUCE-DEPLOYMENT-SUMMARY) into the consolidated
+      *> report, and tallies success/failure from its overall-status
+      *> line for the final totals
+       APPEND-ENVIRONMENT-SUMMARY.
+           MOVE 'N' TO WS-ENV-SUMMARY-EOF
+
+           STRING '----- Environment: '
+                  FUNCTION TRIM(WS-ENV-NAME)
+                  ' -----'
+               DELIMITED BY SIZE INTO CONSOLIDATED-REPORT-RECORD
+           END-STRING
+           WRITE CONSOLIDATED-REPORT-RECORD
+
+           OPEN INPUT ENV-SUMMARY-FILE
+           PERFORM UNTIL WS-ENV-SUMMARY-EOF = 'Y'
+               READ ENV-SUMMARY-FILE INTO ENV-SUMMARY-RECORD
+                   AT END MOVE 'Y' TO WS-ENV-SUMMARY-EOF
+                   NOT AT END
+                       MOVE ENV-SUMMARY-RECORD TO
+                           CONSOLIDATED-REPORT-RECORD
+                       WRITE CONSOLIDATED-REPORT-RECORD
+
+                       MOVE ENV-SUMMARY-RECORD TO WS-ENV-STATUS-LINE
+                       IF WS-ENV-STATUS-LINE(1:16) = 'Overall status: '
+      *> AZUREDEPLOY.cbl's WS-DEPLOYMENT-STATUS is PIC X(8), so the
+      *> 9-character literal 'COMPLETED' it moves in is truncated to
+      *> 'COMPLETE' - match what actually lands in the summary file
+                           IF WS-ENV-STATUS-LINE(17:8) = 'COMPLETE'
+                               ADD 1 TO WS-SUCCESS-COUNT
+                           ELSE
+                               ADD 1 TO WS-FAILURE-COUNT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ENV-SUMMARY-FILE
+
+           MOVE SPACES TO CONSOLIDATED-REPORT-RECORD
+           WRITE CONSOLIDATED-REPORT-RECORD.
+
+       WRITE-CONSOLIDATED-TOTALS.
+           MOVE '===== Totals =====' TO CONSOLIDATED-REPORT-RECORD
+           WRITE CONSOLIDATED-REPORT-RECORD
+           STRING 'Environments deployed: ' WS-ENVIRONMENT-COUNT
+               DELIMITED BY SIZE INTO CONSOLIDATED-REPORT-RECORD
+           END-STRING
+           WRITE CONSOLIDATED-REPORT-RECORD
+           STRING 'Succeeded: ' WS-SUCCESS-COUNT
+               DELIMITED BY SIZE INTO CONSOLIDATED-REPORT-RECORD
+           END-STRING
+           WRITE CONSOLIDATED-REPORT-RECORD
+           STRING 'Failed: ' WS-FAILURE-COUNT
+               DELIMITED BY SIZE INTO CONSOLIDATED-REPORT-RECORD
+           END-STRING
+           WRITE CONSOLIDATED-REPORT-RECORD.
+
+       END PROGRAM AZUREDEPLOYALL.
