@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTKEYVAULT.
+       AUTHOR. Azure Integration Landing Zone Team.
+       DATE-WRITTEN. 2026.
+
+      *> Unit tests for Key Vault deployment module
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AZURECONFIG.
+       COPY HTTPCLIENT.
+
+       01  TEST-COUNTER                PIC 9(3) VALUE 0.
+       01  PASSED-TESTS                PIC 9(3) VALUE 0.
+       01  FAILED-TESTS                PIC 9(3) VALUE 0.
+       01  WS-TEST-RESULT              PIC X(6).
+       01  WS-KV-NAME                  PIC X(64).
+       01  WS-KV-URL                   PIC X(512).
+       01  WS-ARM-BASE-URL             PIC X(40).
+       01  WS-EXPECTED-NAME            PIC X(64).
+       01  WS-JSON-TAG-COST-CENTER     PIC X(32).
+       01  WS-JSON-TAG-OWNER           PIC X(32).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Key Vault Unit Tests"
+           DISPLAY "====================="
+
+           PERFORM TEST-KV-NAME-GENERATION
+           PERFORM TEST-CLOUD-ENDPOINT-SELECTION
+           PERFORM TEST-TAG-DEFAULTING
+
+           PERFORM DISPLAY-TEST-SUMMARY
+
+           STOP RUN.
+
+       TEST-KV-NAME-GENERATION.
+           ADD 1 TO TEST-COUNTER
+           DISPLAY "Test " TEST-COUNTER ": Key Vault Name Generation"
+
+      *> Set up test data
+           MOVE 'dev' TO ENV-NAME
+           MOVE 'lz-tf' TO SUFFIX
+
+      *> Simulate name generation logic
+           STRING 'kv-'
+                  ENV-NAME
+                  '-'
+                  SUFFIX
+               DELIMITED BY SIZE INTO WS-KV-NAME
+           END-STRING
+
+      *> Convert to lowercase
+           INSPECT WS-KV-NAME CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+               'abcdefghijklmnopqrstuvwxyz'
+
+           MOVE 'kv-dev-lz-tf' TO WS-EXPECTED-NAME
+
+           IF WS-KV-NAME = WS-EXPECTED-NAME
+               MOVE 'PASS' TO WS-TEST-RESULT
+               ADD 1 TO PASSED-TESTS
+           ELSE
+               MOVE 'FAIL' TO WS-TEST-RESULT
+               ADD 1 TO FAILED-TESTS
+               DISPLAY "  Expected: " WS-EXPECTED-NAME
+               DISPLAY "  Got: " WS-KV-NAME
+           END-IF
+
+           DISPLAY "  Result: " WS-TEST-RESULT.
+
+       TEST-CLOUD-ENDPOINT-SELECTION.
+           ADD 1 TO TEST-COUNTER
+           DISPLAY "Test " TEST-COUNTER ": Cloud Endpoint Selection"
+
+      *> Simulate DETERMINE-CLOUD-ENDPOINT logic for China cloud
+           MOVE 'CHINA' TO CLOUD-ENVIRONMENT
+
+           EVALUATE CLOUD-ENVIRONMENT
+               WHEN 'USGOVERNMENT'
+                   MOVE 'https://management.usgovcloudapi.net'
+                       TO WS-ARM-BASE-URL
+               WHEN 'CHINA'
+                   MOVE 'https://management.chinacloudapi.cn'
+                       TO WS-ARM-BASE-URL
+               WHEN OTHER
+                   MOVE 'https://management.azure.com'
+                       TO WS-ARM-BASE-URL
+           END-EVALUATE
+
+           IF WS-ARM-BASE-URL = 'https://management.chinacloudapi.cn'
+               MOVE 'PASS' TO WS-TEST-RESULT
+               ADD 1 TO PASSED-TESTS
+           ELSE
+               MOVE 'FAIL' TO WS-TEST-RESULT
+               ADD 1 TO FAILED-TESTS
+               DISPLAY "  Expected: chinacloudapi endpoint"
+               DISPLAY "  Got: " WS-ARM-BASE-URL
+           END-IF
+
+           DISPLAY "  Result: " WS-TEST-RESULT.
+
+       TEST-TAG-DEFAULTING.
+           ADD 1 TO TEST-COUNTER
+           DISPLAY "Test " TEST-COUNTER ": Tag Defaulting Logic"
+
+      *> Set up test data - blank tags should default to 'unassigned'
+           MOVE SPACES TO TAG-COST-CENTER
+           MOVE SPACES TO TAG-OWNER
+
+           IF TAG-COST-CENTER = SPACES
+               MOVE 'unassigned' TO WS-JSON-TAG-COST-CENTER
+           ELSE
+               MOVE TAG-COST-CENTER TO WS-JSON-TAG-COST-CENTER
+           END-IF
+
+           IF TAG-OWNER = SPACES
+               MOVE 'unassigned' TO WS-JSON-TAG-OWNER
+           ELSE
+               MOVE TAG-OWNER TO WS-JSON-TAG-OWNER
+           END-IF
+
+           IF WS-JSON-TAG-COST-CENTER = 'unassigned'
+               AND WS-JSON-TAG-OWNER = 'unassigned'
+               MOVE 'PASS' TO WS-TEST-RESULT
+               ADD 1 TO PASSED-TESTS
+           ELSE
+               MOVE 'FAIL' TO WS-TEST-RESULT
+               ADD 1 TO FAILED-TESTS
+           END-IF
+
+           DISPLAY "  Result: " WS-TEST-RESULT.
+
+       DISPLAY-TEST-SUMMARY.
+           DISPLAY " "
+           DISPLAY "Test Summary"
+           DISPLAY "============"
+           DISPLAY "Total Tests: " TEST-COUNTER
+           DISPLAY "Passed: " PASSED-TESTS
+           DISPLAY "Failed: " FAILED-TESTS
+
+           IF FAILED-TESTS = 0
+               DISPLAY "All tests passed!"
+           ELSE
+               DISPLAY "Some tests failed. Please review."
+           END-IF.
+
+       END PROGRAM TESTKEYVAULT.
