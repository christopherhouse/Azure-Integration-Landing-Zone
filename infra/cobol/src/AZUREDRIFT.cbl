@@ -0,0 +1,522 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AZUREDRIFT.
+       AUTHOR. Azure Integration Landing Zone Team.
+       DATE-WRITTEN. 2024.
+
+      *> Reconciliation checker: reads AZURECONFIG, authenticates with
+      *> Azure, and issues a GET against every resource AZURECONFIG
+      *> says should exist. Flags a resource as drifted when it is
+      *> missing or its location no longer matches AZURECONFIG, so an
+      *> operator can see what changed outside of AZUREDEPLOY before
+      *> re-running it.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DRIFT-RESPONSE-FILE ASSIGN TO "drift_response.json"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DRIFT-STATUS-FILE ASSIGN TO "drift_status.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DRIFT-REPORT-FILE ASSIGN TO "drift-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTH-HEADER-FILE ASSIGN TO "drift_auth.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DRIFT-RESPONSE-FILE.
+       01  DRIFT-RESPONSE-RECORD       PIC X(4096).
+
+       FD  DRIFT-STATUS-FILE.
+       01  DRIFT-STATUS-RECORD         PIC X(8).
+
+       FD  DRIFT-REPORT-FILE.
+       01  DRIFT-REPORT-RECORD         PIC X(120).
+
+       FD  AUTH-HEADER-FILE.
+       01  AUTH-HEADER-RECORD          PIC X(1056).
+
+       WORKING-STORAGE SECTION.
+       COPY AZURECONFIG.
+       COPY HTTPCLIENT.
+
+       01  WS-RETURN-CODE              PIC 9(2).
+       01  WS-EOF-FLAG                 PIC X VALUE 'N'.
+       01  WS-ARM-BASE-URL             PIC X(40) VALUE
+               'https://management.azure.com'.
+
+       01  WS-CHECK-RESOURCE-TYPE      PIC X(24).
+       01  WS-CHECK-RESOURCE-NAME      PIC X(64).
+       01  WS-CHECK-NAME-LEN           PIC 9(2).
+       01  WS-CHECK-NAME-TRUNC         PIC X(22).
+       01  WS-CHECK-NAME-SUFFIX        PIC 9(2).
+       01  WS-CHECK-URL                PIC X(512).
+       01  WS-CHECK-STATUS-CODE        PIC 9(3).
+       01  WS-CHECK-RESPONSE-BODY      PIC X(4096).
+       01  WS-CHECK-LOCATION           PIC X(32).
+       01  WS-CHECK-SKU-NAME           PIC X(16).
+       01  WS-CHECK-NUMERIC-RAW        PIC X(8).
+       01  WS-CHECK-NUMERIC-VALUE      PIC 9(4).
+       01  WS-PROPERTY-DRIFT-FLAG      PIC X VALUE 'N'.
+       01  WS-PROPERTY-DRIFT-DESC      PIC X(40).
+       01  WS-TEMP-BEFORE              PIC X(4096).
+       01  WS-TEMP-AFTER               PIC X(4096).
+       01  WS-REPORT-LINE              PIC X(120).
+
+       01  WS-RESOURCE-COUNT           PIC 9(3) VALUE 0.
+       01  WS-DRIFT-COUNT              PIC 9(3) VALUE 0.
+
+       01  WS-RETRY-COUNT              PIC 9(2).
+       01  WS-RETRY-MAX                PIC 9(2) VALUE 3.
+       01  WS-RETRY-DONE               PIC X.
+       01  WS-BACKOFF-SECS             PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-DRIFT-CHECK
+           PERFORM AUTHENTICATE-AZURE
+
+           IF WS-RETURN-CODE = 0
+               PERFORM DETERMINE-CLOUD-ENDPOINT
+               PERFORM CHECK-LOG-ANALYTICS-DRIFT
+               PERFORM CHECK-VIRTUAL-NETWORK-DRIFT
+               PERFORM CHECK-KEY-VAULT-DRIFT
+               PERFORM CHECK-STORAGE-DRIFT
+
+               IF APIM-DEPLOY-FLAG = 'Y'
+                   PERFORM CHECK-APIM-DRIFT
+               END-IF
+
+               IF SB-DEPLOY-FLAG = 'Y'
+                   PERFORM CHECK-SERVICE-BUS-DRIFT
+               END-IF
+
+               IF DF-DEPLOY-FLAG = 'Y'
+                   PERFORM CHECK-DATA-FACTORY-DRIFT
+               END-IF
+
+               PERFORM REPORT-SUMMARY
+           ELSE
+               DISPLAY "Azure authentication failed, cannot check "
+                       "for drift"
+           END-IF
+
+           PERFORM FINALIZE-DRIFT-CHECK
+
+           STOP RUN.
+
+       INITIALIZE-DRIFT-CHECK.
+           DISPLAY "Azure Integration Landing Zone Drift Check "
+                   "Starting"
+           OPEN OUTPUT DRIFT-REPORT-FILE
+           STRING 'Drift report for resource group ' RG-NAME
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           END-STRING
+           WRITE DRIFT-REPORT-RECORD FROM WS-REPORT-LINE
+
+           CALL 'AZUREAUTH' USING BY REFERENCE AZURE-CONFIG
+                                               AZURE-AUTH-TOKEN
+                                               WS-RETURN-CODE.
+
+       AUTHENTICATE-AZURE.
+           IF WS-RETURN-CODE = 0
+               DISPLAY "Azure authentication successful"
+           ELSE
+               DISPLAY "Azure authentication failed"
+           END-IF.
+
+       DETERMINE-CLOUD-ENDPOINT.
+           EVALUATE CLOUD-ENVIRONMENT
+               WHEN 'USGOVERNMENT'
+                   MOVE 'https://management.usgovcloudapi.net'
+                       TO WS-ARM-BASE-URL
+               WHEN 'CHINA'
+                   MOVE 'https://management.chinacloudapi.cn'
+                       TO WS-ARM-BASE-URL
+               WHEN OTHER
+                   MOVE 'https://management.azure.com'
+                       TO WS-ARM-BASE-URL
+           END-EVALUATE.
+
+       CHECK-LOG-ANALYTICS-DRIFT.
+           MOVE 'Log Analytics' TO WS-CHECK-RESOURCE-TYPE
+           STRING 'law-' ENV-NAME '-' SUFFIX
+               DELIMITED BY SIZE INTO WS-CHECK-RESOURCE-NAME
+           END-STRING
+           INSPECT WS-CHECK-RESOURCE-NAME CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+               'abcdefghijklmnopqrstuvwxyz'
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.OperationalInsights/'
+                  'workspaces/' WS-CHECK-RESOURCE-NAME
+                  '?api-version=2023-09-01'
+               DELIMITED BY SIZE INTO WS-CHECK-URL
+           END-STRING
+           PERFORM EVALUATE-RESOURCE-DRIFT.
+
+       CHECK-VIRTUAL-NETWORK-DRIFT.
+           MOVE 'Virtual Network' TO WS-CHECK-RESOURCE-TYPE
+           STRING 'vnet-' ENV-NAME '-' SUFFIX
+               DELIMITED BY SIZE INTO WS-CHECK-RESOURCE-NAME
+           END-STRING
+           INSPECT WS-CHECK-RESOURCE-NAME CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+               'abcdefghijklmnopqrstuvwxyz'
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.Network/virtualNetworks/'
+                  WS-CHECK-RESOURCE-NAME
+                  '?api-version=2023-11-01'
+               DELIMITED BY SIZE INTO WS-CHECK-URL
+           END-STRING
+           PERFORM EVALUATE-RESOURCE-DRIFT.
+
+       CHECK-KEY-VAULT-DRIFT.
+           MOVE 'Key Vault' TO WS-CHECK-RESOURCE-TYPE
+           STRING 'kv-' ENV-NAME '-' SUFFIX
+               DELIMITED BY SIZE INTO WS-CHECK-RESOURCE-NAME
+           END-STRING
+           INSPECT WS-CHECK-RESOURCE-NAME CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+               'abcdefghijklmnopqrstuvwxyz'
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.KeyVault/vaults/'
+                  WS-CHECK-RESOURCE-NAME
+                  '?api-version=2023-07-01'
+               DELIMITED BY SIZE INTO WS-CHECK-URL
+           END-STRING
+           PERFORM EVALUATE-RESOURCE-DRIFT.
+
+       CHECK-STORAGE-DRIFT.
+      *> Only the first configured storage account is reconciled here;
+      *> AZURECONFIG can list several, and this keeps the check to the
+      *> same "does what we expect exist" shape as the other resources
+           MOVE 'Storage Account' TO WS-CHECK-RESOURCE-TYPE
+           STRING 'sa' SA-NAME-PREFIX(1) ENV-NAME SUFFIX
+               DELIMITED BY SPACE INTO WS-CHECK-RESOURCE-NAME
+           END-STRING
+           INSPECT WS-CHECK-RESOURCE-NAME CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+               'abcdefghijklmnopqrstuvwxyz'
+           INSPECT WS-CHECK-RESOURCE-NAME REPLACING ALL '-' BY SPACE
+           INSPECT WS-CHECK-RESOURCE-NAME REPLACING ALL '_' BY SPACE
+           MOVE FUNCTION SUBSTITUTE(WS-CHECK-RESOURCE-NAME, ' ', '')
+               TO WS-CHECK-RESOURCE-NAME
+
+      *> Mirror STORAGE.cbl's own 24-character truncation so the name
+      *> checked here is the same name STORAGE.cbl would have deployed
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CHECK-RESOURCE-NAME))
+               TO WS-CHECK-NAME-LEN
+           IF WS-CHECK-NAME-LEN > 24
+               MOVE WS-CHECK-RESOURCE-NAME(1:22) TO WS-CHECK-NAME-TRUNC
+               MOVE 1 TO WS-CHECK-NAME-SUFFIX
+               MOVE SPACES TO WS-CHECK-RESOURCE-NAME
+               STRING WS-CHECK-NAME-TRUNC WS-CHECK-NAME-SUFFIX
+                   DELIMITED BY SIZE INTO WS-CHECK-RESOURCE-NAME
+               END-STRING
+           END-IF
+
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.Storage/storageAccounts/'
+                  WS-CHECK-RESOURCE-NAME
+                  '?api-version=2023-01-01'
+               DELIMITED BY SIZE INTO WS-CHECK-URL
+           END-STRING
+           PERFORM EVALUATE-RESOURCE-DRIFT.
+
+       CHECK-APIM-DRIFT.
+           MOVE 'API Management' TO WS-CHECK-RESOURCE-TYPE
+           STRING 'apim-' ENV-NAME '-' SUFFIX
+               DELIMITED BY SIZE INTO WS-CHECK-RESOURCE-NAME
+           END-STRING
+           INSPECT WS-CHECK-RESOURCE-NAME CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+               'abcdefghijklmnopqrstuvwxyz'
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.ApiManagement/service/'
+                  WS-CHECK-RESOURCE-NAME
+                  '?api-version=2023-05-01-preview'
+               DELIMITED BY SIZE INTO WS-CHECK-URL
+           END-STRING
+           PERFORM EVALUATE-RESOURCE-DRIFT.
+
+       CHECK-SERVICE-BUS-DRIFT.
+           MOVE 'Service Bus' TO WS-CHECK-RESOURCE-TYPE
+           STRING 'sb-' ENV-NAME '-' SUFFIX
+               DELIMITED BY SIZE INTO WS-CHECK-RESOURCE-NAME
+           END-STRING
+           INSPECT WS-CHECK-RESOURCE-NAME CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+               'abcdefghijklmnopqrstuvwxyz'
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.ServiceBus/namespaces/'
+                  WS-CHECK-RESOURCE-NAME
+                  '?api-version=2021-06-01'
+               DELIMITED BY SIZE INTO WS-CHECK-URL
+           END-STRING
+           PERFORM EVALUATE-RESOURCE-DRIFT.
+
+       CHECK-DATA-FACTORY-DRIFT.
+           MOVE 'Data Factory' TO WS-CHECK-RESOURCE-TYPE
+           STRING 'df-' ENV-NAME '-' SUFFIX
+               DELIMITED BY SIZE INTO WS-CHECK-RESOURCE-NAME
+           END-STRING
+           INSPECT WS-CHECK-RESOURCE-NAME CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+               'abcdefghijklmnopqrstuvwxyz'
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/' RG-NAME
+                  '/providers/Microsoft.DataFactory/factories/'
+                  WS-CHECK-RESOURCE-NAME
+                  '?api-version=2018-06-01'
+               DELIMITED BY SIZE INTO WS-CHECK-URL
+           END-STRING
+           PERFORM EVALUATE-RESOURCE-DRIFT.
+
+       EVALUATE-RESOURCE-DRIFT.
+           ADD 1 TO WS-RESOURCE-COUNT
+           DISPLAY "Checking " WS-CHECK-RESOURCE-TYPE ": "
+                   WS-CHECK-RESOURCE-NAME "..."
+
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+
+      *> Make the ARM API call and capture the real HTTP status code,
+      *> retrying transient failures with a backing-off delay
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o drift_response.json -w '%{http_code}' "
+                   "-H @drift_auth.txt '"
+                   WS-CHECK-URL "' > drift_status.txt"
+               END-CALL
+
+               PERFORM READ-DRIFT-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           PERFORM READ-DRIFT-RESPONSE
+
+           IF WS-CHECK-STATUS-CODE = 200
+               PERFORM EXTRACT-CHECK-LOCATION
+               IF WS-CHECK-LOCATION = RG-LOCATION
+                   PERFORM CHECK-RESOURCE-PROPERTY-DRIFT
+                   IF WS-PROPERTY-DRIFT-FLAG = 'Y'
+                       DISPLAY "  DRIFT - "
+                               FUNCTION TRIM(WS-PROPERTY-DRIFT-DESC)
+                       ADD 1 TO WS-DRIFT-COUNT
+                       STRING WS-CHECK-RESOURCE-TYPE ' '
+                              WS-CHECK-RESOURCE-NAME ': DRIFT - '
+                              WS-PROPERTY-DRIFT-DESC
+                           DELIMITED BY SIZE INTO WS-REPORT-LINE
+                       END-STRING
+                   ELSE
+                       DISPLAY "  OK - location and properties match "
+                               "AZURECONFIG"
+                       STRING WS-CHECK-RESOURCE-TYPE ' '
+                              WS-CHECK-RESOURCE-NAME ': OK'
+                           DELIMITED BY SIZE INTO WS-REPORT-LINE
+                       END-STRING
+                   END-IF
+               ELSE
+                   DISPLAY "  DRIFT - location is " WS-CHECK-LOCATION
+                           " but AZURECONFIG expects " RG-LOCATION
+                   ADD 1 TO WS-DRIFT-COUNT
+                   STRING WS-CHECK-RESOURCE-TYPE ' '
+                          WS-CHECK-RESOURCE-NAME
+                          ': DRIFT - location mismatch'
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   END-STRING
+               END-IF
+           ELSE
+               DISPLAY "  DRIFT - resource not found (status "
+                       WS-CHECK-STATUS-CODE ")"
+               ADD 1 TO WS-DRIFT-COUNT
+               STRING WS-CHECK-RESOURCE-TYPE ' '
+                      WS-CHECK-RESOURCE-NAME
+                      ': DRIFT - missing in Azure'
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               END-STRING
+           END-IF
+
+           WRITE DRIFT-REPORT-RECORD FROM WS-REPORT-LINE.
+
+       READ-DRIFT-STATUS.
+           MOVE 0 TO WS-CHECK-STATUS-CODE
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT DRIFT-STATUS-FILE
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ DRIFT-STATUS-FILE INTO DRIFT-STATUS-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(DRIFT-STATUS-RECORD)
+                           TO WS-CHECK-STATUS-CODE
+               END-READ
+           END-PERFORM
+           CLOSE DRIFT-STATUS-FILE.
+
+      *> Azure throttles ARM calls (429) and occasionally returns a
+      *> transient 5xx; back off and retry those rather than reporting
+      *> spurious drift on a blip. Anything else (including a genuine
+      *> 404 for a missing resource) is left for the caller to report.
+       EVALUATE-RETRY-STATUS.
+           IF WS-CHECK-STATUS-CODE = 408 OR WS-CHECK-STATUS-CODE = 429
+                   OR WS-CHECK-STATUS-CODE = 500
+                   OR WS-CHECK-STATUS-CODE = 502
+                   OR WS-CHECK-STATUS-CODE = 503
+                   OR WS-CHECK-STATUS-CODE = 504
+               ADD 1 TO WS-RETRY-COUNT
+               IF WS-RETRY-COUNT >= WS-RETRY-MAX
+                   MOVE 'Y' TO WS-RETRY-DONE
+               ELSE
+                   COMPUTE WS-BACKOFF-SECS = 2 ** WS-RETRY-COUNT
+                   DISPLAY "  Transient error (status "
+                           WS-CHECK-STATUS-CODE "), retrying in "
+                           WS-BACKOFF-SECS " seconds..."
+                   CALL "C$SYSTEM" USING "sleep " WS-BACKOFF-SECS
+                   END-CALL
+               END-IF
+           ELSE
+               MOVE 'Y' TO WS-RETRY-DONE
+           END-IF.
+
+      *> Write the bearer token to a file curl reads with -H @file
+      *> instead of passing it on the command line, where it would
+      *> be visible to anyone on the box running ps
+       WRITE-AUTH-HEADER-FILE.
+           MOVE SPACES TO AUTH-HEADER-RECORD
+           STRING 'Authorization: ' AUTHORIZATION
+               DELIMITED BY SIZE INTO AUTH-HEADER-RECORD
+           END-STRING
+           OPEN OUTPUT AUTH-HEADER-FILE
+           WRITE AUTH-HEADER-RECORD
+           CLOSE AUTH-HEADER-FILE.
+
+       READ-DRIFT-RESPONSE.
+           MOVE SPACES TO WS-CHECK-RESPONSE-BODY
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT DRIFT-RESPONSE-FILE
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ DRIFT-RESPONSE-FILE INTO WS-CHECK-RESPONSE-BODY
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+               END-READ
+           END-PERFORM
+           CLOSE DRIFT-RESPONSE-FILE.
+
+       EXTRACT-CHECK-LOCATION.
+           MOVE SPACES TO WS-CHECK-LOCATION
+           UNSTRING WS-CHECK-RESPONSE-BODY
+               DELIMITED BY '"location":"'
+               INTO WS-TEMP-BEFORE WS-TEMP-AFTER
+           END-UNSTRING
+           UNSTRING WS-TEMP-AFTER DELIMITED BY '"'
+               INTO WS-CHECK-LOCATION
+           END-UNSTRING.
+
+      *> Location matching only catches a resource that moved region;
+      *> it says nothing about a SKU, capacity, or retention setting
+      *> being edited out-of-band in the portal. Compare the handful
+      *> of properties each resource module actually deploys from
+      *> AZURECONFIG against what the ARM GET reports for it.
+       CHECK-RESOURCE-PROPERTY-DRIFT.
+           MOVE 'N' TO WS-PROPERTY-DRIFT-FLAG
+           MOVE SPACES TO WS-PROPERTY-DRIFT-DESC
+           EVALUATE WS-CHECK-RESOURCE-TYPE
+               WHEN 'Storage Account'
+                   PERFORM EXTRACT-CHECK-SKU-NAME
+                   IF WS-CHECK-SKU-NAME NOT = SA-SKU-NAME(1)
+                       MOVE 'Y' TO WS-PROPERTY-DRIFT-FLAG
+                       MOVE 'SKU mismatch' TO WS-PROPERTY-DRIFT-DESC
+                   END-IF
+               WHEN 'Key Vault'
+                   PERFORM EXTRACT-CHECK-SOFT-DELETE-DAYS
+                   IF WS-CHECK-NUMERIC-VALUE NOT = KV-SOFT-DELETE-DAYS
+                       MOVE 'Y' TO WS-PROPERTY-DRIFT-FLAG
+                       MOVE 'soft-delete retention mismatch'
+                           TO WS-PROPERTY-DRIFT-DESC
+                   END-IF
+               WHEN 'API Management'
+                   PERFORM EXTRACT-CHECK-APIM-CAPACITY
+                   IF WS-CHECK-NUMERIC-VALUE NOT = APIM-SKU-CAPACITY
+                       MOVE 'Y' TO WS-PROPERTY-DRIFT-FLAG
+                       MOVE 'SKU capacity mismatch'
+                           TO WS-PROPERTY-DRIFT-DESC
+                   END-IF
+           END-EVALUATE.
+
+       EXTRACT-CHECK-SKU-NAME.
+           MOVE SPACES TO WS-CHECK-SKU-NAME
+           UNSTRING WS-CHECK-RESPONSE-BODY
+               DELIMITED BY '"sku":{"name":"'
+               INTO WS-TEMP-BEFORE WS-TEMP-AFTER
+           END-UNSTRING
+           UNSTRING WS-TEMP-AFTER DELIMITED BY '"'
+               INTO WS-CHECK-SKU-NAME
+           END-UNSTRING.
+
+       EXTRACT-CHECK-SOFT-DELETE-DAYS.
+           MOVE 0 TO WS-CHECK-NUMERIC-VALUE
+           MOVE SPACES TO WS-CHECK-NUMERIC-RAW
+           UNSTRING WS-CHECK-RESPONSE-BODY
+               DELIMITED BY '"softDeleteRetentionInDays":'
+               INTO WS-TEMP-BEFORE WS-TEMP-AFTER
+           END-UNSTRING
+           UNSTRING WS-TEMP-AFTER DELIMITED BY ',' OR '}'
+               INTO WS-CHECK-NUMERIC-RAW
+           END-UNSTRING
+           IF FUNCTION TRIM(WS-CHECK-NUMERIC-RAW) NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-CHECK-NUMERIC-RAW)
+                   TO WS-CHECK-NUMERIC-VALUE
+           END-IF.
+
+       EXTRACT-CHECK-APIM-CAPACITY.
+           MOVE 0 TO WS-CHECK-NUMERIC-VALUE
+           MOVE SPACES TO WS-CHECK-NUMERIC-RAW
+           UNSTRING WS-CHECK-RESPONSE-BODY
+               DELIMITED BY '"capacity":'
+               INTO WS-TEMP-BEFORE WS-TEMP-AFTER
+           END-UNSTRING
+           UNSTRING WS-TEMP-AFTER DELIMITED BY ',' OR '}'
+               INTO WS-CHECK-NUMERIC-RAW
+           END-UNSTRING
+           IF FUNCTION TRIM(WS-CHECK-NUMERIC-RAW) NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-CHECK-NUMERIC-RAW)
+                   TO WS-CHECK-NUMERIC-VALUE
+           END-IF.
+
+       REPORT-SUMMARY.
+           DISPLAY "Drift check complete: " WS-DRIFT-COUNT
+                   " of " WS-RESOURCE-COUNT " resources drifted"
+           STRING 'Summary: ' WS-DRIFT-COUNT ' of ' WS-RESOURCE-COUNT
+                  ' resources drifted'
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           END-STRING
+           WRITE DRIFT-REPORT-RECORD FROM WS-REPORT-LINE.
+
+       FINALIZE-DRIFT-CHECK.
+           CLOSE DRIFT-REPORT-FILE
+           DISPLAY "Drift report written to drift-report.txt".
+
+       END PROGRAM AZUREDRIFT.
