@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AZUREDEPLOYONE.
+       AUTHOR. Azure Integration Landing Zone Team.
+       DATE-WRITTEN. 2025.
+
+      *> Deploys exactly one resource named by AZURE_DEPLOY_RESOURCE,
+      *> authenticating independently of any other run. This is the
+      *> unit AZUREDEPLOY's parallel mode backgrounds one process per
+      *> resource for - each process gets its own Azure AD token and
+      *> writes its outcome to its own parallel-<code>.result marker
+      *> file, so resources with no dependency on each other can be
+      *> stood up at the same time without sharing in-memory state or
+      *> colliding on a file the way two processes writing the same
+      *> checkpoint would.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-FILE ASSIGN TO WS-RESULT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULT-FILE.
+       01  RESULT-RECORD               PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       COPY AZURECONFIG.
+       COPY HTTPCLIENT.
+
+       01  WS-RETURN-CODE              PIC 9(2) VALUE 0.
+       01  WS-RESOURCE-CODE            PIC X(16).
+       01  WS-RESOURCE-CODE-LOWER      PIC X(16).
+       01  WS-RESULT-FILENAME          PIC X(40).
+
+      *> Saved primary-region values, restored after a DR replica
+      *> deployment borrows RESOURCE-GROUP-INFO/SUFFIX to target the
+      *> secondary region - same swap AZUREDEPLOY's own
+      *> DEPLOY-DR-REPLICA performs for a sequential run
+       01  WS-SAVED-RG-NAME            PIC X(64).
+       01  WS-SAVED-RG-LOCATION        PIC X(32).
+       01  WS-SAVED-SUFFIX             PIC X(16).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-RESOURCE-CODE FROM ENVIRONMENT
+               'AZURE_DEPLOY_RESOURCE'
+           MOVE WS-RESOURCE-CODE TO WS-RESOURCE-CODE-LOWER
+           INSPECT WS-RESOURCE-CODE-LOWER CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO
+               'abcdefghijklmnopqrstuvwxyz'
+           STRING 'parallel-' DELIMITED BY SIZE
+                  WS-RESOURCE-CODE-LOWER DELIMITED BY SPACE
+                  '.result' DELIMITED BY SIZE
+               INTO WS-RESULT-FILENAME
+           END-STRING
+
+           DISPLAY "  [parallel] Deploying " WS-RESOURCE-CODE
+                   " (pid-independent worker)..."
+
+           CALL 'AZUREAUTH' USING BY REFERENCE
+               AZURE-CONFIG AZURE-AUTH-TOKEN WS-RETURN-CODE
+
+           IF WS-RETURN-CODE = 0
+               PERFORM DEPLOY-NAMED-RESOURCE
+           ELSE
+               DISPLAY "  [parallel] " WS-RESOURCE-CODE
+                       " authentication failed"
+           END-IF
+
+           PERFORM WRITE-RESULT-FILE
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       DEPLOY-NAMED-RESOURCE.
+           EVALUATE WS-RESOURCE-CODE
+               WHEN 'LOGANALYTICS'
+                   CALL 'LOGANALYTICS' USING BY REFERENCE
+                       AZURE-CONFIG AZURE-AUTH-TOKEN WS-RETURN-CODE
+               WHEN 'PLSCOPE'
+                   CALL 'PRIVATELINK' USING BY REFERENCE
+                       AZURE-CONFIG AZURE-AUTH-TOKEN WS-RETURN-CODE
+               WHEN 'VNET'
+                   CALL 'VIRTUALNET' USING BY REFERENCE
+                       AZURE-CONFIG AZURE-AUTH-TOKEN WS-RETURN-CODE
+               WHEN 'KEYVAULT'
+                   CALL 'KEYVAULT' USING BY REFERENCE
+                       AZURE-CONFIG AZURE-AUTH-TOKEN WS-RETURN-CODE
+               WHEN 'STORAGE'
+                   CALL 'STORAGE' USING BY REFERENCE
+                       AZURE-CONFIG AZURE-AUTH-TOKEN WS-RETURN-CODE
+               WHEN 'APIM'
+                   CALL 'APIMGMT' USING BY REFERENCE
+                       AZURE-CONFIG AZURE-AUTH-TOKEN WS-RETURN-CODE
+               WHEN 'SERVICEBUS'
+                   CALL 'SERVICEBUS' USING BY REFERENCE
+                       AZURE-CONFIG AZURE-AUTH-TOKEN WS-RETURN-CODE
+               WHEN 'DATAFACTORY'
+                   CALL 'DATAFACTORY' USING BY REFERENCE
+                       AZURE-CONFIG AZURE-AUTH-TOKEN WS-RETURN-CODE
+               WHEN 'DRREPLICA'
+                   PERFORM DEPLOY-DR-REPLICA-RESOURCE
+               WHEN OTHER
+                   DISPLAY "  [parallel] Unknown resource code '"
+                           WS-RESOURCE-CODE "'"
+                   MOVE 8 TO WS-RETURN-CODE
+           END-EVALUATE
+
+           IF WS-RETURN-CODE = 0
+               DISPLAY "  [parallel] " WS-RESOURCE-CODE
+                       " deployment successful"
+           ELSE
+               DISPLAY "  [parallel] " WS-RESOURCE-CODE
+                       " deployment failed"
+           END-IF.
+
+       DEPLOY-DR-REPLICA-RESOURCE.
+           MOVE RG-NAME TO WS-SAVED-RG-NAME
+           MOVE RG-LOCATION TO WS-SAVED-RG-LOCATION
+           MOVE SUFFIX TO WS-SAVED-SUFFIX
+
+           MOVE DR-RESOURCE-GROUP-NAME TO RG-NAME
+           MOVE DR-LOCATION TO RG-LOCATION
+           MOVE DR-SUFFIX TO SUFFIX
+
+           CALL 'KEYVAULT' USING BY REFERENCE
+               AZURE-CONFIG AZURE-AUTH-TOKEN WS-RETURN-CODE
+           IF WS-RETURN-CODE = 0
+               CALL 'STORAGE' USING BY REFERENCE
+                   AZURE-CONFIG AZURE-AUTH-TOKEN WS-RETURN-CODE
+           END-IF
+
+           MOVE WS-SAVED-RG-NAME TO RG-NAME
+           MOVE WS-SAVED-RG-LOCATION TO RG-LOCATION
+           MOVE WS-SAVED-SUFFIX TO SUFFIX.
+
+       WRITE-RESULT-FILE.
+           OPEN OUTPUT RESULT-FILE
+           MOVE WS-RETURN-CODE TO RESULT-RECORD
+           WRITE RESULT-RECORD
+           CLOSE RESULT-FILE.
+
+       END PROGRAM AZUREDEPLOYONE.
