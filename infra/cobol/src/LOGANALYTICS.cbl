@@ -5,45 +5,88 @@
        
       *> Log Analytics Workspace deployment module
       *> Creates Azure Log Analytics Workspace using ARM REST API
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LA-STATUS-FILE ASSIGN TO "loganalytics_status.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTH-HEADER-FILE ASSIGN TO "loganalytics_auth.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-       LINKAGE SECTION.
-       01  LS-AZURE-CONFIG.
-           COPY AZURECONFIG.
-       01  LS-AUTH-TOKEN.
-           COPY HTTPCLIENT REPLACING AZURE-AUTH-TOKEN BY LS-AUTH-TOKEN.
-       01  LS-RETURN-CODE              PIC 9(2).
-       
+       FILE SECTION.
+       FD  LA-STATUS-FILE.
+       01  LA-STATUS-RECORD            PIC X(8).
+
+       FD  AUTH-HEADER-FILE.
+       01  AUTH-HEADER-RECORD          PIC X(1056).
+
        WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                 PIC X VALUE 'N'.
        01  WS-LA-URL                   PIC X(512).
        01  WS-LA-NAME                  PIC X(64).
        01  WS-API-VERSION              PIC X(16) VALUE '2023-09-01'.
-       
+       01  WS-RETRY-COUNT              PIC 9(2).
+       01  WS-RETRY-MAX                PIC 9(2) VALUE 3.
+       01  WS-RETRY-DONE               PIC X.
+       01  WS-BACKOFF-SECS             PIC 9(2).
+
        01  WS-JSON-TEMPLATE.
            05  FILLER                  PIC X(30) VALUE
                '{"location":"'.
            05  JSON-LOCATION           PIC X(32).
+           05  FILLER                  PIC X(30) VALUE
+               '","tags":{"costCenter":"'.
+           05  JSON-TAG-COST-CENTER    PIC X(32).
+           05  FILLER                  PIC X(20) VALUE
+               '","owner":"'.
+           05  JSON-TAG-OWNER          PIC X(64).
            05  FILLER                  PIC X(50) VALUE
-               '","properties":{"sku":{"name":"PerGB2018"},'.
-           05  FILLER                  PIC X(50) VALUE
-               '"retentionInDays":30,'.
-           05  FILLER                  PIC X(50) VALUE
-               '"features":{"enableLogAccessUsingOnlyResourcePermissions":true},'.
-           05  FILLER                  PIC X(50) VALUE
-               '"workspaceCapping":{"dailyQuotaGb":-1},'.
-           05  FILLER                  PIC X(50) VALUE
-               '"publicNetworkAccessForIngestion":"Enabled",'.
+               '"},"properties":{"sku":{"name":"PerGB2018"},'.
+           05  FILLER                  PIC X(20) VALUE
+               '"retentionInDays":'.
+           05  JSON-RETENTION-DAYS     PIC X(3).
+           05  FILLER                  PIC X(2) VALUE
+               ',"'.
            05  FILLER                  PIC X(50) VALUE
-               '"publicNetworkAccessForQuery":"Enabled"}}'. 
-       
+               'features":{"enableLogAccessUsingOnlyResourcePermi'.
+           05  FILLER                  PIC X(20) VALUE
+               'ssions":true},'.
+           05  FILLER                  PIC X(30) VALUE
+               '"workspaceCapping":{"dailyQuo'.
+           05  FILLER                  PIC X(10) VALUE
+               'taGb":'.
+           05  JSON-DAILY-QUOTA-GB     PIC -(5)9.
+           05  FILLER                  PIC X(2) VALUE
+               '},'.
+           05  JSON-PUBLIC-ACCESS-SETTINGS PIC X(87).
+
        01  WS-REQUEST-JSON             PIC X(1024).
-       
+
+       LINKAGE SECTION.
+       COPY AZURECONFIG REPLACING AZURE-CONFIG BY LS-AZURE-CONFIG.
+       COPY HTTPCLIENT REPLACING AZURE-AUTH-TOKEN BY LS-AUTH-TOKEN.
+       01  LS-RETURN-CODE              PIC 9(2).
+
+      *> When LS-DRYRUN-FLAG is 'Y' (set by AZUREDEPLOY's what-if
+      *> preview), the name/URL/JSON are generated as usual but the
+      *> ARM API is never called - the caller gets the URL and JSON
+      *> body back instead
+       01  LS-DRYRUN-FLAG              PIC X(1).
+       01  LS-DRYRUN-URL               PIC X(512).
+       01  LS-DRYRUN-JSON              PIC X(8192).
+
        PROCEDURE DIVISION USING LS-AZURE-CONFIG
-                               LS-AUTH-TOKEN  
-                               LS-RETURN-CODE.
+                               LS-AUTH-TOKEN
+                               LS-RETURN-CODE
+                               LS-DRYRUN-FLAG
+                               LS-DRYRUN-URL
+                               LS-DRYRUN-JSON.
        
        MAIN-PROCEDURE.
-           DISPLAY "Log Analytics Workspace deployment module starting..."
+           DISPLAY "Log Analytics Workspace deployment module "
+                   "starting..."
            MOVE ZERO TO LS-RETURN-CODE
            
            PERFORM DEPLOY-LOG-ANALYTICS
@@ -61,23 +104,29 @@
            
       *> Prepare JSON payload
            PERFORM PREPARE-JSON-PAYLOAD
-           
-      *> Make ARM API call
-           PERFORM MAKE-API-CALL
-           
-           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
-               DISPLAY "Log Analytics Workspace created successfully: " 
-                       WS-LA-NAME
+
+           IF LS-DRYRUN-FLAG = 'Y'
+               MOVE WS-LA-URL TO LS-DRYRUN-URL
+               MOVE WS-REQUEST-JSON TO LS-DRYRUN-JSON
+               MOVE 0 TO LS-RETURN-CODE
            ELSE
-               DISPLAY "Failed to create Log Analytics Workspace. Status: " 
-                       HTTP-STATUS-CODE
-               MOVE 1 TO LS-RETURN-CODE
+      *> Make ARM API call
+               PERFORM MAKE-API-CALL
+
+               IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+                   DISPLAY "Log Analytics Workspace created "
+                           "successfully: " WS-LA-NAME
+               ELSE
+                   DISPLAY "Failed to create Log Analytics Workspace. "
+                           "Status: " HTTP-STATUS-CODE
+                   MOVE 1 TO LS-RETURN-CODE
+               END-IF
            END-IF.
        
        GENERATE-LA-NAME.
       *> Create Log Analytics name using naming convention
            STRING 'law-'
-                  ENVIRONMENT
+                  ENV-NAME
                   '-'
                   SUFFIX
                DELIMITED BY SIZE INTO WS-LA-NAME
@@ -103,7 +152,48 @@
        PREPARE-JSON-PAYLOAD.
       *> Fill in the JSON template with actual values
            MOVE RG-LOCATION TO JSON-LOCATION
-           
+
+      *> Tag every resource with its cost center and owner
+           IF TAG-COST-CENTER = SPACES
+               MOVE 'unassigned' TO JSON-TAG-COST-CENTER
+           ELSE
+               MOVE TAG-COST-CENTER TO JSON-TAG-COST-CENTER
+           END-IF
+
+           IF TAG-OWNER = SPACES
+               MOVE 'unassigned' TO JSON-TAG-OWNER
+           ELSE
+               MOVE TAG-OWNER TO JSON-TAG-OWNER
+           END-IF
+
+      *> Default retention/quota when not supplied in the config
+           IF LA-RETENTION-DAYS = ZERO
+               MOVE 30 TO JSON-RETENTION-DAYS
+           ELSE
+               MOVE LA-RETENTION-DAYS TO JSON-RETENTION-DAYS
+           END-IF
+
+           IF LA-DAILY-QUOTA-GB = ZERO
+               MOVE -1 TO JSON-DAILY-QUOTA-GB
+           ELSE
+               MOVE LA-DAILY-QUOTA-GB TO JSON-DAILY-QUOTA-GB
+           END-IF
+
+      *> Once the workspace is joined to a Private Link Scope, public
+      *> ingestion/query access is closed off to match the rest of
+      *> the landing zone's private-endpoint-only posture
+           IF PLS-DEPLOY-FLAG = 'Y'
+               STRING '"publicNetworkAccessForIngestion":"Disabled",'
+                      '"publicNetworkAccessForQuery":"Disabled"}}'
+                   DELIMITED BY SIZE INTO JSON-PUBLIC-ACCESS-SETTINGS
+               END-STRING
+           ELSE
+               STRING '"publicNetworkAccessForIngestion":"Enabled",'
+                      '"publicNetworkAccessForQuery":"Enabled"}}'
+                   DELIMITED BY SIZE INTO JSON-PUBLIC-ACCESS-SETTINGS
+               END-STRING
+           END-IF
+
       *> Convert template to actual JSON string
            STRING WS-JSON-TEMPLATE DELIMITED BY LOW-VALUE
                INTO WS-REQUEST-JSON
@@ -116,25 +206,79 @@
            MOVE 'application/json' TO CONTENT-TYPE
            
       *> Set authorization header with bearer token
-           STRING 'Bearer ' ACCESS-TOKEN(LS-AUTH-TOKEN)
+           STRING 'Bearer ' ACCESS-TOKEN
                DELIMITED BY SIZE INTO AUTHORIZATION
            END-STRING
-           
+           PERFORM WRITE-AUTH-HEADER-FILE
+
            MOVE WS-REQUEST-JSON TO HTTP-BODY
            MOVE FUNCTION LENGTH(WS-REQUEST-JSON) TO CONTENT-LENGTH
            
-      *> Make the HTTP call (simulated for demonstration)
-           PERFORM SIMULATE-HTTP-CALL.
-       
-       SIMULATE-HTTP-CALL.
-      *> In a real implementation, this would call external HTTP library
-      *> For demonstration, we simulate a successful creation
-           MOVE 201 TO HTTP-STATUS-CODE
-           MOVE 'Created' TO HTTP-STATUS-TEXT
-           
-           DISPLAY "API Call simulated:"
-           DISPLAY "  Method: " HTTP-METHOD
-           DISPLAY "  URL: " WS-LA-URL
-           DISPLAY "  Body: " WS-REQUEST-JSON(1:200) "...".
-       
+      *> Make the ARM API call and capture the real HTTP status code,
+      *> retrying transient failures with a backing-off delay
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o loganalytics_response.json "
+                   "-w '%{http_code}' -X " HTTP-METHOD
+                   " -H @loganalytics_auth.txt -H 'Content-Type: "
+                   "application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > loganalytics_status.txt"
+               END-CALL
+
+               PERFORM READ-LA-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM.
+
+       READ-LA-STATUS.
+           MOVE 0 TO HTTP-STATUS-CODE
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT LA-STATUS-FILE
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ LA-STATUS-FILE INTO LA-STATUS-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(LA-STATUS-RECORD)
+                           TO HTTP-STATUS-CODE
+               END-READ
+           END-PERFORM
+           CLOSE LA-STATUS-FILE.
+
+      *> Azure throttles ARM calls (429) and occasionally returns a
+      *> transient 5xx; back off and retry those rather than failing
+      *> the whole deployment on a blip. Anything else is a real
+      *> failure and is left for the caller to report.
+       EVALUATE-RETRY-STATUS.
+           IF HTTP-STATUS-CODE = 408 OR HTTP-STATUS-CODE = 429
+                   OR HTTP-STATUS-CODE = 500 OR HTTP-STATUS-CODE = 502
+                   OR HTTP-STATUS-CODE = 503 OR HTTP-STATUS-CODE = 504
+               ADD 1 TO WS-RETRY-COUNT
+               IF WS-RETRY-COUNT >= WS-RETRY-MAX
+                   MOVE 'Y' TO WS-RETRY-DONE
+               ELSE
+                   COMPUTE WS-BACKOFF-SECS = 2 ** WS-RETRY-COUNT
+                   DISPLAY "  Transient error (status "
+                           HTTP-STATUS-CODE "), retrying in "
+                           WS-BACKOFF-SECS " seconds..."
+                   CALL "C$SYSTEM" USING "sleep " WS-BACKOFF-SECS
+                   END-CALL
+               END-IF
+           ELSE
+               MOVE 'Y' TO WS-RETRY-DONE
+           END-IF.
+
+      *> Write the bearer token to a file curl reads with -H @file
+      *> instead of passing it on the command line, where it would
+      *> be visible to anyone on the box running ps
+       WRITE-AUTH-HEADER-FILE.
+           MOVE SPACES TO AUTH-HEADER-RECORD
+           STRING 'Authorization: ' AUTHORIZATION
+               DELIMITED BY SIZE INTO AUTH-HEADER-RECORD
+           END-STRING
+           OPEN OUTPUT AUTH-HEADER-FILE
+           WRITE AUTH-HEADER-RECORD
+           CLOSE AUTH-HEADER-FILE.
+
        END PROGRAM LOGANALYTICS.
\ No newline at end of file
