@@ -0,0 +1,285 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AZUREPROMOTE.
+       AUTHOR. Azure Integration Landing Zone Team.
+       DATE-WRITTEN. 2024.
+
+      *> Promotes a reviewed environment configuration up to the next
+      *> environment, e.g. dev -> staging -> prod, by copying
+      *> config/azure-config-<source>.conf to
+      *> config/azure-config-<target>.conf, the same per-environment
+      *> config files AZUREAUTH's DETERMINE-CONFIG-FILENAME already
+      *> selects with AZURE_ENVIRONMENT. ENVIRONMENT is rewritten to
+      *> the target, CLIENT_SECRET is never carried forward since it
+      *> belongs to the target's own service principal, and
+      *> RESOURCE_GROUP_NAME/LOCATION/SUFFIX are only changed when the
+      *> operator supplies an explicit override - otherwise they are
+      *> copied as-is and flagged for manual review, since this tool
+      *> has no way to know the target environment's real values.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOURCE-CONFIG-FILE ASSIGN TO WS-SOURCE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SOURCE-STATUS.
+           SELECT TARGET-CONFIG-FILE ASSIGN TO WS-TARGET-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOG-FILE ASSIGN TO "promotion.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOURCE-CONFIG-FILE.
+       01  SOURCE-CONFIG-RECORD        PIC X(120).
+
+       FD  TARGET-CONFIG-FILE.
+       01  TARGET-CONFIG-RECORD        PIC X(120).
+
+       FD  LOG-FILE.
+       01  LOG-RECORD                  PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RETURN-CODE              PIC 9(2) VALUE 0.
+       01  WS-EOF-FLAG                 PIC X VALUE 'N'.
+       01  WS-TIMESTAMP                PIC X(19).
+       01  WS-LOG-MESSAGE              PIC X(120).
+
+       01  WS-SOURCE-ENV               PIC X(16).
+       01  WS-TARGET-ENV               PIC X(16).
+       01  WS-SOURCE-STATUS            PIC XX.
+       01  WS-SOURCE-FILENAME          PIC X(128).
+       01  WS-TARGET-FILENAME          PIC X(128).
+
+       01  WS-OVERRIDE-RG              PIC X(64).
+       01  WS-OVERRIDE-LOCATION        PIC X(32).
+       01  WS-OVERRIDE-SUFFIX          PIC X(16).
+       01  WS-REVIEW-COUNT             PIC 9(2) VALUE 0.
+
+       01  WS-TARGET-ENV-UPPER         PIC X(16).
+       01  WS-CONFIRM-RESPONSE         PIC X(8).
+       01  WS-PROMOTE-CONFIRMED        PIC X VALUE 'Y'.
+
+       01  WS-CONFIG-LINE              PIC X(120).
+       01  WS-KEY                      PIC X(32).
+       01  WS-VALUE                    PIC X(88).
+       01  WS-EQUAL-POS                PIC 9(3).
+       01  WS-OUT-LINE                 PIC X(120).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Azure Environment Promotion Tool Starting..."
+           PERFORM INITIALIZE-PROMOTION
+
+           IF WS-RETURN-CODE = 0
+               PERFORM CONFIRM-PROMOTION
+               IF WS-PROMOTE-CONFIRMED = 'Y'
+                   PERFORM PROMOTE-CONFIGURATION
+               ELSE
+                   DISPLAY "Promotion cancelled by operator"
+               END-IF
+           END-IF
+
+           PERFORM FINALIZE-PROMOTION
+
+           STOP RUN.
+
+       INITIALIZE-PROMOTION.
+           ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+           OPEN OUTPUT LOG-FILE
+
+           ACCEPT WS-SOURCE-ENV FROM ENVIRONMENT
+               'AZURE_PROMOTE_SOURCE'
+           ACCEPT WS-TARGET-ENV FROM ENVIRONMENT
+               'AZURE_PROMOTE_TARGET'
+           ACCEPT WS-OVERRIDE-RG FROM ENVIRONMENT
+               'AZURE_PROMOTE_RESOURCE_GROUP'
+           ACCEPT WS-OVERRIDE-LOCATION FROM ENVIRONMENT
+               'AZURE_PROMOTE_LOCATION'
+           ACCEPT WS-OVERRIDE-SUFFIX FROM ENVIRONMENT
+               'AZURE_PROMOTE_SUFFIX'
+
+           PERFORM VALIDATE-PROMOTION-PARAMETERS
+
+           IF WS-RETURN-CODE = 0
+               STRING 'config/azure-config-' DELIMITED BY SIZE
+                      WS-SOURCE-ENV DELIMITED BY SPACE
+                      '.conf' DELIMITED BY SIZE
+                   INTO WS-SOURCE-FILENAME
+               END-STRING
+               STRING 'config/azure-config-' DELIMITED BY SIZE
+                      WS-TARGET-ENV DELIMITED BY SPACE
+                      '.conf' DELIMITED BY SIZE
+                   INTO WS-TARGET-FILENAME
+               END-STRING
+
+               DISPLAY "  Source: " WS-SOURCE-FILENAME
+               DISPLAY "  Target: " WS-TARGET-FILENAME
+           END-IF.
+
+       VALIDATE-PROMOTION-PARAMETERS.
+           MOVE 0 TO WS-RETURN-CODE
+
+           IF WS-SOURCE-ENV = SPACES
+               DISPLAY "Promotion error: AZURE_PROMOTE_SOURCE is "
+                       "required"
+               MOVE 3 TO WS-RETURN-CODE
+           END-IF
+
+           IF WS-TARGET-ENV = SPACES
+               DISPLAY "Promotion error: AZURE_PROMOTE_TARGET is "
+                       "required"
+               MOVE 3 TO WS-RETURN-CODE
+           END-IF
+
+           IF WS-SOURCE-ENV NOT = SPACES AND WS-TARGET-ENV NOT = SPACES
+               IF WS-SOURCE-ENV = WS-TARGET-ENV
+                   DISPLAY "Promotion error: source and target "
+                           "environments must differ"
+                   MOVE 3 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+
+       CONFIRM-PROMOTION.
+      *> A production target gets the same typed confirmation gate
+      *> AZUREDEPLOY and AZUREDESTROY use, so a promotion can't land
+      *> on prod from a mistyped AZURE_PROMOTE_TARGET
+           MOVE 'Y' TO WS-PROMOTE-CONFIRMED
+           MOVE WS-TARGET-ENV TO WS-TARGET-ENV-UPPER
+           INSPECT WS-TARGET-ENV-UPPER CONVERTING
+               'abcdefghijklmnopqrstuvwxyz' TO
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+
+           IF WS-TARGET-ENV-UPPER = 'PROD'
+                   OR WS-TARGET-ENV-UPPER = 'PRODUCTION'
+               DISPLAY "This promotes configuration into a "
+                       "PRODUCTION environment: " WS-TARGET-ENV
+               DISPLAY "Type YES (all capitals) to proceed:"
+               ACCEPT WS-CONFIRM-RESPONSE FROM CONSOLE
+               IF WS-CONFIRM-RESPONSE NOT = 'YES'
+                   MOVE 'N' TO WS-PROMOTE-CONFIRMED
+               END-IF
+           END-IF.
+
+       PROMOTE-CONFIGURATION.
+           OPEN INPUT SOURCE-CONFIG-FILE
+           IF WS-SOURCE-STATUS NOT = '00'
+               DISPLAY "Promotion error: cannot open "
+                       WS-SOURCE-FILENAME
+               MOVE 3 TO WS-RETURN-CODE
+           ELSE
+               OPEN OUTPUT TARGET-CONFIG-FILE
+               PERFORM WRITE-PROMOTION-HEADER
+
+               MOVE 'N' TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                   READ SOURCE-CONFIG-FILE INTO WS-CONFIG-LINE
+                       AT END MOVE 'Y' TO WS-EOF-FLAG
+                       NOT AT END PERFORM PROMOTE-CONFIG-LINE
+                   END-READ
+               END-PERFORM
+
+               CLOSE SOURCE-CONFIG-FILE
+               CLOSE TARGET-CONFIG-FILE
+
+               DISPLAY "Promotion complete: " WS-TARGET-FILENAME
+                       " written"
+               IF WS-REVIEW-COUNT > 0
+                   DISPLAY "  " WS-REVIEW-COUNT
+                       " setting(s) carried over unchanged - review "
+                       "before deploying to " WS-TARGET-ENV
+               END-IF
+
+               STRING 'Promoted ' WS-SOURCE-ENV ' to '
+                      WS-TARGET-ENV ' at ' WS-TIMESTAMP
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               END-STRING
+               WRITE LOG-RECORD FROM WS-LOG-MESSAGE
+           END-IF.
+
+       WRITE-PROMOTION-HEADER.
+           MOVE SPACES TO WS-OUT-LINE
+           STRING '# Promoted from ' WS-SOURCE-ENV
+                  ' on ' WS-TIMESTAMP DELIMITED BY SIZE
+               INTO WS-OUT-LINE
+           END-STRING
+           WRITE TARGET-CONFIG-RECORD FROM WS-OUT-LINE.
+
+       PROMOTE-CONFIG-LINE.
+           IF WS-CONFIG-LINE(1:1) = '#' OR WS-CONFIG-LINE = SPACES
+               WRITE TARGET-CONFIG-RECORD FROM WS-CONFIG-LINE
+           ELSE
+               MOVE SPACES TO WS-KEY WS-VALUE
+               INSPECT WS-CONFIG-LINE TALLYING WS-EQUAL-POS
+                   FOR ALL '='
+               IF WS-EQUAL-POS > 0
+                   UNSTRING WS-CONFIG-LINE DELIMITED BY '='
+                       INTO WS-KEY, WS-VALUE
+                   END-UNSTRING
+                   PERFORM REWRITE-CONFIG-KEY
+               ELSE
+                   WRITE TARGET-CONFIG-RECORD FROM WS-CONFIG-LINE
+               END-IF
+           END-IF.
+
+       REWRITE-CONFIG-KEY.
+           EVALUATE WS-KEY
+               WHEN 'ENVIRONMENT'
+                   MOVE SPACES TO WS-OUT-LINE
+                   STRING 'ENVIRONMENT=' WS-TARGET-ENV
+                       DELIMITED BY SIZE INTO WS-OUT-LINE
+                   END-STRING
+                   WRITE TARGET-CONFIG-RECORD FROM WS-OUT-LINE
+
+               WHEN 'CLIENT_SECRET'
+                   DISPLAY "  Dropping CLIENT_SECRET - set "
+                           "AZURE_CLIENT_SECRET for " WS-TARGET-ENV
+                           " instead"
+
+               WHEN 'RESOURCE_GROUP_NAME'
+                   IF WS-OVERRIDE-RG NOT = SPACES
+                       MOVE SPACES TO WS-OUT-LINE
+                       STRING 'RESOURCE_GROUP_NAME='
+                              WS-OVERRIDE-RG
+                           DELIMITED BY SIZE INTO WS-OUT-LINE
+                       END-STRING
+                       WRITE TARGET-CONFIG-RECORD FROM WS-OUT-LINE
+                   ELSE
+                       WRITE TARGET-CONFIG-RECORD FROM WS-CONFIG-LINE
+                       ADD 1 TO WS-REVIEW-COUNT
+                   END-IF
+
+               WHEN 'LOCATION'
+                   IF WS-OVERRIDE-LOCATION NOT = SPACES
+                       MOVE SPACES TO WS-OUT-LINE
+                       STRING 'LOCATION=' WS-OVERRIDE-LOCATION
+                           DELIMITED BY SIZE INTO WS-OUT-LINE
+                       END-STRING
+                       WRITE TARGET-CONFIG-RECORD FROM WS-OUT-LINE
+                   ELSE
+                       WRITE TARGET-CONFIG-RECORD FROM WS-CONFIG-LINE
+                       ADD 1 TO WS-REVIEW-COUNT
+                   END-IF
+
+               WHEN 'SUFFIX'
+                   IF WS-OVERRIDE-SUFFIX NOT = SPACES
+                       MOVE SPACES TO WS-OUT-LINE
+                       STRING 'SUFFIX=' WS-OVERRIDE-SUFFIX
+                           DELIMITED BY SIZE INTO WS-OUT-LINE
+                       END-STRING
+                       WRITE TARGET-CONFIG-RECORD FROM WS-OUT-LINE
+                   ELSE
+                       WRITE TARGET-CONFIG-RECORD FROM WS-CONFIG-LINE
+                       ADD 1 TO WS-REVIEW-COUNT
+                   END-IF
+
+               WHEN OTHER
+                   WRITE TARGET-CONFIG-RECORD FROM WS-CONFIG-LINE
+           END-EVALUATE.
+
+       FINALIZE-PROMOTION.
+           CLOSE LOG-FILE
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "Promotion did not complete"
+           END-IF.
+
+       END PROGRAM AZUREPROMOTE.
