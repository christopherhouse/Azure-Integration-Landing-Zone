@@ -5,26 +5,106 @@
        
       *> Key Vault deployment module
       *> Creates Azure Key Vault using ARM REST API
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KV-STATUS-FILE ASSIGN TO "keyvault_status.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTH-HEADER-FILE ASSIGN TO "keyvault_auth.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-       LINKAGE SECTION.
-       01  LS-AZURE-CONFIG.
-           COPY AZURECONFIG.
-       01  LS-AUTH-TOKEN.
-           COPY HTTPCLIENT REPLACING AZURE-AUTH-TOKEN BY LS-AUTH-TOKEN.
-       01  LS-RETURN-CODE              PIC 9(2).
-       
+       FILE SECTION.
+       FD  KV-STATUS-FILE.
+       01  KV-STATUS-RECORD            PIC X(8).
+
+       FD  AUTH-HEADER-FILE.
+       01  AUTH-HEADER-RECORD          PIC X(1056).
+
        WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                 PIC X VALUE 'N'.
        01  WS-KV-URL                   PIC X(512).
+       01  WS-ARM-BASE-URL             PIC X(40) VALUE
+               'https://management.azure.com'.
        01  WS-KV-NAME                  PIC X(64).
        01  WS-API-VERSION              PIC X(16) VALUE '2023-07-01'.
+       01  WS-NETWORK-API-VERSION      PIC X(16) VALUE '2022-05-01'.
+       01  WS-DIAG-API-VERSION         PIC X(16) VALUE '2021-05-01'.
+       01  WS-DIAG-NAME                PIC X(64).
+       01  WS-DIAG-URL                 PIC X(512).
+       01  WS-DIAG-WORKSPACE-ID        PIC X(256).
+       01  WS-PE-NAME                  PIC X(64).
+       01  WS-PE-URL                   PIC X(512).
+       01  WS-BASE-URL-LENGTH          PIC 9(4).
+       01  WS-RETRY-COUNT              PIC 9(2).
+       01  WS-RETRY-MAX                PIC 9(2) VALUE 3.
+       01  WS-RETRY-DONE               PIC X.
+       01  WS-BACKOFF-SECS             PIC 9(2).
+
+       01  WS-RBAC-API-VERSION         PIC X(16) VALUE '2022-04-01'.
+       01  WS-RBAC-ROLE-DEF-ID         PIC X(96) VALUE
+           'b86a8fe4-44ce-4948-aee5-eccb2c155cd7'.
+       01  WS-RBAC-INDEX               PIC 9(2).
+       01  WS-RBAC-NAME-SEQ            PIC 9(2) VALUE 0.
+       01  WS-RBAC-PRINCIPAL-ID        PIC X(36).
+       01  WS-RBAC-ASSIGNMENT-NAME     PIC X(36).
+       01  WS-RBAC-SEQ-DISPLAY         PIC 9(2).
+       01  WS-RBAC-URL                 PIC X(512).
+       01  WS-RBAC-JSON                PIC X(512).
+
+       01  WS-SECRET-API-VERSION       PIC X(16) VALUE '7.4'.
+       01  WS-SECRET-INDEX             PIC 9(2).
+       01  WS-SECRET-URL               PIC X(512).
+       01  WS-SECRET-JSON              PIC X(512).
+
+       01  WS-PE-JSON-TEMPLATE.
+           05  FILLER                  PIC X(16) VALUE
+               '{"location":"'.
+           05  JSON-PE-LOCATION        PIC X(32).
+           05  FILLER                  PIC X(30) VALUE
+               '","properties":{"subnet":{"id'.
+           05  FILLER                  PIC X(8) VALUE
+               '":"'.
+           05  JSON-PE-SUBNET-ID       PIC X(256).
+           05  FILLER                  PIC X(60) VALUE
+               '"},"privateLinkServiceConnections":[{"name":"'.
+           05  JSON-PE-NAME            PIC X(64).
+           05  FILLER                  PIC X(40) VALUE
+               '","properties":{"privateLinkServiceId":"'.
+           05  JSON-PE-TARGET-ID       PIC X(256).
+           05  FILLER                  PIC X(60) VALUE
+               '","groupIds":["vault"]}}]}}'.
+
+       01  WS-PE-REQUEST-JSON          PIC X(1024).
+
+       01  WS-DIAG-JSON-TEMPLATE.
+           05  FILLER                  PIC X(40) VALUE
+               '{"properties":{"workspaceId":"'.
+           05  JSON-DIAG-WORKSPACE-ID  PIC X(256).
+           05  FILLER                  PIC X(50) VALUE
+               '","logs":[{"categoryGroup":"allLogs",'.
+           05  FILLER                  PIC X(50) VALUE
+               '"enabled":true}],'.
+           05  FILLER                  PIC X(50) VALUE
+               '"metrics":[{"category":"AllMetrics",'.
+           05  FILLER                  PIC X(20) VALUE
+               '"enabled":true}]}}'.
+
+       01  WS-DIAG-REQUEST-JSON        PIC X(1024).
        
        01  WS-JSON-TEMPLATE.
            05  FILLER                  PIC X(30) VALUE
                '{"location":"'.
            05  JSON-LOCATION           PIC X(32).
            05  FILLER                  PIC X(30) VALUE
-               '","properties":{"tenantId":"'.
+               '","tags":{"costCenter":"'.
+           05  JSON-TAG-COST-CENTER    PIC X(32).
+           05  FILLER                  PIC X(20) VALUE
+               '","owner":"'.
+           05  JSON-TAG-OWNER          PIC X(64).
+           05  FILLER                  PIC X(30) VALUE
+               '"},"properties":{"tenantId":"'.
            05  JSON-TENANT-ID          PIC X(36).
            05  FILLER                  PIC X(50) VALUE
                '","sku":{"family":"A","name":"standard"},'.
@@ -48,46 +128,92 @@
                ',"publicNetworkAccess":"Disabled"}}'. 
        
        01  WS-REQUEST-JSON             PIC X(1024).
-       
+
+       LINKAGE SECTION.
+       COPY AZURECONFIG REPLACING AZURE-CONFIG BY LS-AZURE-CONFIG.
+       COPY HTTPCLIENT REPLACING AZURE-AUTH-TOKEN BY LS-AUTH-TOKEN.
+       01  LS-RETURN-CODE              PIC 9(2).
+
+      *> When LS-DRYRUN-FLAG is 'Y' (set by AZUREDEPLOY's what-if
+      *> preview), the name/URL/JSON are generated as usual but the
+      *> ARM API is never called - the caller gets the URL and JSON
+      *> body back instead
+       01  LS-DRYRUN-FLAG              PIC X(1).
+       01  LS-DRYRUN-URL               PIC X(512).
+       01  LS-DRYRUN-JSON              PIC X(8192).
+
        PROCEDURE DIVISION USING LS-AZURE-CONFIG
-                               LS-AUTH-TOKEN  
-                               LS-RETURN-CODE.
-       
+                               LS-AUTH-TOKEN
+                               LS-RETURN-CODE
+                               LS-DRYRUN-FLAG
+                               LS-DRYRUN-URL
+                               LS-DRYRUN-JSON.
+
        MAIN-PROCEDURE.
            DISPLAY "Key Vault deployment module starting..."
            MOVE ZERO TO LS-RETURN-CODE
-           
+
+           PERFORM DETERMINE-CLOUD-ENDPOINT
            PERFORM DEPLOY-KEY-VAULT
-           
+
+      *> The private endpoint, diagnostics, RBAC and secrets steps
+      *> below all make their own ARM calls against a Key Vault that
+      *> a dry run never actually created, so they are skipped while
+      *> previewing
+           IF LS-DRYRUN-FLAG NOT = 'Y'
+               IF LS-RETURN-CODE = ZERO
+                   PERFORM CONFIGURE-KV-PRIVATE-ENDPOINT
+               END-IF
+
+               IF LS-RETURN-CODE = ZERO
+                   PERFORM CONFIGURE-DIAGNOSTIC-SETTINGS
+               END-IF
+
+               IF LS-RETURN-CODE = ZERO
+                   PERFORM ASSIGN-KEY-VAULT-ROLES
+               END-IF
+
+               IF LS-RETURN-CODE = ZERO
+                   PERFORM SEED-INITIAL-SECRETS
+               END-IF
+           END-IF
+
            GOBACK.
-       
+
        DEPLOY-KEY-VAULT.
            DISPLAY "Deploying Azure Key Vault..."
-           
+
       *> Generate Key Vault name using naming convention
            PERFORM GENERATE-KV-NAME
-           
+
       *> Build ARM API URL
            PERFORM BUILD-KV-URL
-           
+
       *> Prepare JSON payload
            PERFORM PREPARE-JSON-PAYLOAD
-           
-      *> Make ARM API call
-           PERFORM MAKE-API-CALL
-           
-           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
-               DISPLAY "Key Vault created successfully: " WS-KV-NAME
+
+           IF LS-DRYRUN-FLAG = 'Y'
+               MOVE WS-KV-URL TO LS-DRYRUN-URL
+               MOVE WS-REQUEST-JSON TO LS-DRYRUN-JSON
+               MOVE 0 TO LS-RETURN-CODE
            ELSE
-               DISPLAY "Failed to create Key Vault. Status: " 
-                       HTTP-STATUS-CODE
-               MOVE 1 TO LS-RETURN-CODE
+      *> Make ARM API call
+               PERFORM MAKE-API-CALL
+
+               IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+                   DISPLAY "Key Vault created successfully: "
+                           WS-KV-NAME
+               ELSE
+                   DISPLAY "Failed to create Key Vault. Status: "
+                           HTTP-STATUS-CODE
+                   MOVE 1 TO LS-RETURN-CODE
+               END-IF
            END-IF.
        
        GENERATE-KV-NAME.
       *> Create unique Key Vault name using naming convention
            STRING 'kv-'
-                  ENVIRONMENT
+                  ENV-NAME
                   '-'
                   SUFFIX
                DELIMITED BY SIZE INTO WS-KV-NAME
@@ -98,8 +224,24 @@
                'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO 
                'abcdefghijklmnopqrstuvwxyz'.
        
+      *> Selects the ARM base URL for the configured sovereign cloud;
+      *> defaults to the public cloud when CLOUD-ENVIRONMENT is blank
+       DETERMINE-CLOUD-ENDPOINT.
+           EVALUATE CLOUD-ENVIRONMENT
+               WHEN 'USGOVERNMENT'
+                   MOVE 'https://management.usgovcloudapi.net'
+                       TO WS-ARM-BASE-URL
+               WHEN 'CHINA'
+                   MOVE 'https://management.chinacloudapi.cn'
+                       TO WS-ARM-BASE-URL
+               WHEN OTHER
+                   MOVE 'https://management.azure.com'
+                       TO WS-ARM-BASE-URL
+           END-EVALUATE.
+
        BUILD-KV-URL.
-           STRING 'https://management.azure.com/subscriptions/'
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
                   SUBSCRIPTION-ID
                   '/resourceGroups/'
                   RG-NAME
@@ -113,6 +255,20 @@
        PREPARE-JSON-PAYLOAD.
       *> Fill in the JSON template with actual values
            MOVE RG-LOCATION TO JSON-LOCATION
+
+      *> Tag every resource with its cost center and owner
+           IF TAG-COST-CENTER = SPACES
+               MOVE 'unassigned' TO JSON-TAG-COST-CENTER
+           ELSE
+               MOVE TAG-COST-CENTER TO JSON-TAG-COST-CENTER
+           END-IF
+
+           IF TAG-OWNER = SPACES
+               MOVE 'unassigned' TO JSON-TAG-OWNER
+           ELSE
+               MOVE TAG-OWNER TO JSON-TAG-OWNER
+           END-IF
+
            MOVE TENANT-ID TO JSON-TENANT-ID
            MOVE KV-SOFT-DELETE-DAYS TO JSON-SOFT-DELETE-DAYS
            
@@ -135,25 +291,416 @@
            MOVE 'application/json' TO CONTENT-TYPE
            
       *> Set authorization header with bearer token
-           STRING 'Bearer ' ACCESS-TOKEN(LS-AUTH-TOKEN)
+           STRING 'Bearer ' ACCESS-TOKEN
                DELIMITED BY SIZE INTO AUTHORIZATION
            END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
            
            MOVE WS-REQUEST-JSON TO HTTP-BODY
            MOVE FUNCTION LENGTH(WS-REQUEST-JSON) TO CONTENT-LENGTH
            
-      *> Make the HTTP call (simulated for demonstration)
-           PERFORM SIMULATE-HTTP-CALL.
-       
-       SIMULATE-HTTP-CALL.
-      *> In a real implementation, this would call external HTTP library
-      *> For demonstration, we simulate a successful creation
-           MOVE 201 TO HTTP-STATUS-CODE
-           MOVE 'Created' TO HTTP-STATUS-TEXT
-           
-           DISPLAY "API Call simulated:"
-           DISPLAY "  Method: " HTTP-METHOD
-           DISPLAY "  URL: " WS-KV-URL
-           DISPLAY "  Body: " WS-REQUEST-JSON(1:200) "...".
-       
+      *> Make the ARM API call and capture the real HTTP status code,
+      *> retrying transient failures with a backing-off delay
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o keyvault_response.json "
+                   "-w '%{http_code}' -X " HTTP-METHOD
+                   " -H @keyvault_auth.txt -H 'Content-Type: "
+                   "application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > keyvault_status.txt"
+               END-CALL
+
+               PERFORM READ-KV-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM.
+
+       READ-KV-STATUS.
+           MOVE 0 TO HTTP-STATUS-CODE
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT KV-STATUS-FILE
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ KV-STATUS-FILE INTO KV-STATUS-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(KV-STATUS-RECORD)
+                           TO HTTP-STATUS-CODE
+               END-READ
+           END-PERFORM
+           CLOSE KV-STATUS-FILE.
+
+      *> Azure throttles ARM calls (429) and occasionally returns a
+      *> transient 5xx; back off and retry those rather than failing
+      *> the whole deployment on a blip. Anything else is a real
+      *> failure and is left for the caller to report.
+       EVALUATE-RETRY-STATUS.
+           IF HTTP-STATUS-CODE = 408 OR HTTP-STATUS-CODE = 429
+                   OR HTTP-STATUS-CODE = 500 OR HTTP-STATUS-CODE = 502
+                   OR HTTP-STATUS-CODE = 503 OR HTTP-STATUS-CODE = 504
+               ADD 1 TO WS-RETRY-COUNT
+               IF WS-RETRY-COUNT >= WS-RETRY-MAX
+                   MOVE 'Y' TO WS-RETRY-DONE
+               ELSE
+                   COMPUTE WS-BACKOFF-SECS = 2 ** WS-RETRY-COUNT
+                   DISPLAY "  Transient error (status "
+                           HTTP-STATUS-CODE "), retrying in "
+                           WS-BACKOFF-SECS " seconds..."
+                   CALL "C$SYSTEM" USING "sleep " WS-BACKOFF-SECS
+                   END-CALL
+               END-IF
+           ELSE
+               MOVE 'Y' TO WS-RETRY-DONE
+           END-IF.
+
+      *> Write the bearer token to a file curl reads with -H @file
+      *> instead of passing it on the command line, where it would
+      *> be visible to anyone on the box running ps
+       WRITE-AUTH-HEADER-FILE.
+           MOVE SPACES TO AUTH-HEADER-RECORD
+           STRING 'Authorization: ' AUTHORIZATION
+               DELIMITED BY SIZE INTO AUTH-HEADER-RECORD
+           END-STRING
+           OPEN OUTPUT AUTH-HEADER-FILE
+           WRITE AUTH-HEADER-RECORD
+           CLOSE AUTH-HEADER-FILE.
+
+       CONFIGURE-KV-PRIVATE-ENDPOINT.
+           DISPLAY "Configuring Private Endpoint for Key Vault..."
+
+      *> Generate Private Endpoint name using naming convention
+           STRING 'pe-' WS-KV-NAME
+               DELIMITED BY SIZE INTO WS-PE-NAME
+           END-STRING
+
+      *> Build ARM API URL for the private endpoint
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.Network/privateEndpoints/'
+                  WS-PE-NAME
+                  '?api-version='
+                  WS-NETWORK-API-VERSION
+               DELIMITED BY SIZE INTO WS-PE-URL
+           END-STRING
+
+           PERFORM PREPARE-PE-JSON-PAYLOAD
+           PERFORM MAKE-PE-API-CALL
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "Private Endpoint created successfully: "
+                       WS-PE-NAME
+           ELSE
+               DISPLAY "Failed to create Private Endpoint. Status: "
+                       HTTP-STATUS-CODE
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF.
+
+       PREPARE-PE-JSON-PAYLOAD.
+      *> Fill in the Private Endpoint JSON template with actual values
+           MOVE RG-LOCATION TO JSON-PE-LOCATION
+           MOVE WS-PE-NAME TO JSON-PE-NAME
+
+           STRING '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.Network/virtualNetworks/'
+                  VNET-NAME
+                  '/subnets/private-endpoints'
+               DELIMITED BY SIZE INTO JSON-PE-SUBNET-ID
+           END-STRING
+
+           STRING '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.KeyVault/vaults/'
+                  WS-KV-NAME
+               DELIMITED BY SIZE INTO JSON-PE-TARGET-ID
+           END-STRING
+
+      *> Convert template to actual JSON string
+           STRING WS-PE-JSON-TEMPLATE DELIMITED BY LOW-VALUE
+               INTO WS-PE-REQUEST-JSON
+           END-STRING.
+
+       MAKE-PE-API-CALL.
+      *> Set up HTTP request for ARM API
+           MOVE 'PUT' TO HTTP-METHOD
+           MOVE WS-PE-URL TO HTTP-URL
+           MOVE 'application/json' TO CONTENT-TYPE
+
+      *> Set authorization header with bearer token
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+
+           MOVE WS-PE-REQUEST-JSON TO HTTP-BODY
+           MOVE FUNCTION LENGTH(WS-PE-REQUEST-JSON) TO CONTENT-LENGTH
+
+      *> Make the ARM API call and capture the real HTTP status code,
+      *> retrying transient failures with a backing-off delay
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o keyvault_response.json "
+                   "-w '%{http_code}' -X " HTTP-METHOD
+                   " -H @keyvault_auth.txt -H 'Content-Type: "
+                   "application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > keyvault_status.txt"
+               END-CALL
+
+               PERFORM READ-KV-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM.
+
+       CONFIGURE-DIAGNOSTIC-SETTINGS.
+           DISPLAY "Configuring diagnostic settings for " WS-KV-NAME
+                   "..."
+
+           STRING 'diag-' WS-KV-NAME
+               DELIMITED BY SIZE INTO WS-DIAG-NAME
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                  '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.KeyVault/vaults/'
+                  WS-KV-NAME
+                  '/providers/microsoft.insights/diagnosticSettings/'
+                  WS-DIAG-NAME
+                  '?api-version='
+                  WS-DIAG-API-VERSION
+               DELIMITED BY SIZE INTO WS-DIAG-URL
+           END-STRING
+
+           STRING '/subscriptions/'
+                  SUBSCRIPTION-ID
+                  '/resourceGroups/'
+                  RG-NAME
+                  '/providers/Microsoft.OperationalInsights/workspaces/'
+                  LA-WORKSPACE-NAME
+               DELIMITED BY SIZE INTO WS-DIAG-WORKSPACE-ID
+           END-STRING
+
+           MOVE WS-DIAG-WORKSPACE-ID TO JSON-DIAG-WORKSPACE-ID
+           STRING WS-DIAG-JSON-TEMPLATE DELIMITED BY LOW-VALUE
+               INTO WS-DIAG-REQUEST-JSON
+           END-STRING
+
+           MOVE 'PUT' TO HTTP-METHOD
+           MOVE WS-DIAG-URL TO HTTP-URL
+           MOVE 'application/json' TO CONTENT-TYPE
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+           MOVE WS-DIAG-REQUEST-JSON TO HTTP-BODY
+           MOVE FUNCTION LENGTH(WS-DIAG-REQUEST-JSON) TO CONTENT-LENGTH
+
+      *> Make the ARM API call and capture the real HTTP status code,
+      *> retrying transient failures with a backing-off delay
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o keyvault_response.json "
+                   "-w '%{http_code}' -X " HTTP-METHOD
+                   " -H @keyvault_auth.txt -H 'Content-Type: "
+                   "application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > keyvault_status.txt"
+               END-CALL
+
+               PERFORM READ-KV-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM
+
+           IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+               DISPLAY "Diagnostic settings configured successfully: "
+                       WS-DIAG-NAME
+           ELSE
+               DISPLAY "Failed to configure diagnostic settings. "
+                       "Status: " HTTP-STATUS-CODE
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF.
+
+      *> Grant the deploying service principal, plus any additional
+      *> principals listed in the configuration, the Key Vault Secrets
+      *> Officer role over this vault. The vault is created with
+      *> enableRbacAuthorization true, so without this nobody can read
+      *> or write secrets in it.
+       ASSIGN-KEY-VAULT-ROLES.
+           DISPLAY "Assigning Key Vault RBAC roles..."
+
+           IF CLIENT-OBJECT-ID NOT = SPACES
+               MOVE CLIENT-OBJECT-ID TO WS-RBAC-PRINCIPAL-ID
+               PERFORM ASSIGN-SINGLE-ROLE
+           END-IF
+
+           PERFORM VARYING WS-RBAC-INDEX FROM 1 BY 1
+               UNTIL WS-RBAC-INDEX > KV-RBAC-PRINCIPAL-COUNT
+               MOVE KV-RBAC-PRINCIPAL-ID(WS-RBAC-INDEX)
+                   TO WS-RBAC-PRINCIPAL-ID
+               PERFORM ASSIGN-SINGLE-ROLE
+           END-PERFORM.
+
+       ASSIGN-SINGLE-ROLE.
+           IF WS-RBAC-PRINCIPAL-ID NOT = SPACES
+               ADD 1 TO WS-RBAC-NAME-SEQ
+               MOVE WS-RBAC-NAME-SEQ TO WS-RBAC-SEQ-DISPLAY
+
+      *> roleAssignments are named by GUID; synthesize one that is
+      *> unique per vault/principal pair rather than truly random
+               STRING '00000000-0000-4000-8000-'
+                      WS-RBAC-SEQ-DISPLAY
+                      '0000000000'
+                   DELIMITED BY SIZE INTO WS-RBAC-ASSIGNMENT-NAME
+               END-STRING
+
+               STRING FUNCTION TRIM(WS-ARM-BASE-URL)
+                      '/subscriptions/'
+                      SUBSCRIPTION-ID
+                      '/resourceGroups/'
+                      RG-NAME
+                      '/providers/Microsoft.KeyVault/vaults/'
+                      WS-KV-NAME
+                      '/providers/Microsoft.Authorization/'
+                      'roleAssignments/'
+                      WS-RBAC-ASSIGNMENT-NAME
+                      '?api-version='
+                      WS-RBAC-API-VERSION
+                   DELIMITED BY SIZE INTO WS-RBAC-URL
+               END-STRING
+
+               STRING '{"properties":{"roleDefinitionId":"'
+                      '/subscriptions/' SUBSCRIPTION-ID
+                      '/providers/Microsoft.Authorization/'
+                      'roleDefinitions/'
+                      WS-RBAC-ROLE-DEF-ID
+                      '","principalId":"'
+                      FUNCTION TRIM(WS-RBAC-PRINCIPAL-ID)
+                      '","principalType":"ServicePrincipal"}}'
+                   DELIMITED BY SIZE INTO WS-RBAC-JSON
+               END-STRING
+
+               PERFORM MAKE-RBAC-CALL
+
+               IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+                   DISPLAY "  Role assigned to principal: "
+                           FUNCTION TRIM(WS-RBAC-PRINCIPAL-ID)
+               ELSE
+                   DISPLAY "  Failed to assign role to principal: "
+                           FUNCTION TRIM(WS-RBAC-PRINCIPAL-ID)
+                           " Status: " HTTP-STATUS-CODE
+                   MOVE 1 TO LS-RETURN-CODE
+               END-IF
+           END-IF.
+
+       MAKE-RBAC-CALL.
+           MOVE 'PUT' TO HTTP-METHOD
+           MOVE WS-RBAC-URL TO HTTP-URL
+           MOVE 'application/json' TO CONTENT-TYPE
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+           MOVE WS-RBAC-JSON TO HTTP-BODY
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-RBAC-JSON))
+               TO CONTENT-LENGTH
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o keyvault_response.json "
+                   "-w '%{http_code}' -X " HTTP-METHOD
+                   " -H @keyvault_auth.txt -H 'Content-Type: "
+                   "application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > keyvault_status.txt"
+               END-CALL
+
+               PERFORM READ-KV-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM.
+
+      *> Seed the vault with any initial secrets listed in the
+      *> configuration so dependent resources have something to
+      *> reference as soon as the landing zone comes up.
+       SEED-INITIAL-SECRETS.
+           IF KV-SECRET-COUNT NOT = ZERO
+               DISPLAY "Seeding initial secrets into " WS-KV-NAME "..."
+
+               PERFORM VARYING WS-SECRET-INDEX FROM 1 BY 1
+                   UNTIL WS-SECRET-INDEX > KV-SECRET-COUNT
+                   PERFORM SEED-SINGLE-SECRET
+               END-PERFORM
+           END-IF.
+
+       SEED-SINGLE-SECRET.
+           IF KV-SECRET-NAME(WS-SECRET-INDEX) NOT = SPACES
+               STRING 'https://' WS-KV-NAME '.vault.azure.net/secrets/'
+                      FUNCTION TRIM(KV-SECRET-NAME(WS-SECRET-INDEX))
+                      '?api-version='
+                      WS-SECRET-API-VERSION
+                   DELIMITED BY SIZE INTO WS-SECRET-URL
+               END-STRING
+
+               STRING '{"value":"'
+                      FUNCTION TRIM(KV-SECRET-VALUE(WS-SECRET-INDEX))
+                      '"}'
+                   DELIMITED BY SIZE INTO WS-SECRET-JSON
+               END-STRING
+
+               PERFORM MAKE-SECRET-CALL
+
+               IF HTTP-STATUS-CODE = 200 OR HTTP-STATUS-CODE = 201
+                   DISPLAY "  Secret set: "
+                       FUNCTION TRIM(KV-SECRET-NAME(WS-SECRET-INDEX))
+               ELSE
+                   DISPLAY "  Failed to set secret: "
+                       FUNCTION TRIM(KV-SECRET-NAME(WS-SECRET-INDEX))
+                       " Status: " HTTP-STATUS-CODE
+                   MOVE 1 TO LS-RETURN-CODE
+               END-IF
+           END-IF.
+
+       MAKE-SECRET-CALL.
+           MOVE 'PUT' TO HTTP-METHOD
+           MOVE WS-SECRET-URL TO HTTP-URL
+           MOVE 'application/json' TO CONTENT-TYPE
+           STRING 'Bearer ' ACCESS-TOKEN
+               DELIMITED BY SIZE INTO AUTHORIZATION
+           END-STRING
+           PERFORM WRITE-AUTH-HEADER-FILE
+           MOVE WS-SECRET-JSON TO HTTP-BODY
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SECRET-JSON))
+               TO CONTENT-LENGTH
+
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL WS-RETRY-DONE = 'Y'
+               CALL "C$SYSTEM" USING
+                   "curl -s -o keyvault_response.json "
+                   "-w '%{http_code}' -X " HTTP-METHOD
+                   " -H @keyvault_auth.txt -H 'Content-Type: "
+                   "application/json' -d '"
+                   HTTP-BODY
+                   "' '" HTTP-URL "' > keyvault_status.txt"
+               END-CALL
+
+               PERFORM READ-KV-STATUS
+               PERFORM EVALUATE-RETRY-STATUS
+           END-PERFORM.
+
        END PROGRAM KEYVAULT.
\ No newline at end of file
