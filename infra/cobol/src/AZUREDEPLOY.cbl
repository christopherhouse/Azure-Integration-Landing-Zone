@@ -3,20 +3,54 @@
        AUTHOR. Azure Integration Landing Zone Team.
        DATE-WRITTEN. 2024.
        
-      *> Main program for deploying Azure Integration Landing Zone resources
-      *> This program orchestrates the deployment of all required Azure resources
+      *> Main program for deploying Azure Integration Landing Zone
+      *> resources. This program orchestrates the deployment of all
+      *> required Azure resources
        
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT LOG-FILE ASSIGN TO "deployment.log"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT CHECKPOINT-FILE ASSIGN TO "deployment.checkpoint"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT COST-REPORT-FILE ASSIGN TO "cost-estimate.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO "deployment-summary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATE-FILE ASSIGN TO "deployment-state.json"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WHATIF-REPORT-FILE ASSIGN TO "whatif-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARALLEL-RESULT-FILE ASSIGN TO
+               WS-PARALLEL-RESULT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARALLEL-RESULT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  LOG-FILE.
        01  LOG-RECORD                  PIC X(120).
-       
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD           PIC X(40).
+
+       FD  COST-REPORT-FILE.
+       01  COST-REPORT-RECORD          PIC X(80).
+
+       FD  STATE-FILE.
+       01  STATE-RECORD                PIC X(120).
+
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-REPORT-RECORD       PIC X(80).
+
+       FD  WHATIF-REPORT-FILE.
+       01  WHATIF-REPORT-RECORD        PIC X(80).
+
+       FD  PARALLEL-RESULT-FILE.
+       01  PARALLEL-RESULT-RECORD      PIC X(8).
+
        WORKING-STORAGE SECTION.
        COPY AZURECONFIG.
        COPY HTTPCLIENT.
@@ -26,7 +60,41 @@
        01  WS-RETURN-CODE              PIC 9(2).
        01  WS-TIMESTAMP                PIC X(19).
        01  WS-LOG-MESSAGE              PIC X(120).
-       
+       01  WS-CURRENT-EPOCH-SECONDS    PIC 9(14).
+       01  WS-CURRENT-DATE8            PIC 9(8).
+       01  WS-CURRENT-CLOCK8           PIC 9(8).
+       01  WS-REFRESH-THRESHOLD        PIC 9(4) VALUE 300.
+       01  WS-RESOURCE-START-EPOCH     PIC 9(14).
+       01  WS-RESOURCE-ELAPSED-SECONDS PIC 9(6).
+       01  WS-ELAPSED-DISPLAY          PIC Z(5)9.
+       01  WS-EOF-FLAG                 PIC X VALUE 'N'.
+       01  WS-CKPT-STATUS              PIC XX.
+       01  WS-CKPT-KEY                 PIC X(24).
+       01  WS-CKPT-VALUE               PIC X(16).
+       01  WS-CKPT-FILENAME            PIC X(32) VALUE
+               "deployment.checkpoint".
+       01  WS-ORDER-IDX                PIC 9(2).
+
+      *> Pre-deployment cost estimate
+       01  WS-COST-LINE                PIC X(80).
+       01  WS-COST-ITEM                PIC 9(7)V99.
+       01  WS-COST-TOTAL               PIC 9(7)V99 VALUE 0.
+       01  WS-COST-STORAGE-IDX         PIC 9(2).
+       01  WS-COST-DISPLAY             PIC Z(6)9.99.
+
+      *> Production confirmation
+       01  WS-ENV-UPPER                PIC X(16).
+       01  WS-CONFIRM-RESPONSE         PIC X(8).
+       01  WS-DEPLOY-CONFIRMED         PIC X VALUE 'Y'.
+
+      *> Deployment summary report
+       01  WS-END-TIMESTAMP            PIC X(19).
+       01  WS-SUMMARY-LABEL            PIC X(32).
+       01  WS-SUMMARY-STATUS           PIC X(3).
+
+      *> Run-completion notification
+       01  WS-NOTIFY-BODY              PIC X(256).
+
       *> Resource deployment flags
        01  DEPLOYMENT-FLAGS.
            05  LOG-ANALYTICS-DEPLOYED  PIC X VALUE 'N'.
@@ -34,15 +102,89 @@
            05  KEY-VAULT-DEPLOYED      PIC X VALUE 'N'.
            05  STORAGE-DEPLOYED        PIC X VALUE 'N'.
            05  APIM-DEPLOYED           PIC X VALUE 'N'.
-       
+           05  SERVICE-BUS-DEPLOYED    PIC X VALUE 'N'.
+           05  DATA-FACTORY-DEPLOYED   PIC X VALUE 'N'.
+           05  PRIVATE-LINK-SCOPE-DEPLOYED PIC X VALUE 'N'.
+           05  DR-REPLICA-DEPLOYED     PIC X VALUE 'N'.
+
+      *> Saved primary-region values, restored after the DR replica
+      *> deployment borrows RESOURCE-GROUP-INFO/SUFFIX to target the
+      *> secondary region
+       01  WS-SAVED-RG-NAME            PIC X(64).
+       01  WS-SAVED-RG-LOCATION        PIC X(32).
+       01  WS-SAVED-SUFFIX             PIC X(16).
+
+      *> Machine-readable deployment state, rewritten after every
+      *> resource so a monitoring tool always has an up-to-date view
+      *> without waiting for the whole run to finish
+       01  WS-STATE-DATE8              PIC 9(8).
+       01  WS-STATE-CLOCK8             PIC 9(8).
+       01  WS-STATE-TIMESTAMP          PIC X(17).
+       01  WS-STATE-LABEL              PIC X(24).
+       01  WS-STATE-STATUS             PIC X(8).
+       01  WS-STATE-COMMA              PIC X(1).
+
+      *> What-if / dry-run mode: AZURE_WHATIF=Y previews the same
+      *> DEPLOY_ORDER walk DEPLOY-RESOURCES would make, without
+      *> calling a single resource module or writing a checkpoint
+       01  WS-WHATIF-MODE              PIC X VALUE 'N'.
+       01  WS-WHATIF-LABEL             PIC X(32).
+       01  WS-WHATIF-ACTION            PIC X(40).
+
+      *> Set to 'Y' only while previewing a single resource in
+      *> RUN-WHAT-IF-PREVIEW; normal DEPLOY-* calls always pass 'N'
+      *> so the resource module makes its real ARM call
+       01  WS-DRYRUN-FLAG              PIC X(1) VALUE 'N'.
+       01  WS-DRYRUN-URL               PIC X(512).
+       01  WS-DRYRUN-JSON              PIC X(8192).
+       01  WS-JSON-LEN                 PIC 9(5).
+       01  WS-CHUNK-IDX                PIC 9(5).
+
+      *> Parallel deployment mode: AZURE_PARALLEL=Y groups the default
+      *> DEPLOY_ORDER into dependency waves and backgrounds one
+      *> AZUREDEPLOYONE worker process per eligible resource within a
+      *> wave, waiting for the whole wave to finish before starting
+      *> the next one. Only available with the default DEPLOY_ORDER -
+      *> an operator-supplied order can't be safely wave-grouped, so
+      *> that case falls back to the sequential path.
+       01  WS-PARALLEL-MODE            PIC X VALUE 'N'.
+       01  WS-PARALLEL-CMD             PIC X(512).
+       01  WS-PARALLEL-CODE            PIC X(16).
+       01  WS-PARALLEL-RESOURCE-COUNT  PIC 9(2).
+       01  WS-PARALLEL-RESULT-FILENAME PIC X(40).
+       01  WS-PARALLEL-RESULT          PIC X(8).
+       01  WS-PARALLEL-RESULT-STATUS   PIC XX.
+       01  WS-DEFAULT-ORDER-IN-USE     PIC X VALUE 'N'.
+
+      *> Single-resource mode: AZURE_TARGET_RESOURCE=<code> (one of
+      *> the DEPLOY_ORDER codes, e.g. APIM) runs
+      *> DISPATCH-RESOURCE-DEPLOYMENT for that resource alone instead
+      *> of walking the whole DEPLOY_ORDER - the same dispatch logic,
+      *> checkpoint skip, and per-resource deploy flags apply, so a
+      *> policy or SKU tweak to one resource doesn't require sitting
+      *> through the full chain again.
+       01  WS-TARGET-RESOURCE          PIC X(12).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZE-DEPLOYMENT
            PERFORM AUTHENTICATE-AZURE
            
            IF WS-RETURN-CODE = 0
-               PERFORM DEPLOY-RESOURCES
-               PERFORM FINALIZE-DEPLOYMENT
+               PERFORM PRODUCE-COST-ESTIMATE
+               IF WS-WHATIF-MODE = 'Y'
+                   PERFORM RUN-WHAT-IF-PREVIEW
+                   CLOSE LOG-FILE
+               ELSE
+                   PERFORM CONFIRM-PROD-DEPLOYMENT
+                   IF WS-DEPLOY-CONFIRMED = 'Y'
+                       PERFORM DEPLOY-RESOURCES
+                       PERFORM FINALIZE-DEPLOYMENT
+                   ELSE
+                       DISPLAY "Deployment cancelled by operator"
+                       CLOSE LOG-FILE
+                   END-IF
+               END-IF
            ELSE
                PERFORM HANDLE-AUTH-ERROR
            END-IF
@@ -50,20 +192,226 @@
            STOP RUN.
        
        INITIALIZE-DEPLOYMENT.
-           DISPLAY "Azure Integration Landing Zone Deployment Starting..."
+           DISPLAY "Azure Integration Landing Zone Deployment Starting"
            ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
            MOVE 'STARTING' TO WS-DEPLOYMENT-STATUS
-           
+
+           ACCEPT WS-WHATIF-MODE FROM ENVIRONMENT 'AZURE_WHATIF'
+           INSPECT WS-WHATIF-MODE CONVERTING
+               'abcdefghijklmnopqrstuvwxyz' TO
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           IF WS-WHATIF-MODE = 'Y'
+               DISPLAY "What-if mode: no resources will be created "
+                       "or changed"
+           ELSE
+               MOVE 'N' TO WS-WHATIF-MODE
+           END-IF
+
+           ACCEPT WS-PARALLEL-MODE FROM ENVIRONMENT 'AZURE_PARALLEL'
+           INSPECT WS-PARALLEL-MODE CONVERTING
+               'abcdefghijklmnopqrstuvwxyz' TO
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           IF WS-PARALLEL-MODE = 'Y'
+               DISPLAY "Parallel mode: independent resources will be "
+                       "deployed concurrently in waves"
+           ELSE
+               MOVE 'N' TO WS-PARALLEL-MODE
+           END-IF
+
+           MOVE SPACES TO WS-TARGET-RESOURCE
+           ACCEPT WS-TARGET-RESOURCE FROM ENVIRONMENT
+               'AZURE_TARGET_RESOURCE'
+           INSPECT WS-TARGET-RESOURCE CONVERTING
+               'abcdefghijklmnopqrstuvwxyz' TO
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           IF WS-TARGET-RESOURCE NOT = SPACES
+               DISPLAY "Single-resource mode: only " WS-TARGET-RESOURCE
+                       " will be deployed"
+           END-IF
+
+           PERFORM LOAD-CHECKPOINT
+
            OPEN OUTPUT LOG-FILE
            STRING 'Deployment started at ' WS-TIMESTAMP
                DELIMITED BY SIZE INTO WS-LOG-MESSAGE
            END-STRING
            WRITE LOG-RECORD FROM WS-LOG-MESSAGE
-           
+
            CALL 'AZUREAUTH' USING BY REFERENCE AZURE-CONFIG
                                                AZURE-AUTH-TOKEN
                                                WS-RETURN-CODE.
-       
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               DISPLAY "Checkpoint file found - resuming deployment"
+               MOVE 'N' TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                   READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                       AT END MOVE 'Y' TO WS-EOF-FLAG
+                       NOT AT END PERFORM APPLY-CHECKPOINT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "No checkpoint file found - starting fresh"
+           END-IF.
+
+       APPLY-CHECKPOINT-RECORD.
+           MOVE SPACES TO WS-CKPT-KEY WS-CKPT-VALUE
+           UNSTRING CHECKPOINT-RECORD DELIMITED BY '='
+               INTO WS-CKPT-KEY WS-CKPT-VALUE
+           END-UNSTRING
+           EVALUATE WS-CKPT-KEY
+               WHEN 'LOG_ANALYTICS_DEPLOYED'
+                   MOVE WS-CKPT-VALUE(1:1) TO LOG-ANALYTICS-DEPLOYED
+               WHEN 'VNET_DEPLOYED'
+                   MOVE WS-CKPT-VALUE(1:1) TO VNET-DEPLOYED
+               WHEN 'KEY_VAULT_DEPLOYED'
+                   MOVE WS-CKPT-VALUE(1:1) TO KEY-VAULT-DEPLOYED
+               WHEN 'STORAGE_DEPLOYED'
+                   MOVE WS-CKPT-VALUE(1:1) TO STORAGE-DEPLOYED
+               WHEN 'APIM_DEPLOYED'
+                   MOVE WS-CKPT-VALUE(1:1) TO APIM-DEPLOYED
+               WHEN 'SERVICE_BUS_DEPLOYED'
+                   MOVE WS-CKPT-VALUE(1:1) TO SERVICE-BUS-DEPLOYED
+               WHEN 'DATA_FACTORY_DEPLOYED'
+                   MOVE WS-CKPT-VALUE(1:1) TO DATA-FACTORY-DEPLOYED
+               WHEN 'PRIVATE_LINK_SCOPE_DEPLOYED'
+                   MOVE WS-CKPT-VALUE(1:1)
+                       TO PRIVATE-LINK-SCOPE-DEPLOYED
+               WHEN 'DR_REPLICA_DEPLOYED'
+                   MOVE WS-CKPT-VALUE(1:1) TO DR-REPLICA-DEPLOYED
+           END-EVALUATE.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           STRING 'LOG_ANALYTICS_DEPLOYED=' LOG-ANALYTICS-DEPLOYED
+               DELIMITED BY SIZE INTO CHECKPOINT-RECORD
+           END-STRING
+           WRITE CHECKPOINT-RECORD
+           MOVE SPACES TO CHECKPOINT-RECORD
+           STRING 'VNET_DEPLOYED=' VNET-DEPLOYED
+               DELIMITED BY SIZE INTO CHECKPOINT-RECORD
+           END-STRING
+           WRITE CHECKPOINT-RECORD
+           MOVE SPACES TO CHECKPOINT-RECORD
+           STRING 'KEY_VAULT_DEPLOYED=' KEY-VAULT-DEPLOYED
+               DELIMITED BY SIZE INTO CHECKPOINT-RECORD
+           END-STRING
+           WRITE CHECKPOINT-RECORD
+           MOVE SPACES TO CHECKPOINT-RECORD
+           STRING 'STORAGE_DEPLOYED=' STORAGE-DEPLOYED
+               DELIMITED BY SIZE INTO CHECKPOINT-RECORD
+           END-STRING
+           WRITE CHECKPOINT-RECORD
+           MOVE SPACES TO CHECKPOINT-RECORD
+           STRING 'APIM_DEPLOYED=' APIM-DEPLOYED
+               DELIMITED BY SIZE INTO CHECKPOINT-RECORD
+           END-STRING
+           WRITE CHECKPOINT-RECORD
+           MOVE SPACES TO CHECKPOINT-RECORD
+           STRING 'SERVICE_BUS_DEPLOYED=' SERVICE-BUS-DEPLOYED
+               DELIMITED BY SIZE INTO CHECKPOINT-RECORD
+           END-STRING
+           WRITE CHECKPOINT-RECORD
+           MOVE SPACES TO CHECKPOINT-RECORD
+           STRING 'DATA_FACTORY_DEPLOYED=' DATA-FACTORY-DEPLOYED
+               DELIMITED BY SIZE INTO CHECKPOINT-RECORD
+           END-STRING
+           WRITE CHECKPOINT-RECORD
+           MOVE SPACES TO CHECKPOINT-RECORD
+           STRING 'PRIVATE_LINK_SCOPE_DEPLOYED='
+                  PRIVATE-LINK-SCOPE-DEPLOYED
+               DELIMITED BY SIZE INTO CHECKPOINT-RECORD
+           END-STRING
+           WRITE CHECKPOINT-RECORD
+           MOVE SPACES TO CHECKPOINT-RECORD
+           STRING 'DR_REPLICA_DEPLOYED=' DR-REPLICA-DEPLOYED
+               DELIMITED BY SIZE INTO CHECKPOINT-RECORD
+           END-STRING
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+
+           PERFORM WRITE-DEPLOYMENT-STATE-FILE.
+
+      *> Rewrite the full machine-readable state snapshot every time a
+      *> resource finishes, so something polling the file never sees
+      *> a half-run picture older than the most recent resource
+       WRITE-DEPLOYMENT-STATE-FILE.
+           ACCEPT WS-STATE-DATE8 FROM DATE YYYYMMDD
+           ACCEPT WS-STATE-CLOCK8 FROM TIME
+           STRING WS-STATE-DATE8 'T' WS-STATE-CLOCK8
+               DELIMITED BY SIZE INTO WS-STATE-TIMESTAMP
+           END-STRING
+
+           OPEN OUTPUT STATE-FILE
+           MOVE '{' TO STATE-RECORD
+           WRITE STATE-RECORD
+           STRING '  "environment": "' FUNCTION TRIM(ENV-NAME) '",'
+               DELIMITED BY SIZE INTO STATE-RECORD
+           END-STRING
+           WRITE STATE-RECORD
+           STRING '  "updatedAt": "' WS-STATE-TIMESTAMP '",'
+               DELIMITED BY SIZE INTO STATE-RECORD
+           END-STRING
+           WRITE STATE-RECORD
+           MOVE '  "resources": {' TO STATE-RECORD
+           WRITE STATE-RECORD
+
+           MOVE 'logAnalytics' TO WS-STATE-LABEL
+           MOVE LOG-ANALYTICS-DEPLOYED TO WS-STATE-STATUS
+           MOVE ',' TO WS-STATE-COMMA
+           PERFORM WRITE-STATE-RESOURCE-LINE
+           MOVE 'privateLinkScope' TO WS-STATE-LABEL
+           MOVE PRIVATE-LINK-SCOPE-DEPLOYED TO WS-STATE-STATUS
+           PERFORM WRITE-STATE-RESOURCE-LINE
+           MOVE 'virtualNetwork' TO WS-STATE-LABEL
+           MOVE VNET-DEPLOYED TO WS-STATE-STATUS
+           PERFORM WRITE-STATE-RESOURCE-LINE
+           MOVE 'keyVault' TO WS-STATE-LABEL
+           MOVE KEY-VAULT-DEPLOYED TO WS-STATE-STATUS
+           PERFORM WRITE-STATE-RESOURCE-LINE
+           MOVE 'storageAccounts' TO WS-STATE-LABEL
+           MOVE STORAGE-DEPLOYED TO WS-STATE-STATUS
+           PERFORM WRITE-STATE-RESOURCE-LINE
+           MOVE 'apiManagement' TO WS-STATE-LABEL
+           MOVE APIM-DEPLOYED TO WS-STATE-STATUS
+           PERFORM WRITE-STATE-RESOURCE-LINE
+           MOVE 'serviceBus' TO WS-STATE-LABEL
+           MOVE SERVICE-BUS-DEPLOYED TO WS-STATE-STATUS
+           PERFORM WRITE-STATE-RESOURCE-LINE
+           MOVE 'dataFactory' TO WS-STATE-LABEL
+           MOVE DATA-FACTORY-DEPLOYED TO WS-STATE-STATUS
+           PERFORM WRITE-STATE-RESOURCE-LINE
+           MOVE 'drReplica' TO WS-STATE-LABEL
+           MOVE DR-REPLICA-DEPLOYED TO WS-STATE-STATUS
+           MOVE SPACES TO WS-STATE-COMMA
+           PERFORM WRITE-STATE-RESOURCE-LINE
+
+           MOVE '  }' TO STATE-RECORD
+           WRITE STATE-RECORD
+           MOVE '}' TO STATE-RECORD
+           WRITE STATE-RECORD
+           CLOSE STATE-FILE.
+
+       WRITE-STATE-RESOURCE-LINE.
+           STRING '    "' FUNCTION TRIM(WS-STATE-LABEL) '": {'
+                  '"deployed": '
+               DELIMITED BY SIZE INTO STATE-RECORD
+           END-STRING
+           WRITE STATE-RECORD
+           IF WS-STATE-STATUS = 'Y'
+               MOVE '      true}' TO STATE-RECORD
+           ELSE
+               MOVE '      false}' TO STATE-RECORD
+           END-IF
+           STRING FUNCTION TRIM(STATE-RECORD) WS-STATE-COMMA
+               DELIMITED BY SIZE INTO STATE-RECORD
+           END-STRING
+           WRITE STATE-RECORD.
+
        AUTHENTICATE-AZURE.
            IF WS-RETURN-CODE = 0
                DISPLAY "Azure authentication successful"
@@ -72,35 +420,923 @@
                END-STRING
                WRITE LOG-RECORD FROM WS-LOG-MESSAGE
            ELSE
-               DISPLAY "Azure authentication failed"
+               DISPLAY "Azure authentication or configuration check "
+                       "failed"
                STRING 'Authentication failed with code: ' WS-RETURN-CODE
                    DELIMITED BY SIZE INTO WS-LOG-MESSAGE
                END-STRING
                WRITE LOG-RECORD FROM WS-LOG-MESSAGE
            END-IF.
-       
+
+       PRODUCE-COST-ESTIMATE.
+      *> Rough monthly cost estimate by resource SKU/tier, written
+      *> before anything is actually deployed so an operator can see
+      *> roughly what a run will cost. This is deliberately a flat
+      *> per-SKU estimate, not a usage-based one - AZURECONFIG doesn't
+      *> carry traffic/ingestion volumes, so actual Azure billing will
+      *> vary with usage.
+           MOVE 0 TO WS-COST-TOTAL
+           OPEN OUTPUT COST-REPORT-FILE
+           MOVE 'Azure Integration Landing Zone - Cost Estimate'
+               TO COST-REPORT-RECORD
+           WRITE COST-REPORT-RECORD
+           STRING 'Environment: ' ENV-NAME
+               DELIMITED BY SIZE INTO COST-REPORT-RECORD
+           END-STRING
+           WRITE COST-REPORT-RECORD
+           MOVE SPACES TO COST-REPORT-RECORD
+           WRITE COST-REPORT-RECORD
+
+      *> Log Analytics - flat base plus ingestion allowance from the
+      *> configured daily quota, at roughly $2.30/GB/month
+           IF LA-DAILY-QUOTA-GB > 0
+               COMPUTE WS-COST-ITEM =
+                   50.00 + (LA-DAILY-QUOTA-GB * 30 * 2.30)
+           ELSE
+               MOVE 150.00 TO WS-COST-ITEM
+           END-IF
+           MOVE 'Log Analytics Workspace' TO WS-COST-LINE
+           PERFORM ADD-COST-LINE-ITEM
+
+      *> Virtual Network - no charge for the network itself
+           MOVE 0 TO WS-COST-ITEM
+           MOVE 'Virtual Network' TO WS-COST-LINE
+           PERFORM ADD-COST-LINE-ITEM
+
+      *> Key Vault - flat estimate covering a modest volume of
+      *> operations and secrets
+           MOVE 5.00 TO WS-COST-ITEM
+           MOVE 'Key Vault' TO WS-COST-LINE
+           PERFORM ADD-COST-LINE-ITEM
+
+      *> Storage Accounts - per account, by SKU tier
+           PERFORM VARYING WS-COST-STORAGE-IDX FROM 1 BY 1
+                   UNTIL WS-COST-STORAGE-IDX > STORAGE-COUNT
+               EVALUATE SA-SKU-NAME(WS-COST-STORAGE-IDX)
+                   WHEN 'Standard_LRS'
+                       MOVE 20.00 TO WS-COST-ITEM
+                   WHEN 'Standard_GRS'
+                       MOVE 40.00 TO WS-COST-ITEM
+                   WHEN 'Standard_ZRS'
+                       MOVE 45.00 TO WS-COST-ITEM
+                   WHEN 'Premium_LRS'
+                       MOVE 60.00 TO WS-COST-ITEM
+                   WHEN OTHER
+                       MOVE 20.00 TO WS-COST-ITEM
+               END-EVALUATE
+               STRING 'Storage Account ' WS-COST-STORAGE-IDX
+                   DELIMITED BY SIZE INTO WS-COST-LINE
+               END-STRING
+               PERFORM ADD-COST-LINE-ITEM
+           END-PERFORM
+
+      *> Private Link Scope - a private endpoint plus the scope
+      *> resource itself, which carries no separate charge
+           IF PLS-DEPLOY-FLAG = 'Y'
+               MOVE 7.50 TO WS-COST-ITEM
+               MOVE 'Private Link Scope' TO WS-COST-LINE
+               PERFORM ADD-COST-LINE-ITEM
+           END-IF
+
+      *> API Management - by SKU tier and capacity
+           IF APIM-DEPLOY-FLAG = 'Y'
+               EVALUATE APIM-SKU-NAME
+                   WHEN 'Developer'
+                       MOVE 50.00 TO WS-COST-ITEM
+                   WHEN 'Basic'
+                       COMPUTE WS-COST-ITEM =
+                           150.00 * APIM-SKU-CAPACITY
+                   WHEN 'Standard'
+                       COMPUTE WS-COST-ITEM =
+                           700.00 * APIM-SKU-CAPACITY
+                   WHEN 'Premium'
+                       COMPUTE WS-COST-ITEM =
+                           2800.00 * APIM-SKU-CAPACITY
+                   WHEN OTHER
+                       MOVE 50.00 TO WS-COST-ITEM
+               END-EVALUATE
+               MOVE 'API Management' TO WS-COST-LINE
+               PERFORM ADD-COST-LINE-ITEM
+           END-IF
+
+      *> Service Bus - Premium is capacity-unit priced, Standard is flat
+           IF SB-DEPLOY-FLAG = 'Y'
+               IF SB-CAPACITY-UNITS > 0
+                   COMPUTE WS-COST-ITEM = 700.00 * SB-CAPACITY-UNITS
+               ELSE
+                   MOVE 10.00 TO WS-COST-ITEM
+               END-IF
+               MOVE 'Service Bus Namespace' TO WS-COST-LINE
+               PERFORM ADD-COST-LINE-ITEM
+           END-IF
+
+      *> Data Factory - small pipeline-orchestration base, plus a
+      *> per-endpoint allowance when the factory has its own VNet
+           IF DF-DEPLOY-FLAG = 'Y'
+               MOVE 1.00 TO WS-COST-ITEM
+               IF DF-MANAGED-VNET = 'Y'
+                   COMPUTE WS-COST-ITEM =
+                       WS-COST-ITEM + (DF-MANAGED-PE-COUNT * 5.00)
+               END-IF
+               MOVE 'Data Factory' TO WS-COST-LINE
+               PERFORM ADD-COST-LINE-ITEM
+           END-IF
+
+      *> DR Replica - a second Key Vault and Standard_LRS Storage
+      *> Account in the secondary region
+           IF DR-DEPLOY-FLAG = 'Y'
+               MOVE 25.00 TO WS-COST-ITEM
+               MOVE 'DR Replica (Key Vault + Storage)' TO WS-COST-LINE
+               PERFORM ADD-COST-LINE-ITEM
+           END-IF
+
+           MOVE SPACES TO COST-REPORT-RECORD
+           WRITE COST-REPORT-RECORD
+           MOVE WS-COST-TOTAL TO WS-COST-DISPLAY
+           STRING 'Estimated total: $' WS-COST-DISPLAY ' / month'
+               DELIMITED BY SIZE INTO COST-REPORT-RECORD
+           END-STRING
+           WRITE COST-REPORT-RECORD
+           CLOSE COST-REPORT-FILE
+
+           DISPLAY "Cost estimate written to cost-estimate.txt"
+           DISPLAY "Estimated total: $" WS-COST-DISPLAY " / month".
+
+       ADD-COST-LINE-ITEM.
+           ADD WS-COST-ITEM TO WS-COST-TOTAL
+           MOVE WS-COST-ITEM TO WS-COST-DISPLAY
+           STRING WS-COST-LINE ': $' WS-COST-DISPLAY
+               DELIMITED BY SIZE INTO COST-REPORT-RECORD
+           END-STRING
+           WRITE COST-REPORT-RECORD.
+
+       CONFIRM-PROD-DEPLOYMENT.
+      *> A production environment gets a typed confirmation gate, same
+      *> idea as AZUREDESTROY's teardown confirmation, so a run against
+      *> prod can't happen by accident (wrong config file, fat-fingered
+      *> parameter, etc)
+           MOVE 'Y' TO WS-DEPLOY-CONFIRMED
+           MOVE ENV-NAME TO WS-ENV-UPPER
+           INSPECT WS-ENV-UPPER CONVERTING
+               'abcdefghijklmnopqrstuvwxyz' TO
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+
+           IF WS-ENV-UPPER = 'PROD' OR WS-ENV-UPPER = 'PRODUCTION'
+               DISPLAY "This run targets a PRODUCTION environment: "
+                       ENV-NAME
+               DISPLAY "Type YES (all capitals) to proceed:"
+               ACCEPT WS-CONFIRM-RESPONSE FROM CONSOLE
+               IF WS-CONFIRM-RESPONSE NOT = 'YES'
+                   MOVE 'N' TO WS-DEPLOY-CONFIRMED
+               END-IF
+           END-IF.
+
        DEPLOY-RESOURCES.
            DISPLAY "Beginning resource deployment..."
            MOVE 'DEPLOYING' TO WS-DEPLOYMENT-STATUS
-           
-      *> Deploy resources in dependency order
-           PERFORM DEPLOY-LOG-ANALYTICS
-           PERFORM DEPLOY-VIRTUAL-NETWORK
-           PERFORM DEPLOY-KEY-VAULT
-           PERFORM DEPLOY-STORAGE-ACCOUNTS
-           
-           IF APIM-DEPLOY-FLAG = 'Y'
-               PERFORM DEPLOY-API-MANAGEMENT
+
+      *> The order resources are deployed in comes from AZURECONFIG's
+      *> DEPLOY_ORDER setting; when an operator hasn't supplied one we
+      *> fall back to the dependency order this program has always
+      *> used. A full run can take long enough for the access token
+      *> obtained in INITIALIZE-DEPLOYMENT to expire, so each stage
+      *> checks it and transparently re-authenticates ahead of itself
+      *> rather than only once at the start.
+           IF WS-TARGET-RESOURCE NOT = SPACES
+               MOVE 1 TO DEPLOY-ORDER-COUNT
+               MOVE WS-TARGET-RESOURCE TO DEPLOY-ORDER-CODE(1)
+               MOVE 1 TO WS-ORDER-IDX
+               PERFORM DISPATCH-RESOURCE-DEPLOYMENT
+           ELSE
+               IF DEPLOY-ORDER-COUNT = 0
+                   MOVE 'Y' TO WS-DEFAULT-ORDER-IN-USE
+                   PERFORM SET-DEFAULT-DEPLOY-ORDER
+               ELSE
+                   MOVE 'N' TO WS-DEFAULT-ORDER-IN-USE
+               END-IF
+
+               IF WS-PARALLEL-MODE = 'Y' AND
+                       WS-DEFAULT-ORDER-IN-USE = 'Y'
+                   PERFORM DEPLOY-RESOURCES-IN-PARALLEL
+               ELSE
+                   IF WS-PARALLEL-MODE = 'Y'
+                       DISPLAY "Custom DEPLOY_ORDER configured - "
+                               "parallel mode only supports the "
+                               "default order, falling back to "
+                               "sequential"
+                   END-IF
+                   PERFORM VARYING WS-ORDER-IDX FROM 1 BY 1
+                           UNTIL WS-ORDER-IDX > DEPLOY-ORDER-COUNT
+                       PERFORM DISPATCH-RESOURCE-DEPLOYMENT
+                   END-PERFORM
+               END-IF
            END-IF.
-       
+
+       SET-DEFAULT-DEPLOY-ORDER.
+           MOVE 9 TO DEPLOY-ORDER-COUNT
+           MOVE 'LOGANALYTICS' TO DEPLOY-ORDER-CODE(1)
+           MOVE 'PLSCOPE'      TO DEPLOY-ORDER-CODE(2)
+           MOVE 'VNET'         TO DEPLOY-ORDER-CODE(3)
+           MOVE 'KEYVAULT'     TO DEPLOY-ORDER-CODE(4)
+           MOVE 'STORAGE'      TO DEPLOY-ORDER-CODE(5)
+           MOVE 'APIM'         TO DEPLOY-ORDER-CODE(6)
+           MOVE 'SERVICEBUS'   TO DEPLOY-ORDER-CODE(7)
+           MOVE 'DATAFACTORY'  TO DEPLOY-ORDER-CODE(8)
+           MOVE 'DRREPLICA'    TO DEPLOY-ORDER-CODE(9).
+
+       DISPATCH-RESOURCE-DEPLOYMENT.
+           EVALUATE DEPLOY-ORDER-CODE(WS-ORDER-IDX)
+               WHEN 'LOGANALYTICS'
+                   IF LOG-ANALYTICS-DEPLOYED = 'Y'
+                       DISPLAY "Log Analytics Workspace already "
+                               "deployed - skipping (resumed)"
+                   ELSE
+                       PERFORM CHECK-AND-REFRESH-TOKEN
+                       PERFORM DEPLOY-LOG-ANALYTICS
+                       PERFORM SAVE-CHECKPOINT
+                   END-IF
+
+               WHEN 'PLSCOPE'
+                   IF PLS-DEPLOY-FLAG = 'Y'
+                       IF PRIVATE-LINK-SCOPE-DEPLOYED = 'Y'
+                           DISPLAY "Private Link Scope already "
+                                   "deployed - skipping (resumed)"
+                       ELSE
+                           PERFORM CHECK-AND-REFRESH-TOKEN
+                           PERFORM DEPLOY-PRIVATE-LINK-SCOPE
+                           PERFORM SAVE-CHECKPOINT
+                       END-IF
+                   END-IF
+
+               WHEN 'VNET'
+                   IF VNET-DEPLOYED = 'Y'
+                       DISPLAY "Virtual Network already deployed - "
+                               "skipping (resumed)"
+                   ELSE
+                       PERFORM CHECK-AND-REFRESH-TOKEN
+                       PERFORM DEPLOY-VIRTUAL-NETWORK
+                       PERFORM SAVE-CHECKPOINT
+                   END-IF
+
+               WHEN 'KEYVAULT'
+                   IF KEY-VAULT-DEPLOYED = 'Y'
+                       DISPLAY "Key Vault already deployed - "
+                               "skipping (resumed)"
+                   ELSE
+                       PERFORM CHECK-AND-REFRESH-TOKEN
+                       PERFORM DEPLOY-KEY-VAULT
+                       PERFORM SAVE-CHECKPOINT
+                   END-IF
+
+               WHEN 'STORAGE'
+                   IF STORAGE-DEPLOYED = 'Y'
+                       DISPLAY "Storage Accounts already deployed - "
+                               "skipping (resumed)"
+                   ELSE
+                       PERFORM CHECK-AND-REFRESH-TOKEN
+                       PERFORM DEPLOY-STORAGE-ACCOUNTS
+                       PERFORM SAVE-CHECKPOINT
+                   END-IF
+
+               WHEN 'APIM'
+                   IF APIM-DEPLOY-FLAG = 'Y'
+                       IF APIM-DEPLOYED = 'Y'
+                           DISPLAY "API Management already deployed "
+                                   "- skipping (resumed)"
+                       ELSE
+                           PERFORM CHECK-AND-REFRESH-TOKEN
+                           PERFORM DEPLOY-API-MANAGEMENT
+                           PERFORM SAVE-CHECKPOINT
+                       END-IF
+                   END-IF
+
+               WHEN 'SERVICEBUS'
+                   IF SB-DEPLOY-FLAG = 'Y'
+                       IF SERVICE-BUS-DEPLOYED = 'Y'
+                           DISPLAY "Service Bus already deployed - "
+                                   "skipping (resumed)"
+                       ELSE
+                           PERFORM CHECK-AND-REFRESH-TOKEN
+                           PERFORM DEPLOY-SERVICE-BUS
+                           PERFORM SAVE-CHECKPOINT
+                       END-IF
+                   END-IF
+
+               WHEN 'DATAFACTORY'
+                   IF DF-DEPLOY-FLAG = 'Y'
+                       IF DATA-FACTORY-DEPLOYED = 'Y'
+                           DISPLAY "Data Factory already deployed - "
+                                   "skipping (resumed)"
+                       ELSE
+                           PERFORM CHECK-AND-REFRESH-TOKEN
+                           PERFORM DEPLOY-DATA-FACTORY
+                           PERFORM SAVE-CHECKPOINT
+                       END-IF
+                   END-IF
+
+               WHEN 'DRREPLICA'
+                   IF DR-DEPLOY-FLAG = 'Y'
+                       IF DR-REPLICA-DEPLOYED = 'Y'
+                           DISPLAY "DR replica already deployed - "
+                                   "skipping (resumed)"
+                       ELSE
+                           PERFORM CHECK-AND-REFRESH-TOKEN
+                           PERFORM DEPLOY-DR-REPLICA
+                           PERFORM SAVE-CHECKPOINT
+                       END-IF
+                   END-IF
+
+               WHEN OTHER
+                   DISPLAY "Unknown DEPLOY_ORDER entry '"
+                           DEPLOY-ORDER-CODE(WS-ORDER-IDX)
+                           "', skipping"
+           END-EVALUATE.
+
+      *> Deploys the default DEPLOY_ORDER as four dependency waves
+      *> instead of one resource at a time. Resources within a wave
+      *> don't depend on each other's output, so each is handed to its
+      *> own AZUREDEPLOYONE worker process and the wave waits for all
+      *> of them before the next wave (which may depend on an earlier
+      *> wave's resources) begins.
+       DEPLOY-RESOURCES-IN-PARALLEL.
+           PERFORM RUN-PARALLEL-WAVE-ZERO
+           PERFORM RUN-PARALLEL-WAVE-ONE
+           PERFORM RUN-PARALLEL-WAVE-TWO
+           PERFORM RUN-PARALLEL-WAVE-THREE.
+
+      *> Wave 0: Log Analytics and the Virtual Network depend on
+      *> nothing else, but the Virtual Network has to exist before any
+      *> later wave builds a private endpoint against one of its
+      *> subnets - so it leads its own wave rather than racing the
+      *> resources that need it
+       RUN-PARALLEL-WAVE-ZERO.
+           MOVE SPACES TO WS-PARALLEL-CMD
+           MOVE 0 TO WS-PARALLEL-RESOURCE-COUNT
+
+           IF LOG-ANALYTICS-DEPLOYED NOT = 'Y'
+               MOVE 'LOGANALYTICS' TO WS-PARALLEL-CODE
+               PERFORM APPEND-PARALLEL-RESOURCE
+           END-IF
+           IF VNET-DEPLOYED NOT = 'Y'
+               MOVE 'VNET' TO WS-PARALLEL-CODE
+               PERFORM APPEND-PARALLEL-RESOURCE
+           END-IF
+
+           IF WS-PARALLEL-RESOURCE-COUNT > 0
+               PERFORM CHECK-AND-REFRESH-TOKEN
+               DISPLAY "Wave 0: deploying " WS-PARALLEL-RESOURCE-COUNT
+                       " resource(s) concurrently..."
+               CALL "C$SYSTEM" USING WS-PARALLEL-CMD " ; wait"
+               END-CALL
+               PERFORM COLLECT-WAVE-ZERO-RESULTS
+               PERFORM SAVE-CHECKPOINT
+           ELSE
+               DISPLAY "Wave 0: nothing to deploy - skipping"
+           END-IF.
+
+       COLLECT-WAVE-ZERO-RESULTS.
+           IF LOG-ANALYTICS-DEPLOYED NOT = 'Y'
+               MOVE "parallel-loganalytics.result"
+                   TO WS-PARALLEL-RESULT-FILENAME
+               PERFORM READ-PARALLEL-RESULT-FILE
+               IF WS-PARALLEL-RESULT(1:2) = '00'
+                   MOVE 'Y' TO LOG-ANALYTICS-DEPLOYED
+               END-IF
+           END-IF
+           IF VNET-DEPLOYED NOT = 'Y'
+               MOVE "parallel-vnet.result"
+                   TO WS-PARALLEL-RESULT-FILENAME
+               PERFORM READ-PARALLEL-RESULT-FILE
+               IF WS-PARALLEL-RESULT(1:2) = '00'
+                   MOVE 'Y' TO VNET-DEPLOYED
+               END-IF
+           END-IF.
+
+      *> Wave 1: Key Vault, Storage and Service Bus each build a
+      *> private endpoint against the Virtual Network's subnets, so
+      *> they wait for wave zero to finish but not for one another
+       RUN-PARALLEL-WAVE-ONE.
+           MOVE SPACES TO WS-PARALLEL-CMD
+           MOVE 0 TO WS-PARALLEL-RESOURCE-COUNT
+
+           IF KEY-VAULT-DEPLOYED NOT = 'Y'
+               MOVE 'KEYVAULT' TO WS-PARALLEL-CODE
+               PERFORM APPEND-PARALLEL-RESOURCE
+           END-IF
+           IF STORAGE-DEPLOYED NOT = 'Y'
+               MOVE 'STORAGE' TO WS-PARALLEL-CODE
+               PERFORM APPEND-PARALLEL-RESOURCE
+           END-IF
+           IF SB-DEPLOY-FLAG = 'Y' AND SERVICE-BUS-DEPLOYED NOT = 'Y'
+               MOVE 'SERVICEBUS' TO WS-PARALLEL-CODE
+               PERFORM APPEND-PARALLEL-RESOURCE
+           END-IF
+
+           IF WS-PARALLEL-RESOURCE-COUNT > 0
+               PERFORM CHECK-AND-REFRESH-TOKEN
+               DISPLAY "Wave 1: deploying " WS-PARALLEL-RESOURCE-COUNT
+                       " resource(s) concurrently..."
+               CALL "C$SYSTEM" USING WS-PARALLEL-CMD " ; wait"
+               END-CALL
+               PERFORM COLLECT-WAVE-ONE-RESULTS
+               PERFORM SAVE-CHECKPOINT
+           ELSE
+               DISPLAY "Wave 1: nothing to deploy - skipping"
+           END-IF.
+
+       COLLECT-WAVE-ONE-RESULTS.
+           IF KEY-VAULT-DEPLOYED NOT = 'Y'
+               MOVE "parallel-keyvault.result"
+                   TO WS-PARALLEL-RESULT-FILENAME
+               PERFORM READ-PARALLEL-RESULT-FILE
+               IF WS-PARALLEL-RESULT(1:2) = '00'
+                   MOVE 'Y' TO KEY-VAULT-DEPLOYED
+               END-IF
+           END-IF
+           IF STORAGE-DEPLOYED NOT = 'Y'
+               MOVE "parallel-storage.result"
+                   TO WS-PARALLEL-RESULT-FILENAME
+               PERFORM READ-PARALLEL-RESULT-FILE
+               IF WS-PARALLEL-RESULT(1:2) = '00'
+                   MOVE 'Y' TO STORAGE-DEPLOYED
+               END-IF
+           END-IF
+           IF SB-DEPLOY-FLAG = 'Y' AND SERVICE-BUS-DEPLOYED NOT = 'Y'
+               MOVE "parallel-servicebus.result"
+                   TO WS-PARALLEL-RESULT-FILENAME
+               PERFORM READ-PARALLEL-RESULT-FILE
+               IF WS-PARALLEL-RESULT(1:2) = '00'
+                   MOVE 'Y' TO SERVICE-BUS-DEPLOYED
+               END-IF
+           END-IF.
+
+      *> Wave 2: Private Link Scope, API Management and Data Factory
+      *> commonly reference wave one's network and vault, so they wait
+      *> for wave one to finish but not for one another
+       RUN-PARALLEL-WAVE-TWO.
+           MOVE SPACES TO WS-PARALLEL-CMD
+           MOVE 0 TO WS-PARALLEL-RESOURCE-COUNT
+
+           IF PLS-DEPLOY-FLAG = 'Y'
+                   AND PRIVATE-LINK-SCOPE-DEPLOYED NOT = 'Y'
+               MOVE 'PLSCOPE' TO WS-PARALLEL-CODE
+               PERFORM APPEND-PARALLEL-RESOURCE
+           END-IF
+           IF APIM-DEPLOY-FLAG = 'Y' AND APIM-DEPLOYED NOT = 'Y'
+               MOVE 'APIM' TO WS-PARALLEL-CODE
+               PERFORM APPEND-PARALLEL-RESOURCE
+           END-IF
+           IF DF-DEPLOY-FLAG = 'Y' AND DATA-FACTORY-DEPLOYED NOT = 'Y'
+               MOVE 'DATAFACTORY' TO WS-PARALLEL-CODE
+               PERFORM APPEND-PARALLEL-RESOURCE
+           END-IF
+
+           IF WS-PARALLEL-RESOURCE-COUNT > 0
+               PERFORM CHECK-AND-REFRESH-TOKEN
+               DISPLAY "Wave 2: deploying " WS-PARALLEL-RESOURCE-COUNT
+                       " resource(s) concurrently..."
+               CALL "C$SYSTEM" USING WS-PARALLEL-CMD " ; wait"
+               END-CALL
+               PERFORM COLLECT-WAVE-TWO-RESULTS
+               PERFORM SAVE-CHECKPOINT
+           ELSE
+               DISPLAY "Wave 2: nothing to deploy - skipping"
+           END-IF.
+
+       COLLECT-WAVE-TWO-RESULTS.
+           IF PLS-DEPLOY-FLAG = 'Y'
+                   AND PRIVATE-LINK-SCOPE-DEPLOYED NOT = 'Y'
+               MOVE "parallel-plscope.result"
+                   TO WS-PARALLEL-RESULT-FILENAME
+               PERFORM READ-PARALLEL-RESULT-FILE
+               IF WS-PARALLEL-RESULT(1:2) = '00'
+                   MOVE 'Y' TO PRIVATE-LINK-SCOPE-DEPLOYED
+               END-IF
+           END-IF
+           IF APIM-DEPLOY-FLAG = 'Y' AND APIM-DEPLOYED NOT = 'Y'
+               MOVE "parallel-apim.result"
+                   TO WS-PARALLEL-RESULT-FILENAME
+               PERFORM READ-PARALLEL-RESULT-FILE
+               IF WS-PARALLEL-RESULT(1:2) = '00'
+                   MOVE 'Y' TO APIM-DEPLOYED
+               END-IF
+           END-IF
+           IF DF-DEPLOY-FLAG = 'Y' AND DATA-FACTORY-DEPLOYED NOT = 'Y'
+               MOVE "parallel-datafactory.result"
+                   TO WS-PARALLEL-RESULT-FILENAME
+               PERFORM READ-PARALLEL-RESULT-FILE
+               IF WS-PARALLEL-RESULT(1:2) = '00'
+                   MOVE 'Y' TO DATA-FACTORY-DEPLOYED
+               END-IF
+           END-IF.
+
+      *> Wave 3: the DR replica is deployed last, once every primary
+      *> region resource it could be compared against is in place
+       RUN-PARALLEL-WAVE-THREE.
+           MOVE SPACES TO WS-PARALLEL-CMD
+           MOVE 0 TO WS-PARALLEL-RESOURCE-COUNT
+
+           IF DR-DEPLOY-FLAG = 'Y' AND DR-REPLICA-DEPLOYED NOT = 'Y'
+               MOVE 'DRREPLICA' TO WS-PARALLEL-CODE
+               PERFORM APPEND-PARALLEL-RESOURCE
+           END-IF
+
+           IF WS-PARALLEL-RESOURCE-COUNT > 0
+               PERFORM CHECK-AND-REFRESH-TOKEN
+               DISPLAY "Wave 3: deploying " WS-PARALLEL-RESOURCE-COUNT
+                       " resource(s) concurrently..."
+               CALL "C$SYSTEM" USING WS-PARALLEL-CMD " ; wait"
+               END-CALL
+               PERFORM COLLECT-WAVE-THREE-RESULTS
+               PERFORM SAVE-CHECKPOINT
+           ELSE
+               DISPLAY "Wave 3: nothing to deploy - skipping"
+           END-IF.
+
+       COLLECT-WAVE-THREE-RESULTS.
+           IF DR-DEPLOY-FLAG = 'Y' AND DR-REPLICA-DEPLOYED NOT = 'Y'
+               MOVE "parallel-drreplica.result"
+                   TO WS-PARALLEL-RESULT-FILENAME
+               PERFORM READ-PARALLEL-RESULT-FILE
+               IF WS-PARALLEL-RESULT(1:2) = '00'
+                   MOVE 'Y' TO DR-REPLICA-DEPLOYED
+               END-IF
+           END-IF.
+
+      *> Appends one more backgrounded worker invocation to the
+      *> in-progress wave command line being built up in
+      *> WS-PARALLEL-CMD, separating it from any prior entry with a
+      *> shell "&" so every worker in the wave starts at once
+       APPEND-PARALLEL-RESOURCE.
+           IF WS-PARALLEL-RESOURCE-COUNT > 0
+               STRING FUNCTION TRIM(WS-PARALLEL-CMD)
+                      ' & AZURE_DEPLOY_RESOURCE='
+                      FUNCTION TRIM(WS-PARALLEL-CODE)
+                      ' ./AZUREDEPLOYONE'
+                   DELIMITED BY SIZE INTO WS-PARALLEL-CMD
+               END-STRING
+           ELSE
+               STRING 'AZURE_DEPLOY_RESOURCE='
+                      FUNCTION TRIM(WS-PARALLEL-CODE)
+                      ' ./AZUREDEPLOYONE'
+                   DELIMITED BY SIZE INTO WS-PARALLEL-CMD
+               END-STRING
+           END-IF
+           ADD 1 TO WS-PARALLEL-RESOURCE-COUNT.
+
+      *> Reads back one worker's outcome marker file (written by
+      *> AZUREDEPLOYONE) into WS-PARALLEL-RESULT and removes it; a
+      *> missing file counts as a failure rather than stalling the run
+       READ-PARALLEL-RESULT-FILE.
+           MOVE SPACES TO WS-PARALLEL-RESULT
+           OPEN INPUT PARALLEL-RESULT-FILE
+           IF WS-PARALLEL-RESULT-STATUS = '00'
+               READ PARALLEL-RESULT-FILE
+                   AT END MOVE '99' TO WS-PARALLEL-RESULT
+                   NOT AT END MOVE PARALLEL-RESULT-RECORD
+                       TO WS-PARALLEL-RESULT
+               END-READ
+               CLOSE PARALLEL-RESULT-FILE
+               CALL "CBL_DELETE_FILE" USING WS-PARALLEL-RESULT-FILENAME
+           ELSE
+               DISPLAY "  Warning: no result file for "
+                       WS-PARALLEL-RESULT-FILENAME
+                       " - treating as failed"
+               MOVE '99' TO WS-PARALLEL-RESULT
+           END-IF.
+
+      *> Walks the same DEPLOY_ORDER list DEPLOY-RESOURCES would, but
+      *> only reports what each stage would do - no resource module is
+      *> called, no checkpoint is written, and Azure is never touched
+       RUN-WHAT-IF-PREVIEW.
+           DISPLAY "Running what-if preview..."
+
+           IF DEPLOY-ORDER-COUNT = 0
+               PERFORM SET-DEFAULT-DEPLOY-ORDER
+           END-IF
+
+           OPEN OUTPUT WHATIF-REPORT-FILE
+           MOVE 'Azure Integration Landing Zone - What-If Preview'
+               TO WHATIF-REPORT-RECORD
+           WRITE WHATIF-REPORT-RECORD
+           STRING 'Environment: ' ENV-NAME
+               DELIMITED BY SIZE INTO WHATIF-REPORT-RECORD
+           END-STRING
+           WRITE WHATIF-REPORT-RECORD
+           MOVE SPACES TO WHATIF-REPORT-RECORD
+           WRITE WHATIF-REPORT-RECORD
+
+           PERFORM VARYING WS-ORDER-IDX FROM 1 BY 1
+                   UNTIL WS-ORDER-IDX > DEPLOY-ORDER-COUNT
+               PERFORM WHAT-IF-DISPATCH
+           END-PERFORM
+
+           CLOSE WHATIF-REPORT-FILE
+           DISPLAY "What-if preview written to whatif-report.txt".
+
+      *> For every resource that "would create", the corresponding
+      *> module is actually called with WS-DRYRUN-FLAG set to 'Y' so
+      *> that the real GENERATE-*-NAME/PREPARE-*-JSON-PAYLOAD logic
+      *> runs and the resulting URL and JSON body can be shown in the
+      *> report - the module stops short of calling the ARM API
+       WHAT-IF-DISPATCH.
+           EVALUATE DEPLOY-ORDER-CODE(WS-ORDER-IDX)
+               WHEN 'LOGANALYTICS'
+                   MOVE 'Log Analytics Workspace' TO WS-WHATIF-LABEL
+                   IF LOG-ANALYTICS-DEPLOYED = 'Y'
+                       MOVE 'skip - already deployed'
+                           TO WS-WHATIF-ACTION
+                   ELSE
+                       MOVE 'would create' TO WS-WHATIF-ACTION
+                       MOVE 'Y' TO WS-DRYRUN-FLAG
+                       CALL 'LOGANALYTICS' USING BY REFERENCE
+                                                 AZURE-CONFIG
+                                                 AZURE-AUTH-TOKEN
+                                                 WS-RETURN-CODE
+                                                 WS-DRYRUN-FLAG
+                                                 WS-DRYRUN-URL
+                                                 WS-DRYRUN-JSON
+                   END-IF
+                   PERFORM WRITE-WHATIF-LINE
+
+               WHEN 'PLSCOPE'
+                   MOVE 'Private Link Scope' TO WS-WHATIF-LABEL
+                   IF PLS-DEPLOY-FLAG NOT = 'Y'
+                       MOVE 'skip - disabled' TO WS-WHATIF-ACTION
+                   ELSE
+                       IF PRIVATE-LINK-SCOPE-DEPLOYED = 'Y'
+                           MOVE 'skip - already deployed'
+                               TO WS-WHATIF-ACTION
+                       ELSE
+                           MOVE 'would create' TO WS-WHATIF-ACTION
+                           MOVE 'Y' TO WS-DRYRUN-FLAG
+                           CALL 'PRIVATELINK' USING BY REFERENCE
+                                                 AZURE-CONFIG
+                                                 AZURE-AUTH-TOKEN
+                                                 WS-RETURN-CODE
+                                                 WS-DRYRUN-FLAG
+                                                 WS-DRYRUN-URL
+                                                 WS-DRYRUN-JSON
+                       END-IF
+                   END-IF
+                   PERFORM WRITE-WHATIF-LINE
+
+               WHEN 'VNET'
+                   MOVE 'Virtual Network' TO WS-WHATIF-LABEL
+                   IF VNET-DEPLOYED = 'Y'
+                       MOVE 'skip - already deployed'
+                           TO WS-WHATIF-ACTION
+                   ELSE
+                       MOVE 'would create' TO WS-WHATIF-ACTION
+                       MOVE 'Y' TO WS-DRYRUN-FLAG
+                       CALL 'VIRTUALNET' USING BY REFERENCE
+                                                 AZURE-CONFIG
+                                                 AZURE-AUTH-TOKEN
+                                                 WS-RETURN-CODE
+                                                 WS-DRYRUN-FLAG
+                                                 WS-DRYRUN-URL
+                                                 WS-DRYRUN-JSON
+                   END-IF
+                   PERFORM WRITE-WHATIF-LINE
+
+               WHEN 'KEYVAULT'
+                   MOVE 'Key Vault' TO WS-WHATIF-LABEL
+                   IF KEY-VAULT-DEPLOYED = 'Y'
+                       MOVE 'skip - already deployed'
+                           TO WS-WHATIF-ACTION
+                   ELSE
+                       MOVE 'would create' TO WS-WHATIF-ACTION
+                       MOVE 'Y' TO WS-DRYRUN-FLAG
+                       CALL 'KEYVAULT' USING BY REFERENCE
+                                                 AZURE-CONFIG
+                                                 AZURE-AUTH-TOKEN
+                                                 WS-RETURN-CODE
+                                                 WS-DRYRUN-FLAG
+                                                 WS-DRYRUN-URL
+                                                 WS-DRYRUN-JSON
+                   END-IF
+                   PERFORM WRITE-WHATIF-LINE
+
+               WHEN 'STORAGE'
+                   MOVE 'Storage Accounts' TO WS-WHATIF-LABEL
+                   IF STORAGE-DEPLOYED = 'Y'
+                       MOVE 'skip - already deployed'
+                           TO WS-WHATIF-ACTION
+                   ELSE
+                       MOVE 'would create' TO WS-WHATIF-ACTION
+                       MOVE 'Y' TO WS-DRYRUN-FLAG
+                       CALL 'STORAGE' USING BY REFERENCE
+                                                 AZURE-CONFIG
+                                                 AZURE-AUTH-TOKEN
+                                                 WS-RETURN-CODE
+                                                 WS-DRYRUN-FLAG
+                                                 WS-DRYRUN-URL
+                                                 WS-DRYRUN-JSON
+                   END-IF
+                   PERFORM WRITE-WHATIF-LINE
+
+               WHEN 'APIM'
+                   MOVE 'API Management' TO WS-WHATIF-LABEL
+                   IF APIM-DEPLOY-FLAG NOT = 'Y'
+                       MOVE 'skip - disabled' TO WS-WHATIF-ACTION
+                   ELSE
+                       IF APIM-DEPLOYED = 'Y'
+                           MOVE 'skip - already deployed'
+                               TO WS-WHATIF-ACTION
+                       ELSE
+                           MOVE 'would create' TO WS-WHATIF-ACTION
+                           MOVE 'Y' TO WS-DRYRUN-FLAG
+                           CALL 'APIMGMT' USING BY REFERENCE
+                                                 AZURE-CONFIG
+                                                 AZURE-AUTH-TOKEN
+                                                 WS-RETURN-CODE
+                                                 WS-DRYRUN-FLAG
+                                                 WS-DRYRUN-URL
+                                                 WS-DRYRUN-JSON
+                       END-IF
+                   END-IF
+                   PERFORM WRITE-WHATIF-LINE
+
+               WHEN 'SERVICEBUS'
+                   MOVE 'Service Bus' TO WS-WHATIF-LABEL
+                   IF SB-DEPLOY-FLAG NOT = 'Y'
+                       MOVE 'skip - disabled' TO WS-WHATIF-ACTION
+                   ELSE
+                       IF SERVICE-BUS-DEPLOYED = 'Y'
+                           MOVE 'skip - already deployed'
+                               TO WS-WHATIF-ACTION
+                       ELSE
+                           MOVE 'would create' TO WS-WHATIF-ACTION
+                           MOVE 'Y' TO WS-DRYRUN-FLAG
+                           CALL 'SERVICEBUS' USING BY REFERENCE
+                                                 AZURE-CONFIG
+                                                 AZURE-AUTH-TOKEN
+                                                 WS-RETURN-CODE
+                                                 WS-DRYRUN-FLAG
+                                                 WS-DRYRUN-URL
+                                                 WS-DRYRUN-JSON
+                       END-IF
+                   END-IF
+                   PERFORM WRITE-WHATIF-LINE
+
+               WHEN 'DATAFACTORY'
+                   MOVE 'Data Factory' TO WS-WHATIF-LABEL
+                   IF DF-DEPLOY-FLAG NOT = 'Y'
+                       MOVE 'skip - disabled' TO WS-WHATIF-ACTION
+                   ELSE
+                       IF DATA-FACTORY-DEPLOYED = 'Y'
+                           MOVE 'skip - already deployed'
+                               TO WS-WHATIF-ACTION
+                       ELSE
+                           MOVE 'would create' TO WS-WHATIF-ACTION
+                           MOVE 'Y' TO WS-DRYRUN-FLAG
+                           CALL 'DATAFACTORY' USING BY REFERENCE
+                                                 AZURE-CONFIG
+                                                 AZURE-AUTH-TOKEN
+                                                 WS-RETURN-CODE
+                                                 WS-DRYRUN-FLAG
+                                                 WS-DRYRUN-URL
+                                                 WS-DRYRUN-JSON
+                       END-IF
+                   END-IF
+                   PERFORM WRITE-WHATIF-LINE
+
+               WHEN 'DRREPLICA'
+                   MOVE 'DR Replica' TO WS-WHATIF-LABEL
+                   IF DR-DEPLOY-FLAG NOT = 'Y'
+                       MOVE 'skip - disabled' TO WS-WHATIF-ACTION
+                   ELSE
+                       IF DR-REPLICA-DEPLOYED = 'Y'
+                           MOVE 'skip - already deployed'
+                               TO WS-WHATIF-ACTION
+                       ELSE
+                           MOVE 'would create' TO WS-WHATIF-ACTION
+                       END-IF
+                   END-IF
+                   PERFORM WRITE-WHATIF-LINE
+
+               WHEN OTHER
+                   MOVE DEPLOY-ORDER-CODE(WS-ORDER-IDX)
+                       TO WS-WHATIF-LABEL
+                   MOVE 'skip - unrecognized entry'
+                       TO WS-WHATIF-ACTION
+                   PERFORM WRITE-WHATIF-LINE
+           END-EVALUATE.
+
+       WRITE-WHATIF-LINE.
+           DISPLAY "  [what-if] " WS-WHATIF-LABEL ": " WS-WHATIF-ACTION
+           STRING '  ' WS-WHATIF-LABEL ': ' WS-WHATIF-ACTION
+               DELIMITED BY SIZE INTO WHATIF-REPORT-RECORD
+           END-STRING
+           WRITE WHATIF-REPORT-RECORD
+           IF WS-DRYRUN-FLAG = 'Y'
+               PERFORM WRITE-WHATIF-DETAIL
+           END-IF.
+
+      *> Shows the ARM request that RUN-WHAT-IF-PREVIEW's dry-run
+      *> CALL to the resource module built - the URL on one line, the
+      *> JSON body wrapped across as many 64-byte chunks as it takes
+       WRITE-WHATIF-DETAIL.
+           IF WS-DRYRUN-URL NOT = SPACES
+               STRING '    url: ' FUNCTION TRIM(WS-DRYRUN-URL)
+                   DELIMITED BY SIZE INTO WHATIF-REPORT-RECORD
+               END-STRING
+               WRITE WHATIF-REPORT-RECORD
+           END-IF
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DRYRUN-JSON))
+               TO WS-JSON-LEN
+           IF WS-JSON-LEN > 0
+               PERFORM VARYING WS-CHUNK-IDX FROM 1 BY 64
+                       UNTIL WS-CHUNK-IDX > WS-JSON-LEN
+                   MOVE SPACES TO WHATIF-REPORT-RECORD
+                   STRING '    ' WS-DRYRUN-JSON(WS-CHUNK-IDX:64)
+                       DELIMITED BY SIZE INTO WHATIF-REPORT-RECORD
+                   END-STRING
+                   WRITE WHATIF-REPORT-RECORD
+               END-PERFORM
+           END-IF
+
+           MOVE SPACES TO WHATIF-REPORT-RECORD
+           WRITE WHATIF-REPORT-RECORD
+           MOVE SPACES TO WS-DRYRUN-URL
+           MOVE SPACES TO WS-DRYRUN-JSON
+           MOVE 'N' TO WS-DRYRUN-FLAG.
+
+       CHECK-AND-REFRESH-TOKEN.
+           PERFORM COMPUTE-CURRENT-EPOCH-SECONDS
+           IF WS-CURRENT-EPOCH-SECONDS + WS-REFRESH-THRESHOLD
+                   > TOKEN-EXPIRY-TIME
+               DISPLAY "Access token nearing expiry, refreshing..."
+               CALL 'AZUREAUTH' USING BY REFERENCE AZURE-CONFIG
+                                                   AZURE-AUTH-TOKEN
+                                                   WS-RETURN-CODE
+
+      *> AZUREAUTH re-parses the .conf file from scratch and overwrites
+      *> all of AZURE-CONFIG, including DEPLOY-ORDER-COUNT/LIST - which
+      *> the conf file never carries when the default order is in use,
+      *> so a mid-run refresh would otherwise reset the count to zero
+      *> and stop the dispatch loop after this resource. Restore the
+      *> default order here the same way DEPLOY-RESOURCES built it.
+               IF WS-DEFAULT-ORDER-IN-USE = 'Y'
+                   PERFORM SET-DEFAULT-DEPLOY-ORDER
+               END-IF
+
+               IF WS-RETURN-CODE = 0
+                   DISPLAY "Token refreshed successfully"
+                   STRING 'Access token refreshed'
+                       DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+                   END-STRING
+                   WRITE LOG-RECORD FROM WS-LOG-MESSAGE
+               ELSE
+                   DISPLAY "Token refresh failed, deployment may fail"
+                   STRING 'Access token refresh failed'
+                       DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+                   END-STRING
+                   WRITE LOG-RECORD FROM WS-LOG-MESSAGE
+               END-IF
+           END-IF.
+
+       COMPUTE-CURRENT-EPOCH-SECONDS.
+           ACCEPT WS-CURRENT-DATE8 FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-CLOCK8 FROM TIME
+           COMPUTE WS-CURRENT-EPOCH-SECONDS =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE8) * 86400
+               + FUNCTION NUMVAL(WS-CURRENT-CLOCK8(1:2)) * 3600
+               + FUNCTION NUMVAL(WS-CURRENT-CLOCK8(3:2)) * 60
+               + FUNCTION NUMVAL(WS-CURRENT-CLOCK8(5:2)).
+
+      *> Captures how long the just-finished DEPLOY-* paragraph took,
+      *> using the epoch seconds already stamped into
+      *> WS-RESOURCE-START-EPOCH at the start of that paragraph, and
+      *> records it to deployment.log alongside the success/failure
+      *> line so a slow run can be traced to the resource that dragged.
+       WRITE-ELAPSED-TIME-LOG.
+           PERFORM COMPUTE-CURRENT-EPOCH-SECONDS
+           COMPUTE WS-RESOURCE-ELAPSED-SECONDS =
+               WS-CURRENT-EPOCH-SECONDS - WS-RESOURCE-START-EPOCH
+           MOVE WS-RESOURCE-ELAPSED-SECONDS TO WS-ELAPSED-DISPLAY
+           STRING WS-CURRENT-RESOURCE
+                  ' elapsed time: '
+                  FUNCTION TRIM(WS-ELAPSED-DISPLAY)
+                  ' seconds'
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           END-STRING
+           WRITE LOG-RECORD FROM WS-LOG-MESSAGE.
+
        DEPLOY-LOG-ANALYTICS.
            MOVE 'Log Analytics Workspace' TO WS-CURRENT-RESOURCE
            DISPLAY "Deploying " WS-CURRENT-RESOURCE "..."
-           
+           PERFORM COMPUTE-CURRENT-EPOCH-SECONDS
+           MOVE WS-CURRENT-EPOCH-SECONDS TO WS-RESOURCE-START-EPOCH
+
            CALL 'LOGANALYTICS' USING BY REFERENCE AZURE-CONFIG
                                                   AZURE-AUTH-TOKEN
                                                   WS-RETURN-CODE
-           
+                                                  WS-DRYRUN-FLAG
+                                                  WS-DRYRUN-URL
+                                                  WS-DRYRUN-JSON
+
            IF WS-RETURN-CODE = 0
                MOVE 'Y' TO LOG-ANALYTICS-DEPLOYED
                STRING 'Successfully deployed ' WS-CURRENT-RESOURCE
@@ -114,15 +1350,50 @@
                END-STRING
                WRITE LOG-RECORD FROM WS-LOG-MESSAGE
                DISPLAY WS-CURRENT-RESOURCE " deployment failed"
-           END-IF.
-       
+           END-IF
+           PERFORM WRITE-ELAPSED-TIME-LOG.
+
+       DEPLOY-PRIVATE-LINK-SCOPE.
+           MOVE 'Private Link Scope' TO WS-CURRENT-RESOURCE
+           DISPLAY "Deploying " WS-CURRENT-RESOURCE "..."
+           PERFORM COMPUTE-CURRENT-EPOCH-SECONDS
+           MOVE WS-CURRENT-EPOCH-SECONDS TO WS-RESOURCE-START-EPOCH
+
+           CALL 'PRIVATELINK' USING BY REFERENCE AZURE-CONFIG
+                                                 AZURE-AUTH-TOKEN
+                                                 WS-RETURN-CODE
+                                                 WS-DRYRUN-FLAG
+                                                 WS-DRYRUN-URL
+                                                 WS-DRYRUN-JSON
+
+           IF WS-RETURN-CODE = 0
+               MOVE 'Y' TO PRIVATE-LINK-SCOPE-DEPLOYED
+               STRING 'Successfully deployed ' WS-CURRENT-RESOURCE
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               END-STRING
+               WRITE LOG-RECORD FROM WS-LOG-MESSAGE
+               DISPLAY WS-CURRENT-RESOURCE " deployment successful"
+           ELSE
+               STRING 'Failed to deploy ' WS-CURRENT-RESOURCE
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               END-STRING
+               WRITE LOG-RECORD FROM WS-LOG-MESSAGE
+               DISPLAY WS-CURRENT-RESOURCE " deployment failed"
+           END-IF
+           PERFORM WRITE-ELAPSED-TIME-LOG.
+
        DEPLOY-VIRTUAL-NETWORK.
            MOVE 'Virtual Network' TO WS-CURRENT-RESOURCE
            DISPLAY "Deploying " WS-CURRENT-RESOURCE "..."
+           PERFORM COMPUTE-CURRENT-EPOCH-SECONDS
+           MOVE WS-CURRENT-EPOCH-SECONDS TO WS-RESOURCE-START-EPOCH
            
            CALL 'VIRTUALNET' USING BY REFERENCE AZURE-CONFIG
                                                AZURE-AUTH-TOKEN
                                                WS-RETURN-CODE
+                                               WS-DRYRUN-FLAG
+                                               WS-DRYRUN-URL
+                                               WS-DRYRUN-JSON
            
            IF WS-RETURN-CODE = 0
                MOVE 'Y' TO VNET-DEPLOYED
@@ -137,15 +1408,21 @@
                END-STRING
                WRITE LOG-RECORD FROM WS-LOG-MESSAGE
                DISPLAY WS-CURRENT-RESOURCE " deployment failed"
-           END-IF.
-       
+           END-IF
+           PERFORM WRITE-ELAPSED-TIME-LOG.
+
        DEPLOY-KEY-VAULT.
            MOVE 'Key Vault' TO WS-CURRENT-RESOURCE
            DISPLAY "Deploying " WS-CURRENT-RESOURCE "..."
+           PERFORM COMPUTE-CURRENT-EPOCH-SECONDS
+           MOVE WS-CURRENT-EPOCH-SECONDS TO WS-RESOURCE-START-EPOCH
            
            CALL 'KEYVAULT' USING BY REFERENCE AZURE-CONFIG
                                              AZURE-AUTH-TOKEN
                                              WS-RETURN-CODE
+                                             WS-DRYRUN-FLAG
+                                             WS-DRYRUN-URL
+                                             WS-DRYRUN-JSON
            
            IF WS-RETURN-CODE = 0
                MOVE 'Y' TO KEY-VAULT-DEPLOYED
@@ -160,15 +1437,21 @@
                END-STRING
                WRITE LOG-RECORD FROM WS-LOG-MESSAGE
                DISPLAY WS-CURRENT-RESOURCE " deployment failed"
-           END-IF.
-       
+           END-IF
+           PERFORM WRITE-ELAPSED-TIME-LOG.
+
        DEPLOY-STORAGE-ACCOUNTS.
            MOVE 'Storage Accounts' TO WS-CURRENT-RESOURCE
            DISPLAY "Deploying " WS-CURRENT-RESOURCE "..."
+           PERFORM COMPUTE-CURRENT-EPOCH-SECONDS
+           MOVE WS-CURRENT-EPOCH-SECONDS TO WS-RESOURCE-START-EPOCH
            
            CALL 'STORAGE' USING BY REFERENCE AZURE-CONFIG
                                             AZURE-AUTH-TOKEN
                                             WS-RETURN-CODE
+                                            WS-DRYRUN-FLAG
+                                            WS-DRYRUN-URL
+                                            WS-DRYRUN-JSON
            
            IF WS-RETURN-CODE = 0
                MOVE 'Y' TO STORAGE-DEPLOYED
@@ -183,15 +1466,21 @@
                END-STRING
                WRITE LOG-RECORD FROM WS-LOG-MESSAGE
                DISPLAY WS-CURRENT-RESOURCE " deployment failed"
-           END-IF.
-       
+           END-IF
+           PERFORM WRITE-ELAPSED-TIME-LOG.
+
        DEPLOY-API-MANAGEMENT.
            MOVE 'API Management' TO WS-CURRENT-RESOURCE
            DISPLAY "Deploying " WS-CURRENT-RESOURCE "..."
+           PERFORM COMPUTE-CURRENT-EPOCH-SECONDS
+           MOVE WS-CURRENT-EPOCH-SECONDS TO WS-RESOURCE-START-EPOCH
            
            CALL 'APIMGMT' USING BY REFERENCE AZURE-CONFIG
                                             AZURE-AUTH-TOKEN
                                             WS-RETURN-CODE
+                                            WS-DRYRUN-FLAG
+                                            WS-DRYRUN-URL
+                                            WS-DRYRUN-JSON
            
            IF WS-RETURN-CODE = 0
                MOVE 'Y' TO APIM-DEPLOYED
@@ -206,35 +1495,260 @@
                END-STRING
                WRITE LOG-RECORD FROM WS-LOG-MESSAGE
                DISPLAY WS-CURRENT-RESOURCE " deployment failed"
-           END-IF.
-       
+           END-IF
+           PERFORM WRITE-ELAPSED-TIME-LOG.
+
+       DEPLOY-SERVICE-BUS.
+           MOVE 'Service Bus' TO WS-CURRENT-RESOURCE
+           DISPLAY "Deploying " WS-CURRENT-RESOURCE "..."
+           PERFORM COMPUTE-CURRENT-EPOCH-SECONDS
+           MOVE WS-CURRENT-EPOCH-SECONDS TO WS-RESOURCE-START-EPOCH
+
+           CALL 'SERVICEBUS' USING BY REFERENCE AZURE-CONFIG
+                                                AZURE-AUTH-TOKEN
+                                                WS-RETURN-CODE
+                                                WS-DRYRUN-FLAG
+                                                WS-DRYRUN-URL
+                                                WS-DRYRUN-JSON
+
+           IF WS-RETURN-CODE = 0
+               MOVE 'Y' TO SERVICE-BUS-DEPLOYED
+               STRING 'Successfully deployed ' WS-CURRENT-RESOURCE
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               END-STRING
+               WRITE LOG-RECORD FROM WS-LOG-MESSAGE
+               DISPLAY WS-CURRENT-RESOURCE " deployment successful"
+           ELSE
+               STRING 'Failed to deploy ' WS-CURRENT-RESOURCE
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               END-STRING
+               WRITE LOG-RECORD FROM WS-LOG-MESSAGE
+               DISPLAY WS-CURRENT-RESOURCE " deployment failed"
+           END-IF
+           PERFORM WRITE-ELAPSED-TIME-LOG.
+
+       DEPLOY-DATA-FACTORY.
+           MOVE 'Data Factory' TO WS-CURRENT-RESOURCE
+           DISPLAY "Deploying " WS-CURRENT-RESOURCE "..."
+           PERFORM COMPUTE-CURRENT-EPOCH-SECONDS
+           MOVE WS-CURRENT-EPOCH-SECONDS TO WS-RESOURCE-START-EPOCH
+
+           CALL 'DATAFACTORY' USING BY REFERENCE AZURE-CONFIG
+                                                 AZURE-AUTH-TOKEN
+                                                 WS-RETURN-CODE
+                                                 WS-DRYRUN-FLAG
+                                                 WS-DRYRUN-URL
+                                                 WS-DRYRUN-JSON
+
+           IF WS-RETURN-CODE = 0
+               MOVE 'Y' TO DATA-FACTORY-DEPLOYED
+               STRING 'Successfully deployed ' WS-CURRENT-RESOURCE
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               END-STRING
+               WRITE LOG-RECORD FROM WS-LOG-MESSAGE
+               DISPLAY WS-CURRENT-RESOURCE " deployment successful"
+           ELSE
+               STRING 'Failed to deploy ' WS-CURRENT-RESOURCE
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               END-STRING
+               WRITE LOG-RECORD FROM WS-LOG-MESSAGE
+               DISPLAY WS-CURRENT-RESOURCE " deployment failed"
+           END-IF
+           PERFORM WRITE-ELAPSED-TIME-LOG.
+
+      *> Stand up the disaster-recovery replica: a Key Vault and
+      *> Storage Account in the secondary region/resource group,
+      *> holding the two stateful resources a failover would need.
+      *> RESOURCE-GROUP-INFO and SUFFIX are swapped to the DR values
+      *> for the duration of the two CALLs so the existing modules'
+      *> naming conventions give the replicas distinct names, then
+      *> restored so everything deployed afterward targets primary.
+       DEPLOY-DR-REPLICA.
+           MOVE 'DR Replica' TO WS-CURRENT-RESOURCE
+           DISPLAY "Deploying " WS-CURRENT-RESOURCE "..."
+           PERFORM COMPUTE-CURRENT-EPOCH-SECONDS
+           MOVE WS-CURRENT-EPOCH-SECONDS TO WS-RESOURCE-START-EPOCH
+
+           MOVE RG-NAME TO WS-SAVED-RG-NAME
+           MOVE RG-LOCATION TO WS-SAVED-RG-LOCATION
+           MOVE SUFFIX TO WS-SAVED-SUFFIX
+
+           MOVE DR-RESOURCE-GROUP-NAME TO RG-NAME
+           MOVE DR-LOCATION TO RG-LOCATION
+           MOVE DR-SUFFIX TO SUFFIX
+
+           CALL 'KEYVAULT' USING BY REFERENCE AZURE-CONFIG
+                                              AZURE-AUTH-TOKEN
+                                              WS-RETURN-CODE
+                                              WS-DRYRUN-FLAG
+                                              WS-DRYRUN-URL
+                                              WS-DRYRUN-JSON
+           IF WS-RETURN-CODE = 0
+               CALL 'STORAGE' USING BY REFERENCE AZURE-CONFIG
+                                                 AZURE-AUTH-TOKEN
+                                                 WS-RETURN-CODE
+                                                 WS-DRYRUN-FLAG
+                                                 WS-DRYRUN-URL
+                                                 WS-DRYRUN-JSON
+           END-IF
+
+           MOVE WS-SAVED-RG-NAME TO RG-NAME
+           MOVE WS-SAVED-RG-LOCATION TO RG-LOCATION
+           MOVE WS-SAVED-SUFFIX TO SUFFIX
+
+           IF WS-RETURN-CODE = 0
+               MOVE 'Y' TO DR-REPLICA-DEPLOYED
+               STRING 'Successfully deployed ' WS-CURRENT-RESOURCE
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               END-STRING
+               WRITE LOG-RECORD FROM WS-LOG-MESSAGE
+               DISPLAY WS-CURRENT-RESOURCE " deployment successful"
+           ELSE
+               STRING 'Failed to deploy ' WS-CURRENT-RESOURCE
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               END-STRING
+               WRITE LOG-RECORD FROM WS-LOG-MESSAGE
+               DISPLAY WS-CURRENT-RESOURCE " deployment failed"
+           END-IF
+           PERFORM WRITE-ELAPSED-TIME-LOG.
+
        FINALIZE-DEPLOYMENT.
            MOVE 'COMPLETED' TO WS-DEPLOYMENT-STATUS
            DISPLAY "Deployment completed"
            
            DISPLAY "Deployment Summary:"
            DISPLAY "Log Analytics: " LOG-ANALYTICS-DEPLOYED
+           DISPLAY "Private Link Scope: " PRIVATE-LINK-SCOPE-DEPLOYED
            DISPLAY "Virtual Network: " VNET-DEPLOYED
            DISPLAY "Key Vault: " KEY-VAULT-DEPLOYED
            DISPLAY "Storage Accounts: " STORAGE-DEPLOYED
            DISPLAY "API Management: " APIM-DEPLOYED
-           
-           STRING 'Deployment completed with status: ' WS-DEPLOYMENT-STATUS
+           DISPLAY "Service Bus: " SERVICE-BUS-DEPLOYED
+           DISPLAY "Data Factory: " DATA-FACTORY-DEPLOYED
+           DISPLAY "DR Replica: " DR-REPLICA-DEPLOYED
+
+           STRING 'Deployment completed with status: '
+                  WS-DEPLOYMENT-STATUS
                DELIMITED BY SIZE INTO WS-LOG-MESSAGE
            END-STRING
            WRITE LOG-RECORD FROM WS-LOG-MESSAGE
-           
-           CLOSE LOG-FILE.
-       
+
+           PERFORM PRODUCE-DEPLOYMENT-SUMMARY
+           PERFORM SEND-RUN-NOTIFICATION
+
+           CLOSE LOG-FILE
+
+      *> Every resource deployed cleanly, so the checkpoint file has
+      *> served its purpose - remove it so the next run starts fresh
+      *> instead of thinking a brand new deployment is a resume.
+           CALL "CBL_DELETE_FILE" USING WS-CKPT-FILENAME.
+
+       PRODUCE-DEPLOYMENT-SUMMARY.
+           ACCEPT WS-END-TIMESTAMP FROM DATE YYYYMMDD
+
+           OPEN OUTPUT SUMMARY-REPORT-FILE
+           MOVE 'Azure Integration Landing Zone - Deployment Summary'
+               TO SUMMARY-REPORT-RECORD
+           WRITE SUMMARY-REPORT-RECORD
+           STRING 'Environment: ' ENV-NAME
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           END-STRING
+           WRITE SUMMARY-REPORT-RECORD
+           STRING 'Started:  ' WS-TIMESTAMP
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           END-STRING
+           WRITE SUMMARY-REPORT-RECORD
+           STRING 'Finished: ' WS-END-TIMESTAMP
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           END-STRING
+           WRITE SUMMARY-REPORT-RECORD
+           STRING 'Overall status: ' WS-DEPLOYMENT-STATUS
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           END-STRING
+           WRITE SUMMARY-REPORT-RECORD
+           MOVE SPACES TO SUMMARY-REPORT-RECORD
+           WRITE SUMMARY-REPORT-RECORD
+           MOVE 'Resources:' TO SUMMARY-REPORT-RECORD
+           WRITE SUMMARY-REPORT-RECORD
+
+           MOVE 'Log Analytics Workspace' TO WS-SUMMARY-LABEL
+           MOVE LOG-ANALYTICS-DEPLOYED TO WS-SUMMARY-STATUS
+           PERFORM WRITE-SUMMARY-LINE-ITEM
+           MOVE 'Private Link Scope' TO WS-SUMMARY-LABEL
+           MOVE PRIVATE-LINK-SCOPE-DEPLOYED TO WS-SUMMARY-STATUS
+           PERFORM WRITE-SUMMARY-LINE-ITEM
+           MOVE 'Virtual Network' TO WS-SUMMARY-LABEL
+           MOVE VNET-DEPLOYED TO WS-SUMMARY-STATUS
+           PERFORM WRITE-SUMMARY-LINE-ITEM
+           MOVE 'Key Vault' TO WS-SUMMARY-LABEL
+           MOVE KEY-VAULT-DEPLOYED TO WS-SUMMARY-STATUS
+           PERFORM WRITE-SUMMARY-LINE-ITEM
+           MOVE 'Storage Accounts' TO WS-SUMMARY-LABEL
+           MOVE STORAGE-DEPLOYED TO WS-SUMMARY-STATUS
+           PERFORM WRITE-SUMMARY-LINE-ITEM
+           MOVE 'API Management' TO WS-SUMMARY-LABEL
+           MOVE APIM-DEPLOYED TO WS-SUMMARY-STATUS
+           PERFORM WRITE-SUMMARY-LINE-ITEM
+           MOVE 'Service Bus' TO WS-SUMMARY-LABEL
+           MOVE SERVICE-BUS-DEPLOYED TO WS-SUMMARY-STATUS
+           PERFORM WRITE-SUMMARY-LINE-ITEM
+           MOVE 'Data Factory' TO WS-SUMMARY-LABEL
+           MOVE DATA-FACTORY-DEPLOYED TO WS-SUMMARY-STATUS
+           PERFORM WRITE-SUMMARY-LINE-ITEM
+           MOVE 'DR Replica' TO WS-SUMMARY-LABEL
+           MOVE DR-REPLICA-DEPLOYED TO WS-SUMMARY-STATUS
+           PERFORM WRITE-SUMMARY-LINE-ITEM
+
+           MOVE SPACES TO SUMMARY-REPORT-RECORD
+           WRITE SUMMARY-REPORT-RECORD
+           MOVE WS-COST-TOTAL TO WS-COST-DISPLAY
+           STRING 'Estimated cost: $' WS-COST-DISPLAY ' / month'
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           END-STRING
+           WRITE SUMMARY-REPORT-RECORD
+           CLOSE SUMMARY-REPORT-FILE
+
+           DISPLAY "Deployment summary written to "
+                   "deployment-summary.txt".
+
+       WRITE-SUMMARY-LINE-ITEM.
+           STRING '  ' WS-SUMMARY-LABEL ': ' WS-SUMMARY-STATUS
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           END-STRING
+           WRITE SUMMARY-REPORT-RECORD.
+
        HANDLE-AUTH-ERROR.
            MOVE 'FAILED' TO WS-DEPLOYMENT-STATUS
-           DISPLAY "Deployment failed due to authentication error"
-           
-           STRING 'Deployment failed - authentication error'
+           DISPLAY "Deployment failed due to an authentication or "
+                   "configuration error"
+
+           STRING 'Deployment failed - authentication or '
+                  'configuration error'
                DELIMITED BY SIZE INTO WS-LOG-MESSAGE
            END-STRING
            WRITE LOG-RECORD FROM WS-LOG-MESSAGE
-           
+
+           PERFORM SEND-RUN-NOTIFICATION
+
            CLOSE LOG-FILE.
-       
-       END PROGRAM AZUREDEPLOY.
\ No newline at end of file
+
+       SEND-RUN-NOTIFICATION.
+      *> Fire a best-effort webhook notification when the run finishes
+      *> or fails, so nobody has to watch the console to know a
+      *> deployment is done. Silently does nothing when the operator
+      *> hasn't configured NOTIFY_WEBHOOK_URL.
+           IF NOTIFY-WEBHOOK-URL NOT = SPACES
+               STRING '{"environment":"' ENV-NAME
+                      '","status":"' WS-DEPLOYMENT-STATUS '"}'
+                   DELIMITED BY SIZE INTO WS-NOTIFY-BODY
+               END-STRING
+               CALL "C$SYSTEM" USING
+                   "curl -s -o /dev/null -X POST "
+                   "-H 'Content-Type: application/json' -d '"
+                   WS-NOTIFY-BODY "' '"
+                   NOTIFY-WEBHOOK-URL "'"
+               END-CALL
+               DISPLAY "Run-completion notification sent"
+           END-IF.
+
+       END PROGRAM AZUREDEPLOY.
