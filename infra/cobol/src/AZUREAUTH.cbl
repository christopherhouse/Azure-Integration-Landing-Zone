@@ -5,61 +5,120 @@
        
       *> This program handles Azure authentication using service principal
       *> and obtains access tokens for ARM API calls
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CONFIG-FILE ASSIGN TO "config/azure-config.conf"
+           SELECT CONFIG-FILE ASSIGN TO WS-CONFIG-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT AUTH-RESPONSE-FILE ASSIGN TO "auth_response.json"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTH-STATUS-FILE ASSIGN TO "auth_status.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLIENT-ASSERTION-FILE ASSIGN TO "client_assertion.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CONFIG-FILE.
        01  CONFIG-RECORD               PIC X(120).
-       
+
+       FD  AUTH-RESPONSE-FILE.
+       01  AUTH-RESPONSE-RECORD        PIC X(2048).
+
+       FD  AUTH-STATUS-FILE.
+       01  AUTH-STATUS-RECORD          PIC X(8).
+
+       FD  CLIENT-ASSERTION-FILE.
+       01  CLIENT-ASSERTION-RECORD     PIC X(2048).
+
        WORKING-STORAGE SECTION.
        COPY AZURECONFIG.
        COPY HTTPCLIENT.
-       
+
        01  WS-CONFIG-LINE              PIC X(120).
        01  WS-KEY                      PIC X(32).
        01  WS-VALUE                    PIC X(88).
        01  WS-EQUAL-POS                PIC 9(3).
        01  WS-EOF-FLAG                 PIC X VALUE 'N'.
        01  WS-RETURN-CODE              PIC 9(2).
-       
+
        01  AUTH-REQUEST-BODY.
-           05  FILLER                  PIC X(15) VALUE 'grant_type=client'.
+           05  FILLER                  PIC X(18) VALUE
+               'grant_type=client'.
            05  FILLER                  PIC X(12) VALUE '_credentials'.
            05  FILLER                  PIC X(11) VALUE '&client_id='.
            05  CLIENT-ID-VALUE         PIC X(36).
-           05  FILLER                  PIC X(16) VALUE '&client_secret='.
+           05  FILLER                  PIC X(16) VALUE
+               '&client_secret='.
            05  CLIENT-SECRET-VALUE     PIC X(256).
            05  FILLER                  PIC X(10) VALUE '&resource='.
-           05  FILLER                  PIC X(41) VALUE 
+           05  WS-AUTH-RESOURCE-PARAM  PIC X(48) VALUE
                'https%3A%2F%2Fmanagement.azure.com%2F'.
-       
+
        01  WS-AUTH-URL                 PIC X(512).
        01  WS-CURRENT-TIME             PIC 9(14).
-       
-       PROCEDURE DIVISION.
+       01  WS-CURRENT-DATE8            PIC 9(8).
+       01  WS-CURRENT-CLOCK8           PIC 9(8).
+       01  WS-AUTH-RESPONSE-LINE       PIC X(2048).
+       01  WS-TEMP-BEFORE              PIC X(2048).
+       01  WS-TEMP-AFTER               PIC X(2048).
+       01  WS-EXPIRES-TEXT             PIC X(20).
+       01  WS-ORDER-POS                PIC 9(3).
+       01  WS-ORDER-TOKEN              PIC X(12).
+
+      *> Per-environment config file selection
+       01  WS-CONFIG-FILENAME          PIC X(128) VALUE
+               'config/azure-config.conf'.
+       01  WS-ENV-VAR                  PIC X(32).
+       01  WS-CLIENT-SECRET-ENV        PIC X(256).
+       01  WS-CLIENT-ASSERTION         PIC X(2048).
+
+      *> Scratch fields for the OCCURS-bound and generated-name-length
+      *> checks in VALIDATE-CONFIGURATION
+       01  WS-VALIDATE-IDX             PIC 9(2).
+       01  WS-VALIDATE-NAME            PIC X(64).
+       01  WS-VALIDATE-NAME-LEN        PIC 9(3).
+
+       LINKAGE SECTION.
+       01  LS-AZURE-CONFIG             PIC X ANY LENGTH.
+       01  LS-AZURE-AUTH-TOKEN         PIC X ANY LENGTH.
+       01  LS-RETURN-CODE              PIC 9(2).
+
+       PROCEDURE DIVISION USING LS-AZURE-CONFIG,
+                                LS-AZURE-AUTH-TOKEN,
+                                LS-RETURN-CODE.
        MAIN-PROCEDURE.
            DISPLAY "Azure Authentication Module Starting..."
-           
+           MOVE 0 TO WS-RETURN-CODE
+
            PERFORM LOAD-CONFIGURATION
-           PERFORM AUTHENTICATE-WITH-AZURE
-           PERFORM CHECK-TOKEN-VALIDITY
-           
+           PERFORM LOAD-CLIENT-SECRET-FROM-ENVIRONMENT
+           PERFORM DETERMINE-CLOUD-ENDPOINTS
+           PERFORM VALIDATE-CONFIGURATION
+
+           IF WS-RETURN-CODE = 0
+               PERFORM AUTHENTICATE-WITH-AZURE
+               PERFORM CHECK-TOKEN-VALIDITY
+           END-IF
+
            IF WS-RETURN-CODE = 0
                DISPLAY "Authentication successful"
            ELSE
-               DISPLAY "Authentication failed with code: " WS-RETURN-CODE
+               DISPLAY "Authentication failed with code: "
+                       WS-RETURN-CODE
            END-IF
-           
-           STOP RUN.
+
+           MOVE AZURE-CONFIG TO LS-AZURE-CONFIG
+           MOVE AZURE-AUTH-TOKEN TO LS-AZURE-AUTH-TOKEN
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+
+           GOBACK.
        
        LOAD-CONFIGURATION.
-           DISPLAY "Loading configuration from file..."
+           PERFORM DETERMINE-CONFIG-FILENAME
+           DISPLAY "Loading configuration from file: "
+                   WS-CONFIG-FILENAME
            OPEN INPUT CONFIG-FILE
            
            PERFORM UNTIL WS-EOF-FLAG = 'Y'
@@ -70,9 +129,70 @@
            END-PERFORM
            
            CLOSE CONFIG-FILE.
-       
+
+       DETERMINE-CONFIG-FILENAME.
+      *> AZURE_ENVIRONMENT picks a per-environment config file, e.g.
+      *> AZURE_ENVIRONMENT=prod loads config/azure-config-prod.conf,
+      *> so dev/test/prod can each keep their own settings without an
+      *> operator having to swap azure-config.conf by hand. Falls back
+      *> to the single shared config file when it isn't set.
+           ACCEPT WS-ENV-VAR FROM ENVIRONMENT 'AZURE_ENVIRONMENT'
+           IF WS-ENV-VAR NOT = SPACES
+               STRING 'config/azure-config-' DELIMITED BY SIZE
+                      WS-ENV-VAR DELIMITED BY SPACE
+                      '.conf' DELIMITED BY SIZE
+                   INTO WS-CONFIG-FILENAME
+               END-STRING
+           END-IF.
+
+       LOAD-CLIENT-SECRET-FROM-ENVIRONMENT.
+      *> The preferred way to supply CLIENT_SECRET is the
+      *> AZURE_CLIENT_SECRET environment variable rather than a line in
+      *> the config file - it doesn't end up committed, logged, or
+      *> left sitting in a file on disk. When it's set it always wins
+      *> over whatever the config file has.
+           ACCEPT WS-CLIENT-SECRET-ENV FROM ENVIRONMENT
+               'AZURE_CLIENT_SECRET'
+           IF WS-CLIENT-SECRET-ENV NOT = SPACES
+               MOVE WS-CLIENT-SECRET-ENV TO CLIENT-SECRET
+           END-IF.
+
+      *> Selects the AAD and ARM base URLs for the configured
+      *> sovereign cloud. CLOUD-ENVIRONMENT defaults to the public
+      *> cloud when an operator hasn't set one, so existing config
+      *> files keep working unchanged. AUTH-ENDPOINT is shared
+      *> WORKING-STORAGE from HTTPCLIENT.cpy, set here once and read
+      *> by AUTHENTICATE-WITH-AZURE below; the ARM resource audience
+      *> sent in AUTH-REQUEST-BODY has to match the same cloud.
+       DETERMINE-CLOUD-ENDPOINTS.
+           IF CLOUD-ENVIRONMENT = SPACES
+               MOVE 'PUBLIC' TO CLOUD-ENVIRONMENT
+           END-IF
+           INSPECT CLOUD-ENVIRONMENT CONVERTING
+               'abcdefghijklmnopqrstuvwxyz' TO
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+
+           EVALUATE CLOUD-ENVIRONMENT
+               WHEN 'USGOVERNMENT'
+                   MOVE 'https://login.microsoftonline.us/'
+                       TO AUTH-ENDPOINT
+                   MOVE 'https%3A%2F%2Fmanagement.usgovcloudapi.net%2F'
+                       TO WS-AUTH-RESOURCE-PARAM
+               WHEN 'CHINA'
+                   MOVE 'https://login.partner.microsoftonline.cn/'
+                       TO AUTH-ENDPOINT
+                   MOVE 'https%3A%2F%2Fmanagement.chinacloudapi.cn%2F'
+                       TO WS-AUTH-RESOURCE-PARAM
+               WHEN OTHER
+                   MOVE 'https://login.microsoftonline.com/'
+                       TO AUTH-ENDPOINT
+                   MOVE 'https%3A%2F%2Fmanagement.azure.com%2F'
+                       TO WS-AUTH-RESOURCE-PARAM
+           END-EVALUATE.
+
        PARSE-CONFIG-LINE.
-           IF WS-CONFIG-LINE(1:1) NOT = '#' AND WS-CONFIG-LINE NOT = SPACES
+           IF WS-CONFIG-LINE(1:1) NOT = '#'
+               AND WS-CONFIG-LINE NOT = SPACES
                INSPECT WS-CONFIG-LINE TALLYING WS-EQUAL-POS FOR ALL '='
                IF WS-EQUAL-POS > 0
                    UNSTRING WS-CONFIG-LINE DELIMITED BY '='
@@ -91,79 +211,402 @@
                WHEN 'CLIENT_ID'
                    MOVE WS-VALUE TO CLIENT-ID
                WHEN 'CLIENT_SECRET'
+                   DISPLAY "WARNING: CLIENT_SECRET is set in the "
+                           "config file in plaintext - set "
+                           "AZURE_CLIENT_SECRET in the environment "
+                           "instead and remove this line"
                    MOVE WS-VALUE TO CLIENT-SECRET
                WHEN 'RESOURCE_GROUP_NAME'
                    MOVE WS-VALUE TO RG-NAME
                WHEN 'LOCATION'
                    MOVE WS-VALUE TO RG-LOCATION
                WHEN 'ENVIRONMENT'
-                   MOVE WS-VALUE TO ENVIRONMENT
+                   MOVE WS-VALUE TO ENV-NAME
                WHEN 'SUFFIX'
                    MOVE WS-VALUE TO SUFFIX
+               WHEN 'CLOUD_ENVIRONMENT'
+                   MOVE WS-VALUE TO CLOUD-ENVIRONMENT
+               WHEN 'DEPLOY_ORDER'
+                   PERFORM PARSE-DEPLOY-ORDER
+               WHEN 'NOTIFY_WEBHOOK_URL'
+                   MOVE WS-VALUE TO NOTIFY-WEBHOOK-URL
+               WHEN 'AUTH_METHOD'
+                   MOVE WS-VALUE TO AUTH-METHOD
+               WHEN 'CERT_PATH'
+                   MOVE WS-VALUE TO CERT-PATH
+               WHEN 'CERT_KEY_PATH'
+                   MOVE WS-VALUE TO CERT-KEY-PATH
            END-EVALUATE.
-       
+
+       PARSE-DEPLOY-ORDER.
+      *> DEPLOY_ORDER is a comma-separated list of resource codes,
+      *> e.g. LOGANALYTICS,VNET,KEYVAULT - this lets an operator
+      *> reorder or skip stages without touching AZUREDEPLOY itself
+           MOVE 0 TO DEPLOY-ORDER-COUNT
+           MOVE 1 TO WS-ORDER-POS
+           PERFORM UNTIL WS-ORDER-POS > LENGTH OF WS-VALUE
+                      OR DEPLOY-ORDER-COUNT >= 10
+               MOVE SPACES TO WS-ORDER-TOKEN
+               UNSTRING WS-VALUE DELIMITED BY ','
+                   INTO WS-ORDER-TOKEN
+                   WITH POINTER WS-ORDER-POS
+               END-UNSTRING
+               IF WS-ORDER-TOKEN NOT = SPACES
+                   ADD 1 TO DEPLOY-ORDER-COUNT
+                   MOVE WS-ORDER-TOKEN
+                       TO DEPLOY-ORDER-CODE(DEPLOY-ORDER-COUNT)
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-CONFIGURATION.
+      *> Catch a bad or incomplete azure-config.conf before we ever
+      *> contact Azure, rather than letting a blank field surface as
+      *> a confusing ARM or token-endpoint failure further downstream
+           MOVE 0 TO WS-RETURN-CODE
+
+           IF SUBSCRIPTION-ID = SPACES
+               DISPLAY "Configuration error: SUBSCRIPTION_ID is "
+                       "required"
+               MOVE 3 TO WS-RETURN-CODE
+           END-IF
+
+           IF TENANT-ID = SPACES
+               DISPLAY "Configuration error: TENANT_ID is required"
+               MOVE 3 TO WS-RETURN-CODE
+           END-IF
+
+           IF CLIENT-ID = SPACES
+               DISPLAY "Configuration error: CLIENT_ID is required"
+               MOVE 3 TO WS-RETURN-CODE
+           END-IF
+
+           IF AUTH-METHOD = SPACES
+               MOVE 'SECRET' TO AUTH-METHOD
+           END-IF
+
+      *> Certificate-based auth needs CERT_PATH/CERT_KEY_PATH instead
+      *> of a client secret; the default service-principal-secret flow
+      *> still needs CLIENT_SECRET
+           IF AUTH-METHOD = 'CERTIFICATE'
+               IF CERT-PATH = SPACES
+                   DISPLAY "Configuration error: CERT_PATH is "
+                           "required when AUTH_METHOD is CERTIFICATE"
+                   MOVE 3 TO WS-RETURN-CODE
+               END-IF
+               IF CERT-KEY-PATH = SPACES
+                   DISPLAY "Configuration error: CERT_KEY_PATH is "
+                           "required when AUTH_METHOD is CERTIFICATE"
+                   MOVE 3 TO WS-RETURN-CODE
+               END-IF
+           ELSE
+               IF CLIENT-SECRET = SPACES
+                   DISPLAY "Configuration error: CLIENT_SECRET is "
+                           "required"
+                   MOVE 3 TO WS-RETURN-CODE
+               END-IF
+           END-IF
+
+           IF RG-NAME = SPACES
+               DISPLAY "Configuration error: RESOURCE_GROUP_NAME is "
+                       "required"
+               MOVE 3 TO WS-RETURN-CODE
+           END-IF
+
+           IF RG-LOCATION = SPACES
+               DISPLAY "Configuration error: LOCATION is required"
+               MOVE 3 TO WS-RETURN-CODE
+           END-IF
+
+           IF ENV-NAME = SPACES
+               DISPLAY "Configuration error: ENVIRONMENT is required"
+               MOVE 3 TO WS-RETURN-CODE
+           END-IF
+
+           IF SUFFIX = SPACES
+               DISPLAY "Configuration error: SUFFIX is required"
+               MOVE 3 TO WS-RETURN-CODE
+           END-IF
+
+      *> SUBNET-INFO/STORAGE-ACCOUNTS are fixed OCCURS tables - a
+      *> count read in over the bound would subscript past the table
+      *> the first time a subnet or storage loop runs
+           IF SUBNET-COUNT > 10
+               DISPLAY "Configuration error: SUBNET_COUNT exceeds the "
+                       "10 subnets SUBNET-INFO can hold"
+               MOVE 3 TO WS-RETURN-CODE
+           END-IF
+
+           IF STORAGE-COUNT > 5
+               DISPLAY "Configuration error: STORAGE_COUNT exceeds "
+                       "the 5 accounts STORAGE-ACCOUNTS can hold"
+               MOVE 3 TO WS-RETURN-CODE
+           END-IF
+
+      *> Catch a generated storage account or Key Vault name that
+      *> would exceed Azure's 24-character limit here, rather than
+      *> letting GENERATE-STORAGE-NAME/GENERATE-KV-NAME hand the ARM
+      *> API a silently truncated or malformed name
+           IF STORAGE-COUNT > 0 AND STORAGE-COUNT NOT > 5
+               PERFORM VARYING WS-VALIDATE-IDX FROM 1 BY 1
+                       UNTIL WS-VALIDATE-IDX > STORAGE-COUNT
+                   MOVE SPACES TO WS-VALIDATE-NAME
+                   STRING 'sa' DELIMITED BY SIZE
+                       FUNCTION TRIM(SA-NAME-PREFIX(WS-VALIDATE-IDX))
+                           DELIMITED BY SIZE
+                       FUNCTION TRIM(ENV-NAME) DELIMITED BY SIZE
+                       FUNCTION TRIM(SUFFIX) DELIMITED BY SIZE
+                       INTO WS-VALIDATE-NAME
+                   END-STRING
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-VALIDATE-NAME))
+                       TO WS-VALIDATE-NAME-LEN
+                   IF WS-VALIDATE-NAME-LEN > 24
+                       DISPLAY "Configuration error: generated storage "
+                               "account name exceeds Azure's "
+                               "24-character limit - shorten "
+                               "SA_NAME_PREFIX, ENVIRONMENT, or SUFFIX"
+                       MOVE 3 TO WS-RETURN-CODE
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           MOVE SPACES TO WS-VALIDATE-NAME
+           STRING 'kv-' DELIMITED BY SIZE
+               FUNCTION TRIM(ENV-NAME) DELIMITED BY SIZE
+               '-' DELIMITED BY SIZE
+               FUNCTION TRIM(SUFFIX) DELIMITED BY SIZE
+               INTO WS-VALIDATE-NAME
+           END-STRING
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-VALIDATE-NAME))
+               TO WS-VALIDATE-NAME-LEN
+           IF WS-VALIDATE-NAME-LEN > 24
+               DISPLAY "Configuration error: generated Key Vault name "
+                       "exceeds Azure's 24-character limit - shorten "
+                       "ENVIRONMENT or SUFFIX"
+               MOVE 3 TO WS-RETURN-CODE
+           END-IF
+
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "Configuration validation failed - aborting "
+                       "before contacting Azure"
+           END-IF.
+
        AUTHENTICATE-WITH-AZURE.
            DISPLAY "Authenticating with Azure Active Directory..."
-           
+
       *> Build authentication URL
            STRING AUTH-ENDPOINT DELIMITED BY SPACE
                   TENANT-ID DELIMITED BY SPACE
                   '/oauth2/token' DELIMITED BY SIZE
                INTO WS-AUTH-URL
            END-STRING
-           
+
+           EVALUATE AUTH-METHOD
+               WHEN 'CERTIFICATE'
+                   PERFORM AUTHENTICATE-WITH-CERTIFICATE
+               WHEN OTHER
+                   PERFORM AUTHENTICATE-WITH-SECRET
+           END-EVALUATE
+
+           IF HTTP-STATUS-CODE = 200
+               PERFORM PARSE-AUTH-RESPONSE
+               MOVE 0 TO WS-RETURN-CODE
+           ELSE
+               DISPLAY "Authentication failed. Status: "
+                       HTTP-STATUS-CODE
+               MOVE 1 TO WS-RETURN-CODE
+           END-IF.
+
+       AUTHENTICATE-WITH-SECRET.
       *> Prepare request body
            MOVE CLIENT-ID TO CLIENT-ID-VALUE
            MOVE CLIENT-SECRET TO CLIENT-SECRET-VALUE
-           
+
       *> Set up HTTP request
            MOVE 'POST' TO HTTP-METHOD
            MOVE WS-AUTH-URL TO HTTP-URL
            MOVE 'application/x-www-form-urlencoded' TO CONTENT-TYPE
            MOVE AUTH-REQUEST-BODY TO HTTP-BODY
            MOVE FUNCTION LENGTH(AUTH-REQUEST-BODY) TO CONTENT-LENGTH
-           
-      *> Make HTTP call (this would be implemented using system calls
-      *> or external HTTP client library in a real implementation)
-           PERFORM MAKE-HTTP-REQUEST
-           
+
+      *> Make HTTP call
+           PERFORM MAKE-HTTP-REQUEST.
+
+       AUTHENTICATE-WITH-CERTIFICATE.
+      *> Instead of a client secret, sign a JWT assertion with the
+      *> service principal's certificate and send that as
+      *> client_assertion - the standard Azure AD certificate
+      *> credential flow (RFC 7523 JWT bearer grant)
+           PERFORM BUILD-CLIENT-ASSERTION
+
+           MOVE SPACES TO HTTP-BODY
+           STRING 'grant_type=client_credentials'
+                  '&client_assertion_type=urn%3Aietf%3Aparams%3Aoauth'
+                  '%3Aclient-assertion-type%3Ajwt-bearer'
+                  '&client_assertion=' DELIMITED BY SIZE
+                  WS-CLIENT-ASSERTION DELIMITED BY SPACE
+                  '&client_id=' DELIMITED BY SIZE
+                  CLIENT-ID DELIMITED BY SPACE
+                  '&resource=' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUTH-RESOURCE-PARAM)
+                      DELIMITED BY SIZE
+               INTO HTTP-BODY
+           END-STRING
+
+           MOVE 'POST' TO HTTP-METHOD
+           MOVE WS-AUTH-URL TO HTTP-URL
+           MOVE 'application/x-www-form-urlencoded' TO CONTENT-TYPE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(HTTP-BODY))
+               TO CONTENT-LENGTH
+
+           PERFORM MAKE-HTTP-REQUEST.
+
+       BUILD-CLIENT-ASSERTION.
+      *> Shell out to openssl to build and sign the JWT: header and
+      *> claims base64url-encoded and joined with '.', then signed
+      *> with the certificate's private key, following the same
+      *> shell-out-and-read-the-result-back pattern every ARM call in
+      *> this program already uses. The header/claims JSON is built
+      *> with Q standing in for a double quote and swapped back with
+      *> tr afterwards, so none of this needs escaped quotes inside
+      *> quotes - every single quote below is plain literal text
+      *> since this COBOL literal is delimited with double quotes.
+           MOVE SPACES TO WS-CLIENT-ASSERTION
+           CALL "C$SYSTEM" USING
+               "openssl x509 -in " CERT-PATH
+               " -noout -fingerprint -sha1 | cut -d= -f2 | tr -d :"
+               " > cert_fp.txt;"
+               "X=$(cat cert_fp.txt | xxd -r -p | base64 -w0 |"
+               " tr '+/' '-_' | tr -d '=');"
+               "H=$(printf '{QalgQ:QRS256Q,QtypQ:QJWTQ,Qx5tQ:Q%sQ}'"
+               " $X | tr Q '\042' | base64 -w0 | tr '+/' '-_' |"
+               " tr -d '=');"
+               "N=$(date +%s);E=$((N+600));"
+               "P=$(printf '{QaudQ:Q%sQ,QissQ:Q%sQ,QsubQ:Q%sQ,Qjti"
+               "Q:Q%sQ,QnbfQ:%s,QexpQ:%s}' " WS-AUTH-URL " "
+               CLIENT-ID " " CLIENT-ID
+               " $N $N $E | tr Q '\042' | base64 -w0 |"
+               " tr '+/' '-_' | tr -d '=');"
+               "S=$H.$P;"
+               "SIG=$(printf %s $S | openssl dgst -sha256 -sign "
+               CERT-KEY-PATH
+               " | base64 -w0 | tr '+/' '-_' | tr -d '=');"
+               "echo $S.$SIG > client_assertion.txt"
+           END-CALL
+
+           PERFORM READ-CLIENT-ASSERTION-FILE.
+
+       READ-CLIENT-ASSERTION-FILE.
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT CLIENT-ASSERTION-FILE
+           READ CLIENT-ASSERTION-FILE INTO WS-CLIENT-ASSERTION
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ
+           CLOSE CLIENT-ASSERTION-FILE.
+
+       MAKE-HTTP-REQUEST.
+      *> Call the Azure AD token endpoint for real, capturing the real
+      *> HTTP status code the same way every resource module's
+      *> MAKE-API-CALL does - Azure AD returns a JSON body (e.g.
+      *> {"error":"invalid_client",...}) on failure too, so a non-blank
+      *> response body is not by itself evidence of success
+           CALL "C$SYSTEM" USING
+               "curl -s -o auth_response.json "
+               "-w '%{http_code}' -X POST "
+               "-H 'Content-Type: "
+               "application/x-www-form-urlencoded' "
+               "-d '" HTTP-BODY "' '" HTTP-URL
+               "' > auth_status.txt"
+           END-CALL
+
+           PERFORM READ-AUTH-STATUS
+           PERFORM READ-AUTH-RESPONSE-FILE
+
            IF HTTP-STATUS-CODE = 200
-               PERFORM PARSE-AUTH-RESPONSE
-               MOVE 0 TO WS-RETURN-CODE
+               MOVE 'OK' TO HTTP-STATUS-TEXT
+               MOVE WS-AUTH-RESPONSE-LINE TO HTTP-RESPONSE-BODY
            ELSE
-               DISPLAY "Authentication failed. Status: " HTTP-STATUS-CODE
-               MOVE 1 TO WS-RETURN-CODE
+               MOVE 'Authentication Failed' TO HTTP-STATUS-TEXT
+               MOVE WS-AUTH-RESPONSE-LINE TO HTTP-RESPONSE-BODY
            END-IF.
-       
-       MAKE-HTTP-REQUEST.
-      *> In a real implementation, this would call external HTTP library
-      *> For demonstration purposes, we'll simulate a successful response
-           MOVE 200 TO HTTP-STATUS-CODE
-           MOVE 'OK' TO HTTP-STATUS-TEXT
-           STRING '{"access_token":"******'
-                  'OiJSUzI1NiIs...","token_type":"Bearer",'
-                  '"expires_in":3599}'
-               DELIMITED BY SIZE INTO HTTP-RESPONSE-BODY
-           END-STRING.
-       
+
+       READ-AUTH-STATUS.
+           MOVE 0 TO HTTP-STATUS-CODE
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT AUTH-STATUS-FILE
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ AUTH-STATUS-FILE INTO AUTH-STATUS-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(AUTH-STATUS-RECORD)
+                           TO HTTP-STATUS-CODE
+               END-READ
+           END-PERFORM
+           CLOSE AUTH-STATUS-FILE.
+
+       READ-AUTH-RESPONSE-FILE.
+           MOVE SPACES TO WS-AUTH-RESPONSE-LINE
+           MOVE 'N' TO WS-EOF-FLAG
+
+           OPEN INPUT AUTH-RESPONSE-FILE
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ AUTH-RESPONSE-FILE INTO WS-AUTH-RESPONSE-LINE
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+               END-READ
+           END-PERFORM
+           CLOSE AUTH-RESPONSE-FILE.
+
        PARSE-AUTH-RESPONSE.
-      *> Simple JSON parsing for access token
-      *> In a real implementation, this would use proper JSON parser
+      *> Lightweight extraction of the fields we need out of the JSON
+      *> token response - no general-purpose JSON parser on this box
            MOVE 'Bearer' TO TOKEN-TYPE
-           MOVE '******' TO ACCESS-TOKEN
-           MOVE 3599 TO EXPIRES-IN
-           
-      *> Calculate expiry time
-           ACCEPT WS-CURRENT-TIME FROM DATE YYYYMMDD
+           MOVE SPACES TO ACCESS-TOKEN
+
+           UNSTRING HTTP-RESPONSE-BODY
+               DELIMITED BY '"access_token":"'
+               INTO WS-TEMP-BEFORE WS-TEMP-AFTER
+           END-UNSTRING
+           UNSTRING WS-TEMP-AFTER DELIMITED BY '"'
+               INTO ACCESS-TOKEN
+           END-UNSTRING
+
+           UNSTRING HTTP-RESPONSE-BODY
+               DELIMITED BY '"expires_in":'
+               INTO WS-TEMP-BEFORE WS-TEMP-AFTER
+           END-UNSTRING
+           UNSTRING WS-TEMP-AFTER DELIMITED BY '}' OR ','
+               INTO WS-EXPIRES-TEXT
+           END-UNSTRING
+
+           IF WS-EXPIRES-TEXT = SPACES
+               MOVE 3599 TO EXPIRES-IN
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-EXPIRES-TEXT) TO EXPIRES-IN
+           END-IF
+
+      *> Calculate expiry time. WS-CURRENT-TIME holds whole seconds
+      *> elapsed since the COBOL epoch (date converted to days, plus
+      *> time of day in seconds) so that adding EXPIRES-IN seconds to
+      *> it is a like-for-like unit, not date digits mixed with a
+      *> seconds count the way a plain YYYYMMDD ACCEPT would give us.
+           PERFORM COMPUTE-CURRENT-EPOCH-SECONDS
            COMPUTE TOKEN-EXPIRY-TIME = WS-CURRENT-TIME + EXPIRES-IN.
-       
+
        CHECK-TOKEN-VALIDITY.
-           ACCEPT WS-CURRENT-TIME FROM DATE YYYYMMDD
+           PERFORM COMPUTE-CURRENT-EPOCH-SECONDS
            IF WS-CURRENT-TIME < TOKEN-EXPIRY-TIME
                DISPLAY "Token is valid"
            ELSE
                DISPLAY "Token has expired, re-authentication needed"
                MOVE 2 TO WS-RETURN-CODE
            END-IF.
-       
+
+       COMPUTE-CURRENT-EPOCH-SECONDS.
+           ACCEPT WS-CURRENT-DATE8 FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-CLOCK8 FROM TIME
+           COMPUTE WS-CURRENT-TIME =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE8) * 86400
+               + FUNCTION NUMVAL(WS-CURRENT-CLOCK8(1:2)) * 3600
+               + FUNCTION NUMVAL(WS-CURRENT-CLOCK8(3:2)) * 60
+               + FUNCTION NUMVAL(WS-CURRENT-CLOCK8(5:2)).
+
        END PROGRAM AZUREAUTH.
\ No newline at end of file
